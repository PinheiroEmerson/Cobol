@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      03/08/2022
+      * Purpose:   RECARGA DE CONTATOS.DAT A PARTIR DO ARQUIVO
+      *            SEQUENCIAL CLASSIFICADO PELO PRGSORT1 (CONTSORT.DAT).
+      *            SERVE COMO PROCEDIMENTO DE RECUPERACAO/REORGANIZACAO
+      *            DO ARQUIVO INDEXADO DE CONTATOS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGSORT2.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO WS-ARQ-ENTRADA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-ENTRADA.
+
+           SELECT CONTATOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-CONTATO
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA.
+           COPY FD_CONTT REPLACING REG-CONTATOS BY REG-ENTRADA
+                                    ID-CONTATO   BY ID-CONTATO-E
+                                    NM-CONTATO   BY NM-CONTATO-E
+                                    EM-CONTATO   BY EM-CONTATO-E
+                                    DS-CONTATO   BY DS-CONTATO-E
+                                    RU-CONTATO   BY RU-CONTATO-E
+                                    BA-CONTATO   BY BA-CONTATO-E
+                                    CI-CONTATO   BY CI-CONTATO-E
+                                    UF-CONTATO   BY UF-CONTATO-E
+                                    CP-CONTATO   BY CP-CONTATO-E.
+
+       FD  CONTATOS.
+           COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-ARQ-ENTRADA               PIC X(100) VALUE SPACES.
+
+       77  WS-FS-ENTRADA                PIC 99.
+           88 WS-FS-ENTRADA-OK          VALUE 0.
+
+       77  WS-FS                        PIC 99.
+           88 WS-FS-OK                  VALUE 0.
+
+       77  WS-EOF                       PIC X.
+           88 WS-EOF-OK                 VALUE 'S' FALSE 'N'.
+
+       77  WS-CONTA-LIDOS               PIC 9(06) VALUE ZEROS.
+       77  WS-CONTA-GRAVADOS            PIC 9(06) VALUE ZEROS.
+       77  WS-CONTA-REJEITADOS          PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           DISPLAY '*** RECARGA DE CONTATOS A PARTIR DO ARQUIVO '
+                   'CLASSIFICADO ***'
+           END-DISPLAY.
+           SET WS-EOF-OK                TO FALSE.
+
+           DISPLAY 'INFORME O ARQUIVO SEQUENCIAL CLASSIFICADO '
+                   '(SAIDA DO PRGSORT1): '
+           END-DISPLAY.
+           ACCEPT WS-ARQ-ENTRADA
+           END-ACCEPT.
+
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P410-ABRE-ARQS  THRU P410-ABRE-ARQS-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE CONTATOS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\bin\CONTATOS.DAT'        DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P420-LE-REGISTRO    THRU P420-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL WS-EOF-OK
+           PERFORM P430-FECHA-ARQS     THRU P430-FECHA-ARQS-FIM.
+       P200-PROCESSA-FIM.
+
+       P410-ABRE-ARQS.
+           OPEN INPUT ENTRADA.
+           IF NOT WS-FS-ENTRADA-OK THEN
+               PERFORM P800-ERRO   THRU P800-ERRO-FIM
+           END-IF.
+
+      *RECRIA O ARQUIVO INDEXADO DO ZERO PARA A RECARGA/REORGANIZACAO.
+           OPEN OUTPUT CONTATOS.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO   THRU P800-ERRO-FIM
+           END-IF.
+       P410-ABRE-ARQS-FIM.
+
+       P420-LE-REGISTRO.
+           READ ENTRADA INTO REG-ENTRADA
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONTA-LIDOS
+                   PERFORM P440-GRAVA-REGISTRO
+                           THRU P440-GRAVA-REGISTRO-FIM
+           END-READ.
+       P420-LE-REGISTRO-FIM.
+
+       P430-FECHA-ARQS.
+           CLOSE ENTRADA CONTATOS.
+       P430-FECHA-ARQS-FIM.
+
+       P440-GRAVA-REGISTRO.
+           MOVE REG-ENTRADA TO REG-CONTATOS.
+           WRITE REG-CONTATOS
+               INVALID KEY
+                   ADD 1 TO WS-CONTA-REJEITADOS
+                   DISPLAY 'REGISTRO REJEITADO, CHAVE DUPLICADA: '
+                           ID-CONTATO
+                   END-DISPLAY
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONTA-GRAVADOS
+           END-WRITE.
+       P440-GRAVA-REGISTRO-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO NO PROCESSAMENTO. FILE STATUS ENTRADA: '
+                   WS-FS-ENTRADA ' - CONTATOS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P900-FINALIZA       THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           DISPLAY 'REGISTROS LIDOS......: ' WS-CONTA-LIDOS
+           END-DISPLAY.
+           DISPLAY 'REGISTROS GRAVADOS...: ' WS-CONTA-GRAVADOS
+           END-DISPLAY.
+           DISPLAY 'REGISTROS REJEITADOS.: ' WS-CONTA-REJEITADOS
+           END-DISPLAY.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM PRGSORT2.
