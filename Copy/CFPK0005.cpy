@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook:  CFPK0005.
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   LAYOUT DO REGISTRO DE MATRICULA (MATRICULA.DAT),
+      *            VINCULANDO UM ALUNO A UMA MATERIA.
+      * Update:    09/08/2022 - INCLUIDO O ANO-SEMESTRE DA OFERTA A QUE A
+      *            MATRICULA SE REFERE, E O STATUS ESPERA, PARA SUPORTAR
+      *            A LISTA DE ESPERA QUANDO A OFERTA ESTIVER COM AS VAGAS
+      *            ESGOTADAS.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REG-MATRICULA.
+           03 CH-MATRICULA.
+               05 ID-ALUNO                 PIC 9(03).
+               05 ID-MATERIA               PIC 9(03).
+           03 ST-MATRICULA                 PIC X(10).
+               88 ST-MATRICULA-ATIVA       VALUE 'ATIVA'.
+               88 ST-MATRICULA-TRANCADA    VALUE 'TRANCADA'.
+               88 ST-MATRICULA-CONCLUIDA   VALUE 'CONCLUIDA'.
+               88 ST-MATRICULA-ESPERA      VALUE 'ESPERA'.
+           03 ANO-SEMESTRE.
+               05 AS-ANO                   PIC 9(04).
+               05 AS-SEMESTRE              PIC 9(01).
