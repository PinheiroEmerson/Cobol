@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook:  FD_CONTT.
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      27/04/2022.
+      * Purpose:   LAYOUT DO REGISTRO DE CONTATOS (CONTATOS.DAT).
+      * Update:    27/07/2022 - INCLUIDO E-MAIL E ENDERECO DO CONTATO.
+      * Update:    03/08/2022 - ID-CONTATO AMPLIADO DE 9(02) P/ 9(06),
+      *            CONTATOS NAO FICA MAIS LIMITADO A 99 REGISTROS.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REG-CONTATOS.
+           03 ID-CONTATO               PIC 9(06).
+           03 NM-CONTATO               PIC X(20).
+           03 EM-CONTATO               PIC X(40).
+           03 DS-CONTATO.
+               05 RU-CONTATO           PIC X(30).
+               05 BA-CONTATO           PIC X(20).
+               05 CI-CONTATO           PIC X(20).
+               05 UF-CONTATO           PIC X(02).
+               05 CP-CONTATO           PIC 9(08).
