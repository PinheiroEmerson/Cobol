@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook:  CFPK0006.
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   LAYOUT DO REGISTRO DE AUDITORIA (AUDITORIA.DAT) -
+      *            UMA LINHA POR REWRITE/DELETE CONTRA CONTATOS.DAT,
+      *            ALUNOS.DAT OU MATERIAS.DAT, E POR LANCAMENTO DE
+      *            NOTAS EM ALUTODOS/ALUAPROV, COM OS VALORES ANTES E
+      *            DEPOIS.
+      * Update:    09/08/2022 - INCLUIDO O OPERADOR QUE EXECUTOU A
+      *            TRANSACAO, VINDO DO LOGIN FEITO NA ENTRADA DO MENU.
+      * Update:    09/08/2022 - AMPLIADOS DS-ANTES-AUDITORIA E
+      *            DS-DEPOIS-AUDITORIA PARA 167 POSICOES, O TAMANHO DO
+      *            MAIOR REGISTRO AUDITADO (REG-ALUNO, APOS OS
+      *            TELEFONES ADICIONAIS), PARA NAO TRUNCAR NENHUM DOS
+      *            REGISTROS GRAVADOS NA AUDITORIA.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REG-AUDITORIA.
+           03 DT-AUDITORIA.
+               05 DT-AUDITORIA-ANO     PIC 9(04).
+               05 DT-AUDITORIA-MES     PIC 9(02).
+               05 DT-AUDITORIA-DIA     PIC 9(02).
+           03 HR-AUDITORIA.
+               05 HR-AUDITORIA-HORA    PIC 9(02).
+               05 HR-AUDITORIA-MIN     PIC 9(02).
+               05 HR-AUDITORIA-SEG     PIC 9(02).
+           03 NM-ARQUIVO-AUDITORIA     PIC X(10).
+           03 TP-OPERACAO-AUDITORIA    PIC X(10).
+           03 CH-REGISTRO-AUDITORIA    PIC X(10).
+           03 DS-ANTES-AUDITORIA       PIC X(167).
+           03 DS-DEPOIS-AUDITORIA      PIC X(167).
+           03 ID-OPERADOR-AUDITORIA    PIC X(10).
