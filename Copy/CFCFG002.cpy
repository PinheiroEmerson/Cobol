@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook:  CFCFG002.
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   CARREGA O DIRETORIO BASE (WS-CFG-DIR-BASE, VINDO DE
+      *            CFCFG001) DA VARIAVEL DE AMBIENTE COBOL_DIR_BASE,
+      *            QUANDO ELA ESTIVER DEFINIDA, PARA PERMITIR RODAR OS
+      *            MESMOS MODULOS CONTRA OUTRO DIRETORIO DE DADOS OU DE
+      *            PROGRAMAS (TESTE, PRODUCAO, OUTRA MAQUINA) SEM
+      *            RECOMPILAR. O RUNTIME LIMPA O CAMPO PARA BRANCOS
+      *            QUANDO A VARIAVEL NAO ESTA DEFINIDA, POR ISSO O
+      *            VALOR PADRAO E RESTAURADO NESSE CASO.
+      ******************************************************************
+       P010-CARREGA-CONFIGURACAO.
+           ACCEPT WS-CFG-DIR-BASE FROM ENVIRONMENT 'COBOL_DIR_BASE'
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-CFG-DIR-BASE EQUAL SPACES THEN
+               MOVE 'D:\My Documents\Cobol' TO WS-CFG-DIR-BASE
+           END-IF.
+       P010-CARREGA-CONFIGURACAO-FIM.
