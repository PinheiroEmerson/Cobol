@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Copybook:  CFPK0004.
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      30/05/2022.
+      * Purpose:   LAYOUT DO REGISTRO GERAL DE ALUNOS, APROVADOS OU NAO
+      *            (ALUTODOS.DAT).
+      * Update:    09/08/2022 - CHAVE AMPLIADA PARA ID-ALUNO + ID-MATERIA
+      *            (CH-TODOS), PARA PERMITIR QUE UM MESMO ALUNO TENHA
+      *            RESULTADO GRAVADO EM MAIS DE UMA MATERIA.
+      * Update:    09/08/2022 - INCLUIDOS TURMA E ANO/SEMESTRE, PARA
+      *            PERMITIR QUEBRA DOS RESULTADOS POR TURMA E POR
+      *            PERIODO LETIVO.
+      * Update:    09/08/2022 - INCLUIDA A FREQUENCIA DO ALUNO NA
+      *            MATERIA, QUE PODE REPROVAR POR FALTAS INDEPENDENTE
+      *            DA MEDIA OBTIDA.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REG-TODOS.
+           03 CH-TODOS.
+               05 ID-ALUNO             PIC 9(03).
+               05 ID-MATERIA           PIC 9(03).
+           03 NM-ALUNO                 PIC X(20).
+           03 TL-ALUNO.
+               05 FONEAREA             PIC 9(02).
+               05 FONENUMERO           PIC 9(09).
+           03 NM-MATERIA               PIC X(20).
+           03 NT-APROVACAO             PIC 9(02)V99.
+           03 MD-ALUNO                 PIC 9(02)V99.
+           03 ST-APROVACAO             PIC X(10).
+           03 TURMA                    PIC X(04).
+           03 ANO-SEMESTRE.
+               05 AS-ANO               PIC 9(04).
+               05 AS-SEMESTRE          PIC 9(01).
+           03 FR-ALUNO                 PIC 9(03)V99.
