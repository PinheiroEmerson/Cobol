@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:  CFPK0007.
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   LAYOUT DO REGISTRO DE OPERADORES (OPERADOR.DAT) -
+      *            IDENTIFICACAO E SENHA EXIGIDAS NA ENTRADA DOS MENUS,
+      *            PARA QUE AS TRANSACOES POSSAM SER RASTREADAS ATE A
+      *            PESSOA QUE AS EXECUTOU.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REG-OPERADOR.
+           03 ID-OPERADOR              PIC X(10).
+           03 NM-OPERADOR              PIC X(30).
+           03 SENHA-OPERADOR           PIC X(10).
