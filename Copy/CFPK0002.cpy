@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Copybook:  CFPK0002.
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      27/04/2022.
+      * Purpose:   LAYOUT DO REGISTRO DE MATERIAS (MATERIAS.DAT).
+      * Update:    09/08/2022 - INCLUIDA A QUANTIDADE DE AVALIACOES
+      *            USADA NO CALCULO DA MEDIA DA MATERIA.
+      * Update:    09/08/2022 - INCLUIDA A MARGEM DE RECUPERACAO, USADA
+      *            PARA DECIDIR SE UM ALUNO REPROVADO TEM DIREITO A
+      *            UMA NOTA DE RECUPERACAO.
+      * Update:    09/08/2022 - INCLUIDA A FREQUENCIA MINIMA EXIGIDA NA
+      *            MATERIA, USADA PARA REPROVAR POR FALTAS UM ALUNO QUE
+      *            TENHA MEDIA SUFICIENTE PARA APROVACAO.
+      * Update:    09/08/2022 - CHAVE AMPLIADA PARA ID-MATERIA +
+      *            ANO-SEMESTRE (CH-MATERIA), PARA QUE CADA OFERTA DE
+      *            UMA MATERIA EM UM PERIODO LETIVO TENHA SEU PROPRIO
+      *            REGISTRO, COM SUA PROPRIA NOTA DE APROVACAO E DEMAIS
+      *            REGRAS, EM VEZ DE TODOS OS PERIODOS COMPARTILHAREM
+      *            UM UNICO REGISTRO.
+      * Update:    09/08/2022 - INCLUIDA A QUANTIDADE MAXIMA DE VAGAS DA
+      *            OFERTA, USADA PELA MATRICULA PARA DECIDIR SE UM NOVO
+      *            ALUNO ENTRA COMO MATRICULADO OU EM LISTA DE ESPERA.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REG-MATERIA.
+           03 CH-MATERIA.
+               05 ID-MATERIA           PIC 9(03).
+               05 ANO-SEMESTRE.
+                   07 AS-ANO           PIC 9(04).
+                   07 AS-SEMESTRE      PIC 9(01).
+           03 NM-MATERIA               PIC X(20).
+           03 NT-APROVACAO             PIC 9(02)V99.
+           03 QT-AVALIACOES            PIC 9(02).
+           03 MG-RECUPERACAO           PIC 9(02)V99.
+           03 FR-MINIMA                PIC 9(03)V99.
+           03 MX-VAGAS                 PIC 9(03).
