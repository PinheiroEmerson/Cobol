@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:  CFCFG003.
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   MONTA EM WS-CFG-CAMINHO-PROG O CAMINHO COMPLETO DO
+      *            MODULO CUJO NOME FOI DEIXADO EM WS-CFG-NOME-PROG,
+      *            A PARTIR DO DIRETORIO BASE (WS-CFG-DIR-BASE), PARA
+      *            QUE O MENU POSSA FAZER CALL WS-CFG-CAMINHO-PROG EM
+      *            VEZ DE UM LITERAL FIXO.
+      ******************************************************************
+       P015-MONTA-CAMINHO-PROG.
+           MOVE SPACES TO WS-CFG-CAMINHO-PROG.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)  DELIMITED BY SIZE
+                  '\Programs\bin\'                 DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CFG-NOME-PROG)  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-PROG
+           END-STRING.
+       P015-MONTA-CAMINHO-PROG-FIM.
