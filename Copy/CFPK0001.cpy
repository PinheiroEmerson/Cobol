@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Copybook:  CFPK0001.
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      27/04/2022.
+      * Purpose:   LAYOUT DO REGISTRO DE ALUNOS (ALUNOS.DAT).
+      * Update:    03/08/2022 - INCLUIDOS DATA DE NASCIMENTO E CPF
+      *            DO ALUNO.
+      * Update:    09/08/2022 - INCLUIDOS PAIS DO TELEFONE E ENDERECO
+      *            COMPLETO DO ALUNO, MESMO LAYOUT DE ENDERECO JA
+      *            USADO EM DS-CONTATO (FD_CONTT).
+      * Update:    09/08/2022 - INCLUIDA SITUACAO DA MENSALIDADE DO
+      *            ALUNO, MESMO PADRAO DE CAMPO DE STATUS JA USADO EM
+      *            ST-MATRICULA (CFPK0005).
+      * Update:    09/08/2022 - INCLUIDOS DOIS TELEFONES ADICIONAIS POR
+      *            ALUNO (TL-ALUNO-ADIC), ALEM DO TELEFONE PRINCIPAL
+      *            (TL-ALUNO), PARA QUE O ALUNO POSSA CADASTRAR MAIS DE
+      *            UM CONTATO.
+      * Tectonics: cobc
+      ******************************************************************
+       01  REG-ALUNO.
+           03 ID-ALUNO                 PIC 9(03).
+           03 NM-ALUNO                 PIC X(20).
+           03 TL-ALUNO.
+               05 FONEAREA             PIC 9(02).
+               05 FONENUMERO           PIC 9(09).
+           03 DT-NASC-ALUNO.
+               05 DT-NASC-ANO          PIC 9(04).
+               05 DT-NASC-MES          PIC 9(02).
+               05 DT-NASC-DIA          PIC 9(02).
+           03 CPF-ALUNO                PIC 9(11).
+           03 PAIS-ALUNO               PIC X(02).
+           03 DS-ALUNO.
+               05 RU-ALUNO             PIC X(30).
+               05 BA-ALUNO             PIC X(20).
+               05 CI-ALUNO             PIC X(20).
+               05 UF-ALUNO             PIC X(02).
+               05 CP-ALUNO             PIC 9(08).
+           03 ST-MENSALIDADE           PIC X(10).
+               88 ST-MENSALIDADE-ADIMPLENTE      VALUE 'ADIMPLENTE'.
+               88 ST-MENSALIDADE-INADIMPLENTE    VALUE 'INADIMPLENTE'.
+           03 TL-ALUNO-ADIC            OCCURS 2 TIMES.
+               05 FONEAREA-ADIC        PIC 9(02).
+               05 FONENUMERO-ADIC      PIC 9(09).
