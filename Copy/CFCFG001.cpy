@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook:  CFCFG001.
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   DIRETORIO BASE DOS ARQUIVOS DE DADOS E DOS MODULOS
+      *            CHAMADOS, E AREAS DE TRABALHO PARA MONTAR OS
+      *            CAMINHOS COMPLETOS A PARTIR DELE. O DIRETORIO BASE
+      *            VEM DA VARIAVEL DE AMBIENTE COBOL_DIR_BASE (LIDA EM
+      *            CFCFG002) QUANDO DEFINIDA, OU DO VALOR ABAIXO, QUE
+      *            E O MESMO JA USADO NOS SELECT/CALL DESTE SISTEMA.
+      ******************************************************************
+       01  WS-CFG-DIRETORIOS.
+           03 WS-CFG-DIR-BASE          PIC X(50) VALUE
+                   'D:\My Documents\Cobol'.
+
+      *AREAS DE TRABALHO PARA MONTAR OS CAMINHOS COMPLETOS (DIRETORIO
+      *BASE + SUBDIRETORIO + ARQUIVO OU MODULO) ANTES DE CADA OPEN OU
+      *CALL. 01 A 05 SAO PARA OS SELECT DE UM PROGRAMA (NENHUM MODULO
+      *DESTE SISTEMA TEM MAIS QUE CINCO ARQUIVOS); PROG E PARA O CALL
+      *DE UM MODULO DO MENU.
+       01  WS-CFG-CAMINHOS.
+           03 WS-CFG-CAMINHO-01        PIC X(80).
+           03 WS-CFG-CAMINHO-02        PIC X(80).
+           03 WS-CFG-CAMINHO-03        PIC X(80).
+           03 WS-CFG-CAMINHO-04        PIC X(80).
+           03 WS-CFG-CAMINHO-05        PIC X(80).
+           03 WS-CFG-CAMINHO-PROG      PIC X(80).
+           03 WS-CFG-NOME-PROG         PIC X(20).
