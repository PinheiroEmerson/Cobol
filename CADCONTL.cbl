@@ -2,6 +2,9 @@
       * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
       * Date:      29/04/2022.
       * Purpose:   LISTAGEM DE CONTATOS.
+      * Update:    09/08/2022 - P430-LISTA-REGISTRO REESCRITA SEM
+      *            GO TO, ENVOLVENDO O RESTANTE DO PARAGRAFO NUM IF
+      *            PARA PULAR O REGISTRO FORA DO FILTRO.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -15,7 +18,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTATOS
-           ASSIGN TO 'D:\My Documents\Cobol\Modulo3\bin\CONTATOS.DAT'
+           ASSIGN TO WS-CFG-CAMINHO-01
            ORGANIZATION IS INDEXED
            ACCESS  MODE IS SEQUENTIAL
            RECORD KEY IS ID-CONTATO
@@ -27,38 +30,93 @@
            COPY FD_CONTT.
 
        WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
        77  WS-FS                       PIC 99.
            88 WS-FS-OK                 VALUE 0.
 
-       01  WS-REGISTRO                 PIC X(22) VALUE SPACES.
+       01  WS-REGISTRO                 PIC X(146) VALUE SPACES.
        01  FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO            PIC 9(02).
+           03 WS-ID-CONTATO            PIC 9(06).
            03 WS-NM-CONTATO            PIC X(20).
+           03 WS-EM-CONTATO            PIC X(40).
+           03 WS-DS-CONTATO.
+               05 WS-RU-CONTATO        PIC X(30).
+               05 WS-BA-CONTATO        PIC X(20).
+               05 WS-CI-CONTATO        PIC X(20).
+               05 WS-UF-CONTATO        PIC X(02).
+               05 WS-CP-CONTATO        PIC 9(08).
 
        77  WS-EOF                      PIC X.
            88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
 
        77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
 
+       77  WS-NUM-PAGINA                PIC 9(03) VALUE ZEROS.
+       77  WS-LIN-PAGINA                PIC 9(03) VALUE ZEROS.
+       77  WS-MAX-LIN-PAGINA            PIC 9(03) VALUE 20.
+
+       01  WS-DATA-SISTEMA              PIC 9(08).
+       01  FILLER REDEFINES WS-DATA-SISTEMA.
+           03 WS-DATA-ANO               PIC 9(04).
+           03 WS-DATA-MES               PIC 9(02).
+           03 WS-DATA-DIA               PIC 9(02).
+
+      *FILTRO DA LISTAGEM: TODOS, FAIXA DE ID OU PREFIXO DE NOME.
+       77  WS-TP-FILTRO                 PIC X VALUE '1'.
+           88 WS-FILTRO-TODOS           VALUE '1'.
+           88 WS-FILTRO-FAIXA-ID        VALUE '2'.
+           88 WS-FILTRO-PREFIXO         VALUE '3'.
+
+       77  WS-ID-INICIAL                PIC 9(06) VALUE ZEROS.
+       77  WS-ID-FINAL                  PIC 9(06) VALUE ZEROS.
+       77  WS-NM-PREFIXO                PIC X(20) VALUE SPACES.
+       77  WS-TAM-PREFIXO               PIC 9(02) VALUE ZEROS.
+
+       77  WS-REG-NO-FILTRO             PIC X VALUE 'N'.
+           88 WS-REG-NO-FILTRO-OK       VALUE 'S' FALSE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
            PERFORM P100-INICIO     THRU P100-INICIO-FIM.
            PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
            PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
        MAIN-PROCEDURE-FIM.
 
+       COPY CFCFG002.
+
        P100-INICIO.
            DISPLAY 'INICIO DO PROCESSAMENTO.'
            END-DISPLAY.
            INITIALISE WS-FS WS-REGISTRO WS-CONTA-REG
+                      WS-NUM-PAGINA WS-LIN-PAGINA
+                      WS-ID-INICIAL WS-ID-FINAL
+                      WS-NM-PREFIXO WS-TAM-PREFIXO
                REPLACING NUMERIC       BY ZEROES
                          ALPHANUMERIC  BY SPACES.
            SET WS-EOF-OK               TO FALSE.
+           SET WS-REG-NO-FILTRO-OK     TO FALSE.
+           SET WS-FILTRO-TODOS         TO TRUE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-SISTEMA.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
            DISPLAY '*** LISTAGEM DE CONTATOS***'
            END-DISPLAY.
        P100-INICIO-FIM.
 
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE CONTATOS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\bin\CONTATOS.DAT'        DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
        P200-PROCESSA.
+           PERFORM P405-PEDE-FILTRO    THRU P405-PEDE-FILTRO-FIM.
            PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
            PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
                    WITH TEST
@@ -66,6 +124,49 @@
            PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
        P200-PROCESSA-FIM.
 
+       P405-PEDE-FILTRO.
+           DISPLAY 'FILTRAR A LISTAGEM POR:'
+           END-DISPLAY.
+           DISPLAY '<1> TODOS OS CONTATOS'
+           END-DISPLAY.
+           DISPLAY '<2> FAIXA DE ID'
+           END-DISPLAY.
+           DISPLAY '<3> PREFIXO DO NOME'
+           END-DISPLAY.
+           ACCEPT WS-TP-FILTRO
+           END-ACCEPT.
+           EVALUATE TRUE
+               WHEN WS-FILTRO-FAIXA-ID
+                   PERFORM P406-PEDE-FAIXA-ID
+                           THRU P406-PEDE-FAIXA-ID-FIM
+               WHEN WS-FILTRO-PREFIXO
+                   PERFORM P407-PEDE-PREFIXO
+                           THRU P407-PEDE-PREFIXO-FIM
+               WHEN OTHER
+                   SET WS-FILTRO-TODOS TO TRUE
+           END-EVALUATE.
+       P405-PEDE-FILTRO-FIM.
+
+       P406-PEDE-FAIXA-ID.
+           DISPLAY 'INFORME O ID INICIAL: '
+           END-DISPLAY.
+           ACCEPT WS-ID-INICIAL
+           END-ACCEPT.
+           DISPLAY 'INFORME O ID FINAL: '
+           END-DISPLAY.
+           ACCEPT WS-ID-FINAL
+           END-ACCEPT.
+       P406-PEDE-FAIXA-ID-FIM.
+
+       P407-PEDE-PREFIXO.
+           DISPLAY 'INFORME O PREFIXO DO NOME: '
+           END-DISPLAY.
+           ACCEPT WS-NM-PREFIXO
+           END-ACCEPT.
+           COMPUTE WS-TAM-PREFIXO =
+                   FUNCTION LENGTH (FUNCTION TRIM (WS-NM-PREFIXO)).
+       P407-PEDE-PREFIXO-FIM.
+
        P400-ABRE-ARQ.
       *VE SE O ARQUIVO EXISTE.
            OPEN INPUT CONTATOS.
@@ -89,13 +190,76 @@
        P420-FECHA-ARQ-FIM.
 
        P430-LISTA-REGISTRO.
-           ADD 1 TO WS-CONTA-REG.
-           DISPLAY 'REGISTRO: ' WS-CONTA-REG
-                   ' - CONTATO ID: ' WS-ID-CONTATO
-                   ' - CONTATO NOME: ' WS-NM-CONTATO
-           END-DISPLAY.
+           PERFORM P425-VERIFICA-FILTRO
+                   THRU P425-VERIFICA-FILTRO-FIM.
+           IF WS-REG-NO-FILTRO-OK THEN
+               IF WS-LIN-PAGINA EQUAL ZERO OR
+                  WS-LIN-PAGINA >= WS-MAX-LIN-PAGINA
+                   PERFORM P435-IMPRIME-CABECALHO
+                           THRU P435-IMPRIME-CABECALHO-FIM
+               END-IF
+
+               ADD 1 TO WS-CONTA-REG
+               ADD 1 TO WS-LIN-PAGINA
+               DISPLAY 'REGISTRO: ' WS-CONTA-REG
+                       ' - CONTATO ID: ' WS-ID-CONTATO
+                       ' - CONTATO NOME: ' WS-NM-CONTATO
+                       ' - E-MAIL: ' WS-EM-CONTATO
+               END-DISPLAY
+               DISPLAY '   ENDERECO: ' WS-RU-CONTATO
+                       ' - ' WS-BA-CONTATO
+                       ' - ' WS-CI-CONTATO
+                       ' - ' WS-UF-CONTATO
+                       ' - CEP: ' WS-CP-CONTATO
+               END-DISPLAY
+           END-IF.
        P430-LISTA-REGISTRO-FIM.
 
+      *DECIDE SE O REGISTRO LIDO ENTRA NA LISTAGEM, DE ACORDO COM O
+      *FILTRO ESCOLHIDO EM P405-PEDE-FILTRO.
+       P425-VERIFICA-FILTRO.
+           SET WS-REG-NO-FILTRO-OK TO FALSE.
+           EVALUATE TRUE
+               WHEN WS-FILTRO-TODOS
+                   SET WS-REG-NO-FILTRO-OK TO TRUE
+               WHEN WS-FILTRO-FAIXA-ID
+                   IF WS-ID-CONTATO NOT LESS THAN WS-ID-INICIAL
+                       AND WS-ID-CONTATO NOT GREATER THAN WS-ID-FINAL
+                       SET WS-REG-NO-FILTRO-OK TO TRUE
+                   END-IF
+               WHEN WS-FILTRO-PREFIXO
+                   IF WS-TAM-PREFIXO IS GREATER THAN ZERO
+                       AND FUNCTION UPPER-CASE
+                           (WS-NM-CONTATO (1:WS-TAM-PREFIXO))
+                           EQUAL TO FUNCTION UPPER-CASE
+                           (WS-NM-PREFIXO (1:WS-TAM-PREFIXO))
+                       SET WS-REG-NO-FILTRO-OK TO TRUE
+                   END-IF
+           END-EVALUATE.
+       P425-VERIFICA-FILTRO-FIM.
+
+       P435-IMPRIME-CABECALHO.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE ZERO TO WS-LIN-PAGINA.
+           DISPLAY ' '.
+           DISPLAY '***************************************'
+                   '**********************'
+           END-DISPLAY.
+           DISPLAY '*** DIRETORIO DE CONTATOS'
+                   '  -  DATA: ' WS-DATA-DIA '/' WS-DATA-MES
+                   '/' WS-DATA-ANO
+                   '  -  PAGINA: ' WS-NUM-PAGINA
+           END-DISPLAY.
+           DISPLAY '***************************************'
+                   '**********************'
+           END-DISPLAY.
+           DISPLAY 'REG  ID  NOME                  E-MAIL / ENDERECO'
+           END-DISPLAY.
+           DISPLAY '---------------------------------------'
+                   '----------------------'
+           END-DISPLAY.
+       P435-IMPRIME-CABECALHO-FIM.
+
        P800-ERRO.
            DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
            END-DISPLAY.
@@ -106,6 +270,11 @@
        P800-ERRO-FIM.
 
        P900-FINALIZA.
+           DISPLAY '---------------------------------------'
+                   '----------------------'
+           END-DISPLAY.
+           DISPLAY 'TOTAL DE CONTATOS LISTADOS: ' WS-CONTA-REG
+           END-DISPLAY.
            DISPLAY 'FIM DO PROCESSAMENTO.'
            END-DISPLAY.
            GOBACK.
