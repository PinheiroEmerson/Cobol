@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   CARGA DO ARQUIVO STUDENT.TXT PARA O MESTRE DE ALUNOS.
+      * Update:    09/08/2022 - TL-ALUNO-ADIC (1) E (2) PASSAM A SER
+      *            ZERADOS E ST-MENSALIDADE PASSA A SER GRAVADO COMO
+      *            ADIMPLENTE EXPLICITAMENTE EM CADA REGISTRO, POIS
+      *            NENHUM DOS DOIS ERA PREENCHIDO E A AREA DO REGISTRO
+      *            FICAVA COM LIXO DE GRAVACOES ANTERIORES, DEIXANDO A
+      *            SITUACAO DA MENSALIDADE INDEFINIDA PARA TODO ALUNO
+      *            CARREGADO POR ESTE PROGRAMA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGCARALU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANISATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS-STUDENT.
+
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-ALUNO
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+       01  STUDENT-FILE.
+           03 CD-STUDENT           PIC 9(05).
+           03 NM-STUDENT           PIC X(20).
+
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-DADOS                PIC X(25) VALUE SPACES.
+       01  FILLER REDEFINES WS-DADOS.
+           03 WS-CD-STUDENT        PIC 9(05).
+           03 WS-NM-STUDENT        PIC X(20).
+
+       77  WS-FS-STUDENT           PIC 99.
+           88 WS-FS-STUDENT-OK     VALUE 0.
+
+       77  WS-FS                   PIC 99.
+           88 WS-FS-OK             VALUE 0.
+
+       01  WS-END-OF-FILE          PIC A(01).
+           88 WS-EOF               VALUE 'S' FALSE 'N'.
+
+      *CONTADORES DO RESUMO DA CARGA
+       77  WS-QTD-CARREGADOS        PIC 9(04) VALUE ZEROS.
+       77  WS-QTD-REJEITADOS        PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY     'INICIO DO PROCESSAMENTO.'.
+           INITIALISE WS-DADOS WS-END-OF-FILE WS-FS WS-FS-STUDENT
+                      WS-QTD-CARREGADOS WS-QTD-REJEITADOS
+               REPLACING NUMERIC      BY ZEROES
+                         ALPHANUMERIC BY SPACES.
+           SET WS-EOF TO FALSE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+           DISPLAY 'ARQUIVO STUDENT FOI ABERTO. LENDO DADOS...'.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DOS ARQUIVOS DE ENTRADA (STUDENT) E
+      *DO MESTRE DE ALUNOS, A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\bin\STUDENT.TXT'         DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P410-LE-STUDENT THRU P410-LE-STUDENT-FIM
+                   WITH TEST BEFORE UNTIL WS-EOF.
+           DISPLAY '*** CARGA DE ALUNOS A PARTIR DO STUDENT CONCLUIDA'
+                   ' ***'.
+           DISPLAY 'ALUNOS CARREGADOS..: ' WS-QTD-CARREGADOS.
+           DISPLAY 'ALUNOS REJEITADOS..: ' WS-QTD-REJEITADOS.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN INPUT STUDENT.
+      *VE SE O ARQUIVO DE ENTRADA EXISTE, ENCERRA O PROGRAMA.
+           IF NOT WS-FS-STUDENT-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+           OPEN I-O ALUNOS.
+      *VE SE O ARQUIVO DE ALUNOS EXISTE. SE NAO EXISTE (35) CRIA.
+           IF NOT WS-FS-OK THEN
+               OPEN OUTPUT ALUNOS
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-STUDENT.
+           READ STUDENT INTO WS-DADOS
+               AT  END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM P420-GRAVA-REGISTRO
+                           THRU P420-GRAVA-REGISTRO-FIM
+           END-READ.
+       P410-LE-STUDENT-FIM.
+
+      *STUDENT.TXT NAO TRAZ TELEFONE, NASCIMENTO NEM CPF. ESSES
+      *CAMPOS FICAM ZERADOS E SAO COMPLETADOS DEPOIS PELA ALTERACAO.
+       P420-GRAVA-REGISTRO.
+           MOVE WS-CD-STUDENT     TO ID-ALUNO.
+           MOVE WS-NM-STUDENT     TO NM-ALUNO.
+           MOVE ZEROS             TO TL-ALUNO.
+           MOVE ZEROS             TO DT-NASC-ALUNO.
+           MOVE ZEROS             TO CPF-ALUNO.
+           MOVE SPACES            TO PAIS-ALUNO.
+           MOVE SPACES            TO DS-ALUNO.
+      *STUDENT.TXT TAMBEM NAO TRAZ TELEFONES ADICIONAIS.
+           MOVE ZEROS             TO TL-ALUNO-ADIC (1).
+           MOVE ZEROS             TO TL-ALUNO-ADIC (2).
+      *STUDENT.TXT TAMBEM NAO TRAZ A SITUACAO DA MENSALIDADE. TODO
+      *ALUNO CARREGADO EM LOTE ENTRA COMO ADIMPLENTE POR PADRAO.
+           SET ST-MENSALIDADE-ADIMPLENTE TO TRUE.
+
+           WRITE REG-ALUNO
+               INVALID KEY
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   DISPLAY 'ALUNO ' WS-CD-STUDENT
+                           ' JAH CADASTRADO. REJEITADO.'
+               NOT INVALID KEY
+                   ADD 1 TO WS-QTD-CARREGADOS
+           END-WRITE.
+       P420-GRAVA-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE STUDENT.
+           CLOSE ALUNOS.
+       P420-FECHA-ARQ-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO NO PROCESSAMENTO.'.
+           DISPLAY 'FILE STATUS: ' WS-FS-STUDENT.
+           PERFORM P900-FINALIZA       THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ  THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM PGCARALU.
