@@ -0,0 +1,199 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      27/04/2022.
+      * Purpose:   CADASTRO DE CONTATOS.
+      * Update:    27/07/2022 - CRIADO MODULO DE INCLUSAO DE CONTATOS.
+      * Update:    09/08/2022 - P400-ABRE-ARQ PASSA A CHECAR WS-FS
+      *            TAMBEM APOS O OPEN OUTPUT DE CONTINGENCIA, PARA QUE
+      *            P800-ERRO SEJA ACIONADO SE O ARQUIVO NAO PUDER SER
+      *            CRIADO (ANTES FICAVA MORTO, SEM NENHUM CAMINHO QUE
+      *            O CHAMASSE).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONTI.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-CONTATO
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+           COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       01  WS-REGISTRO                 PIC X(146) VALUE SPACES.
+       01  FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-CONTATO            PIC 9(06).
+           03 WS-NM-CONTATO            PIC X(20).
+           03 WS-EM-CONTATO            PIC X(40).
+           03 WS-DS-CONTATO.
+               05 WS-RU-CONTATO        PIC X(30).
+               05 WS-BA-CONTATO        PIC X(20).
+               05 WS-CI-CONTATO        PIC X(20).
+               05 WS-UF-CONTATO        PIC X(02).
+               05 WS-CP-CONTATO        PIC 9(08).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-REGISTRO
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE CONTATOS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\bin\CONTATOS.DAT'        DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
+           PERFORM P410-GRAVA-REGISTRO THRU
+                   P410-GRAVA-REGISTRO-FIM.
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> PARA CONTINUAR, OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN I-O CONTATOS.
+      *VE SE O ARQUIVO EXISTE. SE NAO EXISTE (35) CRIA ARQUIVO.
+           IF NOT WS-FS-OK THEN
+               OPEN OUTPUT CONTATOS
+               IF NOT WS-FS-OK THEN
+                   PERFORM P800-ERRO THRU P800-ERRO-FIM
+               END-IF
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-GRAVA-REGISTRO.
+           MOVE WS-ID-CONTATO TO ID-CONTATO.
+           MOVE WS-NM-CONTATO TO NM-CONTATO.
+           MOVE WS-EM-CONTATO TO EM-CONTATO.
+           MOVE WS-DS-CONTATO TO DS-CONTATO.
+
+           WRITE REG-CONTATOS
+               INVALID KEY
+                   DISPLAY 'CONTATO JAH CADASTRADO.'
+                   END-DISPLAY
+               NOT INVALID KEY
+                   DISPLAY 'CONTATO SALVO COM SUCESSO.'
+                   END-DISPLAY
+           END-WRITE.
+       P410-GRAVA-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE CONTATOS.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'PARA REGISTRAR UM CONTATO, INFORME:'
+           END-DISPLAY.
+           DISPLAY 'UM NUMERO PARA ID: '
+           END-DISPLAY.
+           ACCEPT WS-ID-CONTATO
+           END-ACCEPT.
+           DISPLAY 'NOME DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT WS-NM-CONTATO
+           END-ACCEPT.
+           DISPLAY 'E-MAIL DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT WS-EM-CONTATO
+           END-ACCEPT.
+           DISPLAY 'ENDERECO (RUA) DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT WS-RU-CONTATO
+           END-ACCEPT.
+           DISPLAY 'BAIRRO DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT WS-BA-CONTATO
+           END-ACCEPT.
+           DISPLAY 'CIDADE DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT WS-CI-CONTATO
+           END-ACCEPT.
+           DISPLAY 'UF DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT WS-UF-CONTATO
+           END-ACCEPT.
+           DISPLAY 'CEP DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT WS-CP-CONTATO
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE GRAVACAO. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM CADCONTI.
