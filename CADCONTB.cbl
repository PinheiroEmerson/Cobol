@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   BUSCA DE CONTATOS POR NOME OU PARTE DO NOME.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONTB.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD KEY IS ID-CONTATO
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+           COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       01  WS-REGISTRO                 PIC X(146) VALUE SPACES.
+       01  FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-CONTATO            PIC 9(06).
+           03 WS-NM-CONTATO            PIC X(20).
+           03 WS-EM-CONTATO            PIC X(40).
+           03 WS-DS-CONTATO.
+               05 WS-RU-CONTATO        PIC X(30).
+               05 WS-BA-CONTATO        PIC X(20).
+               05 WS-CI-CONTATO        PIC X(20).
+               05 WS-UF-CONTATO        PIC X(02).
+               05 WS-CP-CONTATO        PIC 9(08).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-CONTA-ACHADOS            PIC 9(04) VALUE ZEROS.
+
+      *TERMO DE BUSCA E SEU TAMANHO, USADOS PARA PROCURAR O TERMO
+      *EM QUALQUER POSICAO DO NOME DO CONTATO (BUSCA PARCIAL).
+       77  WS-TERMO-BUSCA              PIC X(20) VALUE SPACES.
+       77  WS-TAM-TERMO                PIC 9(02) VALUE ZEROS.
+       77  WS-QTD-OCORRENCIAS          PIC 9(04) VALUE ZEROS.
+
+       01  WS-NM-CONTATO-UC            PIC X(20) VALUE SPACES.
+       01  WS-TERMO-UC                 PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-REGISTRO WS-TERMO-BUSCA WS-TAM-TERMO
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE CONTATOS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\bin\CONTATOS.DAT'        DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P405-PEDE-TERMO     THRU P405-PEDE-TERMO-FIM.
+           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL    WS-EOF-OK.
+           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
+           PERFORM P440-MOSTRA-RESUMO  THRU P440-MOSTRA-RESUMO-FIM.
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> NOVA BUSCA OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P405-PEDE-TERMO.
+           SET WS-EOF-OK TO FALSE.
+           MOVE ZERO  TO WS-CONTA-ACHADOS.
+           DISPLAY 'INFORME O NOME OU PARTE DO NOME DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT WS-TERMO-BUSCA
+           END-ACCEPT.
+           COMPUTE WS-TAM-TERMO =
+                   FUNCTION LENGTH (FUNCTION TRIM (WS-TERMO-BUSCA)).
+           MOVE FUNCTION UPPER-CASE (WS-TERMO-BUSCA) TO WS-TERMO-UC.
+       P405-PEDE-TERMO-FIM.
+
+       P400-ABRE-ARQ.
+      *VE SE O ARQUIVO EXISTE.
+           OPEN INPUT CONTATOS.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-REGISTRO.
+           READ CONTATOS INTO WS-REGISTRO
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   PERFORM P425-VERIFICA-TERMO
+                           THRU P425-VERIFICA-TERMO-FIM
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE CONTATOS.
+       P420-FECHA-ARQ-FIM.
+
+      *PROCURA O TERMO DIGITADO EM QUALQUER POSICAO DO NOME DO
+      *CONTATO, SEM DISTINGUIR MAIUSCULAS DE MINUSCULAS.
+       P425-VERIFICA-TERMO.
+           MOVE FUNCTION UPPER-CASE (WS-NM-CONTATO)
+                TO WS-NM-CONTATO-UC.
+           MOVE ZERO TO WS-QTD-OCORRENCIAS.
+           IF WS-TAM-TERMO IS GREATER THAN ZERO THEN
+               INSPECT WS-NM-CONTATO-UC TALLYING WS-QTD-OCORRENCIAS
+                       FOR ALL WS-TERMO-UC (1 : WS-TAM-TERMO)
+           END-IF.
+           IF WS-QTD-OCORRENCIAS IS GREATER THAN ZERO THEN
+               PERFORM P440-MOSTRA-REGISTRO
+                       THRU P440-MOSTRA-REGISTRO-FIM
+           END-IF.
+       P425-VERIFICA-TERMO-FIM.
+
+       P440-MOSTRA-REGISTRO.
+           ADD 1 TO WS-CONTA-ACHADOS.
+           DISPLAY 'ID DO CONTATO..: ' WS-ID-CONTATO
+                   ' - NOME DO CONTATO: ' WS-NM-CONTATO
+           END-DISPLAY.
+           DISPLAY 'E-MAIL.........: ' WS-EM-CONTATO
+           END-DISPLAY.
+           DISPLAY 'ENDERECO.......: ' WS-RU-CONTATO
+           END-DISPLAY.
+           DISPLAY 'BAIRRO/CIDADE/UF: ' WS-BA-CONTATO
+                   ' - ' WS-CI-CONTATO ' - ' WS-UF-CONTATO
+           END-DISPLAY.
+           DISPLAY 'CEP............: ' WS-CP-CONTATO
+           END-DISPLAY.
+       P440-MOSTRA-REGISTRO-FIM.
+
+       P440-MOSTRA-RESUMO.
+           IF WS-CONTA-ACHADOS EQUAL ZERO THEN
+               DISPLAY 'NENHUM CONTATO ENCONTRADO PARA O TERMO '
+                       'INFORMADO.'
+               END-DISPLAY
+           ELSE
+               DISPLAY 'TOTAL DE CONTATOS ENCONTRADOS: '
+                       WS-CONTA-ACHADOS
+               END-DISPLAY
+           END-IF.
+       P440-MOSTRA-RESUMO-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. ARQUIVO NAO EXISTE.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM CADCONTB.
