@@ -1,151 +1,358 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
-      * Date:      27/04/2022.
-      * Purpose:   CADASTRO DE ALUNO.
-      * Updata:    TRANSFORMADO DE EXECUTAVEL PARA MODULO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NTALUINC.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ALUNOS
-           ASSIGN TO
-           'D:\My Documents\Cobol\Modulo3\DesafioM3\ALUNOS.DAT'
-           ORGANIZATION IS INDEXED
-           ACCESS  MODE IS RANDOM
-           RECORD KEY IS ID-ALUNO
-           FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ALUNOS.
-           COPY CFPK0001.
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-ALUNO                    PIC X(32) VALUE SPACES.
-       01  FILLER REDEFINES WS-ALUNO.
-           03 WS-ID-ALUNO              PIC 9(03).
-           03 WS-NM-ALUNO              PIC X(20).
-           03 WS-TL-ALUNO.
-               05 WS-FONEAREA        PIC 9(02).
-               05 WS-FONENUMERO      PIC 9(09).
-
-       77  WS-FS                       PIC 99.
-           88 WS-FS-OK                 VALUE 0.
-
-       77  WS-EOF                      PIC X.
-           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
-
-       77  WS-EXIT                     PIC X.
-           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
-
-       LINKAGE SECTION.
-       01  LK-COM-AREA.
-           03 WS-COM-MENSAGEM          PIC X(40).
-
-       PROCEDURE DIVISION
-           USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
-                   UNTIL WS-EXIT-OK.
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY 'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-           INITIALISE WS-FS WS-ALUNO
-               REPLACING NUMERIC       BY ZEROES
-                         ALPHANUMERIC  BY SPACES.
-           SET WS-EOF-OK               TO FALSE.
-           SET WS-EXIT-OK              TO FALSE.
-
-           DISPLAY WS-COM-MENSAGEM
-           END-DISPLAY.
-           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           PERFORM P430-MONTA-TELA THRU P430-MONTA-TELA-FIM.
-           PERFORM P410-GRAVA-REGISTRO THRU
-                   P410-GRAVA-REGISTRO-FIM
-           DISPLAY 'TECLE: '
-                   '<QUALQUER TECLA> PARA CONTINUAR, OU'
-                   ' <S> PARA SAIR'
-           END-DISPLAY.
-           ACCEPT WS-EXIT
-           END-ACCEPT.
-       P200-PROCESSA-FIM.
-
-       P400-ABRE-ARQ.
-           OPEN I-O ALUNOS.
-      *VE SE O ARQUIVO EXISTE. SE NAO EXISTE (35) CRIA ARQUIVO.
-           IF NOT WS-FS-OK THEN
-               OPEN OUTPUT ALUNOS
-           END-IF.
-       P400-ABRE-ARQ-FIM.
-
-       P410-GRAVA-REGISTRO.
-           MOVE WS-ID-ALUNO TO ID-ALUNO.
-           MOVE WS-NM-ALUNO TO NM-ALUNO.
-           MOVE WS-TL-ALUNO TO TL-ALUNO.
-
-           WRITE REG-ALUNO
-               INVALID KEY
-                   DISPLAY 'ALUNO JAH CADASTRADO.'
-                   END-DISPLAY
-               NOT INVALID KEY
-                   DISPLAY'ALUNO SALVO COM SUCESSO.'
-                   END-DISPLAY
-           END-WRITE.
-       P410-GRAVA-REGISTRO-FIM.
-
-       P420-FECHA-ARQ.
-           CLOSE ALUNOS.
-       P420-FECHA-ARQ-FIM.
-
-       P430-MONTA-TELA.
-           DISPLAY 'PARA REGISTRAR UM ALUNO, INFORME:'
-           END-DISPLAY.
-           DISPLAY 'UM NUMERO PARA ID: '
-           END-DISPLAY.
-           ACCEPT WS-ID-ALUNO
-           END-ACCEPT.
-           DISPLAY 'NOME DO ALUNO: '
-           END-DISPLAY.
-           ACCEPT WS-NM-ALUNO
-           END-ACCEPT.
-           DISPLAY 'TELEFONE DO ALUNO: '
-           END-DISPLAY.
-           ACCEPT WS-TL-ALUNO
-           END-ACCEPT.
-       P430-MONTA-TELA-FIM.
-
-       P800-ERRO.
-           DISPLAY 'ERRO DE GRAVACAO. APLICACAO FINALIZADA.'
-           END-DISPLAY.
-           DISPLAY 'FILE STATUS: ' WS-FS
-           END-DISPLAY.
-           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
-       P800-ERRO-FIM.
-
-
-       P900-FINALIZA.
-           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM NTALUINC.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      27/04/2022.
+      * Purpose:   CADASTRO DE ALUNO.
+      * Updata:    TRANSFORMADO DE EXECUTAVEL PARA MODULO
+      * Update:    09/08/2022 - PASSA A PEDIR MAIS DOIS TELEFONES
+      *            ADICIONAIS DO ALUNO, ALEM DO TELEFONE PRINCIPAL.
+      * Update:    09/08/2022 - A DATA DE NASCIMENTO PASSA A SER
+      *            VALIDADA CHAMANDO O PGDTAVAL, EM VEZ DE SER ACEITA
+      *            SEM NENHUMA VERIFICACAO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTALUINC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD KEY IS ID-ALUNO
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-ALUNO                    PIC X(167) VALUE SPACES.
+       01  FILLER REDEFINES WS-ALUNO.
+           03 WS-ID-ALUNO              PIC 9(03).
+           03 WS-NM-ALUNO              PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA        PIC 9(02).
+               05 WS-FONENUMERO      PIC 9(09).
+           03 WS-DT-NASC-ALUNO.
+               05 WS-DT-NASC-ANO     PIC 9(04).
+               05 WS-DT-NASC-MES     PIC 9(02).
+               05 WS-DT-NASC-DIA     PIC 9(02).
+           03 WS-CPF-ALUNO             PIC 9(11).
+           03 WS-PAIS-ALUNO            PIC X(02).
+           03 WS-DS-ALUNO.
+               05 WS-RU-ALUNO          PIC X(30).
+               05 WS-BA-ALUNO          PIC X(20).
+               05 WS-CI-ALUNO          PIC X(20).
+               05 WS-UF-ALUNO          PIC X(02).
+               05 WS-CP-ALUNO          PIC 9(08).
+           03 WS-ST-MENSALIDADE        PIC X(10).
+           03 WS-TL-ALUNO-ADIC         OCCURS 2 TIMES.
+               05 WS-FONEAREA-ADIC     PIC 9(02).
+               05 WS-FONENUMERO-ADIC   PIC 9(09).
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-EOF-VARRE                PIC X.
+           88 WS-EOF-VARRE-OK          VALUE 'S' FALSE 'N'.
+
+       77  WS-NOME-DUPLICADO           PIC X.
+           88 WS-NOME-DUPLICADO-OK     VALUE 'S' FALSE 'N'.
+
+       77  WS-AUX-CONFIRMA             PIC X.
+           88 WS-AUX-CONFIRMA-OK       VALUE 'S' FALSE 'N'.
+
+      *MAIOR ID JA CADASTRADO, USADO PARA GERAR O PROXIMO
+      *AUTOMATICAMENTE EM P417-GERA-PROXIMO-ID.
+       77  WS-MAIOR-ID-ALUNO           PIC 9(03) VALUE ZEROS.
+
+       77  WS-INDICE-TEL               PIC 9(02).
+
+      *AREA PASSADA AO PGDTAVAL PARA VALIDAR A DATA DE NASCIMENTO.
+       01  WS-PARM-VALIDA-DATA.
+           03 WS-VD-DATA               PIC X(10).
+           03 WS-VD-VALIDA             PIC 9(01).
+               88 WS-VD-VALIDA-OK      VALUE 1.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-ALUNO
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE ALUNOS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA THRU P430-MONTA-TELA-FIM.
+           PERFORM P410-GRAVA-REGISTRO THRU
+                   P410-GRAVA-REGISTRO-FIM
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> PARA CONTINUAR, OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN I-O ALUNOS.
+      *VE SE O ARQUIVO EXISTE. SE NAO EXISTE (35) CRIA ARQUIVO.
+           IF NOT WS-FS-OK THEN
+               OPEN OUTPUT ALUNOS
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-GRAVA-REGISTRO.
+           PERFORM P417-GERA-PROXIMO-ID
+                   THRU P417-GERA-PROXIMO-ID-FIM.
+
+           PERFORM P415-VERIFICA-NOME-DUPLICADO
+                   THRU P415-VERIFICA-NOME-DUPLICADO-FIM.
+
+           SET WS-AUX-CONFIRMA-OK TO TRUE.
+           IF WS-NOME-DUPLICADO-OK THEN
+               DISPLAY 'ATENCAO: JAH EXISTE UM ALUNO CADASTRADO COM '
+                       'ESTE NOME.'
+               END-DISPLAY
+               DISPLAY 'CONFIRMA A GRAVACAO DO CADASTRO (S/N)? '
+               END-DISPLAY
+               ACCEPT WS-AUX-CONFIRMA
+               END-ACCEPT
+           END-IF.
+
+           IF WS-AUX-CONFIRMA-OK THEN
+               MOVE WS-ID-ALUNO      TO ID-ALUNO
+               MOVE WS-NM-ALUNO      TO NM-ALUNO
+               MOVE WS-TL-ALUNO      TO TL-ALUNO
+               MOVE WS-DT-NASC-ALUNO TO DT-NASC-ALUNO
+               MOVE WS-CPF-ALUNO     TO CPF-ALUNO
+               MOVE WS-PAIS-ALUNO    TO PAIS-ALUNO
+               MOVE WS-DS-ALUNO      TO DS-ALUNO
+               MOVE WS-TL-ALUNO-ADIC (1) TO TL-ALUNO-ADIC (1)
+               MOVE WS-TL-ALUNO-ADIC (2) TO TL-ALUNO-ADIC (2)
+               SET  ST-MENSALIDADE-ADIMPLENTE TO TRUE
+
+               WRITE REG-ALUNO
+                   INVALID KEY
+                       DISPLAY 'ALUNO JAH CADASTRADO.'
+                       END-DISPLAY
+                   NOT INVALID KEY
+                       DISPLAY'ALUNO SALVO COM SUCESSO.'
+                       END-DISPLAY
+               END-WRITE
+           ELSE
+               DISPLAY 'CADASTRO CANCELADO.'
+               END-DISPLAY
+           END-IF.
+       P410-GRAVA-REGISTRO-FIM.
+
+       P415-VERIFICA-NOME-DUPLICADO.
+           SET WS-NOME-DUPLICADO-OK    TO FALSE.
+           SET WS-EOF-VARRE-OK         TO FALSE.
+           MOVE ZEROS TO ID-ALUNO.
+           START ALUNOS KEY IS NOT LESS THAN ID-ALUNO
+               INVALID KEY
+                   SET WS-EOF-VARRE-OK TO TRUE
+           END-START.
+           PERFORM P416-LE-PROXIMO THRU P416-LE-PROXIMO-FIM
+                   WITH TEST BEFORE UNTIL WS-EOF-VARRE-OK.
+       P415-VERIFICA-NOME-DUPLICADO-FIM.
+
+       P416-LE-PROXIMO.
+           READ ALUNOS NEXT RECORD
+               AT END
+                   SET WS-EOF-VARRE-OK TO TRUE
+               NOT AT END
+                   IF FUNCTION UPPER-CASE(NM-ALUNO)
+                       = FUNCTION UPPER-CASE(WS-NM-ALUNO)
+                       SET WS-NOME-DUPLICADO-OK TO TRUE
+                       SET WS-EOF-VARRE-OK      TO TRUE
+                   END-IF
+           END-READ.
+       P416-LE-PROXIMO-FIM.
+
+      *GERA O PROXIMO ID DISPONIVEL A PARTIR DO MAIOR JA CADASTRADO,
+      *PARA QUE NAO SEJA PRECISO DIGITAR O NUMERO NA TELA E ARRISCAR
+      *COLISAO OU LACUNA POR ESQUECIMENTO.
+       P417-GERA-PROXIMO-ID.
+           MOVE ZEROS TO WS-MAIOR-ID-ALUNO.
+           SET WS-EOF-VARRE-OK         TO FALSE.
+           MOVE ZEROS TO ID-ALUNO.
+           START ALUNOS KEY IS NOT LESS THAN ID-ALUNO
+               INVALID KEY
+                   SET WS-EOF-VARRE-OK TO TRUE
+           END-START.
+           PERFORM P418-LE-MAIOR-ID THRU P418-LE-MAIOR-ID-FIM
+                   WITH TEST BEFORE UNTIL WS-EOF-VARRE-OK.
+           COMPUTE WS-ID-ALUNO = WS-MAIOR-ID-ALUNO + 1.
+           DISPLAY 'ID GERADO PARA O NOVO ALUNO: ' WS-ID-ALUNO
+           END-DISPLAY.
+       P417-GERA-PROXIMO-ID-FIM.
+
+       P418-LE-MAIOR-ID.
+           READ ALUNOS NEXT RECORD
+               AT END
+                   SET WS-EOF-VARRE-OK TO TRUE
+               NOT AT END
+                   MOVE ID-ALUNO TO WS-MAIOR-ID-ALUNO
+           END-READ.
+       P418-LE-MAIOR-ID-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE ALUNOS.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'PARA REGISTRAR UM ALUNO, INFORME:'
+           END-DISPLAY.
+           DISPLAY 'NOME DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT WS-NM-ALUNO
+           END-ACCEPT.
+           DISPLAY 'TELEFONE DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT WS-TL-ALUNO
+           END-ACCEPT.
+           PERFORM P435-PEDE-TELEFONE-ADIC
+                   THRU P435-PEDE-TELEFONE-ADIC-FIM
+                   VARYING WS-INDICE-TEL FROM 1 BY 1
+                   UNTIL WS-INDICE-TEL > 2.
+           PERFORM P432-PEDE-NASCIMENTO
+                   THRU P432-PEDE-NASCIMENTO-FIM
+                   WITH TEST AFTER
+                   UNTIL WS-VD-VALIDA-OK.
+           DISPLAY 'CPF DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT WS-CPF-ALUNO
+           END-ACCEPT.
+           DISPLAY 'PAIS DO TELEFONE (CODIGO, EX: 55): '
+           END-DISPLAY.
+           ACCEPT WS-PAIS-ALUNO
+           END-ACCEPT.
+           DISPLAY 'ENDERECO (RUA) DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT WS-RU-ALUNO
+           END-ACCEPT.
+           DISPLAY 'BAIRRO DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT WS-BA-ALUNO
+           END-ACCEPT.
+           DISPLAY 'CIDADE DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT WS-CI-ALUNO
+           END-ACCEPT.
+           DISPLAY 'UF DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT WS-UF-ALUNO
+           END-ACCEPT.
+           DISPLAY 'CEP DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT WS-CP-ALUNO
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+      *PEDE A DATA DE NASCIMENTO E VALIDA COM O PGDTAVAL, QUE RECEBE A
+      *DATA NO FORMATO DD/MM/AAAA EM WS-VD-DATA E DEVOLVE EM
+      *WS-VD-VALIDA (1 = VALIDA, 0 = INVALIDA). REPETE ATE UMA DATA
+      *VALIDA SER INFORMADA.
+       P432-PEDE-NASCIMENTO.
+           DISPLAY 'DATA DE NASCIMENTO DO ALUNO (AAAAMMDD): '
+           END-DISPLAY.
+           ACCEPT WS-DT-NASC-ALUNO
+           END-ACCEPT.
+           MOVE ZERO TO WS-VD-VALIDA.
+           STRING WS-DT-NASC-DIA   DELIMITED BY SIZE
+                  '/'              DELIMITED BY SIZE
+                  WS-DT-NASC-MES   DELIMITED BY SIZE
+                  '/'              DELIMITED BY SIZE
+                  WS-DT-NASC-ANO   DELIMITED BY SIZE
+                  INTO WS-VD-DATA
+           END-STRING.
+           CALL 'PGDTAVAL' USING WS-PARM-VALIDA-DATA.
+           IF NOT WS-VD-VALIDA-OK THEN
+               DISPLAY 'DATA DE NASCIMENTO INVALIDA. INFORME '
+                       'NOVAMENTE.'
+               END-DISPLAY
+           END-IF.
+       P432-PEDE-NASCIMENTO-FIM.
+
+      *PEDE UM TELEFONE ADICIONAL DE CONTATO DO ALUNO. O OPERADOR PODE
+      *DEIXAR EM BRANCO (ZERO) QUANDO O ALUNO NAO TIVER MAIS TELEFONES
+      *PARA INFORMAR.
+       P435-PEDE-TELEFONE-ADIC.
+           DISPLAY 'TELEFONE ADICIONAL ' WS-INDICE-TEL
+                   ' DO ALUNO (OU ZERO PARA NAO INFORMAR): '
+           END-DISPLAY.
+           ACCEPT WS-TL-ALUNO-ADIC (WS-INDICE-TEL)
+           END-ACCEPT.
+       P435-PEDE-TELEFONE-ADIC-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE GRAVACAO. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTALUINC.
