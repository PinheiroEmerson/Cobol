@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   EXTRACAO DOS ALUNOS INADIMPLENTES (MENSALIDADE EM
+      *            ATRASO), PARA USO DA SECRETARIA OU DE UMA FUTURA
+      *            INTEGRACAO COM A COBRANCA.
+      * Update:    09/08/2022 - P430-LISTA-REGISTRO REESCRITA SEM
+      *            GO TO, ENVOLVENDO O RESTANTE DO PARAGRAFO NUM IF
+      *            PARA PULAR O ALUNO ADIMPLENTE.
+      * Update:    09/08/2022 - CORRIGIDO WS-TL-ALUNO, QUE ESTAVA
+      *            DECLARADO COM SO 9 POSICOES (MAIS 2 DE FILLER PARA
+      *            COMPENSAR O DESLOCAMENTO), TRUNCANDO OS DOIS
+      *            ULTIMOS DIGITOS DO TELEFONE EXIBIDO. PASSA A SER
+      *            QUEBRADO EM WS-FONEAREA (2) E WS-FONENUMERO (9),
+      *            OS 11 BYTES CHEIOS DE TL-ALUNO EM CFPK0001.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTALUINA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD KEY IS ID-ALUNO
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-ALUNO                   PIC X(145) VALUE SPACES.
+       01  FILLER REDEFINES WS-ALUNO.
+           03 WS-ID-ALUNO             PIC 9(03).
+           03 WS-NM-ALUNO             PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA          PIC 9(02).
+               05 WS-FONENUMERO        PIC 9(09).
+           03 WS-DT-NASC-ALUNO.
+               05 WS-DT-NASC-ANO     PIC 9(04).
+               05 WS-DT-NASC-MES     PIC 9(02).
+               05 WS-DT-NASC-DIA     PIC 9(02).
+           03 WS-CPF-ALUNO             PIC 9(11).
+           03 FILLER                   PIC X(82).
+           03 WS-ST-MENSALIDADE        PIC X(10).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-ALUNO WS-CONTA-REG
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE ALUNOS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL WS-EOF-OK
+           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'TOTAL DE ALUNOS INADIMPLENTES: ' WS-CONTA-REG
+           END-DISPLAY.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+      *VE SE O ARQUIVO EXISTE.
+           OPEN INPUT ALUNOS.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-REGISTRO.
+           READ ALUNOS INTO WS-ALUNO
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   PERFORM P430-LISTA-REGISTRO
+                           THRU P430-LISTA-REGISTRO-FIM
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE ALUNOS.
+       P420-FECHA-ARQ-FIM.
+
+      *SO ENTRA NA EXTRACAO O ALUNO CUJA MENSALIDADE ESTEJA EM ATRASO.
+       P430-LISTA-REGISTRO.
+           IF WS-ST-MENSALIDADE EQUAL 'INADIMPLENTE' THEN
+               ADD 1 TO WS-CONTA-REG
+               DISPLAY 'REGISTRO: ' WS-CONTA-REG
+                       ' - ALUNO ID: ' WS-ID-ALUNO
+                       ' - ALUNO NOME: ' WS-NM-ALUNO
+               END-DISPLAY
+               DISPLAY '    TELEFONE: ' WS-TL-ALUNO
+                       ' - CPF: ' WS-CPF-ALUNO
+               END-DISPLAY
+           END-IF.
+       P430-LISTA-REGISTRO-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTALUINA.
