@@ -1,125 +1,212 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
-      * Date:      29/04/2022.
-      * Purpose:   LISTAGEM DE MATERIAS.
-      * Update:    TRANSFORMADO DE EXECUTAVEL EM MODULO.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NTMATLIS.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MATERIAS
-           ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\DesafioM3\MATERIAS.DAT'
-           ORGANIZATION IS INDEXED
-           ACCESS  MODE IS SEQUENTIAL
-           RECORD KEY IS ID-MATERIA
-           FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MATERIAS.
-           COPY CFPK0002.
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-MATERIA                   PIC X(27) VALUE SPACES.
-       01  FILLER REDEFINES WS-MATERIA.
-           03 WS-ID-MATERIA             PIC 9(03).
-           03 WS-NM-MATERIA             PIC X(20).
-           03 WS-NT-APROVACAO           PIC 9(02)V99.
-
-       77  WS-EOF                      PIC X.
-           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
-
-       77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
-
-       77  WS-FS                       PIC 99.
-           88 WS-FS-OK                 VALUE 0.
-
-
-       LINKAGE SECTION.
-       01  LK-COM-AREA.
-           03 WS-COM-MENSAGEM          PIC X(40).
-
-       PROCEDURE DIVISION
-           USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY 'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-           INITIALISE WS-FS WS-MATERIA WS-CONTA-REG
-               REPLACING NUMERIC       BY ZEROES
-                         ALPHANUMERIC  BY SPACES.
-           SET WS-EOF-OK               TO FALSE.
-           DISPLAY WS-COM-MENSAGEM
-           END-DISPLAY.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
-           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
-                   WITH TEST
-                       BEFORE UNTIL WS-EOF-OK
-           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
-       P200-PROCESSA-FIM.
-
-       P400-ABRE-ARQ.
-      *VE SE O ARQUIVO EXISTE.
-           OPEN INPUT MATERIAS.
-           IF NOT WS-FS-OK THEN
-               PERFORM P800-ERRO        THRU P800-ERRO-FIM
-           END-IF.
-       P400-ABRE-ARQ-FIM.
-
-       P410-LE-REGISTRO.
-           READ MATERIAS INTO WS-MATERIA
-               AT END
-                   SET WS-EOF-OK TO TRUE
-               NOT AT END
-                   PERFORM P430-LISTA-REGISTRO
-                           THRU P430-LISTA-REGISTRO-FIM
-           END-READ.
-       P410-LE-REGISTRO-FIM.
-
-       P420-FECHA-ARQ.
-           CLOSE MATERIAS.
-       P420-FECHA-ARQ-FIM.
-
-       P430-LISTA-REGISTRO.
-           ADD 1 TO WS-CONTA-REG.
-           DISPLAY 'REGISTRO.: ' WS-CONTA-REG
-                   ' - MATERIA ID.......: ' WS-ID-MATERIA
-                   ' - MATERIA NOME.....: ' WS-NM-MATERIA
-                   ' - NOTA DE APROVACAO: ' WS-NT-APROVACAO
-           END-DISPLAY.
-       P430-LISTA-REGISTRO-FIM.
-
-       P800-ERRO.
-           DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
-           END-DISPLAY.
-           DISPLAY 'FILE STATUS: ' WS-FS
-           END-DISPLAY.
-           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
-           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
-       P800-ERRO-FIM.
-
-       P900-FINALIZA.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM NTMATLIS.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      29/04/2022.
+      * Purpose:   LISTAGEM DE MATERIAS.
+      * Update:    TRANSFORMADO DE EXECUTAVEL EM MODULO.
+      * Update:    09/08/2022 - CORRIGIDO WS-MATERIA, QUE ESTAVA CURTO
+      *            DEMAIS (36 POSICOES) PARA O GRUPO DE CAMPOS ABAIXO
+      *            DELE (38 POSICOES), TRUNCANDO WS-MG-RECUPERACAO EM
+      *            TODA LISTAGEM. AMPLIADO PARA 46 POSICOES, O TAMANHO
+      *            ATUAL DE REG-MATERIA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTMATLIS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATERIAS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD KEY IS CH-MATERIA
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATERIAS.
+           COPY CFPK0002.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-MATERIA                   PIC X(46) VALUE SPACES.
+       01  FILLER REDEFINES WS-MATERIA.
+           03 WS-ID-MATERIA             PIC 9(03).
+           03 WS-ANO-SEMESTRE.
+               05 WS-AS-ANO              PIC 9(04).
+               05 WS-AS-SEMESTRE         PIC 9(01).
+           03 WS-NM-MATERIA             PIC X(20).
+           03 WS-NT-APROVACAO           PIC 9(02)V99.
+           03 WS-QT-AVALIACOES          PIC 9(02).
+           03 WS-MG-RECUPERACAO         PIC 9(02)V99.
+           03 WS-FR-MINIMA              PIC 9(03)V99.
+           03 WS-MX-VAGAS               PIC 9(03).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+      *ESTATISTICAS DA NOTA DE APROVACAO, ACUMULADAS MATERIA A
+      *MATERIA PARA O RESUMO FINAL.
+       77  WS-NT-MAIOR                 PIC 9(02)V99 VALUE ZEROS.
+       77  WS-NT-MENOR                 PIC 9(02)V99 VALUE ZEROS.
+       77  WS-NT-TOTAL                 PIC 9(04)V99 VALUE ZEROS.
+       77  WS-NT-MEDIA                 PIC 9(02)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-MATERIA WS-CONTA-REG
+                      WS-NT-MAIOR WS-NT-MENOR WS-NT-TOTAL WS-NT-MEDIA
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE MATERIAS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL WS-EOF-OK
+           PERFORM P440-MOSTRA-RESUMO  THRU P440-MOSTRA-RESUMO-FIM.
+           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+      *VE SE O ARQUIVO EXISTE.
+           OPEN INPUT MATERIAS.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-REGISTRO.
+           READ MATERIAS INTO WS-MATERIA
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   PERFORM P430-LISTA-REGISTRO
+                           THRU P430-LISTA-REGISTRO-FIM
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE MATERIAS.
+       P420-FECHA-ARQ-FIM.
+
+       P430-LISTA-REGISTRO.
+           ADD 1 TO WS-CONTA-REG.
+           DISPLAY 'REGISTRO.: ' WS-CONTA-REG
+                   ' - MATERIA ID.......: ' WS-ID-MATERIA
+                   ' - MATERIA NOME.....: ' WS-NM-MATERIA
+                   ' - NOTA DE APROVACAO: ' WS-NT-APROVACAO
+           END-DISPLAY.
+           DISPLAY '             - PERIODO LETIVO..........: '
+                   WS-AS-ANO '/' WS-AS-SEMESTRE
+           END-DISPLAY.
+           DISPLAY '             - QUANTIDADE DE AVALIACOES: '
+                   WS-QT-AVALIACOES
+           END-DISPLAY.
+           DISPLAY '             - MARGEM DE RECUPERACAO...: '
+                   WS-MG-RECUPERACAO
+           END-DISPLAY.
+           PERFORM P435-ACUMULA-ESTATISTICA
+                   THRU P435-ACUMULA-ESTATISTICA-FIM.
+       P430-LISTA-REGISTRO-FIM.
+
+      *ACUMULA MAIOR, MENOR E TOTAL DA NOTA DE APROVACAO PARA O
+      *RESUMO FINAL. A PRIMEIRA MATERIA LIDA ABRE OS EXTREMOS.
+       P435-ACUMULA-ESTATISTICA.
+           IF WS-CONTA-REG EQUAL 1 THEN
+               MOVE WS-NT-APROVACAO TO WS-NT-MAIOR WS-NT-MENOR
+           ELSE
+               IF WS-NT-APROVACAO IS GREATER THAN WS-NT-MAIOR THEN
+                   MOVE WS-NT-APROVACAO TO WS-NT-MAIOR
+               END-IF
+               IF WS-NT-APROVACAO IS LESS THAN WS-NT-MENOR THEN
+                   MOVE WS-NT-APROVACAO TO WS-NT-MENOR
+               END-IF
+           END-IF.
+           ADD WS-NT-APROVACAO TO WS-NT-TOTAL.
+       P435-ACUMULA-ESTATISTICA-FIM.
+
+      *RESUMO FINAL: MAIOR, MENOR E MEDIA DA NOTA DE APROVACAO ENTRE
+      *TODAS AS MATERIAS CADASTRADAS.
+       P440-MOSTRA-RESUMO.
+           DISPLAY ' '
+           END-DISPLAY.
+           DISPLAY '*** RESUMO DA NOTA DE APROVACAO ***'
+           END-DISPLAY.
+           IF WS-CONTA-REG IS GREATER THAN ZERO THEN
+               DIVIDE WS-NT-TOTAL BY WS-CONTA-REG
+                      GIVING WS-NT-MEDIA
+                      ON SIZE ERROR
+                      MOVE ZERO TO WS-NT-MEDIA
+               END-DIVIDE
+           ELSE
+               MOVE ZERO TO WS-NT-MEDIA
+           END-IF.
+           DISPLAY 'MAIOR NOTA DE APROVACAO..: ' WS-NT-MAIOR
+           END-DISPLAY.
+           DISPLAY 'MENOR NOTA DE APROVACAO..: ' WS-NT-MENOR
+           END-DISPLAY.
+           DISPLAY 'MEDIA DAS NOTAS APROVACAO: ' WS-NT-MEDIA
+           END-DISPLAY.
+       P440-MOSTRA-RESUMO-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTMATLIS.
