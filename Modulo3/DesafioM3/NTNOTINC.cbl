@@ -2,6 +2,9 @@
       * Author:    EMERSON PINHEIRO - TIO.EL@OUTLOOK.COM.
       * Date:      16/05/2022
       * Purpose:   DESAFIO MODULO 2 - INCLUSAO APROVADOS DO ALUNO
+      * Update:    09/08/2022 - LANCAMENTO PASSA A INFORMAR O
+      *            ANO-SEMESTRE DA OFERTA DA MATERIA, PARA LOCALIZA-LA
+      *            PELA NOVA CHAVE CH-MATERIA.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -13,37 +16,46 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ALUNOS
-           ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\DesafioM3\ALUNOS.DAT'
+           ASSIGN TO WS-CFG-CAMINHO-01
            ORGANIZATION IS INDEXED
            ACCESS  MODE IS RANDOM
            RECORD KEY IS ID-ALUNO OF REG-ALUNO
            FILE  STATUS IS WS-FS-A.
 
            SELECT MATERIAS
-           ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\DesafioM3\MATERIAS.DAT'
+           ASSIGN TO WS-CFG-CAMINHO-02
            ORGANIZATION IS INDEXED
            ACCESS  MODE IS RANDOM
-           RECORD KEY IS ID-MATERIA OF REG-MATERIA
+           RECORD KEY IS CH-MATERIA OF REG-MATERIA
            FILE  STATUS IS WS-FS-M.
 
            SELECT APROVADOS
-           ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\DesafioM3\ALUAPROV.DAT'
+           ASSIGN TO WS-CFG-CAMINHO-03
            ORGANIZATION IS INDEXED
            ACCESS  MODE IS DYNAMIC
-           RECORD  KEY IS ID-ALUNO OF REG-INTER
+           RECORD  KEY IS CH-INTER OF REG-INTER
            FILE  STATUS IS WS-FS-N.
 
            SELECT TODOS-ALUNOS
-           ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\DesafioM3\ALUTODOS.DAT'
+           ASSIGN TO WS-CFG-CAMINHO-04
            ORGANIZATION IS INDEXED
            ACCESS  MODE IS DYNAMIC
-           RECORD  KEY IS ID-ALUNO OF REG-TODOS
+           RECORD  KEY IS CH-TODOS OF REG-TODOS
            FILE  STATUS IS WS-FS-T.
 
+           SELECT MATRICULA
+           ASSIGN TO WS-CFG-CAMINHO-05
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD  KEY IS CH-MATRICULA OF REG-MATRICULA
+           FILE  STATUS IS WS-FS-R.
+
+           SELECT AUDITORIA
+           ASSIGN TO WS-CAMINHO-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-AUD.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ALUNOS.
@@ -59,8 +71,36 @@
        FD  TODOS-ALUNOS.
            COPY CFPK0004.
 
+       FD  MATRICULA.
+           COPY CFPK0005.
+
+       FD  AUDITORIA.
+           COPY CFPK0006.
+
        WORKING-STORAGE SECTION.
 
+       COPY CFCFG001.
+
+      *CAMINHO DO ARQUIVO DE AUDITORIA. NAO USA UM DOS CINCO SLOTS
+      *DE CFCFG001 PORQUE ESTE PROGRAMA JA OCUPA TODOS ELES COM OS
+      *ARQUIVOS DE ALUNOS, MATERIAS, APROVADOS, TODOS-ALUNOS E
+      *MATRICULA.
+       01  WS-CAMINHO-AUDITORIA        PIC X(80) VALUE SPACES.
+
+      *CONTROLE ARQUIVO AUDITORIA
+       77  WS-FS-AUD                   PIC 99.
+           88 WS-FS-AUD-OK             VALUE 0.
+
+       01  WS-DATA-HORA-ATUAL           PIC X(21) VALUE SPACES.
+       01  FILLER REDEFINES WS-DATA-HORA-ATUAL.
+           03 WS-DH-ANO                 PIC 9(04).
+           03 WS-DH-MES                 PIC 9(02).
+           03 WS-DH-DIA                 PIC 9(02).
+           03 WS-DH-HORA                PIC 9(02).
+           03 WS-DH-MIN                 PIC 9(02).
+           03 WS-DH-SEG                 PIC 9(02).
+           03 FILLER                    PIC X(07).
+
        01  WS-ALUNO.
            03 WS-ID-ALUNO            PIC 9(03).
            03 WS-NM-ALUNO            PIC X(20).
@@ -70,34 +110,66 @@
 
        01  WS-MATERIA.
            03 WS-ID-MATERIA          PIC 9(03).
+           03 WS-ANO-SEMESTRE-MAT.
+               05 WS-AS-ANO-MAT      PIC 9(04).
+               05 WS-AS-SEMESTRE-MAT PIC 9(01).
            03 WS-NM-MATERIA          PIC X(20).
            03 WS-NT-APROVACAO        PIC 9(02)V99.
+           03 WS-QT-AVALIACOES       PIC 9(02).
+           03 WS-MG-RECUPERACAO      PIC 9(02)V99.
+           03 WS-FR-MINIMA           PIC 9(03)V99.
 
       *PARA ECONOMIZAR MEMORIA DE PROCESSAMENTO
       *SERÁ UTILIZADO O MESMO WS TANTO NA GRAVAÇÃO DO
       *ALUNO APROVADO COMO DO ALUNO REPROVADO.
        01  WS-REG-INTER.
-           03 WS-ID-ALUNO            PIC 9(03).
+           03 WS-CH-INTER.
+               05 WS-ID-ALUNO        PIC 9(03).
+               05 WS-ID-MATERIA      PIC 9(03).
            03 WS-NM-ALUNO            PIC X(20).
            03 WS-TL-ALUNO.
               05 WS-FONEAREA         PIC 9(02).
               05 WS-FONENUMERO       PIC 9(09).
-           03 WS-ID-MATERIA          PIC 9(03).
            03 WS-NM-MATERIA          PIC X(20).
            03 WS-NT-APROVACAO        PIC 9(02)V99.
            03 WS-MD-ALUNO            PIC 9(02)V99.
            03 WS-ST-APROVACAO        PIC X(10).
+           03 WS-TURMA               PIC X(04).
+           03 WS-ANO-SEMESTRE.
+               05 WS-AS-ANO          PIC 9(04).
+               05 WS-AS-SEMESTRE     PIC 9(01).
+           03 WS-FR-ALUNO            PIC 9(03)V99.
 
        01  WS-RESULTADO              PIC X(10).
            88 WS-RESULTADO-F         VALUE 'APROVADO' FALSE 'REPROVADO'.
 
-       01  WS-APURACAO.
-           05 WS-NOTA-1              PIC 9(02)V99.
-           05 WS-NOTA-2              PIC 9(02)V99.
-           05 WS-NOTA-3              PIC 9(02)V99.
-           05 WS-NOTA-4              PIC 9(02)V99.
+      *MARCA QUE O ALUNO FOI REPROVADO POR FALTAS, INDEPENDENTE DA
+      *MEDIA OBTIDA. UM ALUNO NESSA CONDICAO NAO TEM DIREITO A
+      *RECUPERACAO, POIS A RECUPERACAO E DE NOTA, NAO DE FREQUENCIA.
+       77  WS-REPROVADO-FREQUENCIA   PIC X      VALUE 'N'.
+           88 WS-REPROVADO-FREQ-OK   VALUE 'S' FALSE 'N'.
+
+       01  WS-RESULTADO-APURACAO.
+           05 WS-TOTAL-NOTAS         PIC 9(04)V99.
            05 WS-NOTA-MD             PIC 9(02)V99.
 
+       01  WS-APURACAO.
+           05 WS-NOTAS               PIC 9(02)V99
+                                      OCCURS 1 TO 20 TIMES
+                                      DEPENDING ON
+                                          WS-QT-AVALIACOES
+                                          OF WS-MATERIA.
+
+       77  WS-INDICE-NOTA            PIC 9(02).
+
+      *CONTROLE DA RECUPERACAO
+       77  WS-DIFERENCA-NOTA         PIC 9(02)V99.
+       77  WS-NOTA-RECUPERACAO       PIC 9(02)V99.
+
+      *CONCEITO (FAIXA DE LETRA) CORRESPONDENTE A MEDIA OBTIDA, PARA
+      *MOSTRAR AO LADO DO NUMERO NO RESULTADO DO PROCESSAMENTO.
+       77  WS-CONCEITO-NOTA          PIC X(01) VALUE SPACE.
+
       *CONTROLE ARQUIVO ALUNOS
        77  WS-EOF-A                  PIC X.
            88 WS-EOF-OK              VALUE 'S' FALSE 'N'.
@@ -122,6 +194,10 @@
        77  WS-FS-T                   PIC 99.
            88 WS-FS-OK               VALUE 0.
 
+      *CONTROLE ARQUIVO MATRICULA
+       77  WS-FS-R                   PIC 99.
+           88 WS-FS-OK               VALUE 0.
+
       *CONTROLES AUXILIARES / LOOPING
        77  WS-EXIT                   PIC X.
            88 WS-EXIT-OK             VALUE 'S' FALSE 'N'.
@@ -135,18 +211,46 @@
        77  WS-VALIDA-NOTA            PIC X.
            88 WS-VALIDA-NOTA-OK      VALUE 'S' FALSE 'N'.
 
-       PROCEDURE DIVISION.
+       77  WS-VALIDA-NOTA-RECUP      PIC X.
+           88 WS-VALIDA-NOTA-RECUP-OK VALUE 'S' FALSE 'N'.
+
+       77  WS-ELEGIVEL-RECUP         PIC X.
+           88 WS-ELEGIVEL-RECUP-OK   VALUE 'S' FALSE 'N'.
+
+      *PERMITE DESISTIR DO LANCAMENTO DE NOTAS EM ANDAMENTO, SEM
+      *PRECISAR TERMINAR DE DIGITAR NOTAS VALIDAS PARA VOLTAR AO
+      *MENU. O ALUNO DIGITA 99 EM QUALQUER PROMPT DE NOTA PARA
+      *CANCELAR (99 NAO E UMA NOTA VALIDA, POIS A FAIXA E 0 A 10).
+       77  WS-CANCELA-LANCAMENTO     PIC X.
+           88 WS-CANCELA-OK          VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
            PERFORM P100-INICIO THRU P100-INICIO-FIM.
            PERFORM P200-PROCESSA THRU P200-PROCESSA-FIM
                    UNTIL WS-EXIT-OK.
            PERFORM P900-FINALIZA THRU P900-FINALIZA-FIM.
 
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
        P100-INICIO.
            PERFORM P850-LIMPA-VARIAVEIS           THRU
                    P850-LIMPA-VARIAVEIS-FIM.
 
+           PERFORM P015-MONTA-CAMINHOS            THRU
+                   P015-MONTA-CAMINHOS-FIM.
+
            PERFORM P410-ABRE-ARQUIVO-ALUNO    THRU
                    P410-ABRE-ARQUIVO-ALUNO-FIM.
 
@@ -158,8 +262,44 @@
 
            PERFORM P490-ABRE-ARQUIVO-TODOS        THRU
                    P490-ABRE-ARQUIVO-TODOS-FIM.
+
+           PERFORM P495-ABRE-ARQUIVO-MATRICULA    THRU
+                   P495-ABRE-ARQUIVO-MATRICULA-FIM.
+
+           PERFORM P499-ABRE-ARQUIVO-AUDITORIA    THRU
+                   P499-ABRE-ARQUIVO-AUDITORIA-FIM.
        P100-INICIO-FIM.
 
+      *MONTA O CAMINHO COMPLETO DOS CINCO ARQUIVOS INDEXADOS
+      *ENVOLVIDOS NO LANCAMENTO DE NOTAS, A PARTIR DO DIRETORIO
+      *BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUAPROV.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-03
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-04
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATRICULA.DAT' DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-05
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\AUDITORIA.DAT' DELIMITED BY SIZE
+                  INTO WS-CAMINHO-AUDITORIA
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
        P200-PROCESSA.
 
            PERFORM P600-MONTA-TELA-ALUNO              THRU
@@ -180,32 +320,67 @@
                        AFTER
                        UNTIL WS-EXIT-MATERIA-OK.
 
+           PERFORM P607-MONTA-TELA-TURMA              THRU
+                   P607-MONTA-TELA-TURMA-FIM.
+
+           PERFORM P608-MONTA-TELA-FREQUENCIA         THRU
+                   P608-MONTA-TELA-FREQUENCIA-FIM.
+
            PERFORM P610-MONTA-TELA-APROVADOS          THRU
                    P610-MONTA-TELA-APROVADOS-FIM.
 
-           PERFORM P400-CALC-MEDIA                    THRU
-                   P400-CALC-MEDIA-FIM.
+           IF WS-CANCELA-OK THEN
+               PERFORM P640-LANCAMENTO-CANCELADO      THRU
+                       P640-LANCAMENTO-CANCELADO-FIM
+           ELSE
+               PERFORM P400-CALC-MEDIA                THRU
+                       P400-CALC-MEDIA-FIM
+
+               PERFORM P402-VERIFICA-FREQUENCIA       THRU
+                       P402-VERIFICA-FREQUENCIA-FIM
 
-           PERFORM P620-MOSTRA-RESULTADO              THRU
-                   P620-MOSTRA-RESULTADO-FIM.
+               PERFORM P407-VERIFICA-RECUPERACAO      THRU
+                       P407-VERIFICA-RECUPERACAO-FIM
 
-           PERFORM P560-MOVE-CONTEUDO                 THRU
-                   P560-MOVE-CONTEUDO-FIM
+               IF WS-ELEGIVEL-RECUP-OK THEN
+                   PERFORM P630-MONTA-TELA-RECUPERACAO THRU
+                           P630-MONTA-TELA-RECUPERACAO-FIM
+               END-IF
 
-           EVALUATE TRUE
+               IF WS-CANCELA-OK THEN
+                   PERFORM P640-LANCAMENTO-CANCELADO  THRU
+                           P640-LANCAMENTO-CANCELADO-FIM
+               ELSE
+                   PERFORM P620-MOSTRA-RESULTADO      THRU
+                           P620-MOSTRA-RESULTADO-FIM
+
+                   PERFORM P560-MOVE-CONTEUDO         THRU
+                           P560-MOVE-CONTEUDO-FIM
+
+                   EVALUATE TRUE
       *GRAVA NO ARQUIVO DE APROVADOS
       *GRAVA NO ARQUIVO DE TODOS OS ALUNOS
-               WHEN WS-RESULTADO-F
-                   PERFORM P550-GRAVA-REGISTRO        THRU
-                           P550-GRAVA-REGISTRO-FIM
+                       WHEN WS-RESULTADO-F
+                           PERFORM P550-GRAVA-REGISTRO THRU
+                                   P550-GRAVA-REGISTRO-FIM
 
-                   PERFORM P570-GRAVA-REGISTRO-TODOS  THRU
-                           P570-GRAVA-REGISTRO-TODOS-FIM
-               WHEN OTHER
+                           PERFORM P570-GRAVA-REGISTRO-TODOS THRU
+                                   P570-GRAVA-REGISTRO-TODOS-FIM
+                       WHEN OTHER
       *GRAVA NO ARQUIVO DE TODOS OS ALUNOS
-                   PERFORM P570-GRAVA-REGISTRO-TODOS  THRU
-                           P570-GRAVA-REGISTRO-TODOS-FIM
-           END-EVALUATE.
+                           PERFORM P570-GRAVA-REGISTRO-TODOS THRU
+                                   P570-GRAVA-REGISTRO-TODOS-FIM
+                   END-EVALUATE
+
+                   PERFORM P578-GRAVA-AUDITORIA       THRU
+                           P578-GRAVA-AUDITORIA-FIM
+
+      *A MATRICULA E CONCLUIDA SEMPRE QUE O ALUNO TERMINA DE SER
+      *AVALIADO NA MATERIA, APROVADO OU NAO.
+                   PERFORM P575-CONCLUI-MATRICULA     THRU
+                           P575-CONCLUI-MATRICULA-FIM
+               END-IF
+           END-IF.
 
            PERFORM P850-LIMPA-VARIAVEIS               THRU
                    P850-LIMPA-VARIAVEIS-FIM.
@@ -219,19 +394,20 @@
 
        P400-CALC-MEDIA.
 
-           ADD    WS-NOTA-1 WS-NOTA-2 WS-NOTA-3 WS-NOTA-4
-                  TO WS-NOTA-MD OF WS-APURACAO
-                  ON SIZE ERROR
-                  PERFORM P830-ERRO-CALC THRU P830-ERRO-CALC-FIM
-           END-ADD.
+           MOVE ZEROS TO WS-TOTAL-NOTAS OF WS-RESULTADO-APURACAO.
+           PERFORM P405-SOMA-NOTA THRU P405-SOMA-NOTA-FIM
+                   VARYING WS-INDICE-NOTA FROM 1 BY 1
+                   UNTIL WS-INDICE-NOTA
+                       > WS-QT-AVALIACOES OF WS-MATERIA.
 
-           DIVIDE WS-NOTA-MD OF WS-APURACAO BY 4
-                  GIVING WS-NOTA-MD OF WS-APURACAO
+           DIVIDE WS-TOTAL-NOTAS OF WS-RESULTADO-APURACAO
+                  BY WS-QT-AVALIACOES OF WS-MATERIA
+                  GIVING WS-NOTA-MD OF WS-RESULTADO-APURACAO
                   ON SIZE ERROR
                   PERFORM P830-ERRO-CALC THRU P830-ERRO-CALC-FIM
            END-DIVIDE.
 
-           EVALUATE WS-NOTA-MD OF WS-APURACAO
+           EVALUATE WS-NOTA-MD OF WS-RESULTADO-APURACAO
                WHEN GREATER THAN OR EQUALS TO
                    WS-NT-APROVACAO OF WS-MATERIA
                    SET WS-RESULTADO-F TO TRUE
@@ -243,6 +419,44 @@
 
        P400-CALC-MEDIA-FIM.
 
+       P405-SOMA-NOTA.
+           ADD WS-NOTAS (WS-INDICE-NOTA)
+               TO WS-TOTAL-NOTAS OF WS-RESULTADO-APURACAO
+               ON SIZE ERROR
+               PERFORM P830-ERRO-CALC THRU P830-ERRO-CALC-FIM
+           END-ADD.
+       P405-SOMA-NOTA-FIM.
+
+      *VERIFICA SE UM ALUNO REPROVADO FICOU DENTRO DA MARGEM DE
+      *RECUPERACAO CADASTRADA PARA A MATERIA. UM ALUNO REPROVADO POR
+      *FALTAS NAO TEM DIREITO A RECUPERACAO, POIS NENHUMA NOTA NOVA
+      *RESOLVE A FALTA DE FREQUENCIA.
+       P407-VERIFICA-RECUPERACAO.
+           SET WS-ELEGIVEL-RECUP-OK TO FALSE.
+           IF NOT WS-RESULTADO-F AND NOT WS-REPROVADO-FREQ-OK THEN
+               COMPUTE WS-DIFERENCA-NOTA =
+                       WS-NT-APROVACAO OF WS-MATERIA
+                       - WS-NOTA-MD OF WS-RESULTADO-APURACAO
+               IF WS-DIFERENCA-NOTA IS LESS THAN OR EQUAL TO
+                   WS-MG-RECUPERACAO OF WS-MATERIA THEN
+                   SET WS-ELEGIVEL-RECUP-OK TO TRUE
+               END-IF
+           END-IF.
+       P407-VERIFICA-RECUPERACAO-FIM.
+
+      *REPROVA POR FALTAS UM ALUNO CUJA FREQUENCIA NAO ATINGIU O
+      *MINIMO EXIGIDO PELA MATERIA, MESMO QUE A MEDIA DE NOTAS TENHA
+      *SIDO SUFICIENTE PARA APROVACAO.
+       P402-VERIFICA-FREQUENCIA.
+           SET WS-REPROVADO-FREQ-OK TO FALSE.
+           IF WS-FR-ALUNO OF WS-REG-INTER IS LESS THAN
+               WS-FR-MINIMA OF WS-MATERIA THEN
+               SET WS-REPROVADO-FREQ-OK TO TRUE
+               SET WS-RESULTADO-F       TO FALSE
+               MOVE 'REPROVADO' TO WS-ST-APROVACAO OF WS-REG-INTER
+           END-IF.
+       P402-VERIFICA-FREQUENCIA-FIM.
+
        P410-ABRE-ARQUIVO-ALUNO.
            OPEN INPUT ALUNOS.
            IF NOT WS-FS-OK OF WS-FS-A THEN
@@ -261,9 +475,16 @@
                            THRU P600-MONTA-TELA-ALUNO-FIM
 
                NOT INVALID KEY
-                   PERFORM P440-MOSTRA-ALUNO
-                           THRU P440-MOSTRA-ALUNO-FIM
-                   SET     WS-EXIT-ALUNO-OK TO TRUE
+                   IF ST-MENSALIDADE-INADIMPLENTE OF REG-ALUNO THEN
+                       PERFORM P435-ALUNO-INADIMPLENTE
+                               THRU P435-ALUNO-INADIMPLENTE-FIM
+                       PERFORM P600-MONTA-TELA-ALUNO
+                               THRU P600-MONTA-TELA-ALUNO-FIM
+                   ELSE
+                       PERFORM P440-MOSTRA-ALUNO
+                               THRU P440-MOSTRA-ALUNO-FIM
+                       SET     WS-EXIT-ALUNO-OK TO TRUE
+                   END-IF
            END-READ.
        P420-LE-ARQUIVO-ALUNO-FIM.
 
@@ -272,6 +493,12 @@
            END-DISPLAY.
        P430-ALUNO-NAO-LOCALIZADO-FIM.
 
+       P435-ALUNO-INADIMPLENTE.
+           DISPLAY 'ALUNO COM MENSALIDADE EM ATRASO. LANCAMENTO DE '
+                   'NOTAS BLOQUEADO ATE A REGULARIZACAO.'
+           END-DISPLAY.
+       P435-ALUNO-INADIMPLENTE-FIM.
+
        P440-MOSTRA-ALUNO.
            DISPLAY 'NOME DO ALUNO: ' WS-NM-ALUNO     OF WS-ALUNO
            END-DISPLAY.
@@ -297,7 +524,7 @@
 
        P450-LE-ARQUIVO-MATERIA.
            READ MATERIAS INTO WS-MATERIA
-               KEY IS ID-MATERIA OF REG-MATERIA
+               KEY IS CH-MATERIA OF REG-MATERIA
                INVALID KEY
                    PERFORM P460-MATERIA-NAO-LOCALIZADO
                            THRU P460-MATERIA-NAO-LOCALIZADO-FIM
@@ -321,6 +548,8 @@
            CLOSE MATERIAS.
            CLOSE APROVADOS.
            CLOSE TODOS-ALUNOS.
+           CLOSE MATRICULA.
+           CLOSE AUDITORIA.
        P470-FECHA-ARQUIVOS-FIM.
 
        P480-ABRE-ARQUIVO-APROVADO.
@@ -339,57 +568,40 @@
            END-IF.
        P490-ABRE-ARQUIVO-TODOS-FIM.
 
-       P500-VALIDA-N1.
-           ACCEPT WS-NOTA-1
-           END-ACCEPT.
-           IF WS-NOTA-1 NOT IS LESS THAN OR EQUAL TO 10 THEN
-               DISPLAY 'A NOTA DEVE SER ENTRE 0 E 10'
-               END-DISPLAY
-               DISPLAY 'DIGITE NOVAMENTE'
-               END-DISPLAY
-           ELSE
-               SET WS-VALIDA-NOTA-OK TO TRUE
+       P495-ABRE-ARQUIVO-MATRICULA.
+           OPEN I-O MATRICULA.
+      *VE SE O ARQUIVO EXISTE. SE NAO EXISTE (35) CRIA ARQUIVO.
+           IF NOT WS-FS-OK OF WS-FS-R THEN
+               OPEN OUTPUT MATRICULA
            END-IF.
-       P500-VALIDA-N1-FIM.
+       P495-ABRE-ARQUIVO-MATRICULA-FIM.
 
-       P510-VALIDA-N2.
-           ACCEPT WS-NOTA-2
-           END-ACCEPT.
-           IF WS-NOTA-2 NOT IS LESS THAN OR EQUAL TO 10 THEN
-               DISPLAY 'A NOTA DEVE SER ENTRE 0 E 10'
-               END-DISPLAY
-               DISPLAY 'DIGITE NOVAMENTE'
-               END-DISPLAY
-           ELSE
-               SET WS-VALIDA-NOTA-OK TO TRUE
+       P499-ABRE-ARQUIVO-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+      *SE O ARQUIVO DE AUDITORIA AINDA NAO EXISTE, CRIA.
+           IF NOT WS-FS-AUD-OK THEN
+               OPEN OUTPUT AUDITORIA
            END-IF.
-       P510-VALIDA-N2-FIM.
+       P499-ABRE-ARQUIVO-AUDITORIA-FIM.
 
-       P520-VALIDA-N3.
-           ACCEPT WS-NOTA-3
+       P500-VALIDA-NOTA.
+           ACCEPT WS-NOTAS (WS-INDICE-NOTA)
            END-ACCEPT.
-           IF WS-NOTA-3 NOT IS LESS THAN OR EQUAL TO 10 THEN
-               DISPLAY 'A NOTA DEVE SER ENTRE 0 E 10'
-               END-DISPLAY
-               DISPLAY 'DIGITE NOVAMENTE'
-               END-DISPLAY
-           ELSE
+           IF WS-NOTAS (WS-INDICE-NOTA) EQUAL 99 THEN
+               SET WS-CANCELA-OK     TO TRUE
                SET WS-VALIDA-NOTA-OK TO TRUE
-           END-IF.
-       P520-VALIDA-N3-FIM.
-
-       P530-VALIDA-N4.
-           ACCEPT WS-NOTA-4
-           END-ACCEPT.
-           IF WS-NOTA-4 NOT IS LESS THAN OR EQUAL TO 10 THEN
-               DISPLAY 'A NOTA DEVE SER ENTRE 0 E 10'
-               END-DISPLAY
-               DISPLAY 'DIGITE NOVAMENTE'
-               END-DISPLAY
            ELSE
-               SET WS-VALIDA-NOTA-OK TO TRUE
+               IF WS-NOTAS (WS-INDICE-NOTA) NOT IS LESS THAN
+                   OR EQUAL TO 10 THEN
+                   DISPLAY 'A NOTA DEVE SER ENTRE 0 E 10'
+                   END-DISPLAY
+                   DISPLAY 'DIGITE NOVAMENTE'
+                   END-DISPLAY
+               ELSE
+                   SET WS-VALIDA-NOTA-OK TO TRUE
+               END-IF
            END-IF.
-       P530-VALIDA-N4-FIM.
+       P500-VALIDA-NOTA-FIM.
 
        P550-GRAVA-REGISTRO.
            MOVE WS-REG-INTER TO REG-INTER.
@@ -416,7 +628,7 @@
                 TO WS-NM-MATERIA   OF WS-REG-INTER.
            MOVE WS-NT-APROVACAO    OF WS-MATERIA
                 TO WS-NT-APROVACAO OF WS-REG-INTER.
-           MOVE WS-NOTA-MD         OF WS-APURACAO
+           MOVE WS-NOTA-MD         OF WS-RESULTADO-APURACAO
                 TO WS-MD-ALUNO     OF WS-REG-INTER.
        P560-MOVE-CONTEUDO-FIM.
 
@@ -432,6 +644,51 @@
            END-WRITE.
        P570-GRAVA-REGISTRO-TODOS-FIM.
 
+      *ATUALIZA O STATUS DA MATRICULA PARA CONCLUIDA, AGORA QUE A
+      *NOTA DO ALUNO NESTA MATERIA JA FOI APURADA. SE NAO EXISTIR
+      *MATRICULA CADASTRADA (LANCAMENTO FEITO SEM O CADASTRO PREVIO),
+      *O RESULTADO DA NOTA E GRAVADO DO MESMO JEITO, E APENAS AVISA.
+       P575-CONCLUI-MATRICULA.
+           MOVE WS-ID-ALUNO   OF WS-REG-INTER TO ID-ALUNO   OF
+                CH-MATRICULA.
+           MOVE WS-ID-MATERIA OF WS-REG-INTER TO ID-MATERIA OF
+                CH-MATRICULA.
+           READ MATRICULA
+               INVALID KEY
+                   DISPLAY 'MATRICULA NAO ENCONTRADA PARA ESTE '
+                           'ALUNO NESTA MATERIA.'
+                   END-DISPLAY
+               NOT INVALID KEY
+                   SET ST-MATRICULA-CONCLUIDA TO TRUE
+                   REWRITE REG-MATRICULA
+                       INVALID KEY
+                           DISPLAY 'ERRO AO ATUALIZAR A MATRICULA.'
+                           END-DISPLAY
+                   END-REWRITE
+           END-READ.
+       P575-CONCLUI-MATRICULA-FIM.
+
+      *REGISTRA O LANCAMENTO DE NOTAS NA AUDITORIA, COM O OPERADOR
+      *QUE O DIGITOU. NAO HA VALOR ANTES, POIS E UM LANCAMENTO NOVO.
+       P578-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DH-ANO  TO DT-AUDITORIA-ANO.
+           MOVE WS-DH-MES  TO DT-AUDITORIA-MES.
+           MOVE WS-DH-DIA  TO DT-AUDITORIA-DIA.
+           MOVE WS-DH-HORA TO HR-AUDITORIA-HORA.
+           MOVE WS-DH-MIN  TO HR-AUDITORIA-MIN.
+           MOVE WS-DH-SEG  TO HR-AUDITORIA-SEG.
+           MOVE 'ALUTODOS'               TO NM-ARQUIVO-AUDITORIA.
+           MOVE 'LANCAMENTO'             TO TP-OPERACAO-AUDITORIA.
+           MOVE WS-CH-INTER OF WS-REG-INTER
+                                          TO CH-REGISTRO-AUDITORIA.
+           MOVE SPACES                   TO DS-ANTES-AUDITORIA.
+           MOVE WS-REG-INTER             TO DS-DEPOIS-AUDITORIA.
+           MOVE WS-COM-OPERADOR          TO ID-OPERADOR-AUDITORIA.
+           WRITE REG-AUDITORIA
+           END-WRITE.
+       P578-GRAVA-AUDITORIA-FIM.
+
        P580-INFORMA-GRAVACAO.
            DISPLAY 'REGISTRO SALVO COM SUCESSO.'
            END-DISPLAY.
@@ -454,50 +711,163 @@
            END-DISPLAY.
            ACCEPT  ID-MATERIA  OF REG-MATERIA
            END-ACCEPT.
+           DISPLAY 'INFORME O ANO DO PERIODO LETIVO DA OFERTA: '
+           END-DISPLAY.
+           ACCEPT AS-ANO OF REG-MATERIA
+           END-ACCEPT.
+           DISPLAY 'INFORME O SEMESTRE DA OFERTA (1 OU 2)..: '
+           END-DISPLAY.
+           ACCEPT AS-SEMESTRE OF REG-MATERIA
+           END-ACCEPT.
        P605-MONTA-TELA-MATERIA-FIM.
 
-       P610-MONTA-TELA-APROVADOS.
-           DISPLAY 'ENTRE COM AS NOTAS DE ' WS-NM-MATERIA OF WS-MATERIA
+      *PEDE A TURMA E O ANO/SEMESTRE A QUE ESTE LANCAMENTO SE REFERE,
+      *PARA PERMITIR QUEBRAR OS RESULTADOS DE APROVADOS E DE TODOS-
+      *ALUNOS POR TURMA E POR PERIODO LETIVO.
+       P607-MONTA-TELA-TURMA.
+           DISPLAY 'INFORME A TURMA.........................: '
            END-DISPLAY.
-           DISPLAY 'PRIMEIRA NOTA: '
+           ACCEPT WS-TURMA OF WS-REG-INTER
+           END-ACCEPT.
+           DISPLAY 'INFORME O ANO LETIVO (AAAA)..............: '
            END-DISPLAY.
-
-           SET WS-VALIDA-NOTA-OK TO FALSE.
-           PERFORM P500-VALIDA-N1 THRU P500-VALIDA-N1-FIM
-                   UNTIL WS-VALIDA-NOTA-OK.
-           DISPLAY 'SEGUNDA NOTA: '
+           ACCEPT WS-AS-ANO OF WS-REG-INTER
+           END-ACCEPT.
+           DISPLAY 'INFORME O SEMESTRE (1 OU 2)..............: '
            END-DISPLAY.
+           ACCEPT WS-AS-SEMESTRE OF WS-REG-INTER
+           END-ACCEPT.
+       P607-MONTA-TELA-TURMA-FIM.
 
-           SET WS-VALIDA-NOTA-OK TO FALSE.
-           PERFORM P510-VALIDA-N2 THRU P510-VALIDA-N2-FIM
-                   UNTIL WS-VALIDA-NOTA-OK.
-           DISPLAY 'TERCIERA NOTA: '
+      *PEDE O PERCENTUAL DE FREQUENCIA DO ALUNO NA MATERIA, USADO EM
+      *P402-VERIFICA-FREQUENCIA PARA DECIDIR SE HA REPROVACAO POR
+      *FALTAS.
+       P608-MONTA-TELA-FREQUENCIA.
+           DISPLAY 'INFORME A FREQUENCIA DO ALUNO (%).......: '
            END-DISPLAY.
+           ACCEPT WS-FR-ALUNO OF WS-REG-INTER
+           END-ACCEPT.
+       P608-MONTA-TELA-FREQUENCIA-FIM.
 
-           SET WS-VALIDA-NOTA-OK TO FALSE.
-           PERFORM P520-VALIDA-N3 THRU P520-VALIDA-N3-FIM
-                   UNTIL WS-VALIDA-NOTA-OK.
-           DISPLAY 'QUARTA NOTA: '
+       P610-MONTA-TELA-APROVADOS.
+           DISPLAY 'ENTRE COM AS NOTAS DE ' WS-NM-MATERIA OF WS-MATERIA
            END-DISPLAY.
+           DISPLAY 'DIGITE 99 EM QUALQUER NOTA PARA CANCELAR O '
+                   'LANCAMENTO.'
+           END-DISPLAY.
+           PERFORM P615-PEDE-NOTA THRU P615-PEDE-NOTA-FIM
+                   VARYING WS-INDICE-NOTA FROM 1 BY 1
+                   UNTIL WS-INDICE-NOTA
+                       > WS-QT-AVALIACOES OF WS-MATERIA
+                   OR WS-CANCELA-OK.
+       P610-MONTA-TELA-APROVADOS-FIM.
 
+       P615-PEDE-NOTA.
+           DISPLAY 'NOTA ' WS-INDICE-NOTA ': '
+           END-DISPLAY.
            SET WS-VALIDA-NOTA-OK TO FALSE.
-           PERFORM P530-VALIDA-N4 THRU P530-VALIDA-N4-FIM
+           PERFORM P500-VALIDA-NOTA THRU P500-VALIDA-NOTA-FIM
                    UNTIL WS-VALIDA-NOTA-OK.
-       P610-MONTA-TELA-APROVADOS-FIM.
+       P615-PEDE-NOTA-FIM.
 
        P620-MOSTRA-RESULTADO.
+           PERFORM P622-DETERMINA-CONCEITO
+                   THRU P622-DETERMINA-CONCEITO-FIM.
            DISPLAY '*** RESULTADO DO PROCESSAMENTO ***'
            END-DISPLAY.
            DISPLAY 'NOME DO ALUNO.....: ' WS-NM-ALUNO     OF WS-ALUNO
            END-DISPLAY.
            DISPLAY 'MATERIA...........: ' WS-NM-MATERIA   OF WS-MATERIA
            END-DISPLAY.
-           DISPLAY 'MEDIA OBTIDA......: ' WS-NOTA-MD      OF WS-APURACAO
+           DISPLAY 'MEDIA OBTIDA......: ' WS-NOTA-MD
+                                          OF WS-RESULTADO-APURACAO
+                   ' (CONCEITO ' WS-CONCEITO-NOTA ')'
            END-DISPLAY.
            DISPLAY 'APROVADO/REPROVADO? ' WS-RESULTADO
            END-DISPLAY.
+           IF WS-REPROVADO-FREQ-OK THEN
+               DISPLAY 'REPROVADO POR FREQUENCIA INSUFICIENTE.'
+               END-DISPLAY
+           END-IF.
        P620-MOSTRA-RESULTADO-FIM.
 
+      *MAPEIA A MEDIA NUMERICA PARA UMA FAIXA DE CONCEITO (A A F),
+      *USADA NO BOLETIM DO ALUNO AO LADO DO NUMERO.
+       P622-DETERMINA-CONCEITO.
+           EVALUATE TRUE
+               WHEN WS-NOTA-MD OF WS-RESULTADO-APURACAO
+                   IS GREATER THAN OR EQUAL TO 9,00
+                   MOVE 'A' TO WS-CONCEITO-NOTA
+               WHEN WS-NOTA-MD OF WS-RESULTADO-APURACAO
+                   IS GREATER THAN OR EQUAL TO 7,00
+                   MOVE 'B' TO WS-CONCEITO-NOTA
+               WHEN WS-NOTA-MD OF WS-RESULTADO-APURACAO
+                   IS GREATER THAN OR EQUAL TO 5,00
+                   MOVE 'C' TO WS-CONCEITO-NOTA
+               WHEN WS-NOTA-MD OF WS-RESULTADO-APURACAO
+                   IS GREATER THAN OR EQUAL TO 3,00
+                   MOVE 'D' TO WS-CONCEITO-NOTA
+               WHEN OTHER
+                   MOVE 'F' TO WS-CONCEITO-NOTA
+           END-EVALUATE.
+       P622-DETERMINA-CONCEITO-FIM.
+
+      *OFERECE UMA NOTA DE RECUPERACAO AO ALUNO REPROVADO DENTRO DA
+      *MARGEM CADASTRADA, E PROMOVE O RESULTADO PARA APROVADO SE A
+      *NOTA DE RECUPERACAO ATINGIR A NOTA DE APROVACAO DA MATERIA.
+       P630-MONTA-TELA-RECUPERACAO.
+           DISPLAY 'ALUNO REPROVADO DENTRO DA MARGEM DE RECUPERACAO.'
+           END-DISPLAY.
+           DISPLAY 'INFORME A NOTA DE RECUPERACAO '
+                   '(OU 99 PARA CANCELAR): '
+           END-DISPLAY.
+           SET WS-VALIDA-NOTA-RECUP-OK TO FALSE.
+           PERFORM P635-VALIDA-NOTA-RECUP THRU
+                   P635-VALIDA-NOTA-RECUP-FIM
+                   UNTIL WS-VALIDA-NOTA-RECUP-OK.
+
+           IF WS-CANCELA-OK THEN
+               CONTINUE
+           ELSE
+               IF WS-NOTA-RECUPERACAO IS GREATER THAN OR EQUAL TO
+                   WS-NT-APROVACAO OF WS-MATERIA THEN
+                   SET WS-RESULTADO-F TO TRUE
+                   MOVE WS-NOTA-RECUPERACAO
+                        TO WS-NOTA-MD OF WS-RESULTADO-APURACAO
+                   MOVE 'APROVADO' TO WS-ST-APROVACAO OF WS-REG-INTER
+               ELSE
+                   DISPLAY 'ALUNO PERMANECE REPROVADO APOS '
+                           'RECUPERACAO.'
+                   END-DISPLAY
+               END-IF
+           END-IF.
+       P630-MONTA-TELA-RECUPERACAO-FIM.
+
+       P640-LANCAMENTO-CANCELADO.
+           DISPLAY 'LANCAMENTO DE NOTAS CANCELADO. NENHUM REGISTRO '
+                   'FOI GRAVADO.'
+           END-DISPLAY.
+       P640-LANCAMENTO-CANCELADO-FIM.
+
+       P635-VALIDA-NOTA-RECUP.
+           ACCEPT WS-NOTA-RECUPERACAO
+           END-ACCEPT.
+           IF WS-NOTA-RECUPERACAO EQUAL 99 THEN
+               SET WS-CANCELA-OK           TO TRUE
+               SET WS-VALIDA-NOTA-RECUP-OK TO TRUE
+           ELSE
+               IF WS-NOTA-RECUPERACAO NOT IS LESS THAN
+                   OR EQUAL TO 10 THEN
+                   DISPLAY 'A NOTA DEVE SER ENTRE 0 E 10'
+                   END-DISPLAY
+                   DISPLAY 'DIGITE NOVAMENTE'
+                   END-DISPLAY
+               ELSE
+                   SET WS-VALIDA-NOTA-RECUP-OK TO TRUE
+               END-IF
+           END-IF.
+       P635-VALIDA-NOTA-RECUP-FIM.
+
        P810-ERRO-ARQ-ALUNO.
            DISPLAY 'ERRO DE LEITURA.'
            END-DISPLAY.
@@ -519,14 +889,23 @@
 
        P850-LIMPA-VARIAVEIS.
            INITIALISE  WS-ALUNO  WS-APURACAO WS-MATERIA
-                       WS-REG-INTER
+                       WS-REG-INTER WS-RESULTADO-APURACAO
+                       WS-NOTA-RECUPERACAO WS-DIFERENCA-NOTA
+                       WS-CONCEITO-NOTA
            REPLACING   ALPHABETIC   BY SPACES
                        NUMERIC      BY ZERO.
+           INITIALISE  WS-FS-AUD WS-DATA-HORA-ATUAL
+           REPLACING   NUMERIC      BY ZEROES
+                       ALPHANUMERIC BY SPACES.
            SET WS-EXIT-OK           TO FALSE.
            SET WS-EXIT-ALUNO-OK     TO FALSE.
            SET WS-EXIT-MATERIA-OK   TO FALSE.
            SET WS-VALIDA-NOTA-OK    TO FALSE.
+           SET WS-VALIDA-NOTA-RECUP-OK TO FALSE.
+           SET WS-ELEGIVEL-RECUP-OK TO FALSE.
            SET WS-RESULTADO-F       TO FALSE.
+           SET WS-CANCELA-OK        TO FALSE.
+           SET WS-REPROVADO-FREQ-OK TO FALSE.
        P850-LIMPA-VARIAVEIS-FIM.
 
        P900-FINALIZA.
