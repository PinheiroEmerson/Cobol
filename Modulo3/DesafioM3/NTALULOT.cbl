@@ -0,0 +1,309 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   CARGA EM LOTE DE ALUNOS A PARTIR DE ARQUIVO PLANO.
+      * Update:    09/08/2022 - INCLUIDO CHECKPOINT PERIODICO DA
+      *            POSICAO NO ARQUIVO DE CARGA, PARA QUE UMA CARGA
+      *            INTERROMPIDA POSSA SER RETOMADA SEM REPROCESSAR OS
+      *            REGISTROS JA GRAVADOS.
+      * Update:    09/08/2022 - TL-ALUNO-ADIC (1) E (2) PASSAM A SER
+      *            ZERADOS EXPLICITAMENTE EM CADA REGISTRO GRAVADO, POIS
+      *            ALUNOS.TXT NAO TRAZ TELEFONES ADICIONAIS E A AREA DO
+      *            REGISTRO ERA REUTILIZADA DE UM ALUNO PARA O OUTRO,
+      *            FAZENDO COM QUE OS TELEFONES DE UM ALUNO FICASSEM NO
+      *            CADASTRO DE OUTRO CARREGADO EM SEGUIDA NO MESMO LOTE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTALULOT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-LOTE
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-LOTE.
+
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-ALUNO
+           FILE  STATUS IS WS-FS.
+
+      *ARQUIVO DE CONTROLE DO CHECKPOINT DA CARGA (GUARDA QUANTOS
+      *REGISTROS DE ALUNOS-LOTE JA FORAM LIDOS E GRAVADOS).
+           SELECT CHECKPOINT-ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-03
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-LOTE.
+       01  REG-ALUNO-LOTE              PIC X(53).
+
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       FD  CHECKPOINT-ALUNOS.
+       01  REG-CHECKPOINT-ALUNO        PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-ALUNO                    PIC X(53) VALUE SPACES.
+       01  FILLER REDEFINES WS-ALUNO.
+           03 WS-ID-ALUNO              PIC 9(03).
+           03 WS-NM-ALUNO              PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA        PIC 9(02).
+               05 WS-FONENUMERO      PIC 9(09).
+           03 WS-DT-NASC-ALUNO.
+               05 WS-DT-NASC-ANO     PIC 9(04).
+               05 WS-DT-NASC-MES     PIC 9(02).
+               05 WS-DT-NASC-DIA     PIC 9(02).
+           03 WS-CPF-ALUNO             PIC 9(11).
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       77  WS-FS-LOTE                  PIC 99.
+           88 WS-FS-LOTE-OK            VALUE 0.
+
+       77  WS-EOF-LOTE                 PIC X.
+           88 WS-EOF-LOTE-OK           VALUE 'S' FALSE 'N'.
+
+      *CONTADORES DO RESUMO DA CARGA
+       77  WS-QTD-CARREGADOS           PIC 9(04) VALUE ZEROS.
+       77  WS-QTD-REJEITADOS           PIC 9(04) VALUE ZEROS.
+
+      *CONTROLE DO CHECKPOINT DA CARGA. A CADA WS-INTERVALO-CHECKPOINT
+      *REGISTROS LIDOS DE ALUNOS-LOTE O PROGRAMA GRAVA A POSICAO ATUAL
+      *EM CHECKPOINT-ALUNOS. SE A CARGA FOR INTERROMPIDA, A PROXIMA
+      *EXECUCAO LE ESSE ARQUIVO E PULA OS REGISTROS JA PROCESSADOS,
+      *EM VEZ DE COMECAR DE NOVO DO PRIMEIRO REGISTRO.
+       77  WS-FS-CKP                   PIC 99.
+           88 WS-FS-CKP-OK             VALUE 0.
+       77  WS-QTD-LIDOS                PIC 9(06) VALUE ZEROS.
+       77  WS-CHECKPOINT-ANTERIOR      PIC 9(06) VALUE ZEROS.
+       77  WS-INTERVALO-CHECKPOINT     PIC 9(04) VALUE 50.
+       77  WS-QUOCIENTE-CHECKPOINT     PIC 9(06) VALUE ZEROS.
+       77  WS-RESTO-CHECKPOINT         PIC 9(04) VALUE ZEROS.
+       77  WS-INDICE-SKIP              PIC 9(06) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-FS-LOTE WS-FS-CKP WS-ALUNO
+                      WS-QTD-CARREGADOS WS-QTD-REJEITADOS
+                      WS-QTD-LIDOS WS-CHECKPOINT-ANTERIOR
+                      WS-QUOCIENTE-CHECKPOINT WS-RESTO-CHECKPOINT
+                      WS-INDICE-SKIP
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-LOTE-OK          TO FALSE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+           PERFORM P405-RETOMA-CHECKPOINT
+                   THRU P405-RETOMA-CHECKPOINT-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO DE CARGA, DO ARQUIVO
+      *INDEXADO DE ALUNOS E DO ARQUIVO DE CHECKPOINT, A PARTIR DO
+      *DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.TXT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALULOTE.CKP'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-03
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+      *SE EXISTIR UM CHECKPOINT DE UMA CARGA ANTERIOR INTERROMPIDA,
+      *PULA NO ARQUIVO DE LOTE OS REGISTROS JA PROCESSADOS NAQUELA
+      *CARGA, PARA RETOMAR A PARTIR DO PONTO ONDE ELA PAROU.
+       P405-RETOMA-CHECKPOINT.
+           PERFORM P406-LE-CHECKPOINT THRU P406-LE-CHECKPOINT-FIM.
+           IF WS-CHECKPOINT-ANTERIOR IS GREATER THAN ZERO THEN
+               DISPLAY 'CHECKPOINT ENCONTRADO. RETOMANDO A CARGA '
+                       'APOS O REGISTRO ' WS-CHECKPOINT-ANTERIOR
+               END-DISPLAY
+               PERFORM P407-PULA-REGISTRO
+                       THRU P407-PULA-REGISTRO-FIM
+                       VARYING WS-INDICE-SKIP FROM 1 BY 1
+                       UNTIL WS-INDICE-SKIP > WS-CHECKPOINT-ANTERIOR
+                          OR WS-EOF-LOTE-OK
+           END-IF.
+       P405-RETOMA-CHECKPOINT-FIM.
+
+       P406-LE-CHECKPOINT.
+           MOVE ZEROS TO WS-CHECKPOINT-ANTERIOR.
+           OPEN INPUT CHECKPOINT-ALUNOS.
+           IF WS-FS-CKP-OK THEN
+               READ CHECKPOINT-ALUNOS INTO WS-CHECKPOINT-ANTERIOR
+                   AT END
+                       MOVE ZEROS TO WS-CHECKPOINT-ANTERIOR
+               END-READ
+               CLOSE CHECKPOINT-ALUNOS
+           END-IF.
+       P406-LE-CHECKPOINT-FIM.
+
+       P407-PULA-REGISTRO.
+           READ ALUNOS-LOTE INTO WS-ALUNO
+               AT END
+                   SET WS-EOF-LOTE-OK TO TRUE
+           END-READ.
+           ADD 1 TO WS-QTD-LIDOS.
+       P407-PULA-REGISTRO-FIM.
+
+       P200-PROCESSA.
+           PERFORM P410-LE-LOTE    THRU P410-LE-LOTE-FIM
+                   WITH TEST BEFORE UNTIL WS-EOF-LOTE-OK.
+      *CARGA CONCLUIDA COM SUCESSO: ZERA O CHECKPOINT PARA QUE A
+      *PROXIMA EXECUCAO COMECE DO INICIO DO ARQUIVO DE LOTE.
+           PERFORM P427-LIMPA-CHECKPOINT
+                   THRU P427-LIMPA-CHECKPOINT-FIM.
+           DISPLAY '*** CARGA EM LOTE CONCLUIDA ***'
+           END-DISPLAY.
+           DISPLAY 'ALUNOS CARREGADOS..: ' WS-QTD-CARREGADOS
+           END-DISPLAY.
+           DISPLAY 'ALUNOS REJEITADOS..: ' WS-QTD-REJEITADOS
+           END-DISPLAY.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN INPUT ALUNOS-LOTE.
+      *VE SE O ARQUIVO DE ENTRADA EXISTE, ENCERRA O PROGRAMA.
+           IF NOT WS-FS-LOTE-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+           OPEN I-O ALUNOS.
+      *VE SE O ARQUIVO DE ALUNOS EXISTE. SE NAO EXISTE (35) CRIA.
+           IF NOT WS-FS-OK THEN
+               OPEN OUTPUT ALUNOS
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-LOTE.
+           READ ALUNOS-LOTE INTO WS-ALUNO
+               AT END
+                   SET WS-EOF-LOTE-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-QTD-LIDOS
+                   PERFORM P420-GRAVA-REGISTRO
+                           THRU P420-GRAVA-REGISTRO-FIM
+                   PERFORM P425-GRAVA-CHECKPOINT
+                           THRU P425-GRAVA-CHECKPOINT-FIM
+           END-READ.
+       P410-LE-LOTE-FIM.
+
+       P420-GRAVA-REGISTRO.
+           MOVE WS-ID-ALUNO      TO ID-ALUNO.
+           MOVE WS-NM-ALUNO      TO NM-ALUNO.
+           MOVE WS-TL-ALUNO      TO TL-ALUNO.
+           MOVE WS-DT-NASC-ALUNO TO DT-NASC-ALUNO.
+           MOVE WS-CPF-ALUNO     TO CPF-ALUNO.
+      *ALUNOS.TXT NAO TRAZ PAIS DO TELEFONE NEM ENDERECO. ESSES
+      *CAMPOS FICAM EM BRANCO E SAO COMPLETADOS DEPOIS PELA ALTERACAO.
+           MOVE SPACES           TO PAIS-ALUNO.
+           MOVE SPACES           TO DS-ALUNO.
+      *ALUNOS.TXT TAMBEM NAO TRAZ OS TELEFONES ADICIONAIS.
+           MOVE ZEROS            TO TL-ALUNO-ADIC (1).
+           MOVE ZEROS            TO TL-ALUNO-ADIC (2).
+      *ALUNOS.TXT TAMBEM NAO TRAZ A SITUACAO DA MENSALIDADE. TODO
+      *ALUNO CARREGADO EM LOTE ENTRA COMO ADIMPLENTE POR PADRAO.
+           SET ST-MENSALIDADE-ADIMPLENTE TO TRUE.
+
+           WRITE REG-ALUNO
+               INVALID KEY
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   DISPLAY 'ALUNO ' WS-ID-ALUNO
+                           ' JAH CADASTRADO. REJEITADO.'
+                   END-DISPLAY
+               NOT INVALID KEY
+                   ADD 1 TO WS-QTD-CARREGADOS
+           END-WRITE.
+       P420-GRAVA-REGISTRO-FIM.
+
+      *A CADA WS-INTERVALO-CHECKPOINT REGISTROS LIDOS, GRAVA A
+      *POSICAO ATUAL NO ARQUIVO DE CHECKPOINT.
+       P425-GRAVA-CHECKPOINT.
+           DIVIDE WS-QTD-LIDOS BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-QUOCIENTE-CHECKPOINT
+               REMAINDER WS-RESTO-CHECKPOINT.
+           IF WS-RESTO-CHECKPOINT EQUAL ZERO THEN
+               PERFORM P426-ESCREVE-CHECKPOINT
+                       THRU P426-ESCREVE-CHECKPOINT-FIM
+           END-IF.
+       P425-GRAVA-CHECKPOINT-FIM.
+
+       P426-ESCREVE-CHECKPOINT.
+           MOVE WS-QTD-LIDOS TO REG-CHECKPOINT-ALUNO.
+           OPEN OUTPUT CHECKPOINT-ALUNOS.
+           WRITE REG-CHECKPOINT-ALUNO.
+           CLOSE CHECKPOINT-ALUNOS.
+       P426-ESCREVE-CHECKPOINT-FIM.
+
+       P427-LIMPA-CHECKPOINT.
+           MOVE ZEROS TO WS-QTD-LIDOS.
+           PERFORM P426-ESCREVE-CHECKPOINT
+                   THRU P426-ESCREVE-CHECKPOINT-FIM.
+       P427-LIMPA-CHECKPOINT-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE ALUNOS-LOTE.
+           CLOSE ALUNOS.
+       P420-FECHA-ARQ-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA DO ARQUIVO DE CARGA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS-LOTE
+           END-DISPLAY.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTALULOT.
