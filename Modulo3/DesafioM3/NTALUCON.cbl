@@ -1,155 +1,220 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
-      * Date:      04/05/2022.
-      * Purpose:   CONSULTA DE ALUNOS.
-      * Update:    TRANSORMADO DE EXECUTAVEL EM MODULO.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NTALUCON.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ALUNOS
-           ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\DesafioM3\ALUNOS.DAT'
-           ORGANIZATION IS INDEXED
-           ACCESS  MODE IS RANDOM
-           RECORD KEY IS ID-ALUNO
-           FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ALUNOS.
-           COPY CFPK0001.
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-ALUNO                 PIC X(32) VALUE SPACES.
-       01  FILLER REDEFINES WS-ALUNO.
-           03 WS-ID-ALUNO            PIC 9(03).
-           03 WS-NM-ALUNO            PIC X(20).
-           03 WS-TL-ALUNO.
-               05 WS-FONEAREA        PIC 9(02).
-               05 WS-FONENUMERO      PIC 9(09).
-
-       77  WS-EOF                      PIC X.
-           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
-
-       77  WS-EXIT                     PIC X.
-           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
-
-       77  WS-FS                       PIC 99.
-           88 WS-FS-OK                 VALUE 0.
-
-       LINKAGE SECTION.
-       01  LK-COM-AREA.
-           03 WS-COM-MENSAGEM          PIC X(40).
-
-       PROCEDURE DIVISION
-           USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
-                   UNTIL WS-EXIT-OK.
-           PERFORM P420-FECHA-ARQ  THRU P420-FECHA-ARQ-FIM.
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY 'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-           INITIALISE WS-FS WS-ALUNO
-               REPLACING NUMERIC       BY ZEROES
-                         ALPHANUMERIC  BY SPACES.
-           SET WS-EOF-OK               TO FALSE.
-           SET WS-EXIT-OK              TO FALSE.
-
-           DISPLAY WS-COM-MENSAGEM
-           END-DISPLAY.
-           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
-           PERFORM P410-LE-ALUNO    THRU P410-LE-ALUNO-FIM.
-           DISPLAY 'TECLE: '
-                   '<QUALQUER TECLA> CONSULTA OUTRO ALUNO OU'
-                   ' <S> PARA SAIR'
-           END-DISPLAY.
-           ACCEPT WS-EXIT
-           END-ACCEPT.
-       P200-PROCESSA-FIM.
-
-       P400-ABRE-ARQ.
-           OPEN INPUT ALUNOS.
-      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
-           IF NOT WS-FS-OK THEN
-               PERFORM P800-ERRO       THRU P800-ERRO-FIM
-           END-IF.
-       P400-ABRE-ARQ-FIM.
-
-       P410-LE-ALUNO.
-           READ ALUNOS INTO WS-ALUNO
-               KEY IS ID-ALUNO
-               INVALID KEY
-                   PERFORM P450-REG-NAO-LOCALIZADO
-                           THRU    P450-REG-NAO-LOCALIZADO-FIM
-               NOT INVALID KEY
-                   PERFORM P440-MOSTRA-ALUNO
-                           THRU P440-MOSTRA-ALUNO
-           END-READ.
-       P410-LE-ALUNO-FIM.
-
-       P420-FECHA-ARQ.
-           CLOSE ALUNOS.
-       P420-FECHA-ARQ-FIM.
-
-       P430-MONTA-TELA.
-           DISPLAY 'INFORME O CODIGO DO ALUNO: '
-           END-DISPLAY.
-           ACCEPT ID-ALUNO
-           END-ACCEPT.
-       P430-MONTA-TELA-FIM.
-
-       P440-MOSTRA-ALUNO.
-           DISPLAY 'OS DADO DO ALUNO SAO: '
-           END-DISPLAY.
-           DISPLAY 'ID DO ALUNO..: ' WS-ID-ALUNO
-           END-DISPLAY.
-           DISPLAY ' - NOME: ' WS-NM-ALUNO
-           END-DISPLAY.
-           DISPLAY ' - FONE: ' WS-TL-ALUNO
-           END-DISPLAY.
-       P440-MOSTRA-ALUNO-FIM.
-
-       P450-REG-NAO-LOCALIZADO.
-           DISPLAY 'ALUNO NAO LOCALIZADO.'
-           END-DISPLAY.
-       P450-REG-NAO-LOCALIZADO-FIM.
-
-       P800-ERRO.
-           DISPLAY 'ERRO DE LEITURA. ARQUIVO NAO EXISTE.'
-           END-DISPLAY.
-           DISPLAY 'FILE STATUS: ' WS-FS
-           END-DISPLAY.
-           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
-       P800-ERRO-FIM.
-
-
-       P900-FINALIZA.
-           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM NTALUCON.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      04/05/2022.
+      * Purpose:   CONSULTA DE ALUNOS.
+      * Update:    TRANSORMADO DE EXECUTAVEL EM MODULO.
+      * Update:    09/08/2022 - PASSA A MOSTRAR OS TELEFONES ADICIONAIS
+      *            DO ALUNO, QUANDO INFORMADOS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTALUCON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-ALUNO
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-ALUNO                 PIC X(167) VALUE SPACES.
+       01  FILLER REDEFINES WS-ALUNO.
+           03 WS-ID-ALUNO            PIC 9(03).
+           03 WS-NM-ALUNO            PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA        PIC 9(02).
+               05 WS-FONENUMERO      PIC 9(09).
+           03 WS-DT-NASC-ALUNO.
+               05 WS-DT-NASC-ANO     PIC 9(04).
+               05 WS-DT-NASC-MES     PIC 9(02).
+               05 WS-DT-NASC-DIA     PIC 9(02).
+           03 WS-CPF-ALUNO           PIC 9(11).
+           03 WS-PAIS-ALUNO          PIC X(02).
+           03 WS-DS-ALUNO.
+               05 WS-RU-ALUNO        PIC X(30).
+               05 WS-BA-ALUNO        PIC X(20).
+               05 WS-CI-ALUNO        PIC X(20).
+               05 WS-UF-ALUNO        PIC X(02).
+               05 WS-CP-ALUNO        PIC 9(08).
+           03 WS-ST-MENSALIDADE      PIC X(10).
+           03 WS-TL-ALUNO-ADIC       OCCURS 2 TIMES.
+               05 WS-FONEAREA-ADIC   PIC 9(02).
+               05 WS-FONENUMERO-ADIC PIC 9(09).
+
+       77  WS-INDICE-TEL             PIC 9(02).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P420-FECHA-ARQ  THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-ALUNO
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE ALUNOS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
+           PERFORM P410-LE-ALUNO    THRU P410-LE-ALUNO-FIM.
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> CONSULTA OUTRO ALUNO OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN INPUT ALUNOS.
+      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-ALUNO.
+           READ ALUNOS INTO WS-ALUNO
+               KEY IS ID-ALUNO
+               INVALID KEY
+                   PERFORM P450-REG-NAO-LOCALIZADO
+                           THRU    P450-REG-NAO-LOCALIZADO-FIM
+               NOT INVALID KEY
+                   PERFORM P440-MOSTRA-ALUNO
+                           THRU P440-MOSTRA-ALUNO
+           END-READ.
+       P410-LE-ALUNO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE ALUNOS.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'INFORME O CODIGO DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT ID-ALUNO
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+       P440-MOSTRA-ALUNO.
+           DISPLAY 'OS DADO DO ALUNO SAO: '
+           END-DISPLAY.
+           DISPLAY 'ID DO ALUNO..: ' WS-ID-ALUNO
+           END-DISPLAY.
+           DISPLAY ' - NOME: ' WS-NM-ALUNO
+           END-DISPLAY.
+           DISPLAY ' - FONE: ' WS-TL-ALUNO
+           END-DISPLAY.
+           PERFORM P445-MOSTRA-TELEFONE-ADIC
+                   THRU P445-MOSTRA-TELEFONE-ADIC-FIM
+                   VARYING WS-INDICE-TEL FROM 1 BY 1
+                   UNTIL WS-INDICE-TEL > 2.
+           DISPLAY ' - NASCIMENTO: ' WS-DT-NASC-ALUNO
+           END-DISPLAY.
+           DISPLAY ' - CPF: ' WS-CPF-ALUNO
+           END-DISPLAY.
+           DISPLAY ' - PAIS DO TELEFONE: ' WS-PAIS-ALUNO
+           END-DISPLAY.
+           DISPLAY ' - ENDERECO: ' WS-RU-ALUNO ' - ' WS-BA-ALUNO
+           END-DISPLAY.
+           DISPLAY ' - SITUACAO DA MENSALIDADE: ' WS-ST-MENSALIDADE
+           END-DISPLAY.
+           DISPLAY '             ' WS-CI-ALUNO ' - ' WS-UF-ALUNO
+                   ' - CEP: ' WS-CP-ALUNO
+           END-DISPLAY.
+       P440-MOSTRA-ALUNO-FIM.
+
+      *MOSTRA UM TELEFONE ADICIONAL DO ALUNO, QUANDO INFORMADO (FONE
+      *ADICIONAL EM BRANCO/ZERO NAO E EXIBIDO).
+       P445-MOSTRA-TELEFONE-ADIC.
+           IF WS-FONEAREA-ADIC (WS-INDICE-TEL) IS GREATER THAN ZERO OR
+              WS-FONENUMERO-ADIC (WS-INDICE-TEL) IS GREATER THAN ZERO
+              THEN
+               DISPLAY ' - FONE ADICIONAL ' WS-INDICE-TEL ': '
+                       WS-TL-ALUNO-ADIC (WS-INDICE-TEL)
+               END-DISPLAY
+           END-IF.
+       P445-MOSTRA-TELEFONE-ADIC-FIM.
+
+       P450-REG-NAO-LOCALIZADO.
+           DISPLAY 'ALUNO NAO LOCALIZADO.'
+           END-DISPLAY.
+       P450-REG-NAO-LOCALIZADO-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. ARQUIVO NAO EXISTE.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTALUCON.
