@@ -0,0 +1,190 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   CONSULTA DE MATERIAS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTMATCON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATERIAS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS CH-MATERIA
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATERIAS.
+           COPY CFPK0002.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-MATERIA                    PIC X(46) VALUE SPACES.
+       01  FILLER REDEFINES WS-MATERIA.
+           03 WS-ID-MATERIA               PIC 9(03).
+           03 WS-ANO-SEMESTRE.
+               05 WS-AS-ANO                PIC 9(04).
+               05 WS-AS-SEMESTRE           PIC 9(01).
+           03 WS-NM-MATERIA               PIC X(20).
+           03 WS-NT-APROVACAO             PIC 9(02)V99.
+           03 WS-QT-AVALIACOES            PIC 9(02).
+           03 WS-MG-RECUPERACAO           PIC 9(02)V99.
+           03 WS-FR-MINIMA                PIC 9(03)V99.
+           03 WS-MX-VAGAS                 PIC 9(03).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P420-FECHA-ARQ  THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-MATERIA
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE MATERIAS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
+           PERFORM P410-LE-MATERIA    THRU P410-LE-MATERIA-FIM.
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> CONSULTA OUTRA MATERIA OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN INPUT MATERIAS.
+      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-MATERIA.
+           READ MATERIAS INTO WS-MATERIA
+               KEY IS CH-MATERIA
+               INVALID KEY
+                   PERFORM P450-REG-NAO-LOCALIZADO
+                           THRU    P450-REG-NAO-LOCALIZADO-FIM
+               NOT INVALID KEY
+                   PERFORM P440-MOSTRA-MATERIA
+                           THRU P440-MOSTRA-MATERIA-FIM
+           END-READ.
+       P410-LE-MATERIA-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE MATERIAS.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'INFORME O CODIGO DA MATERIA: '
+           END-DISPLAY.
+           ACCEPT ID-MATERIA
+           END-ACCEPT.
+           DISPLAY 'INFORME O ANO DO PERIODO LETIVO: '
+           END-DISPLAY.
+           ACCEPT AS-ANO
+           END-ACCEPT.
+           DISPLAY 'INFORME O SEMESTRE (1 OU 2): '
+           END-DISPLAY.
+           ACCEPT AS-SEMESTRE
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+       P440-MOSTRA-MATERIA.
+           DISPLAY 'OS DADOS DA MATERIA SAO: '
+           END-DISPLAY.
+           DISPLAY 'ID DA MATERIA..: ' WS-ID-MATERIA
+                   ' - NOME DA MATERIA: ' WS-NM-MATERIA
+           END-DISPLAY.
+           DISPLAY 'PERIODO LETIVO.: ' WS-AS-ANO '/' WS-AS-SEMESTRE
+           END-DISPLAY.
+           DISPLAY 'NOTA DE APROVACAO: ' WS-NT-APROVACAO
+                   ' - QTDE AVALIACOES: ' WS-QT-AVALIACOES
+           END-DISPLAY.
+           DISPLAY 'MARGEM RECUPERACAO: ' WS-MG-RECUPERACAO
+                   ' - FREQUENCIA MINIMA: ' WS-FR-MINIMA
+           END-DISPLAY.
+           DISPLAY 'QUANTIDADE MAXIMA DE VAGAS: ' WS-MX-VAGAS
+           END-DISPLAY.
+       P440-MOSTRA-MATERIA-FIM.
+
+       P450-REG-NAO-LOCALIZADO.
+           DISPLAY 'MATERIA NAO LOCALIZADA.'
+           END-DISPLAY.
+       P450-REG-NAO-LOCALIZADO-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. ARQUIVO NAO EXISTE.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTMATCON.
