@@ -0,0 +1,284 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      03/08/2022.
+      * Purpose:   EXCLUSAO DE ALUNOS.
+      * Update:    09/08/2022 - AMPLIADO WS-ALUNO PARA 167 POSICOES,
+      *            INCLUINDO ST-MENSALIDADE E TL-ALUNO-ADIC, PARA NAO
+      *            TRUNCAR O REGISTRO LIDO NEM A IMAGEM GRAVADA NA
+      *            AUDITORIA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTALUEXC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-ALUNO
+           LOCK MODE IS MANUAL WITH LOCK ON RECORD
+           FILE  STATUS IS WS-FS.
+
+           SELECT AUDITORIA
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       FD  AUDITORIA.
+           COPY CFPK0006.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+      *CONTROLE ARQUIVO AUDITORIA
+       77  WS-FS-AUD                   PIC 99.
+           88 WS-FS-AUD-OK             VALUE 0.
+
+       01  WS-DATA-HORA-ATUAL           PIC X(21) VALUE SPACES.
+       01  FILLER REDEFINES WS-DATA-HORA-ATUAL.
+           03 WS-DH-ANO                 PIC 9(04).
+           03 WS-DH-MES                 PIC 9(02).
+           03 WS-DH-DIA                 PIC 9(02).
+           03 WS-DH-HORA                PIC 9(02).
+           03 WS-DH-MIN                 PIC 9(02).
+           03 WS-DH-SEG                 PIC 9(02).
+           03 FILLER                    PIC X(07).
+
+       01  WS-ALUNO                    PIC X(167) VALUE SPACES.
+       01  FILLER REDEFINES WS-ALUNO.
+           03 WS-ID-ALUNO              PIC 9(03).
+           03 WS-NM-ALUNO              PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA        PIC 9(02).
+               05 WS-FONENUMERO      PIC 9(09).
+           03 WS-DT-NASC-ALUNO.
+               05 WS-DT-NASC-ANO     PIC 9(04).
+               05 WS-DT-NASC-MES     PIC 9(02).
+               05 WS-DT-NASC-DIA     PIC 9(02).
+           03 WS-CPF-ALUNO             PIC 9(11).
+           03 WS-PAIS-ALUNO            PIC X(02).
+           03 WS-DS-ALUNO.
+               05 WS-RU-ALUNO          PIC X(30).
+               05 WS-BA-ALUNO          PIC X(20).
+               05 WS-CI-ALUNO          PIC X(20).
+               05 WS-UF-ALUNO          PIC X(02).
+               05 WS-CP-ALUNO          PIC 9(08).
+           03 WS-ST-MENSALIDADE        PIC X(10).
+           03 WS-TL-ALUNO-ADIC         OCCURS 2 TIMES.
+               05 WS-FONEAREA-ADIC     PIC 9(02).
+               05 WS-FONENUMERO-ADIC   PIC 9(09).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       77  WS-AUX-ALTERA               PIC X.
+           88 WS-AUX-EXCLUI-OK         VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-ALUNO WS-FS-AUD WS-DATA-HORA-ATUAL
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+           SET WS-AUX-EXCLUI-OK        TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO DE ALUNOS E DO ARQUIVO
+      *DE AUDITORIA, A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\AUDITORIA.DAT' DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
+           PERFORM P410-LE-ALUNO       THRU P410-LE-ALUNO-FIM.
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> CONSULTA OUTRO ALUNO OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN I-O ALUNOS.
+      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+           OPEN EXTEND AUDITORIA.
+      *SE O ARQUIVO DE AUDITORIA AINDA NAO EXISTE, CRIA.
+           IF NOT WS-FS-AUD-OK THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+      *TRAVA O REGISTRO DURANTE A CONSULTA PARA QUE NENHUMA OUTRA
+      *SESSAO POSSA ALTERA-LO OU EXCLUI-LO ATE SER LIBERADO EM
+      *P440-MOSTRA-ALUNO.
+       P410-LE-ALUNO.
+           READ ALUNOS INTO WS-ALUNO WITH LOCK
+               KEY IS ID-ALUNO
+               INVALID KEY
+                   PERFORM P450-REG-NAO-LOCALIZADO
+                           THRU    P450-REG-NAO-LOCALIZADO-FIM
+               NOT INVALID KEY
+                   PERFORM P440-MOSTRA-ALUNO
+                           THRU P440-MOSTRA-ALUNO
+           END-READ.
+       P410-LE-ALUNO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE ALUNOS.
+           CLOSE AUDITORIA.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'INFORME O CODIGO DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT ID-ALUNO
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+       P440-MOSTRA-ALUNO.
+           DISPLAY 'OS DADO DO ALUNO SAO: '
+           END-DISPLAY.
+           DISPLAY 'ID DO ALUNO..: ' WS-ID-ALUNO
+                   ' - NOME DO ALUNO: ' WS-NM-ALUNO
+           END-DISPLAY.
+           DISPLAY 'DATA DE NASCIMENTO: ' WS-DT-NASC-ALUNO
+                   ' - CPF: ' WS-CPF-ALUNO
+           END-DISPLAY.
+           DISPLAY 'ENDERECO...........: ' WS-RU-ALUNO
+                   ' - ' WS-BA-ALUNO
+           END-DISPLAY.
+           DISPLAY '                     ' WS-CI-ALUNO
+                   ' - ' WS-UF-ALUNO ' - CEP: ' WS-CP-ALUNO
+           END-DISPLAY.
+           DISPLAY 'DESEJA EXCLUIR O ALUNO?'
+           END-DISPLAY.
+           ACCEPT WS-AUX-ALTERA
+           END-ACCEPT.
+           IF WS-AUX-EXCLUI-OK THEN
+               PERFORM P460-EXCLUI-ALUNO
+                       THRU P460-EXCLUI-ALUNO-FIM
+           ELSE
+               DISPLAY 'OS DADOS NAO FORAM EXCLUIDOS.'
+               END-DISPLAY
+           END-IF.
+           UNLOCK ALUNOS.
+       P440-MOSTRA-ALUNO-FIM.
+
+       P450-REG-NAO-LOCALIZADO.
+           DISPLAY 'ALUNO NAO LOCALIZADO.'
+                   'TENTE UM CODIGO VALIDO.'
+           END-DISPLAY.
+       P450-REG-NAO-LOCALIZADO-FIM.
+
+       P460-EXCLUI-ALUNO.
+           MOVE WS-ID-ALUNO TO ID-ALUNO.
+           DELETE ALUNOS RECORD
+               INVALID KEY
+                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
+               NOT INVALID KEY
+                   DISPLAY 'ALUNO EXCLUIDO COM SUCESSO.'
+                   END-DISPLAY
+                   PERFORM P470-GRAVA-AUDITORIA
+                           THRU P470-GRAVA-AUDITORIA-FIM
+           END-DELETE.
+       P460-EXCLUI-ALUNO-FIM.
+
+      *REGISTRA O VALOR DO ALUNO EXCLUIDO. NAO HA VALOR DEPOIS.
+       P470-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DH-ANO  TO DT-AUDITORIA-ANO.
+           MOVE WS-DH-MES  TO DT-AUDITORIA-MES.
+           MOVE WS-DH-DIA  TO DT-AUDITORIA-DIA.
+           MOVE WS-DH-HORA TO HR-AUDITORIA-HORA.
+           MOVE WS-DH-MIN  TO HR-AUDITORIA-MIN.
+           MOVE WS-DH-SEG  TO HR-AUDITORIA-SEG.
+           MOVE 'ALUNOS'            TO NM-ARQUIVO-AUDITORIA.
+           MOVE 'EXCLUSAO'          TO TP-OPERACAO-AUDITORIA.
+           MOVE WS-ID-ALUNO         TO CH-REGISTRO-AUDITORIA.
+           MOVE WS-ALUNO            TO DS-ANTES-AUDITORIA.
+           MOVE SPACES              TO DS-DEPOIS-AUDITORIA.
+           MOVE WS-COM-OPERADOR     TO ID-OPERADOR-AUDITORIA.
+           WRITE REG-AUDITORIA
+           END-WRITE.
+       P470-GRAVA-AUDITORIA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           IF WS-FS = 35
+               DISPLAY 'ERRO. NAO ACHOU O ARQUIVO.'
+               END-DISPLAY
+           ELSE
+               DISPLAY 'NAO FOI POSSIVEL EXCLUIR O ALUNO.'
+               END-DISPLAY
+           END-IF
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTALUEXC.
