@@ -1,149 +1,335 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
-      * Date:      27/04/2022.
-      * Purpose:   CADASTRO DE MATERIA.
-      * Updata:    TRANSFORMADO DE EXECUTAVEL PARA MODULO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NTMATINC.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MATERIAS
-           ASSIGN TO
-           'D:\My Documents\Cobol\Modulo3\DesafioM3\MATERIAS.DAT'
-           ORGANIZATION IS INDEXED
-           ACCESS  MODE IS RANDOM
-           RECORD KEY IS ID-MATERIA
-           FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MATERIAS.
-           COPY CFPK0002.
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-MATERIA                    PIC X(27) VALUE SPACES.
-       01  FILLER REDEFINES WS-MATERIA.
-           03 WS-ID-MATERIA              PIC 9(03).
-           03 WS-NM-MATERIA              PIC X(20).
-           03 WS-NT-APROVACAO            PIC 9(02)V99.
-
-       77  WS-FS                       PIC 99.
-           88 WS-FS-OK                 VALUE 0.
-
-       77  WS-EOF                      PIC X.
-           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
-
-       77  WS-EXIT                     PIC X.
-           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
-
-       LINKAGE SECTION.
-       01  LK-COM-AREA.
-           03 WS-COM-MENSAGEM          PIC X(40).
-
-       PROCEDURE DIVISION
-           USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
-                   UNTIL WS-EXIT-OK.
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY 'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-           INITIALISE WS-FS WS-MATERIA
-               REPLACING NUMERIC       BY ZEROES
-                         ALPHANUMERIC  BY SPACES.
-           SET WS-EOF-OK               TO FALSE.
-           SET WS-EXIT-OK              TO FALSE.
-
-           DISPLAY WS-COM-MENSAGEM
-           END-DISPLAY.
-           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           PERFORM P430-MONTA-TELA THRU P430-MONTA-TELA-FIM.
-           PERFORM P410-GRAVA-REGISTRO THRU
-                   P410-GRAVA-REGISTRO-FIM
-           DISPLAY 'TECLE: '
-                   '<QUALQUER TECLA> PARA CONTINUAR, OU'
-                   ' <S> PARA SAIR'
-           END-DISPLAY.
-           ACCEPT WS-EXIT
-           END-ACCEPT.
-       P200-PROCESSA-FIM.
-
-       P400-ABRE-ARQ.
-           OPEN I-O MATERIAS.
-      *VE SE O ARQUIVO EXISTE. SE NAO EXISTE (35) CRIA ARQUIVO.
-           IF NOT WS-FS-OK THEN
-               OPEN OUTPUT MATERIAS
-           END-IF.
-       P400-ABRE-ARQ-FIM.
-
-       P410-GRAVA-REGISTRO.
-           MOVE WS-ID-MATERIA   TO ID-MATERIA.
-           MOVE WS-NM-MATERIA   TO NM-MATERIA.
-           MOVE WS-NT-APROVACAO TO NT-APROVACAO.
-
-           WRITE REG-MATERIA
-               INVALID KEY
-                   DISPLAY 'MATERIA JAH CADASTRADO.'
-                   END-DISPLAY
-               NOT INVALID KEY
-                   DISPLAY'MATERIA SALVO COM SUCESSO.'
-                   END-DISPLAY
-           END-WRITE.
-       P410-GRAVA-REGISTRO-FIM.
-
-       P420-FECHA-ARQ.
-           CLOSE MATERIAS.
-       P420-FECHA-ARQ-FIM.
-
-       P430-MONTA-TELA.
-           DISPLAY 'PARA REGISTRAR UM MATERIA, INFORME:'
-           END-DISPLAY.
-           DISPLAY 'UM NUMERO PARA ID: '
-           END-DISPLAY.
-           ACCEPT WS-ID-MATERIA
-           END-ACCEPT.
-           DISPLAY 'UM NOME PARA O MATERIA: '
-           END-DISPLAY.
-           ACCEPT WS-NM-MATERIA
-           END-ACCEPT.
-           DISPLAY 'NOTA DE APROVACAO DA MATERIA: '
-           END-DISPLAY.
-           ACCEPT WS-NT-APROVACAO
-           END-ACCEPT.
-       P430-MONTA-TELA-FIM.
-
-       P800-ERRO.
-           DISPLAY 'ERRO DE GRAVACAO. APLICACAO FINALIZADA.'
-           END-DISPLAY.
-           DISPLAY 'FILE STATUS: ' WS-FS
-           END-DISPLAY.
-           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
-       P800-ERRO-FIM.
-
-
-       P900-FINALIZA.
-           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM NTMATINC.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      27/04/2022.
+      * Purpose:   CADASTRO DE MATERIA.
+      * Updata:    TRANSFORMADO DE EXECUTAVEL PARA MODULO
+      * Update:    09/08/2022 - PASSA A PERMITIR O CADASTRO DE UMA
+      *            NOVA OFERTA DE UMA MATERIA JA EXISTENTE EM OUTRO
+      *            PERIODO LETIVO (MESMO ID-MATERIA, NOVO
+      *            ANO-SEMESTRE), ALEM DO CADASTRO DE MATERIA NOVA.
+      * Update:    09/08/2022 - P410-GRAVA-REGISTRO, P430-MONTA-TELA,
+      *            P431-PEDE-OFERTA-EXISTENTE E P460-BUSCA-MATERIA
+      *            REESCRITAS SEM GO TO, USANDO IF/ELSE PARA PULAR O
+      *            RESTANTE DO PARAGRAFO QUANDO A MATERIA NAO FOR
+      *            LOCALIZADA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTMATINC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATERIAS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD KEY IS CH-MATERIA
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATERIAS.
+           COPY CFPK0002.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-MATERIA                    PIC X(46) VALUE SPACES.
+       01  FILLER REDEFINES WS-MATERIA.
+           03 WS-ID-MATERIA              PIC 9(03).
+           03 WS-ANO-SEMESTRE.
+               05 WS-AS-ANO                PIC 9(04).
+               05 WS-AS-SEMESTRE           PIC 9(01).
+           03 WS-NM-MATERIA              PIC X(20).
+           03 WS-NT-APROVACAO            PIC 9(02)V99.
+           03 WS-QT-AVALIACOES           PIC 9(02).
+           03 WS-MG-RECUPERACAO          PIC 9(02)V99.
+           03 WS-FR-MINIMA               PIC 9(03)V99.
+           03 WS-MX-VAGAS                PIC 9(03).
+
+      *TIPO DE CADASTRO ESCOLHIDO EM P430-MONTA-TELA: MATERIA NOVA,
+      *COM ID GERADO AUTOMATICAMENTE, OU NOVA OFERTA (NOVO PERIODO
+      *LETIVO) DE UMA MATERIA JA EXISTENTE.
+       77  WS-TP-CADASTRO              PIC X VALUE '1'.
+           88 WS-CADASTRO-NOVA-MATERIA VALUE '1'.
+           88 WS-CADASTRO-NOVA-OFERTA  VALUE '2'.
+
+       77  WS-MATERIA-LOCALIZADA       PIC X VALUE 'N'.
+           88 WS-MATERIA-LOCALIZADA-OK VALUE 'S' FALSE 'N'.
+
+      *GUARDA O ID INFORMADO PARA A BUSCA EM P460-BUSCA-MATERIA, POIS
+      *O READ INTO WS-MATERIA SOBRESCREVE WS-ID-MATERIA COM O ID DO
+      *REGISTRO ENCONTRADO.
+       77  WS-ID-MATERIA-BUSCA         PIC 9(03) VALUE ZEROS.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-EOF-VARRE                PIC X.
+           88 WS-EOF-VARRE-OK          VALUE 'S' FALSE 'N'.
+
+      *MAIOR ID JA CADASTRADO, USADO PARA GERAR O PROXIMO
+      *AUTOMATICAMENTE EM P417-GERA-PROXIMO-ID.
+       77  WS-MAIOR-ID-MATERIA         PIC 9(03) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-MATERIA
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE MATERIAS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA THRU P430-MONTA-TELA-FIM.
+           PERFORM P410-GRAVA-REGISTRO THRU
+                   P410-GRAVA-REGISTRO-FIM
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> PARA CONTINUAR, OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN I-O MATERIAS.
+      *VE SE O ARQUIVO EXISTE. SE NAO EXISTE (35) CRIA ARQUIVO.
+           IF NOT WS-FS-OK THEN
+               OPEN OUTPUT MATERIAS
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-GRAVA-REGISTRO.
+           IF WS-CADASTRO-NOVA-OFERTA AND NOT WS-MATERIA-LOCALIZADA-OK
+               THEN
+               CONTINUE
+           ELSE
+               IF WS-CADASTRO-NOVA-MATERIA THEN
+                   PERFORM P417-GERA-PROXIMO-ID
+                           THRU P417-GERA-PROXIMO-ID-FIM
+               END-IF
+
+               MOVE WS-ID-MATERIA      TO ID-MATERIA
+               MOVE WS-AS-ANO          TO AS-ANO
+               MOVE WS-AS-SEMESTRE     TO AS-SEMESTRE
+               MOVE WS-NM-MATERIA      TO NM-MATERIA
+               MOVE WS-NT-APROVACAO    TO NT-APROVACAO
+               MOVE WS-QT-AVALIACOES   TO QT-AVALIACOES
+               MOVE WS-MG-RECUPERACAO  TO MG-RECUPERACAO
+               MOVE WS-FR-MINIMA       TO FR-MINIMA
+               MOVE WS-MX-VAGAS        TO MX-VAGAS
+
+               WRITE REG-MATERIA
+                   INVALID KEY
+                       DISPLAY 'MATERIA JAH CADASTRADA NESTE PERIODO.'
+                       END-DISPLAY
+                   NOT INVALID KEY
+                       DISPLAY'MATERIA SALVO COM SUCESSO.'
+                       END-DISPLAY
+               END-WRITE
+           END-IF.
+       P410-GRAVA-REGISTRO-FIM.
+
+      *GERA O PROXIMO ID DISPONIVEL A PARTIR DO MAIOR JA CADASTRADO,
+      *PARA QUE NAO SEJA PRECISO DIGITAR O NUMERO NA TELA E ARRISCAR
+      *COLISAO OU LACUNA POR ESQUECIMENTO.
+       P417-GERA-PROXIMO-ID.
+           MOVE ZEROS TO WS-MAIOR-ID-MATERIA.
+           SET WS-EOF-VARRE-OK         TO FALSE.
+           MOVE ZEROS TO ID-MATERIA.
+           START MATERIAS KEY IS NOT LESS THAN ID-MATERIA
+               INVALID KEY
+                   SET WS-EOF-VARRE-OK TO TRUE
+           END-START.
+           PERFORM P418-LE-MAIOR-ID THRU P418-LE-MAIOR-ID-FIM
+                   WITH TEST BEFORE UNTIL WS-EOF-VARRE-OK.
+           COMPUTE WS-ID-MATERIA = WS-MAIOR-ID-MATERIA + 1.
+           DISPLAY 'ID GERADO PARA A NOVA MATERIA: ' WS-ID-MATERIA
+           END-DISPLAY.
+       P417-GERA-PROXIMO-ID-FIM.
+
+       P418-LE-MAIOR-ID.
+           READ MATERIAS NEXT RECORD
+               AT END
+                   SET WS-EOF-VARRE-OK TO TRUE
+               NOT AT END
+                   MOVE ID-MATERIA TO WS-MAIOR-ID-MATERIA
+           END-READ.
+       P418-LE-MAIOR-ID-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE MATERIAS.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           SET WS-MATERIA-LOCALIZADA-OK TO FALSE.
+           DISPLAY 'TIPO DE CADASTRO:'
+           END-DISPLAY.
+           DISPLAY '<1> MATERIA NOVA'
+           END-DISPLAY.
+           DISPLAY '<2> NOVA OFERTA DE MATERIA JA EXISTENTE (NOVO '
+                   'PERIODO LETIVO)'
+           END-DISPLAY.
+           ACCEPT WS-TP-CADASTRO
+           END-ACCEPT.
+           IF NOT WS-CADASTRO-NOVA-OFERTA THEN
+               SET WS-CADASTRO-NOVA-MATERIA TO TRUE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-CADASTRO-NOVA-OFERTA
+                   PERFORM P431-PEDE-OFERTA-EXISTENTE
+                           THRU P431-PEDE-OFERTA-EXISTENTE-FIM
+               WHEN OTHER
+                   PERFORM P432-PEDE-MATERIA-NOVA
+                           THRU P432-PEDE-MATERIA-NOVA-FIM
+           END-EVALUATE.
+
+           IF WS-CADASTRO-NOVA-OFERTA AND NOT WS-MATERIA-LOCALIZADA-OK
+               THEN
+               CONTINUE
+           ELSE
+               DISPLAY 'INFORME O ANO DO PERIODO LETIVO: '
+               END-DISPLAY
+               ACCEPT WS-AS-ANO
+               END-ACCEPT
+               DISPLAY 'INFORME O SEMESTRE (1 OU 2): '
+               END-DISPLAY
+               ACCEPT WS-AS-SEMESTRE
+               END-ACCEPT
+               DISPLAY 'NOTA DE APROVACAO DA MATERIA: '
+               END-DISPLAY
+               ACCEPT WS-NT-APROVACAO
+               END-ACCEPT
+               DISPLAY 'QUANTIDADE DE AVALIACOES DA MATERIA: '
+               END-DISPLAY
+               ACCEPT WS-QT-AVALIACOES
+               END-ACCEPT
+               DISPLAY 'MARGEM PARA RECUPERACAO DA MATERIA.: '
+               END-DISPLAY
+               ACCEPT WS-MG-RECUPERACAO
+               END-ACCEPT
+               DISPLAY 'FREQUENCIA MINIMA EXIGIDA (%)......: '
+               END-DISPLAY
+               ACCEPT WS-FR-MINIMA
+               END-ACCEPT
+               DISPLAY 'QUANTIDADE MAXIMA DE VAGAS DA OFERTA: '
+               END-DISPLAY
+               ACCEPT WS-MX-VAGAS
+               END-ACCEPT
+           END-IF.
+       P430-MONTA-TELA-FIM.
+
+       P431-PEDE-OFERTA-EXISTENTE.
+           DISPLAY 'INFORME O CODIGO DA MATERIA JA CADASTRADA: '
+           END-DISPLAY.
+           ACCEPT WS-ID-MATERIA
+           END-ACCEPT.
+           PERFORM P460-BUSCA-MATERIA THRU P460-BUSCA-MATERIA-FIM.
+           IF NOT WS-MATERIA-LOCALIZADA-OK THEN
+               DISPLAY 'MATERIA NAO ENCONTRADA. OFERTA NAO GRAVADA.'
+               END-DISPLAY
+           ELSE
+               DISPLAY 'MATERIA LOCALIZADA: ' WS-NM-MATERIA
+               END-DISPLAY
+           END-IF.
+       P431-PEDE-OFERTA-EXISTENTE-FIM.
+
+       P432-PEDE-MATERIA-NOVA.
+           DISPLAY 'PARA REGISTRAR UM MATERIA, INFORME:'
+           END-DISPLAY.
+           DISPLAY 'UM NOME PARA O MATERIA: '
+           END-DISPLAY.
+           ACCEPT WS-NM-MATERIA
+           END-ACCEPT.
+       P432-PEDE-MATERIA-NOVA-FIM.
+
+      *PROCURA UMA MATERIA JA CADASTRADA PELO ID-MATERIA INFORMADO,
+      *INDEPENDENTE DO PERIODO LETIVO, PARA CONFIRMAR SUA EXISTENCIA
+      *E TRAZER O NOME CADASTRADO PARA A NOVA OFERTA.
+       P460-BUSCA-MATERIA.
+           SET WS-MATERIA-LOCALIZADA-OK TO FALSE.
+           MOVE WS-ID-MATERIA TO WS-ID-MATERIA-BUSCA.
+           MOVE WS-ID-MATERIA TO ID-MATERIA.
+           START MATERIAS KEY IS NOT LESS THAN ID-MATERIA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ MATERIAS NEXT RECORD INTO WS-MATERIA
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-ID-MATERIA-BUSCA
+                               EQUAL ID-MATERIA OF REG-MATERIA THEN
+                               SET WS-MATERIA-LOCALIZADA-OK TO TRUE
+                           END-IF
+                   END-READ
+           END-START.
+       P460-BUSCA-MATERIA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE GRAVACAO. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTMATINC.
