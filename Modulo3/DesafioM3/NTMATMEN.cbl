@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      03/08/2022.
+      * Purpose:   MENU CADASTRO DE MATERIAS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTMATMEN.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       77  WS-OPCAO                    PIC X      VALUE SPACE.
+
+       LINKAGE SECTION.
+
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-OPCAO  EQUAL '9'.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE LK-COM-AREA WS-OPCAO
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+       P100-INICIO-FIM.
+
+       COPY CFCFG003.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
+           ACCEPT WS-OPCAO
+           END-ACCEPT.
+           EVALUATE WS-OPCAO
+               WHEN '1'
+                   MOVE ' *** INCLUSAO DE MATERIA *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTMATINC'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING LK-COM-AREA
+               WHEN '2'
+                   MOVE ' *** LISTAGEM DE MATERIAS *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTMATLIS'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING LK-COM-AREA
+               WHEN '3'
+                   MOVE ' *** EXCLUSAO DE MATERIA *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTMATEXC'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING LK-COM-AREA
+               WHEN '4'
+                   MOVE ' *** MATRICULA DE ALUNO EM MATERIA *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTMATRIC'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING LK-COM-AREA
+               WHEN '5'
+                   MOVE ' *** CARGA EM LOTE DE MATERIAS *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTMATLOT'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING LK-COM-AREA
+               WHEN '6'
+                   MOVE ' *** CONSULTA DE MATERIA *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTMATCON'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING LK-COM-AREA
+               WHEN '7'
+                   MOVE ' *** ALTERACAO DE MATERIA *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTMATALT'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING LK-COM-AREA
+               WHEN '9'
+                   DISPLAY 'PROGRAMA PRINCIPAL ENCERRADO'
+                   END-DISPLAY
+               WHEN OTHER
+                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
+           END-EVALUATE.
+
+       P200-PROCESSA-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY '******************************'.
+           DISPLAY '***** SISTEMA DE MATERIAS ****'.
+           DISPLAY '******************************'.
+           DISPLAY '|      ESCOLHA:               |'.
+           DISPLAY '|<1> - CADASTRAR MATERIA      |'.
+           DISPLAY '|<2> - LISTAR  MATERIAS       |'.
+           DISPLAY '|<3> - EXCLUIR MATERIA        |'.
+           DISPLAY '|<4> - MATRICULAR ALUNO       |'.
+           DISPLAY '|<5> - CARGA LOTE DE MATERIAS |'.
+           DISPLAY '|<6> - CONSULTAR MATERIA      |'.
+           DISPLAY '|<7> - ALTERAR MATERIA        |'.
+           DISPLAY '|<9> - SISTEMA PRINCIPAL      |'.
+           DISPLAY '******************************'.
+
+       P430-MONTA-TELA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'OPCAO INVALIDA.'
+           END-DISPLAY.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTMATMEN.
