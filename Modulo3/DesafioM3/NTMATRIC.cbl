@@ -0,0 +1,361 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   MATRICULA DE ALUNO EM MATERIA (ANTES DO LANCAMENTO
+      *            DE NOTAS).
+      * Update:    09/08/2022 - A MATRICULA PASSA A INFORMAR O
+      *            ANO-SEMESTRE DA OFERTA DESEJADA, PARA LOCALIZAR A
+      *            MATERIA PELA NOVA CHAVE CH-MATERIA.
+      * Update:    09/08/2022 - A MATRICULA PASSA A CONTAR AS VAGAS JA
+      *            OCUPADAS NA OFERTA ANTES DE GRAVAR; ESGOTADA A
+      *            QUANTIDADE MAXIMA DE VAGAS, O ALUNO E MATRICULADO EM
+      *            LISTA DE ESPERA (ESPERA) EM VEZ DE ATIVA. MX-VAGAS
+      *            IGUAL A ZERO SIGNIFICA OFERTA SEM LIMITE DE VAGAS.
+      * Update:    09/08/2022 - CORRIGIDA A GRAVACAO: A CONTAGEM DE
+      *            VAGAS OCUPADAS VARRE O ARQUIVO NA MESMA AREA DO
+      *            REGISTRO, SOBRESCREVENDO A CHAVE E O ANO-SEMESTRE DA
+      *            MATRICULA SENDO FEITA. ESSES CAMPOS PASSAM A SER
+      *            REESTABELECIDOS A PARTIR DA AREA DE TRABALHO ANTES
+      *            DO WRITE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTMATRIC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-ALUNO
+           FILE  STATUS IS WS-FS-A.
+
+           SELECT MATERIAS
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS CH-MATERIA
+           FILE  STATUS IS WS-FS-M.
+
+           SELECT MATRICULA
+           ASSIGN TO WS-CFG-CAMINHO-03
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD KEY IS CH-MATRICULA
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       FD  MATERIAS.
+           COPY CFPK0002.
+
+       FD  MATRICULA.
+           COPY CFPK0005.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-MATRICULA                 PIC X(16) VALUE SPACES.
+       01  FILLER REDEFINES WS-MATRICULA.
+           03 WS-CH-MATRICULA.
+               05 WS-ID-ALUNO            PIC 9(03).
+               05 WS-ID-MATERIA          PIC 9(03).
+           03 WS-ST-MATRICULA             PIC X(10).
+
+       77  WS-NM-ALUNO                    PIC X(20).
+       77  WS-NM-MATERIA                  PIC X(20).
+       77  WS-MX-VAGAS                    PIC 9(03).
+       77  WS-QT-VAGAS-OCUPADAS           PIC 9(03).
+
+       01  WS-ANO-SEMESTRE.
+           03 WS-AS-ANO                   PIC 9(04).
+           03 WS-AS-SEMESTRE              PIC 9(01).
+
+       77  WS-FS                          PIC 99.
+           88 WS-FS-OK                    VALUE 0.
+
+       77  WS-FS-A                        PIC 99.
+           88 WS-FS-A-OK                  VALUE 0.
+
+       77  WS-FS-M                        PIC 99.
+           88 WS-FS-M-OK                  VALUE 0.
+
+       77  WS-EXIT                        PIC X.
+           88 WS-EXIT-OK                  VALUE 'S' FALSE 'N'.
+
+       77  WS-ALUNO-ENCONTRADO            PIC X.
+           88 WS-ALUNO-ENCONTRADO-OK      VALUE 'S' FALSE 'N'.
+
+       77  WS-ALUNO-ADIMPLENTE            PIC X.
+           88 WS-ALUNO-ADIMPLENTE-OK      VALUE 'S' FALSE 'N'.
+
+       77  WS-MATERIA-ENCONTRADA          PIC X.
+           88 WS-MATERIA-ENCONTRADA-OK    VALUE 'S' FALSE 'N'.
+
+       77  WS-EOF-MATRICULA               PIC X.
+           88 WS-EOF-MATRICULA-OK         VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM             PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-FS-A WS-FS-M WS-MATRICULA
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EXIT-OK              TO FALSE.
+           SET WS-EOF-MATRICULA-OK     TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DOS ARQUIVOS INDEXADOS DE ALUNOS,
+      *MATERIAS E MATRICULA A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATRICULA.DAT' DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-03
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA         THRU P430-MONTA-TELA-FIM.
+           PERFORM P440-VALIDA-ALUNO       THRU P440-VALIDA-ALUNO-FIM.
+           PERFORM P445-VALIDA-MATERIA     THRU P445-VALIDA-MATERIA-FIM.
+
+           IF WS-ALUNO-ENCONTRADO-OK AND NOT WS-ALUNO-ADIMPLENTE-OK
+               THEN
+               DISPLAY 'ALUNO COM MENSALIDADE EM ATRASO. MATRICULA '
+                       'BLOQUEADA ATE A REGULARIZACAO.'
+               END-DISPLAY
+           END-IF.
+
+           IF WS-ALUNO-ENCONTRADO-OK AND WS-MATERIA-ENCONTRADA-OK
+              AND WS-ALUNO-ADIMPLENTE-OK THEN
+               PERFORM P410-GRAVA-REGISTRO
+                       THRU P410-GRAVA-REGISTRO-FIM
+           END-IF.
+
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> PARA MATRICULAR OUTRO ALUNO, OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN INPUT ALUNOS.
+           IF NOT WS-FS-A-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+
+           OPEN INPUT MATERIAS.
+           IF NOT WS-FS-M-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+
+           OPEN I-O MATRICULA.
+      *VE SE O ARQUIVO EXISTE. SE NAO EXISTE (35) CRIA ARQUIVO.
+           IF NOT WS-FS-OK THEN
+               OPEN OUTPUT MATRICULA
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-GRAVA-REGISTRO.
+           MOVE WS-ID-ALUNO      TO ID-ALUNO    OF CH-MATRICULA.
+           MOVE WS-ID-MATERIA    TO ID-MATERIA  OF CH-MATRICULA.
+           MOVE WS-AS-ANO        TO AS-ANO      OF REG-MATRICULA.
+           MOVE WS-AS-SEMESTRE   TO AS-SEMESTRE OF REG-MATRICULA.
+
+           PERFORM P446-CONTA-VAGAS-OCUPADAS
+                   THRU P446-CONTA-VAGAS-OCUPADAS-FIM.
+
+      *P446-CONTA-VAGAS-OCUPADAS VARRE O ARQUIVO INTEIRO LENDO NA
+      *MESMA AREA DO REGISTRO (REG-MATRICULA), POR ISSO A CHAVE E O
+      *ANO-SEMESTRE DA MATRICULA SENDO GRAVADA PRECISAM SER
+      *REESTABELECIDOS ANTES DO WRITE.
+           MOVE WS-ID-ALUNO      TO ID-ALUNO    OF CH-MATRICULA.
+           MOVE WS-ID-MATERIA    TO ID-MATERIA  OF CH-MATRICULA.
+           MOVE WS-AS-ANO        TO AS-ANO      OF REG-MATRICULA.
+           MOVE WS-AS-SEMESTRE   TO AS-SEMESTRE OF REG-MATRICULA.
+
+           IF WS-MX-VAGAS IS EQUAL TO ZERO OR
+              WS-QT-VAGAS-OCUPADAS IS LESS THAN WS-MX-VAGAS THEN
+               SET ST-MATRICULA-ATIVA  TO TRUE
+           ELSE
+               SET ST-MATRICULA-ESPERA TO TRUE
+           END-IF.
+
+           WRITE REG-MATRICULA
+               INVALID KEY
+                   DISPLAY 'ALUNO JAH MATRICULADO NESTA MATERIA.'
+                   END-DISPLAY
+               NOT INVALID KEY
+                   IF ST-MATRICULA-ATIVA THEN
+                       DISPLAY 'MATRICULA REALIZADA COM SUCESSO.'
+                       END-DISPLAY
+                   ELSE
+                       DISPLAY 'OFERTA SEM VAGAS. ALUNO INCLUIDO NA '
+                               'LISTA DE ESPERA.'
+                       END-DISPLAY
+                   END-IF
+           END-WRITE.
+       P410-GRAVA-REGISTRO-FIM.
+
+      *PERCORRE TODOS OS REGISTROS DE MATRICULA DESDE O INICIO DO
+      *ARQUIVO, CONTANDO AS MATRICULAS ATIVAS NA MESMA OFERTA (MATERIA
+      *E ANO-SEMESTRE) QUE O ALUNO ESTA TENTANDO OCUPAR. COMO A CHAVE
+      *DO ARQUIVO E ID-ALUNO + ID-MATERIA, NAO HA COMO POSICIONAR O
+      *START DIRETO PELA MATERIA; POR ISSO O ARQUIVO E LIDO POR
+      *COMPLETO.
+       P446-CONTA-VAGAS-OCUPADAS.
+           MOVE ZEROS TO WS-QT-VAGAS-OCUPADAS.
+           SET WS-EOF-MATRICULA-OK TO FALSE.
+           MOVE ZEROS TO ID-ALUNO   OF CH-MATRICULA.
+           MOVE ZEROS TO ID-MATERIA OF CH-MATRICULA.
+           START MATRICULA KEY IS NOT LESS THAN CH-MATRICULA
+               INVALID KEY
+                   SET WS-EOF-MATRICULA-OK TO TRUE
+           END-START.
+           PERFORM P447-LE-PROXIMA-MATRICULA
+                   THRU P447-LE-PROXIMA-MATRICULA-FIM
+                   WITH TEST BEFORE UNTIL WS-EOF-MATRICULA-OK.
+       P446-CONTA-VAGAS-OCUPADAS-FIM.
+
+       P447-LE-PROXIMA-MATRICULA.
+           READ MATRICULA NEXT RECORD
+               AT END
+                   SET WS-EOF-MATRICULA-OK TO TRUE
+               NOT AT END
+                   IF ID-MATERIA OF CH-MATRICULA
+                          IS EQUAL TO WS-ID-MATERIA
+                      AND AS-ANO OF REG-MATRICULA
+                          IS EQUAL TO WS-AS-ANO
+                      AND AS-SEMESTRE OF REG-MATRICULA
+                          IS EQUAL TO WS-AS-SEMESTRE
+                      AND ST-MATRICULA-ATIVA THEN
+                       ADD 1 TO WS-QT-VAGAS-OCUPADAS
+                   END-IF
+           END-READ.
+       P447-LE-PROXIMA-MATRICULA-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE ALUNOS.
+           CLOSE MATERIAS.
+           CLOSE MATRICULA.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'PARA MATRICULAR UM ALUNO, INFORME:'
+           END-DISPLAY.
+           DISPLAY 'O CODIGO DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT WS-ID-ALUNO
+           END-ACCEPT.
+           DISPLAY 'O CODIGO DA MATERIA: '
+           END-DISPLAY.
+           ACCEPT WS-ID-MATERIA
+           END-ACCEPT.
+           DISPLAY 'O ANO DO PERIODO LETIVO DA OFERTA: '
+           END-DISPLAY.
+           ACCEPT WS-AS-ANO
+           END-ACCEPT.
+           DISPLAY 'O SEMESTRE DA OFERTA (1 OU 2): '
+           END-DISPLAY.
+           ACCEPT WS-AS-SEMESTRE
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+       P440-VALIDA-ALUNO.
+           SET WS-ALUNO-ENCONTRADO-OK TO FALSE.
+           SET WS-ALUNO-ADIMPLENTE-OK TO FALSE.
+           MOVE WS-ID-ALUNO TO ID-ALUNO OF REG-ALUNO.
+           READ ALUNOS
+               INVALID KEY
+                   DISPLAY 'ALUNO NAO LOCALIZADO.'
+                   END-DISPLAY
+               NOT INVALID KEY
+                   MOVE NM-ALUNO TO WS-NM-ALUNO
+                   SET WS-ALUNO-ENCONTRADO-OK TO TRUE
+                   IF ST-MENSALIDADE-ADIMPLENTE THEN
+                       SET WS-ALUNO-ADIMPLENTE-OK TO TRUE
+                   END-IF
+           END-READ.
+       P440-VALIDA-ALUNO-FIM.
+
+       P445-VALIDA-MATERIA.
+           SET WS-MATERIA-ENCONTRADA-OK TO FALSE.
+           MOVE WS-ID-MATERIA TO ID-MATERIA OF REG-MATERIA.
+           MOVE WS-AS-ANO      TO AS-ANO     OF REG-MATERIA.
+           MOVE WS-AS-SEMESTRE TO AS-SEMESTRE OF REG-MATERIA.
+           READ MATERIAS
+               KEY IS CH-MATERIA
+               INVALID KEY
+                   DISPLAY 'MATERIA NAO LOCALIZADA.'
+                   END-DISPLAY
+               NOT INVALID KEY
+                   MOVE NM-MATERIA TO WS-NM-MATERIA
+                   MOVE MX-VAGAS   TO WS-MX-VAGAS
+                   SET WS-MATERIA-ENCONTRADA-OK TO TRUE
+           END-READ.
+       P445-VALIDA-MATERIA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE ABERTURA DE ARQUIVO. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS ALUNOS...: ' WS-FS-A
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS MATERIAS.: ' WS-FS-M
+           END-DISPLAY.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTMATRIC.
