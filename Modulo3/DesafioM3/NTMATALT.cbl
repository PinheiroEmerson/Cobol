@@ -0,0 +1,305 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   ALTERACAO DE MATERIAS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTMATALT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATERIAS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS CH-MATERIA
+           LOCK MODE IS MANUAL WITH LOCK ON RECORD
+           FILE  STATUS IS WS-FS.
+
+           SELECT AUDITORIA
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATERIAS.
+           COPY CFPK0002.
+
+       FD  AUDITORIA.
+           COPY CFPK0006.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+      *CONTROLE ARQUIVO AUDITORIA
+       77  WS-FS-AUD                 PIC 99.
+           88 WS-FS-AUD-OK           VALUE 0.
+
+       01  WS-REG-ANTES               PIC X(135) VALUE SPACES.
+
+       01  WS-DATA-HORA-ATUAL         PIC X(21) VALUE SPACES.
+       01  FILLER REDEFINES WS-DATA-HORA-ATUAL.
+           03 WS-DH-ANO               PIC 9(04).
+           03 WS-DH-MES               PIC 9(02).
+           03 WS-DH-DIA               PIC 9(02).
+           03 WS-DH-HORA              PIC 9(02).
+           03 WS-DH-MIN               PIC 9(02).
+           03 WS-DH-SEG               PIC 9(02).
+           03 FILLER                  PIC X(07).
+
+       01  WS-MATERIA                 PIC X(46) VALUE SPACES.
+       01  FILLER REDEFINES WS-MATERIA.
+           03 WS-ID-MATERIA            PIC 9(03).
+           03 WS-ANO-SEMESTRE.
+               05 WS-AS-ANO             PIC 9(04).
+               05 WS-AS-SEMESTRE        PIC 9(01).
+           03 WS-NM-MATERIA            PIC X(20).
+           03 WS-NT-APROVACAO          PIC 9(02)V99.
+           03 WS-QT-AVALIACOES         PIC 9(02).
+           03 WS-MG-RECUPERACAO        PIC 9(02)V99.
+           03 WS-FR-MINIMA             PIC 9(03)V99.
+           03 WS-MX-VAGAS              PIC 9(03).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-AUX-ALTERA               PIC X.
+           88 WS-AUX-ALTERA-OK         VALUE 'S' FALSE 'N'.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-MATERIA WS-FS-AUD WS-REG-ANTES
+                      WS-DATA-HORA-ATUAL
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+           SET WS-AUX-ALTERA-OK        TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO DE MATERIAS E DO ARQUIVO
+      *DE AUDITORIA, A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\AUDITORIA.DAT' DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
+           PERFORM P410-LE-MATERIA     THRU P410-LE-MATERIA-FIM.
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> CONSULTA OUTRA MATERIA OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN I-O MATERIAS.
+      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+           OPEN EXTEND AUDITORIA.
+      *SE O ARQUIVO DE AUDITORIA AINDA NAO EXISTE, CRIA.
+           IF NOT WS-FS-AUD-OK THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+      *TRAVA O REGISTRO DURANTE A CONSULTA PARA QUE NENHUMA OUTRA
+      *SESSAO POSSA ALTERA-LO ATE SER LIBERADO EM P440-MOSTRA-MATERIA.
+       P410-LE-MATERIA.
+           READ MATERIAS INTO WS-MATERIA WITH LOCK
+               KEY IS CH-MATERIA
+               INVALID KEY
+                   PERFORM P450-REG-NAO-LOCALIZADO
+                           THRU    P450-REG-NAO-LOCALIZADO-FIM
+               NOT INVALID KEY
+                   PERFORM P440-MOSTRA-MATERIA
+                           THRU P440-MOSTRA-MATERIA-FIM
+           END-READ.
+       P410-LE-MATERIA-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE MATERIAS.
+           CLOSE AUDITORIA.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'INFORME O CODIGO DA MATERIA: '
+           END-DISPLAY.
+           ACCEPT ID-MATERIA
+           END-ACCEPT.
+           DISPLAY 'INFORME O ANO DO PERIODO LETIVO: '
+           END-DISPLAY.
+           ACCEPT AS-ANO
+           END-ACCEPT.
+           DISPLAY 'INFORME O SEMESTRE (1 OU 2): '
+           END-DISPLAY.
+           ACCEPT AS-SEMESTRE
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+       P440-MOSTRA-MATERIA.
+           DISPLAY 'OS DADOS DA MATERIA SAO: '
+           END-DISPLAY.
+           DISPLAY 'ID DA MATERIA..: ' WS-ID-MATERIA
+                   ' - NOME DA MATERIA: ' WS-NM-MATERIA
+           END-DISPLAY.
+           DISPLAY 'PERIODO LETIVO.: ' WS-AS-ANO '/' WS-AS-SEMESTRE
+           END-DISPLAY.
+           DISPLAY 'NOTA DE APROVACAO: ' WS-NT-APROVACAO
+                   ' - QTDE AVALIACOES: ' WS-QT-AVALIACOES
+           END-DISPLAY.
+           DISPLAY 'MARGEM RECUPERACAO: ' WS-MG-RECUPERACAO
+                   ' - FREQUENCIA MINIMA: ' WS-FR-MINIMA
+           END-DISPLAY.
+           DISPLAY 'QUANTIDADE MAXIMA DE VAGAS: ' WS-MX-VAGAS
+           END-DISPLAY.
+           DISPLAY 'DESEJA ALTERAR OS DADOS DA MATERIA?'
+           END-DISPLAY.
+           ACCEPT WS-AUX-ALTERA
+           END-ACCEPT.
+           IF WS-AUX-ALTERA-OK THEN
+               PERFORM P460-ALTERA-MATERIA
+                       THRU P460-ALTERA-MATERIA-FIM
+           ELSE
+               DISPLAY 'OS DADOS NAO FORAM ALTERADOS.'
+               END-DISPLAY
+           END-IF.
+           UNLOCK MATERIAS.
+       P440-MOSTRA-MATERIA-FIM.
+
+       P450-REG-NAO-LOCALIZADO.
+           DISPLAY 'MATERIA NAO LOCALIZADA. '
+                   'TENTE UM CODIGO VALIDO.'
+           END-DISPLAY.
+       P450-REG-NAO-LOCALIZADO-FIM.
+
+       P460-ALTERA-MATERIA.
+           MOVE REG-MATERIA TO WS-REG-ANTES.
+           DISPLAY 'DIGITE O NOVO NOME DA MATERIA: '
+           END-DISPLAY.
+           ACCEPT NM-MATERIA
+           END-ACCEPT.
+           DISPLAY 'DIGITE A NOVA NOTA DE APROVACAO: '
+           END-DISPLAY.
+           ACCEPT NT-APROVACAO
+           END-ACCEPT.
+           DISPLAY 'DIGITE A NOVA QUANTIDADE DE AVALIACOES: '
+           END-DISPLAY.
+           ACCEPT QT-AVALIACOES
+           END-ACCEPT.
+           DISPLAY 'DIGITE A NOVA MARGEM DE RECUPERACAO: '
+           END-DISPLAY.
+           ACCEPT MG-RECUPERACAO
+           END-ACCEPT.
+           DISPLAY 'DIGITE A NOVA FREQUENCIA MINIMA EXIGIDA (%): '
+           END-DISPLAY.
+           ACCEPT FR-MINIMA
+           END-ACCEPT.
+           DISPLAY 'DIGITE A NOVA QUANTIDADE MAXIMA DE VAGAS: '
+           END-DISPLAY.
+           ACCEPT MX-VAGAS
+           END-ACCEPT.
+
+           REWRITE REG-MATERIA
+               INVALID KEY
+                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
+               NOT INVALID KEY
+                   DISPLAY 'MATERIA ALTERADA COM SUCESSO.'
+                   END-DISPLAY
+                   PERFORM P470-GRAVA-AUDITORIA
+                           THRU P470-GRAVA-AUDITORIA-FIM
+           END-REWRITE.
+       P460-ALTERA-MATERIA-FIM.
+
+      *REGISTRA O VALOR ANTERIOR E O NOVO VALOR DA MATERIA ALTERADA.
+       P470-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DH-ANO  TO DT-AUDITORIA-ANO.
+           MOVE WS-DH-MES  TO DT-AUDITORIA-MES.
+           MOVE WS-DH-DIA  TO DT-AUDITORIA-DIA.
+           MOVE WS-DH-HORA TO HR-AUDITORIA-HORA.
+           MOVE WS-DH-MIN  TO HR-AUDITORIA-MIN.
+           MOVE WS-DH-SEG  TO HR-AUDITORIA-SEG.
+           MOVE 'MATERIAS'          TO NM-ARQUIVO-AUDITORIA.
+           MOVE 'ALTERACAO'         TO TP-OPERACAO-AUDITORIA.
+           MOVE WS-ID-MATERIA       TO CH-REGISTRO-AUDITORIA.
+           MOVE WS-REG-ANTES        TO DS-ANTES-AUDITORIA.
+           MOVE REG-MATERIA         TO DS-DEPOIS-AUDITORIA.
+           MOVE WS-COM-OPERADOR     TO ID-OPERADOR-AUDITORIA.
+           WRITE REG-AUDITORIA
+           END-WRITE.
+       P470-GRAVA-AUDITORIA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           IF WS-FS = 35
+               DISPLAY 'ERRO. NAO ACHOU O ARQUIVO.'
+               END-DISPLAY
+           ELSE
+               DISPLAY 'NAO FOI POSSIVEL ATUALIZAR A MATERIA.'
+               END-DISPLAY
+           END-IF
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTMATALT.
