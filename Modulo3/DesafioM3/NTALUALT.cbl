@@ -1,189 +1,406 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
-      * Date:      27/04/2022.
-      * Purpose:   ALTERACAO DE ALUNOS.
-      * Update:    TRANSFORMADO DE EXECUTAVEL EM MODULO.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NTALUALT.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ALUNOS
-           ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\DesafioM3\ALUNOS.DAT'
-           ORGANIZATION IS INDEXED
-           ACCESS  MODE IS RANDOM
-           RECORD KEY IS ID-ALUNO
-           FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ALUNOS.
-           COPY CFPK0001.
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-ALUNO                  PIC X(32) VALUE SPACES.
-       01  FILLER REDEFINES WS-ALUNO.
-           03 WS-ID-ALUNO            PIC 9(03).
-           03 WS-NM-ALUNO            PIC X(20).
-           03 WS-TL-ALUNO.
-               05 WS-FONEAREA        PIC 9(02).
-               05 WS-FONENUMERO      PIC 9(09).
-
-       77  WS-EOF                      PIC X.
-           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
-
-       77  WS-EXIT                     PIC X.
-           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
-
-       77  WS-AUX-ALTERA               PIC X.
-           88 WS-AUX-ALTERA-OK         VALUE 'S' FALSE 'N'.
-
-       77  WS-FS                       PIC 99.
-           88 WS-FS-OK                 VALUE 0.
-
-       LINKAGE SECTION.
-       01  LK-COM-AREA.
-           03 WS-COM-MENSAGEM          PIC X(40).
-
-       PROCEDURE DIVISION
-           USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
-                   UNTIL WS-EXIT-OK.
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY 'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-           INITIALISE WS-FS WS-ALUNO
-               REPLACING NUMERIC       BY ZEROES
-                         ALPHANUMERIC  BY SPACES.
-           SET WS-EOF-OK               TO FALSE.
-           SET WS-EXIT-OK              TO FALSE.
-           SET WS-AUX-ALTERA-OK        TO FALSE.
-
-           DISPLAY WS-COM-MENSAGEM
-           END-DISPLAY.
-           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
-           PERFORM P410-LE-ALUNO       THRU P410-LE-ALUNO-FIM.
-           DISPLAY 'TECLE: '
-                   '<QUALQUER TECLA> CONSULTA OUTRO ALUNO OU'
-                   ' <S> PARA SAIR'
-           END-DISPLAY.
-           ACCEPT WS-EXIT
-           END-ACCEPT.
-       P200-PROCESSA-FIM.
-
-       P400-ABRE-ARQ.
-           OPEN I-O ALUNOS.
-      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
-           IF NOT WS-FS-OK THEN
-               PERFORM P800-ERRO       THRU P800-ERRO-FIM
-           END-IF.
-       P400-ABRE-ARQ-FIM.
-
-       P410-LE-ALUNO.
-           READ ALUNOS INTO WS-ALUNO
-               KEY IS ID-ALUNO
-               INVALID KEY
-                   PERFORM P450-REG-NAO-LOCALIZADO
-                           THRU    P450-REG-NAO-LOCALIZADO-FIM
-               NOT INVALID KEY
-                   PERFORM P440-MOSTRA-ALUNO
-                           THRU P440-MOSTRA-ALUNO
-           END-READ.
-       P410-LE-ALUNO-FIM.
-
-       P420-FECHA-ARQ.
-           CLOSE ALUNOS.
-       P420-FECHA-ARQ-FIM.
-
-       P430-MONTA-TELA.
-           DISPLAY 'INFORME O CODIGO DO ALUNO: '
-           END-DISPLAY.
-           ACCEPT ID-ALUNO
-           END-ACCEPT.
-       P430-MONTA-TELA-FIM.
-
-       P440-MOSTRA-ALUNO.
-           DISPLAY 'OS DADO DO ALUNO SAO: '
-           END-DISPLAY.
-           DISPLAY 'ID DO ALUNO..: ' WS-ID-ALUNO
-                   ' - NOME DO ALUNO: ' WS-NM-ALUNO
-           END-DISPLAY.
-           DISPLAY 'DESEJA ALTERAR O NOME E O TELEFONE DO ALUNO?'
-           END-DISPLAY.
-           ACCEPT WS-AUX-ALTERA
-           END-ACCEPT.
-           IF WS-AUX-ALTERA-OK THEN
-               PERFORM P460-ALTERA-ALUNO
-                       THRU P460-ALTERA-ALUNO-FIM
-           ELSE
-               DISPLAY 'OS DADOS NAO FORAM ALTERADOS.'
-               END-DISPLAY
-           END-IF.
-       P440-MOSTRA-ALUNO-FIM.
-
-       P450-REG-NAO-LOCALIZADO.
-           DISPLAY 'ALUNO NAO LOCALIZADO.'
-                   'TENTE UM CODIGO VALIDO.'
-           END-DISPLAY.
-       P450-REG-NAO-LOCALIZADO-FIM.
-
-       P460-ALTERA-ALUNO.
-           DISPLAY 'DIGIGTE O NOVO NOME DO ALUNO: '
-           END-DISPLAY.
-           ACCEPT NM-ALUNO
-           END-ACCEPT.
-           DISPLAY 'DIGIGTE O NOVO TELEFONE DO ALUNO: '
-           END-DISPLAY.
-           ACCEPT TL-ALUNO
-           END-ACCEPT.
-
-           REWRITE REG-ALUNO
-               INVALID KEY
-                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
-               NOT INVALID KEY
-                   DISPLAY 'ALUNO ALTERADO COM SUCESSO.'
-                   END-DISPLAY
-           END-REWRITE.
-       P460-ALTERA-ALUNO-FIM.
-
-       P800-ERRO.
-           DISPLAY 'FILE STATUS: ' WS-FS
-           END-DISPLAY.
-           IF WS-FS = 35
-               DISPLAY 'ERRO. NAO ACHOU O ARQUIVO.'
-               END-DISPLAY
-           ELSE
-               DISPLAY 'NAO FOI POSSIVEL ATUALIZAR O ALUNO.'
-               END-DISPLAY
-           END-IF
-           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
-       P800-ERRO-FIM.
-
-
-       P900-FINALIZA.
-           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM NTALUALT.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      27/04/2022.
+      * Purpose:   ALTERACAO DE ALUNOS.
+      * Update:    TRANSFORMADO DE EXECUTAVEL EM MODULO.
+      * Update:    09/08/2022 - PASSA A MOSTRAR E PERMITIR ALTERAR OS
+      *            TELEFONES ADICIONAIS DO ALUNO.
+      * Update:    09/08/2022 - P465-ALTERA-MENSALIDADE REESCRITA SEM
+      *            GO TO, SO REGRAVANDO O REGISTRO QUANDO A OPCAO
+      *            INFORMADA FOR VALIDA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTALUALT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-ALUNO
+           LOCK MODE IS MANUAL WITH LOCK ON RECORD
+           FILE  STATUS IS WS-FS.
+
+           SELECT AUDITORIA
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       FD  AUDITORIA.
+           COPY CFPK0006.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+      *CONTROLE ARQUIVO AUDITORIA
+       77  WS-FS-AUD                 PIC 99.
+           88 WS-FS-AUD-OK           VALUE 0.
+
+       01  WS-REG-ANTES               PIC X(167) VALUE SPACES.
+
+       01  WS-DATA-HORA-ATUAL         PIC X(21) VALUE SPACES.
+       01  FILLER REDEFINES WS-DATA-HORA-ATUAL.
+           03 WS-DH-ANO               PIC 9(04).
+           03 WS-DH-MES               PIC 9(02).
+           03 WS-DH-DIA               PIC 9(02).
+           03 WS-DH-HORA              PIC 9(02).
+           03 WS-DH-MIN               PIC 9(02).
+           03 WS-DH-SEG               PIC 9(02).
+           03 FILLER                  PIC X(07).
+
+       01  WS-ALUNO                  PIC X(167) VALUE SPACES.
+       01  FILLER REDEFINES WS-ALUNO.
+           03 WS-ID-ALUNO            PIC 9(03).
+           03 WS-NM-ALUNO            PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA        PIC 9(02).
+               05 WS-FONENUMERO      PIC 9(09).
+           03 WS-DT-NASC-ALUNO.
+               05 WS-DT-NASC-ANO     PIC 9(04).
+               05 WS-DT-NASC-MES     PIC 9(02).
+               05 WS-DT-NASC-DIA     PIC 9(02).
+           03 WS-CPF-ALUNO           PIC 9(11).
+           03 WS-PAIS-ALUNO          PIC X(02).
+           03 WS-DS-ALUNO.
+               05 WS-RU-ALUNO        PIC X(30).
+               05 WS-BA-ALUNO        PIC X(20).
+               05 WS-CI-ALUNO        PIC X(20).
+               05 WS-UF-ALUNO        PIC X(02).
+               05 WS-CP-ALUNO        PIC 9(08).
+           03 WS-ST-MENSALIDADE      PIC X(10).
+           03 WS-TL-ALUNO-ADIC       OCCURS 2 TIMES.
+               05 WS-FONEAREA-ADIC   PIC 9(02).
+               05 WS-FONENUMERO-ADIC PIC 9(09).
+
+       77  WS-INDICE-TEL             PIC 9(02).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-AUX-ALTERA               PIC X.
+           88 WS-AUX-ALTERA-OK         VALUE 'S' FALSE 'N'.
+
+       77  WS-AUX-ALTERA-MENS          PIC X.
+           88 WS-AUX-ALTERA-MENS-OK    VALUE 'S' FALSE 'N'.
+
+       77  WS-AUX-MENS                 PIC X.
+           88 WS-AUX-MENS-ADIMP        VALUE 'A'.
+           88 WS-AUX-MENS-INADIMP      VALUE 'I'.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-ALUNO WS-FS-AUD WS-REG-ANTES
+                      WS-DATA-HORA-ATUAL
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+           SET WS-AUX-ALTERA-OK        TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO DE ALUNOS E DO ARQUIVO
+      *DE AUDITORIA, A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\AUDITORIA.DAT' DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
+           PERFORM P410-LE-ALUNO       THRU P410-LE-ALUNO-FIM.
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> CONSULTA OUTRO ALUNO OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN I-O ALUNOS.
+      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+           OPEN EXTEND AUDITORIA.
+      *SE O ARQUIVO DE AUDITORIA AINDA NAO EXISTE, CRIA.
+           IF NOT WS-FS-AUD-OK THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+      *TRAVA O REGISTRO DURANTE A CONSULTA PARA QUE NENHUMA OUTRA
+      *SESSAO POSSA ALTERA-LO ATE SER LIBERADO EM P440-MOSTRA-ALUNO.
+       P410-LE-ALUNO.
+           READ ALUNOS INTO WS-ALUNO WITH LOCK
+               KEY IS ID-ALUNO
+               INVALID KEY
+                   PERFORM P450-REG-NAO-LOCALIZADO
+                           THRU    P450-REG-NAO-LOCALIZADO-FIM
+               NOT INVALID KEY
+                   PERFORM P440-MOSTRA-ALUNO
+                           THRU P440-MOSTRA-ALUNO
+           END-READ.
+       P410-LE-ALUNO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE ALUNOS.
+           CLOSE AUDITORIA.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'INFORME O CODIGO DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT ID-ALUNO
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+       P440-MOSTRA-ALUNO.
+           DISPLAY 'OS DADO DO ALUNO SAO: '
+           END-DISPLAY.
+           DISPLAY 'ID DO ALUNO..: ' WS-ID-ALUNO
+                   ' - NOME DO ALUNO: ' WS-NM-ALUNO
+           END-DISPLAY.
+           PERFORM P445-MOSTRA-TELEFONE-ADIC
+                   THRU P445-MOSTRA-TELEFONE-ADIC-FIM
+                   VARYING WS-INDICE-TEL FROM 1 BY 1
+                   UNTIL WS-INDICE-TEL > 2.
+           DISPLAY 'DATA DE NASCIMENTO: ' WS-DT-NASC-ALUNO
+                   ' - CPF: ' WS-CPF-ALUNO
+           END-DISPLAY.
+           DISPLAY 'ENDERECO...........: ' WS-RU-ALUNO
+                   ' - ' WS-BA-ALUNO
+           END-DISPLAY.
+           DISPLAY '                     ' WS-CI-ALUNO
+                   ' - ' WS-UF-ALUNO ' - CEP: ' WS-CP-ALUNO
+           END-DISPLAY.
+           DISPLAY 'SITUACAO DA MENSALIDADE: ' WS-ST-MENSALIDADE
+           END-DISPLAY.
+           DISPLAY 'DESEJA ALTERAR O NOME, TELEFONE E ENDERECO DO'
+                   ' ALUNO?'
+           END-DISPLAY.
+           ACCEPT WS-AUX-ALTERA
+           END-ACCEPT.
+           IF WS-AUX-ALTERA-OK THEN
+               PERFORM P460-ALTERA-ALUNO
+                       THRU P460-ALTERA-ALUNO-FIM
+           ELSE
+               DISPLAY 'OS DADOS NAO FORAM ALTERADOS.'
+               END-DISPLAY
+           END-IF.
+           DISPLAY 'DESEJA ALTERAR A SITUACAO DA MENSALIDADE DO'
+                   ' ALUNO?'
+           END-DISPLAY.
+           ACCEPT WS-AUX-ALTERA-MENS
+           END-ACCEPT.
+           IF WS-AUX-ALTERA-MENS-OK THEN
+               PERFORM P465-ALTERA-MENSALIDADE
+                       THRU P465-ALTERA-MENSALIDADE-FIM
+           END-IF.
+           UNLOCK ALUNOS.
+       P440-MOSTRA-ALUNO-FIM.
+
+      *MOSTRA UM TELEFONE ADICIONAL DO ALUNO, QUANDO INFORMADO (FONE
+      *ADICIONAL EM BRANCO/ZERO NAO E EXIBIDO).
+       P445-MOSTRA-TELEFONE-ADIC.
+           IF WS-FONEAREA-ADIC (WS-INDICE-TEL) IS GREATER THAN ZERO OR
+              WS-FONENUMERO-ADIC (WS-INDICE-TEL) IS GREATER THAN ZERO
+              THEN
+               DISPLAY ' - FONE ADICIONAL ' WS-INDICE-TEL ': '
+                       WS-TL-ALUNO-ADIC (WS-INDICE-TEL)
+               END-DISPLAY
+           END-IF.
+       P445-MOSTRA-TELEFONE-ADIC-FIM.
+
+       P450-REG-NAO-LOCALIZADO.
+           DISPLAY 'ALUNO NAO LOCALIZADO.'
+                   'TENTE UM CODIGO VALIDO.'
+           END-DISPLAY.
+       P450-REG-NAO-LOCALIZADO-FIM.
+
+       P460-ALTERA-ALUNO.
+           MOVE REG-ALUNO TO WS-REG-ANTES.
+           DISPLAY 'DIGIGTE O NOVO NOME DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT NM-ALUNO
+           END-ACCEPT.
+           DISPLAY 'DIGIGTE O NOVO TELEFONE DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT TL-ALUNO
+           END-ACCEPT.
+           PERFORM P462-ALTERA-TELEFONE-ADIC
+                   THRU P462-ALTERA-TELEFONE-ADIC-FIM
+                   VARYING WS-INDICE-TEL FROM 1 BY 1
+                   UNTIL WS-INDICE-TEL > 2.
+           DISPLAY 'DIGITE O NOVO PAIS DO TELEFONE: '
+           END-DISPLAY.
+           ACCEPT PAIS-ALUNO
+           END-ACCEPT.
+           DISPLAY 'DIGITE O NOVO ENDERECO (RUA): '
+           END-DISPLAY.
+           ACCEPT RU-ALUNO
+           END-ACCEPT.
+           DISPLAY 'DIGITE O NOVO BAIRRO: '
+           END-DISPLAY.
+           ACCEPT BA-ALUNO
+           END-ACCEPT.
+           DISPLAY 'DIGITE A NOVA CIDADE: '
+           END-DISPLAY.
+           ACCEPT CI-ALUNO
+           END-ACCEPT.
+           DISPLAY 'DIGITE A NOVA UF: '
+           END-DISPLAY.
+           ACCEPT UF-ALUNO
+           END-ACCEPT.
+           DISPLAY 'DIGITE O NOVO CEP: '
+           END-DISPLAY.
+           ACCEPT CP-ALUNO
+           END-ACCEPT.
+
+           REWRITE REG-ALUNO
+               INVALID KEY
+                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
+               NOT INVALID KEY
+                   DISPLAY 'ALUNO ALTERADO COM SUCESSO.'
+                   END-DISPLAY
+                   PERFORM P470-GRAVA-AUDITORIA
+                           THRU P470-GRAVA-AUDITORIA-FIM
+           END-REWRITE.
+       P460-ALTERA-ALUNO-FIM.
+
+      *PEDE UM NOVO TELEFONE ADICIONAL DE CONTATO DO ALUNO. O OPERADOR
+      *PODE DEIXAR EM BRANCO (ZERO) PARA REMOVER O TELEFONE ADICIONAL.
+       P462-ALTERA-TELEFONE-ADIC.
+           DISPLAY 'DIGITE O NOVO TELEFONE ADICIONAL ' WS-INDICE-TEL
+                   ' (OU ZERO PARA NAO INFORMAR): '
+           END-DISPLAY.
+           ACCEPT TL-ALUNO-ADIC (WS-INDICE-TEL)
+           END-ACCEPT.
+       P462-ALTERA-TELEFONE-ADIC-FIM.
+
+      *ALTERA A SITUACAO DA MENSALIDADE DO ALUNO (ADIMPLENTE OU
+      *INADIMPLENTE), USADA PARA BLOQUEAR MATRICULA E LANCAMENTO
+      *DE NOTAS DE ALUNOS COM MENSALIDADE EM ATRASO.
+       P465-ALTERA-MENSALIDADE.
+           MOVE REG-ALUNO TO WS-REG-ANTES.
+           DISPLAY 'INFORME A NOVA SITUACAO DA MENSALIDADE '
+                   '(A-ADIMPLENTE / I-INADIMPLENTE): '
+           END-DISPLAY.
+           ACCEPT WS-AUX-MENS
+           END-ACCEPT.
+           EVALUATE TRUE
+               WHEN WS-AUX-MENS-ADIMP
+                   SET ST-MENSALIDADE-ADIMPLENTE   TO TRUE
+               WHEN WS-AUX-MENS-INADIMP
+                   SET ST-MENSALIDADE-INADIMPLENTE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA. SITUACAO NAO ALTERADA.'
+                   END-DISPLAY
+           END-EVALUATE.
+
+           IF WS-AUX-MENS-ADIMP OR WS-AUX-MENS-INADIMP THEN
+               REWRITE REG-ALUNO
+                   INVALID KEY
+                       PERFORM P800-ERRO   THRU P800-ERRO-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'SITUACAO DA MENSALIDADE ALTERADA COM '
+                               'SUCESSO.'
+                       END-DISPLAY
+                       PERFORM P470-GRAVA-AUDITORIA
+                               THRU P470-GRAVA-AUDITORIA-FIM
+               END-REWRITE
+           END-IF.
+       P465-ALTERA-MENSALIDADE-FIM.
+
+      *REGISTRA O VALOR ANTERIOR E O NOVO VALOR DO ALUNO ALTERADO.
+       P470-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DH-ANO  TO DT-AUDITORIA-ANO.
+           MOVE WS-DH-MES  TO DT-AUDITORIA-MES.
+           MOVE WS-DH-DIA  TO DT-AUDITORIA-DIA.
+           MOVE WS-DH-HORA TO HR-AUDITORIA-HORA.
+           MOVE WS-DH-MIN  TO HR-AUDITORIA-MIN.
+           MOVE WS-DH-SEG  TO HR-AUDITORIA-SEG.
+           MOVE 'ALUNOS'            TO NM-ARQUIVO-AUDITORIA.
+           MOVE 'ALTERACAO'         TO TP-OPERACAO-AUDITORIA.
+           MOVE WS-ID-ALUNO         TO CH-REGISTRO-AUDITORIA.
+           MOVE WS-REG-ANTES        TO DS-ANTES-AUDITORIA.
+           MOVE REG-ALUNO           TO DS-DEPOIS-AUDITORIA.
+           MOVE WS-COM-OPERADOR     TO ID-OPERADOR-AUDITORIA.
+           WRITE REG-AUDITORIA
+           END-WRITE.
+       P470-GRAVA-AUDITORIA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           IF WS-FS = 35
+               DISPLAY 'ERRO. NAO ACHOU O ARQUIVO.'
+               END-DISPLAY
+           ELSE
+               DISPLAY 'NAO FOI POSSIVEL ATUALIZAR O ALUNO.'
+               END-DISPLAY
+           END-IF
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTALUALT.
