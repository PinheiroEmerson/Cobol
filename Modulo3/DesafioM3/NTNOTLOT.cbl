@@ -0,0 +1,759 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   PROCESSAMENTO EM LOTE DE NOTAS, A PARTIR DE UMA FILA
+      *            DE LANCAMENTOS PENDENTES (NOTASLOT.TXT), SEM
+      *            DEPENDER DE DIGITACAO INTERATIVA.
+      * Update:    09/08/2022 - LOTE PASSA A LOCALIZAR A MATERIA PELA
+      *            NOVA CHAVE CH-MATERIA, USANDO O MESMO ANO/SEMESTRE
+      *            INFORMADO NO REGISTRO PARA A OFERTA CURSADA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTNOTLOT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-LOTE
+           ASSIGN TO WS-CAMINHO-LOTE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-LOTE.
+
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-ALUNO OF REG-ALUNO
+           FILE  STATUS IS WS-FS-A.
+
+           SELECT MATERIAS
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS CH-MATERIA OF REG-MATERIA
+           FILE  STATUS IS WS-FS-M.
+
+           SELECT APROVADOS
+           ASSIGN TO WS-CFG-CAMINHO-03
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD  KEY IS CH-INTER OF REG-INTER
+           FILE  STATUS IS WS-FS-N.
+
+           SELECT TODOS-ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-04
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD  KEY IS CH-TODOS OF REG-TODOS
+           FILE  STATUS IS WS-FS-T.
+
+           SELECT MATRICULA
+           ASSIGN TO WS-CFG-CAMINHO-05
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD  KEY IS CH-MATRICULA OF REG-MATRICULA
+           FILE  STATUS IS WS-FS-R.
+
+           SELECT AUDITORIA
+           ASSIGN TO WS-CAMINHO-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTAS-LOTE.
+       01  REG-NOTA-LOTE                  PIC X(104).
+
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       FD  MATERIAS.
+           COPY CFPK0002.
+
+       FD  APROVADOS.
+           COPY CFPK0003.
+
+       FD  TODOS-ALUNOS.
+           COPY CFPK0004.
+
+       FD  MATRICULA.
+           COPY CFPK0005.
+
+       FD  AUDITORIA.
+           COPY CFPK0006.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+      *CAMINHOS DA FILA DE LOTE E DA AUDITORIA. NAO USAM SLOTS DE
+      *CFCFG001 PORQUE ESTE PROGRAMA JA OCUPA TODOS OS CINCO COM OS
+      *ARQUIVOS DE ALUNOS, MATERIAS, APROVADOS, TODOS-ALUNOS E
+      *MATRICULA.
+       01  WS-CAMINHO-LOTE             PIC X(80) VALUE SPACES.
+       01  WS-CAMINHO-AUDITORIA        PIC X(80) VALUE SPACES.
+
+       77  WS-FS-AUD                   PIC 99.
+           88 WS-FS-AUD-OK             VALUE 0.
+
+       01  WS-DATA-HORA-ATUAL           PIC X(21) VALUE SPACES.
+       01  FILLER REDEFINES WS-DATA-HORA-ATUAL.
+           03 WS-DH-ANO                 PIC 9(04).
+           03 WS-DH-MES                 PIC 9(02).
+           03 WS-DH-DIA                 PIC 9(02).
+           03 WS-DH-HORA                PIC 9(02).
+           03 WS-DH-MIN                 PIC 9(02).
+           03 WS-DH-SEG                 PIC 9(02).
+           03 FILLER                    PIC X(07).
+
+       01  WS-ALUNO.
+           03 WS-ID-ALUNO            PIC 9(03).
+           03 WS-NM-ALUNO            PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA        PIC 9(02).
+               05 WS-FONENUMERO      PIC 9(09).
+
+       01  WS-MATERIA.
+           03 WS-ID-MATERIA          PIC 9(03).
+           03 WS-ANO-SEMESTRE-MAT.
+               05 WS-AS-ANO-MAT      PIC 9(04).
+               05 WS-AS-SEMESTRE-MAT PIC 9(01).
+           03 WS-NM-MATERIA          PIC X(20).
+           03 WS-NT-APROVACAO        PIC 9(02)V99.
+           03 WS-QT-AVALIACOES       PIC 9(02).
+           03 WS-MG-RECUPERACAO      PIC 9(02)V99.
+           03 WS-FR-MINIMA           PIC 9(03)V99.
+
+      *LAYOUT DA FILA DE LANCAMENTOS PENDENTES. AS NOTAS SAO GRAVADAS
+      *EM VINTE POSICOES FIXAS; SO AS PRIMEIRAS WS-QT-AVALIACOES DA
+      *MATERIA SAO REALMENTE USADAS NO CALCULO DA MEDIA. A NOTA DE
+      *RECUPERACAO VEM EM BRANCO (VALOR 99, A MESMA SENTINELA USADA NO
+      *LANCAMENTO INTERATIVO) QUANDO O LOTE NAO TRAZ RECUPERACAO PARA
+      *O ALUNO.
+       01  WS-REG-LOTE                 PIC X(104) VALUE SPACES.
+       01  FILLER REDEFINES WS-REG-LOTE.
+           03 WS-ID-ALUNO-LOTE         PIC 9(03).
+           03 WS-ID-MATERIA-LOTE       PIC 9(03).
+           03 WS-TURMA-LOTE            PIC X(04).
+           03 WS-ANO-SEMESTRE-LOTE.
+               05 WS-AS-ANO-LOTE       PIC 9(04).
+               05 WS-AS-SEMESTRE-LOTE  PIC 9(01).
+           03 WS-FR-ALUNO-LOTE         PIC 9(03)V99.
+           03 WS-NOTAS-LOTE            PIC 9(02)V99
+                                        OCCURS 20 TIMES.
+           03 WS-NOTA-RECUP-LOTE       PIC 9(02)V99.
+
+      *PARA ECONOMIZAR MEMORIA DE PROCESSAMENTO SERA UTILIZADO O
+      *MESMO WS TANTO NA GRAVACAO DO ALUNO APROVADO COMO DO
+      *REPROVADO, DO MESMO JEITO QUE EM NTNOTINC.
+       01  WS-REG-INTER.
+           03 WS-CH-INTER.
+               05 WS-ID-ALUNO        PIC 9(03).
+               05 WS-ID-MATERIA      PIC 9(03).
+           03 WS-NM-ALUNO            PIC X(20).
+           03 WS-TL-ALUNO.
+              05 WS-FONEAREA         PIC 9(02).
+              05 WS-FONENUMERO       PIC 9(09).
+           03 WS-NM-MATERIA          PIC X(20).
+           03 WS-NT-APROVACAO        PIC 9(02)V99.
+           03 WS-MD-ALUNO            PIC 9(02)V99.
+           03 WS-ST-APROVACAO        PIC X(10).
+           03 WS-TURMA               PIC X(04).
+           03 WS-ANO-SEMESTRE.
+               05 WS-AS-ANO          PIC 9(04).
+               05 WS-AS-SEMESTRE     PIC 9(01).
+           03 WS-FR-ALUNO            PIC 9(03)V99.
+
+       01  WS-RESULTADO              PIC X(10).
+           88 WS-RESULTADO-F         VALUE 'APROVADO' FALSE 'REPROVADO'.
+
+      *MARCA QUE O ALUNO FOI REPROVADO POR FALTAS, INDEPENDENTE DA
+      *MEDIA OBTIDA, DO MESMO JEITO QUE EM NTNOTINC.
+       77  WS-REPROVADO-FREQUENCIA   PIC X      VALUE 'N'.
+           88 WS-REPROVADO-FREQ-OK   VALUE 'S' FALSE 'N'.
+
+       01  WS-RESULTADO-APURACAO.
+           05 WS-TOTAL-NOTAS         PIC 9(04)V99.
+           05 WS-NOTA-MD             PIC 9(02)V99.
+
+       01  WS-APURACAO.
+           05 WS-NOTAS               PIC 9(02)V99
+                                      OCCURS 1 TO 20 TIMES
+                                      DEPENDING ON
+                                          WS-QT-AVALIACOES
+                                          OF WS-MATERIA.
+
+       77  WS-INDICE-NOTA            PIC 9(02).
+
+      *CONTROLE DA RECUPERACAO
+       77  WS-ELEGIVEL-RECUP         PIC X.
+           88 WS-ELEGIVEL-RECUP-OK   VALUE 'S' FALSE 'N'.
+       77  WS-DIFERENCA-NOTA         PIC 9(02)V99.
+
+      *CONCEITO (FAIXA DE LETRA) CORRESPONDENTE A MEDIA OBTIDA, DO
+      *MESMO JEITO QUE EM NTNOTINC.
+       77  WS-CONCEITO-NOTA          PIC X(01) VALUE SPACE.
+
+      *CONTROLE ARQUIVO DE LOTE
+       77  WS-EOF-LOTE                PIC X.
+           88 WS-EOF-LOTE-OK          VALUE 'S' FALSE 'N'.
+       77  WS-FS-LOTE                 PIC 99.
+           88 WS-FS-LOTE-OK           VALUE 0.
+
+      *CONTROLE ARQUIVO ALUNOS
+       77  WS-FS-A                    PIC 99.
+           88 WS-FS-OK                VALUE 0.
+
+      *CONTROLE ARQUIVO MATERIAS
+       77  WS-FS-M                    PIC 99.
+           88 WS-FS-OK                VALUE 0.
+
+      *CONTROLE ARQUIVO APROVADOS
+       77  WS-FS-N                    PIC 99.
+           88 WS-FS-OK                VALUE 0.
+
+      *CONTROLE ARQUIVO TODOS-ALUNOS
+       77  WS-FS-T                    PIC 99.
+           88 WS-FS-OK                VALUE 0.
+
+      *CONTROLE ARQUIVO MATRICULA
+       77  WS-FS-R                    PIC 99.
+           88 WS-FS-OK                VALUE 0.
+
+      *ESTE REGISTRO DA FILA FOI RECUSADO (ALUNO OU MATERIA NAO
+      *CADASTRADOS, OU NOTA FORA DA FAIXA DE 0 A 10).
+       77  WS-REGISTRO-VALIDO         PIC X.
+           88 WS-REGISTRO-VALIDO-OK   VALUE 'S' FALSE 'N'.
+
+      *CONTADORES DO RESUMO DO PROCESSAMENTO
+       77  WS-QTD-PROCESSADOS         PIC 9(04) VALUE ZEROS.
+       77  WS-QTD-REJEITADOS          PIC 9(04) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA THRU P200-PROCESSA-FIM
+                   WITH TEST BEFORE UNTIL WS-EOF-LOTE-OK.
+           PERFORM P900-FINALIZA THRU P900-FINALIZA-FIM.
+
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           PERFORM P850-LIMPA-VARIAVEIS           THRU
+                   P850-LIMPA-VARIAVEIS-FIM.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+
+           PERFORM P015-MONTA-CAMINHOS            THRU
+                   P015-MONTA-CAMINHOS-FIM.
+
+           PERFORM P400-ABRE-ARQUIVOS             THRU
+                   P400-ABRE-ARQUIVOS-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DA FILA DE LOTE E DOS CINCO ARQUIVOS
+      *INDEXADOS ENVOLVIDOS NO LANCAMENTO DE NOTAS, A PARTIR DO
+      *DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\NOTASLOT.TXT'  DELIMITED BY SIZE
+                  INTO WS-CAMINHO-LOTE
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUAPROV.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-03
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-04
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATRICULA.DAT' DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-05
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\AUDITORIA.DAT' DELIMITED BY SIZE
+                  INTO WS-CAMINHO-AUDITORIA
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P410-LE-LOTE    THRU P410-LE-LOTE-FIM.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQUIVOS.
+           OPEN INPUT NOTAS-LOTE.
+      *VE SE A FILA DE LOTE EXISTE, ENCERRA O PROCESSAMENTO.
+           IF NOT WS-FS-LOTE-OK THEN
+               PERFORM P810-ERRO-ARQ-LOTE   THRU
+                       P810-ERRO-ARQ-LOTE-FIM
+           END-IF.
+
+           OPEN INPUT ALUNOS.
+           IF NOT WS-FS-OK OF WS-FS-A THEN
+               PERFORM P820-ERRO-ARQ-ALUNO  THRU
+                       P820-ERRO-ARQ-ALUNO-FIM
+           END-IF.
+
+           OPEN INPUT MATERIAS.
+           IF NOT WS-FS-OK OF WS-FS-M THEN
+               PERFORM P830-ERRO-ARQ-MATERIA THRU
+                       P830-ERRO-ARQ-MATERIA-FIM
+           END-IF.
+
+           OPEN I-O APROVADOS.
+      *VE SE O ARQUIVO EXISTE. SE NAO EXISTE (35) CRIA ARQUIVO.
+           IF NOT WS-FS-OK OF WS-FS-N THEN
+               OPEN OUTPUT APROVADOS
+           END-IF.
+
+           OPEN I-O TODOS-ALUNOS.
+           IF NOT WS-FS-OK OF WS-FS-T THEN
+               OPEN OUTPUT TODOS-ALUNOS
+           END-IF.
+
+           OPEN I-O MATRICULA.
+           IF NOT WS-FS-OK OF WS-FS-R THEN
+               OPEN OUTPUT MATRICULA
+           END-IF.
+
+           OPEN EXTEND AUDITORIA.
+           IF NOT WS-FS-AUD-OK THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+       P400-ABRE-ARQUIVOS-FIM.
+
+       P410-LE-LOTE.
+           READ NOTAS-LOTE INTO WS-REG-LOTE
+               AT END
+                   SET WS-EOF-LOTE-OK TO TRUE
+               NOT AT END
+                   PERFORM P420-PROCESSA-REGISTRO
+                           THRU P420-PROCESSA-REGISTRO-FIM
+           END-READ.
+       P410-LE-LOTE-FIM.
+
+      *EXECUTA PARA UM UNICO REGISTRO DA FILA TUDO QUE P600 A P610 DE
+      *NTNOTINC FARIAM POR MEIO DE ACCEPT, E DEPOIS CHAMA AS MESMAS
+      *ROTINAS DE CALCULO, VERIFICACAO E GRAVACAO.
+       P420-PROCESSA-REGISTRO.
+           SET WS-REGISTRO-VALIDO-OK TO TRUE.
+
+           MOVE WS-ID-ALUNO-LOTE TO ID-ALUNO OF REG-ALUNO.
+           READ ALUNOS INTO WS-ALUNO
+               KEY IS ID-ALUNO OF REG-ALUNO
+               INVALID KEY
+                   DISPLAY 'ALUNO ' WS-ID-ALUNO-LOTE
+                           ' NAO LOCALIZADO. REGISTRO REJEITADO.'
+                   END-DISPLAY
+                   SET WS-REGISTRO-VALIDO-OK TO FALSE
+               NOT INVALID KEY
+                   IF ST-MENSALIDADE-INADIMPLENTE OF REG-ALUNO THEN
+                       DISPLAY 'ALUNO ' WS-ID-ALUNO-LOTE
+                               ' COM MENSALIDADE EM ATRASO. '
+                               'REGISTRO REJEITADO.'
+                       END-DISPLAY
+                       SET WS-REGISTRO-VALIDO-OK TO FALSE
+                   END-IF
+           END-READ.
+
+           IF WS-REGISTRO-VALIDO-OK THEN
+               MOVE WS-ID-MATERIA-LOTE TO ID-MATERIA OF REG-MATERIA
+               MOVE WS-AS-ANO-LOTE     TO AS-ANO      OF REG-MATERIA
+               MOVE WS-AS-SEMESTRE-LOTE TO AS-SEMESTRE OF REG-MATERIA
+               READ MATERIAS INTO WS-MATERIA
+                   KEY IS CH-MATERIA OF REG-MATERIA
+                   INVALID KEY
+                       DISPLAY 'MATERIA ' WS-ID-MATERIA-LOTE
+                               ' NAO LOCALIZADA NO PERIODO '
+                               WS-AS-ANO-LOTE '/' WS-AS-SEMESTRE-LOTE
+                               '. REGISTRO REJEITADO.'
+                       END-DISPLAY
+                       SET WS-REGISTRO-VALIDO-OK TO FALSE
+               END-READ
+           END-IF.
+
+           IF WS-REGISTRO-VALIDO-OK THEN
+               PERFORM P425-COPIA-NOTAS    THRU P425-COPIA-NOTAS-FIM
+           END-IF.
+
+           IF WS-REGISTRO-VALIDO-OK THEN
+               PERFORM P430-APURA-REGISTRO THRU P430-APURA-REGISTRO-FIM
+               ADD 1 TO WS-QTD-PROCESSADOS
+           ELSE
+               ADD 1 TO WS-QTD-REJEITADOS
+           END-IF.
+       P420-PROCESSA-REGISTRO-FIM.
+
+      *COPIA AS NOTAS DA FILA PARA A AREA DE APURACAO, NO TAMANHO
+      *DEFINIDO PELA QUANTIDADE DE AVALIACOES CADASTRADA NA MATERIA, E
+      *VALIDA QUE CADA UMA ESTA ENTRE 0 E 10.
+       P425-COPIA-NOTAS.
+           PERFORM P426-COPIA-UMA-NOTA THRU P426-COPIA-UMA-NOTA-FIM
+                   VARYING WS-INDICE-NOTA FROM 1 BY 1
+                   UNTIL WS-INDICE-NOTA
+                       > WS-QT-AVALIACOES OF WS-MATERIA
+                   OR NOT WS-REGISTRO-VALIDO-OK.
+       P425-COPIA-NOTAS-FIM.
+
+       P426-COPIA-UMA-NOTA.
+           IF WS-NOTAS-LOTE (WS-INDICE-NOTA) NOT IS LESS THAN
+               OR EQUAL TO 10 THEN
+               DISPLAY 'NOTA ' WS-INDICE-NOTA ' FORA DA FAIXA DE 0 A '
+                       '10 PARA O ALUNO ' WS-ID-ALUNO-LOTE
+                       '. REGISTRO REJEITADO.'
+               END-DISPLAY
+               SET WS-REGISTRO-VALIDO-OK TO FALSE
+           ELSE
+               MOVE WS-NOTAS-LOTE (WS-INDICE-NOTA)
+                    TO WS-NOTAS (WS-INDICE-NOTA)
+           END-IF.
+       P426-COPIA-UMA-NOTA-FIM.
+
+      *A PARTIR DAQUI O FLUXO E O MESMO DE NTNOTINC: CALCULA A MEDIA,
+      *APLICA AS REGRAS DE FREQUENCIA E DE RECUPERACAO, MOSTRA O
+      *RESULTADO E GRAVA NOS ARQUIVOS DE SAIDA.
+       P430-APURA-REGISTRO.
+           PERFORM P560-MOVE-CONTEUDO     THRU P560-MOVE-CONTEUDO-FIM.
+
+           PERFORM P400-CALC-MEDIA        THRU P400-CALC-MEDIA-FIM.
+
+           PERFORM P402-VERIFICA-FREQUENCIA THRU
+                   P402-VERIFICA-FREQUENCIA-FIM.
+
+           PERFORM P407-VERIFICA-RECUPERACAO THRU
+                   P407-VERIFICA-RECUPERACAO-FIM.
+
+           IF WS-ELEGIVEL-RECUP-OK
+               AND WS-NOTA-RECUP-LOTE NOT EQUAL 99 THEN
+               PERFORM P435-APLICA-RECUPERACAO THRU
+                       P435-APLICA-RECUPERACAO-FIM
+           END-IF.
+
+           PERFORM P620-MOSTRA-RESULTADO  THRU
+                   P620-MOSTRA-RESULTADO-FIM.
+
+           EVALUATE TRUE
+               WHEN WS-RESULTADO-F
+                   PERFORM P550-GRAVA-REGISTRO THRU
+                           P550-GRAVA-REGISTRO-FIM
+                   PERFORM P570-GRAVA-REGISTRO-TODOS THRU
+                           P570-GRAVA-REGISTRO-TODOS-FIM
+               WHEN OTHER
+                   PERFORM P570-GRAVA-REGISTRO-TODOS THRU
+                           P570-GRAVA-REGISTRO-TODOS-FIM
+           END-EVALUATE.
+
+           PERFORM P578-GRAVA-AUDITORIA   THRU P578-GRAVA-AUDITORIA-FIM.
+
+           PERFORM P575-CONCLUI-MATRICULA THRU
+                   P575-CONCLUI-MATRICULA-FIM.
+       P430-APURA-REGISTRO-FIM.
+
+       P400-CALC-MEDIA.
+
+           MOVE ZEROS TO WS-TOTAL-NOTAS OF WS-RESULTADO-APURACAO.
+           PERFORM P405-SOMA-NOTA THRU P405-SOMA-NOTA-FIM
+                   VARYING WS-INDICE-NOTA FROM 1 BY 1
+                   UNTIL WS-INDICE-NOTA
+                       > WS-QT-AVALIACOES OF WS-MATERIA.
+
+           DIVIDE WS-TOTAL-NOTAS OF WS-RESULTADO-APURACAO
+                  BY WS-QT-AVALIACOES OF WS-MATERIA
+                  GIVING WS-NOTA-MD OF WS-RESULTADO-APURACAO
+                  ON SIZE ERROR
+                  PERFORM P840-ERRO-CALC THRU P840-ERRO-CALC-FIM
+           END-DIVIDE.
+
+           EVALUATE WS-NOTA-MD OF WS-RESULTADO-APURACAO
+               WHEN GREATER THAN OR EQUALS TO
+                   WS-NT-APROVACAO OF WS-MATERIA
+                   SET WS-RESULTADO-F TO TRUE
+                   MOVE 'APROVADO' TO WS-ST-APROVACAO  OF WS-REG-INTER
+               WHEN OTHER
+                   SET WS-RESULTADO-F TO FALSE
+                   MOVE 'REPROVADO' TO WS-ST-APROVACAO OF WS-REG-INTER
+           END-EVALUATE.
+
+       P400-CALC-MEDIA-FIM.
+
+       P405-SOMA-NOTA.
+           ADD WS-NOTAS (WS-INDICE-NOTA)
+               TO WS-TOTAL-NOTAS OF WS-RESULTADO-APURACAO
+               ON SIZE ERROR
+               PERFORM P840-ERRO-CALC THRU P840-ERRO-CALC-FIM
+           END-ADD.
+       P405-SOMA-NOTA-FIM.
+
+      *VERIFICA SE UM ALUNO REPROVADO FICOU DENTRO DA MARGEM DE
+      *RECUPERACAO CADASTRADA PARA A MATERIA, DO MESMO JEITO QUE EM
+      *NTNOTINC.
+       P407-VERIFICA-RECUPERACAO.
+           SET WS-ELEGIVEL-RECUP-OK TO FALSE.
+           IF NOT WS-RESULTADO-F AND NOT WS-REPROVADO-FREQ-OK THEN
+               COMPUTE WS-DIFERENCA-NOTA =
+                       WS-NT-APROVACAO OF WS-MATERIA
+                       - WS-NOTA-MD OF WS-RESULTADO-APURACAO
+               IF WS-DIFERENCA-NOTA IS LESS THAN OR EQUAL TO
+                   WS-MG-RECUPERACAO OF WS-MATERIA THEN
+                   SET WS-ELEGIVEL-RECUP-OK TO TRUE
+               END-IF
+           END-IF.
+       P407-VERIFICA-RECUPERACAO-FIM.
+
+      *REPROVA POR FALTAS UM ALUNO CUJA FREQUENCIA NAO ATINGIU O
+      *MINIMO EXIGIDO PELA MATERIA, DO MESMO JEITO QUE EM NTNOTINC.
+       P402-VERIFICA-FREQUENCIA.
+           SET WS-REPROVADO-FREQ-OK TO FALSE.
+           IF WS-FR-ALUNO OF WS-REG-INTER IS LESS THAN
+               WS-FR-MINIMA OF WS-MATERIA THEN
+               SET WS-REPROVADO-FREQ-OK TO TRUE
+               SET WS-RESULTADO-F       TO FALSE
+               MOVE 'REPROVADO' TO WS-ST-APROVACAO OF WS-REG-INTER
+           END-IF.
+       P402-VERIFICA-FREQUENCIA-FIM.
+
+      *APLICA A NOTA DE RECUPERACAO TRAZIDA PELO REGISTRO DA FILA,
+      *PROMOVENDO O RESULTADO PARA APROVADO SE ELA ATINGIR A NOTA DE
+      *APROVACAO DA MATERIA, DO MESMO JEITO QUE P630 FAZ EM NTNOTINC
+      *COM A NOTA DIGITADA PELO OPERADOR.
+       P435-APLICA-RECUPERACAO.
+           IF WS-NOTA-RECUP-LOTE IS GREATER THAN OR EQUAL TO
+               WS-NT-APROVACAO OF WS-MATERIA THEN
+               SET WS-RESULTADO-F TO TRUE
+               MOVE WS-NOTA-RECUP-LOTE
+                    TO WS-NOTA-MD OF WS-RESULTADO-APURACAO
+               MOVE 'APROVADO' TO WS-ST-APROVACAO OF WS-REG-INTER
+           ELSE
+               DISPLAY 'ALUNO ' WS-ID-ALUNO-LOTE
+                       ' PERMANECE REPROVADO APOS RECUPERACAO.'
+               END-DISPLAY
+           END-IF.
+       P435-APLICA-RECUPERACAO-FIM.
+
+       P550-GRAVA-REGISTRO.
+           MOVE WS-REG-INTER TO REG-INTER.
+           WRITE REG-INTER
+               INVALID KEY
+                   PERFORM P590-INFORMA-GRAVACAO-ERRO
+                           THRU P590-INFORMA-GRAVACAO-ERRO-FIM
+               NOT INVALID KEY
+                   CONTINUE
+           END-WRITE.
+       P550-GRAVA-REGISTRO-FIM.
+
+       P560-MOVE-CONTEUDO.
+           MOVE WS-ID-ALUNO        OF WS-ALUNO
+                TO WS-ID-ALUNO     OF WS-REG-INTER.
+           MOVE WS-NM-ALUNO        OF WS-ALUNO
+                TO WS-NM-ALUNO     OF WS-REG-INTER.
+           MOVE WS-TL-ALUNO        OF WS-ALUNO
+                TO WS-TL-ALUNO     OF WS-REG-INTER.
+           MOVE WS-ID-MATERIA      OF WS-MATERIA
+                TO WS-ID-MATERIA   OF WS-REG-INTER.
+           MOVE WS-NM-MATERIA      OF WS-MATERIA
+                TO WS-NM-MATERIA   OF WS-REG-INTER.
+           MOVE WS-NT-APROVACAO    OF WS-MATERIA
+                TO WS-NT-APROVACAO OF WS-REG-INTER.
+           MOVE WS-TURMA-LOTE       TO WS-TURMA       OF WS-REG-INTER.
+           MOVE WS-AS-ANO-LOTE      TO WS-AS-ANO      OF WS-REG-INTER.
+           MOVE WS-AS-SEMESTRE-LOTE TO WS-AS-SEMESTRE OF WS-REG-INTER.
+           MOVE WS-FR-ALUNO-LOTE    TO WS-FR-ALUNO    OF WS-REG-INTER.
+       P560-MOVE-CONTEUDO-FIM.
+
+       P570-GRAVA-REGISTRO-TODOS.
+           MOVE WS-REG-INTER TO REG-TODOS.
+           WRITE REG-TODOS
+               INVALID KEY
+                   PERFORM P590-INFORMA-GRAVACAO-ERRO
+                           THRU P590-INFORMA-GRAVACAO-ERRO-FIM
+               NOT INVALID KEY
+                   CONTINUE
+           END-WRITE.
+       P570-GRAVA-REGISTRO-TODOS-FIM.
+
+      *ATUALIZA O STATUS DA MATRICULA PARA CONCLUIDA, DO MESMO JEITO
+      *QUE EM NTNOTINC.
+       P575-CONCLUI-MATRICULA.
+           MOVE WS-ID-ALUNO   OF WS-REG-INTER TO ID-ALUNO   OF
+                CH-MATRICULA.
+           MOVE WS-ID-MATERIA OF WS-REG-INTER TO ID-MATERIA OF
+                CH-MATRICULA.
+           READ MATRICULA
+               INVALID KEY
+                   DISPLAY 'MATRICULA NAO ENCONTRADA PARA O ALUNO '
+                           WS-ID-ALUNO OF WS-REG-INTER
+                           ' NESTA MATERIA.'
+                   END-DISPLAY
+               NOT INVALID KEY
+                   SET ST-MATRICULA-CONCLUIDA TO TRUE
+                   REWRITE REG-MATRICULA
+                       INVALID KEY
+                           DISPLAY 'ERRO AO ATUALIZAR A MATRICULA.'
+                           END-DISPLAY
+                   END-REWRITE
+           END-READ.
+       P575-CONCLUI-MATRICULA-FIM.
+
+      *REGISTRA O LANCAMENTO EM LOTE NA AUDITORIA, COM O OPERADOR QUE
+      *DISPAROU O PROCESSAMENTO. NAO HA VALOR ANTES, POIS E UM
+      *LANCAMENTO NOVO.
+       P578-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DH-ANO  TO DT-AUDITORIA-ANO.
+           MOVE WS-DH-MES  TO DT-AUDITORIA-MES.
+           MOVE WS-DH-DIA  TO DT-AUDITORIA-DIA.
+           MOVE WS-DH-HORA TO HR-AUDITORIA-HORA.
+           MOVE WS-DH-MIN  TO HR-AUDITORIA-MIN.
+           MOVE WS-DH-SEG  TO HR-AUDITORIA-SEG.
+           MOVE 'ALUTODOS'               TO NM-ARQUIVO-AUDITORIA.
+           MOVE 'LOTE'                   TO TP-OPERACAO-AUDITORIA.
+           MOVE WS-CH-INTER OF WS-REG-INTER
+                                          TO CH-REGISTRO-AUDITORIA.
+           MOVE SPACES                   TO DS-ANTES-AUDITORIA.
+           MOVE WS-REG-INTER             TO DS-DEPOIS-AUDITORIA.
+           MOVE WS-COM-OPERADOR          TO ID-OPERADOR-AUDITORIA.
+           WRITE REG-AUDITORIA
+           END-WRITE.
+       P578-GRAVA-AUDITORIA-FIM.
+
+       P590-INFORMA-GRAVACAO-ERRO.
+           DISPLAY 'REGISTRO JAH EXISTENTE EM APROVADOS OU TODOS '
+                   'PARA O ALUNO ' WS-ID-ALUNO OF WS-REG-INTER
+           END-DISPLAY.
+       P590-INFORMA-GRAVACAO-ERRO-FIM.
+
+       P620-MOSTRA-RESULTADO.
+           PERFORM P622-DETERMINA-CONCEITO
+                   THRU P622-DETERMINA-CONCEITO-FIM.
+           DISPLAY '*** RESULTADO DO PROCESSAMENTO EM LOTE ***'
+           END-DISPLAY.
+           DISPLAY 'NOME DO ALUNO.....: ' WS-NM-ALUNO     OF WS-ALUNO
+           END-DISPLAY.
+           DISPLAY 'MATERIA...........: ' WS-NM-MATERIA   OF WS-MATERIA
+           END-DISPLAY.
+           DISPLAY 'MEDIA OBTIDA......: ' WS-NOTA-MD
+                                          OF WS-RESULTADO-APURACAO
+                   ' (CONCEITO ' WS-CONCEITO-NOTA ')'
+           END-DISPLAY.
+           DISPLAY 'APROVADO/REPROVADO? ' WS-RESULTADO
+           END-DISPLAY.
+           IF WS-REPROVADO-FREQ-OK THEN
+               DISPLAY 'REPROVADO POR FREQUENCIA INSUFICIENTE.'
+               END-DISPLAY
+           END-IF.
+       P620-MOSTRA-RESULTADO-FIM.
+
+      *MAPEIA A MEDIA NUMERICA PARA UMA FAIXA DE CONCEITO (A A F), DO
+      *MESMO JEITO QUE EM NTNOTINC.
+       P622-DETERMINA-CONCEITO.
+           EVALUATE TRUE
+               WHEN WS-NOTA-MD OF WS-RESULTADO-APURACAO
+                   IS GREATER THAN OR EQUAL TO 9,00
+                   MOVE 'A' TO WS-CONCEITO-NOTA
+               WHEN WS-NOTA-MD OF WS-RESULTADO-APURACAO
+                   IS GREATER THAN OR EQUAL TO 7,00
+                   MOVE 'B' TO WS-CONCEITO-NOTA
+               WHEN WS-NOTA-MD OF WS-RESULTADO-APURACAO
+                   IS GREATER THAN OR EQUAL TO 5,00
+                   MOVE 'C' TO WS-CONCEITO-NOTA
+               WHEN WS-NOTA-MD OF WS-RESULTADO-APURACAO
+                   IS GREATER THAN OR EQUAL TO 3,00
+                   MOVE 'D' TO WS-CONCEITO-NOTA
+               WHEN OTHER
+                   MOVE 'F' TO WS-CONCEITO-NOTA
+           END-EVALUATE.
+       P622-DETERMINA-CONCEITO-FIM.
+
+       P810-ERRO-ARQ-LOTE.
+           DISPLAY 'ERRO DE LEITURA. FILA DE LOTE NAO ENCONTRADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS-LOTE
+           END-DISPLAY.
+           PERFORM P900-FINALIZA THRU P900-FINALIZA-FIM.
+       P810-ERRO-ARQ-LOTE-FIM.
+
+       P820-ERRO-ARQ-ALUNO.
+           DISPLAY 'ERRO DE LEITURA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS-A
+           END-DISPLAY.
+           PERFORM P900-FINALIZA THRU P900-FINALIZA-FIM.
+       P820-ERRO-ARQ-ALUNO-FIM.
+
+       P830-ERRO-ARQ-MATERIA.
+           DISPLAY 'ERRO DE LEITURA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS-M
+           END-DISPLAY.
+           PERFORM P900-FINALIZA THRU P900-FINALIZA-FIM.
+       P830-ERRO-ARQ-MATERIA-FIM.
+
+       P840-ERRO-CALC.
+           DISPLAY 'DADOS INCORRETOS OU REGISTRO NAO ENCONTRADO'
+           END-DISPLAY.
+       P840-ERRO-CALC-FIM.
+
+       P850-LIMPA-VARIAVEIS.
+           INITIALISE  WS-ALUNO  WS-APURACAO WS-MATERIA
+                       WS-REG-INTER WS-RESULTADO-APURACAO
+                       WS-DIFERENCA-NOTA WS-CONCEITO-NOTA
+           REPLACING   ALPHABETIC   BY SPACES
+                       NUMERIC      BY ZERO.
+           INITIALISE  WS-FS-AUD WS-DATA-HORA-ATUAL
+           REPLACING   NUMERIC      BY ZEROES
+                       ALPHANUMERIC BY SPACES.
+           SET WS-EOF-LOTE-OK       TO FALSE.
+           SET WS-ELEGIVEL-RECUP-OK TO FALSE.
+           SET WS-RESULTADO-F       TO FALSE.
+           SET WS-REPROVADO-FREQ-OK TO FALSE.
+           SET WS-REGISTRO-VALIDO-OK TO FALSE.
+       P850-LIMPA-VARIAVEIS-FIM.
+
+       P900-FINALIZA.
+           CLOSE NOTAS-LOTE.
+           CLOSE ALUNOS.
+           CLOSE MATERIAS.
+           CLOSE APROVADOS.
+           CLOSE TODOS-ALUNOS.
+           CLOSE MATRICULA.
+           CLOSE AUDITORIA.
+           DISPLAY '*** PROCESSAMENTO EM LOTE CONCLUIDO ***'
+           END-DISPLAY.
+           DISPLAY 'REGISTROS PROCESSADOS.: ' WS-QTD-PROCESSADOS
+           END-DISPLAY.
+           DISPLAY 'REGISTROS REJEITADOS..: ' WS-QTD-REJEITADOS
+           END-DISPLAY.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTNOTLOT.
