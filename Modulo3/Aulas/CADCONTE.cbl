@@ -1,176 +1,272 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
-      * Date:      27/04/2022.
-      * Purpose:   EXCLUI DE CONTATOS.
-      * Update:    TRANSFORMADO DE EXECUTAVEL EM MODULO.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADCONTE.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CONTATOS
-           ASSIGN TO 'D:\My Documents\Cobol\Modulo3\bin\CONTATOS.DAT'
-           ORGANIZATION IS INDEXED
-           ACCESS  MODE IS RANDOM
-           RECORD KEY IS ID-CONTATO
-           FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CONTATOS.
-           COPY FD_CONTT.
-
-       WORKING-STORAGE SECTION.
-       77  WS-FS                       PIC 99.
-           88 WS-FS-OK                 VALUE 0.
-
-       01  WS-REGISTRO                 PIC X(22) VALUE SPACES.
-       01  FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO            PIC 9(02).
-           03 WS-NM-CONTATO            PIC X(20).
-
-       77  WS-EOF                      PIC X.
-           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
-
-       77  WS-EXIT                     PIC X.
-           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
-
-       77  WS-AUX-ALTERA               PIC X.
-           88 WS-AUX-EXCLUI-OK         VALUE 'S' FALSE 'N'.
-
-       LINKAGE SECTION.
-       01  LK-COM-AREA.
-           03 WS-COM-MENSAGEM          PIC X(40).
-
-       PROCEDURE DIVISION
-           USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
-                   UNTIL WS-EXIT-OK.
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY 'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-           INITIALISE WS-FS WS-REGISTRO
-               REPLACING NUMERIC       BY ZEROES
-                         ALPHANUMERIC  BY SPACES.
-           SET WS-EOF-OK               TO FALSE.
-           SET WS-EXIT-OK              TO FALSE.
-           SET WS-AUX-EXCLUI-OK        TO FALSE.
-
-           DISPLAY WS-COM-MENSAGEM
-           END-DISPLAY.
-           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
-           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM.
-           DISPLAY 'TECLE: '
-                   '<QUALQUER TECLA> CONSULTA OUTRO CONTATO OU '
-                   '<S> PARA SAIR'
-           END-DISPLAY.
-           ACCEPT WS-EXIT
-           END-ACCEPT.
-       P200-PROCESSA-FIM.
-
-       P400-ABRE-ARQ.
-           OPEN I-O CONTATOS.
-      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
-           IF NOT WS-FS-OK THEN
-               PERFORM P800-ERRO       THRU P800-ERRO-FIM
-           END-IF.
-       P400-ABRE-ARQ-FIM.
-
-       P410-LE-REGISTRO.
-           READ CONTATOS INTO WS-REGISTRO
-               KEY IS ID-CONTATO
-               INVALID KEY
-                   PERFORM P450-REG-NAO-LOCALIZADO
-                           THRU    P450-REG-NAO-LOCALIZADO-FIM
-               NOT INVALID KEY
-                   PERFORM P440-MOSTRA-REGISTRO
-                           THRU P440-MOSTRA-REGISTRO
-           END-READ.
-       P410-LE-REGISTRO-FIM.
-
-       P420-FECHA-ARQ.
-           CLOSE CONTATOS.
-       P420-FECHA-ARQ-FIM.
-
-       P430-MONTA-TELA.
-           DISPLAY 'INFORME O CODIGO DO CONTATO: '
-           END-DISPLAY.
-           ACCEPT ID-CONTATO
-           END-ACCEPT.
-       P430-MONTA-TELA-FIM.
-
-       P440-MOSTRA-REGISTRO.
-           DISPLAY 'OS DADO DO CONTATO SAO: '
-           END-DISPLAY.
-           DISPLAY 'ID DO CONTATO..: ' WS-ID-CONTATO
-                   ' - NOME DO CONTATO: ' WS-NM-CONTATO
-           END-DISPLAY.
-           DISPLAY 'DESEJA EXCLUIR O NOME DO CONTATO?'
-           END-DISPLAY.
-           ACCEPT WS-AUX-ALTERA
-           END-ACCEPT.
-           IF WS-AUX-EXCLUI-OK THEN
-               PERFORM P460-EXCLUI-REGISTRO
-                       THRU P460-EXCLUI-REGISTRO-FIM
-           ELSE
-               DISPLAY 'OS DADOS NAO FORAM EXCLUIDOS.'
-               END-DISPLAY
-           END-IF.
-       P440-MOSTRA-REGISTRO-FIM.
-
-       P450-REG-NAO-LOCALIZADO.
-           DISPLAY 'CONTATO NAO LOCALIZADO.'
-                   'TENTE UM CODIGO VALIDO.'
-           END-DISPLAY.
-       P450-REG-NAO-LOCALIZADO-FIM.
-
-       P460-EXCLUI-REGISTRO.
-           MOVE WS-ID-CONTATO TO ID-CONTATO.
-           DELETE CONTATOS RECORD
-               INVALID KEY
-                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
-               NOT INVALID KEY
-                   DISPLAY 'CONTATO EXCLUIDO COM SUCESSO.'
-                   END-DISPLAY
-           END-DELETE.
-       P460-EXCLUI-REGISTRO-FIM.
-
-       P800-ERRO.
-           DISPLAY 'FILE STATUS: ' WS-FS
-           END-DISPLAY.
-           IF WS-FS = 35
-               DISPLAY 'ERRO. NAO ACHOU O ARQUIVO.'
-               END-DISPLAY
-           ELSE
-               DISPLAY 'NAO FOI POSSIVEL EXCLUIR O REGISTRO.'
-               END-DISPLAY
-           END-IF
-           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
-       P800-ERRO-FIM.
-
-
-       P900-FINALIZA.
-           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM CADCONTE.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      27/04/2022.
+      * Purpose:   EXCLUI DE CONTATOS.
+      * Update:    TRANSFORMADO DE EXECUTAVEL EM MODULO.
+      * Update:    09/08/2022 - PASSA A GRAVAR UMA LINHA NA AUDITORIA
+      *            (AUDITORIA.DAT) PARA CADA CONTATO EXCLUIDO, MESMA
+      *            FORMA JA USADA POR CADCONTA E NTALUEXC/NTMATEXC.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-CONTATO
+           LOCK MODE IS MANUAL WITH LOCK ON RECORD
+           FILE  STATUS IS WS-FS.
+
+           SELECT AUDITORIA
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTATOS.
+           COPY FD_CONTT.
+
+       FD  AUDITORIA.
+           COPY CFPK0006.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+      *CONTROLE ARQUIVO AUDITORIA
+       77  WS-FS-AUD                   PIC 99.
+           88 WS-FS-AUD-OK             VALUE 0.
+
+       01  WS-DATA-HORA-ATUAL           PIC X(21) VALUE SPACES.
+       01  FILLER REDEFINES WS-DATA-HORA-ATUAL.
+           03 WS-DH-ANO                 PIC 9(04).
+           03 WS-DH-MES                 PIC 9(02).
+           03 WS-DH-DIA                 PIC 9(02).
+           03 WS-DH-HORA                PIC 9(02).
+           03 WS-DH-MIN                 PIC 9(02).
+           03 WS-DH-SEG                 PIC 9(02).
+           03 FILLER                    PIC X(07).
+
+       01  WS-REGISTRO                 PIC X(146) VALUE SPACES.
+       01  FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-CONTATO            PIC 9(06).
+           03 WS-NM-CONTATO            PIC X(20).
+           03 WS-EM-CONTATO            PIC X(40).
+           03 WS-DS-CONTATO.
+               05 WS-RU-CONTATO        PIC X(30).
+               05 WS-BA-CONTATO        PIC X(20).
+               05 WS-CI-CONTATO        PIC X(20).
+               05 WS-UF-CONTATO        PIC X(02).
+               05 WS-CP-CONTATO        PIC 9(08).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-AUX-ALTERA               PIC X.
+           88 WS-AUX-EXCLUI-OK         VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-REGISTRO
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+           SET WS-AUX-EXCLUI-OK        TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE CONTATOS E DO
+      *ARQUIVO DE AUDITORIA, A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\bin\CONTATOS.DAT'        DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\AUDITORIA.DAT' DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM.
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> CONSULTA OUTRO CONTATO OU '
+                   '<S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN I-O CONTATOS.
+      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+           OPEN EXTEND AUDITORIA.
+      *SE O ARQUIVO DE AUDITORIA AINDA NAO EXISTE, CRIA.
+           IF NOT WS-FS-AUD-OK THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+      *TRAVA O REGISTRO DURANTE A CONSULTA PARA QUE NENHUMA OUTRA
+      *SESSAO POSSA ALTERA-LO OU EXCLUI-LO ATE SER LIBERADO EM
+      *P440-MOSTRA-REGISTRO.
+       P410-LE-REGISTRO.
+           READ CONTATOS INTO WS-REGISTRO WITH LOCK
+               KEY IS ID-CONTATO
+               INVALID KEY
+                   PERFORM P450-REG-NAO-LOCALIZADO
+                           THRU    P450-REG-NAO-LOCALIZADO-FIM
+               NOT INVALID KEY
+                   PERFORM P440-MOSTRA-REGISTRO
+                           THRU P440-MOSTRA-REGISTRO
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE CONTATOS.
+           CLOSE AUDITORIA.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'INFORME O CODIGO DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT ID-CONTATO
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+       P440-MOSTRA-REGISTRO.
+           DISPLAY 'OS DADO DO CONTATO SAO: '
+           END-DISPLAY.
+           DISPLAY 'ID DO CONTATO..: ' WS-ID-CONTATO
+                   ' - NOME DO CONTATO: ' WS-NM-CONTATO
+           END-DISPLAY.
+           DISPLAY 'E-MAIL.........: ' WS-EM-CONTATO
+           END-DISPLAY.
+           DISPLAY 'ENDERECO.......: ' WS-RU-CONTATO
+           END-DISPLAY.
+           DISPLAY 'BAIRRO/CIDADE/UF: ' WS-BA-CONTATO
+                   ' - ' WS-CI-CONTATO ' - ' WS-UF-CONTATO
+           END-DISPLAY.
+           DISPLAY 'CEP............: ' WS-CP-CONTATO
+           END-DISPLAY.
+           DISPLAY 'DESEJA EXCLUIR O CONTATO?'
+           END-DISPLAY.
+           ACCEPT WS-AUX-ALTERA
+           END-ACCEPT.
+           IF WS-AUX-EXCLUI-OK THEN
+               PERFORM P460-EXCLUI-REGISTRO
+                       THRU P460-EXCLUI-REGISTRO-FIM
+           ELSE
+               DISPLAY 'OS DADOS NAO FORAM EXCLUIDOS.'
+               END-DISPLAY
+           END-IF.
+           UNLOCK CONTATOS.
+       P440-MOSTRA-REGISTRO-FIM.
+
+       P450-REG-NAO-LOCALIZADO.
+           DISPLAY 'CONTATO NAO LOCALIZADO.'
+                   'TENTE UM CODIGO VALIDO.'
+           END-DISPLAY.
+       P450-REG-NAO-LOCALIZADO-FIM.
+
+       P460-EXCLUI-REGISTRO.
+           MOVE WS-ID-CONTATO TO ID-CONTATO.
+           DELETE CONTATOS RECORD
+               INVALID KEY
+                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
+               NOT INVALID KEY
+                   DISPLAY 'CONTATO EXCLUIDO COM SUCESSO.'
+                   END-DISPLAY
+                   PERFORM P470-GRAVA-AUDITORIA
+                           THRU P470-GRAVA-AUDITORIA-FIM
+           END-DELETE.
+       P460-EXCLUI-REGISTRO-FIM.
+
+      *REGISTRA O VALOR DO CONTATO EXCLUIDO. NAO HA VALOR DEPOIS.
+       P470-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DH-ANO  TO DT-AUDITORIA-ANO.
+           MOVE WS-DH-MES  TO DT-AUDITORIA-MES.
+           MOVE WS-DH-DIA  TO DT-AUDITORIA-DIA.
+           MOVE WS-DH-HORA TO HR-AUDITORIA-HORA.
+           MOVE WS-DH-MIN  TO HR-AUDITORIA-MIN.
+           MOVE WS-DH-SEG  TO HR-AUDITORIA-SEG.
+           MOVE 'CONTATOS'          TO NM-ARQUIVO-AUDITORIA.
+           MOVE 'EXCLUSAO'          TO TP-OPERACAO-AUDITORIA.
+           MOVE WS-ID-CONTATO       TO CH-REGISTRO-AUDITORIA.
+           MOVE WS-REGISTRO         TO DS-ANTES-AUDITORIA.
+           MOVE SPACES              TO DS-DEPOIS-AUDITORIA.
+           MOVE WS-COM-OPERADOR     TO ID-OPERADOR-AUDITORIA.
+           WRITE REG-AUDITORIA
+           END-WRITE.
+       P470-GRAVA-AUDITORIA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           IF WS-FS = 35
+               DISPLAY 'ERRO. NAO ACHOU O ARQUIVO.'
+               END-DISPLAY
+           ELSE
+               DISPLAY 'NAO FOI POSSIVEL EXCLUIR O REGISTRO.'
+               END-DISPLAY
+           END-IF
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM CADCONTE.
