@@ -15,7 +15,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTATOS
-           ASSIGN TO 'D:\My Documents\Cobol\Modulo3\bin\CONTATOS.TXT'
+           ASSIGN TO WS-CFG-CAMINHO-01
            ORGANIZATION IS SEQUENTIAL
            ACCESS  MODE IS SEQUENTIAL
            FILE  STATUS IS WS-FS.
@@ -26,13 +26,23 @@
            COPY FD_CONTT.
 
        WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
        77  WS-FS                       PIC 99.
            88 WS-FS-OK                 VALUE 0.
 
-       01  WS-REGISTRO                 PIC X(22) VALUE SPACES.
+       01  WS-REGISTRO                 PIC X(146) VALUE SPACES.
        01  FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO            PIC 9(02).
+           03 WS-ID-CONTATO            PIC 9(06).
            03 WS-NM-CONTATO            PIC X(20).
+           03 WS-EM-CONTATO            PIC X(40).
+           03 WS-DS-CONTATO.
+               05 WS-RU-CONTATO        PIC X(30).
+               05 WS-BA-CONTATO        PIC X(20).
+               05 WS-CI-CONTATO        PIC X(20).
+               05 WS-UF-CONTATO        PIC X(02).
+               05 WS-CP-CONTATO        PIC 9(08).
 
        77  WS-EOF                      PIC X.
            88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
@@ -43,6 +53,8 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
            PERFORM P100-INICIO     THRU P100-INICIO-FIM.
            PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
                    UNTIL WS-EXIT-OK.
@@ -50,6 +62,8 @@
 
        MAIN-PROCEDURE-FIM.
 
+       COPY CFCFG002.
+
        P100-INICIO.
            DISPLAY 'INICIO DO PROCESSAMENTO.'
            END-DISPLAY.
@@ -61,9 +75,19 @@
 
            DISPLAY '*** CADASTRO DE CONTATOS***'
            END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
            PERFORM P400-ABRE-ARQ THRU P400-ABRE-ARQ-FIM.
        P100-INICIO-FIM.
 
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO DE CONTATOS A PARTIR DO
+      *DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\bin\CONTATOS.TXT'        DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
        P200-PROCESSA.
            DISPLAY 'PARA REGISTRAR UM CONTATO, INFORME:'
            END-DISPLAY.
@@ -75,6 +99,30 @@
            END-DISPLAY.
            ACCEPT WS-NM-CONTATO
            END-ACCEPT.
+           DISPLAY 'O E-MAIL DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT WS-EM-CONTATO
+           END-ACCEPT.
+           DISPLAY 'O ENDERECO (RUA): '
+           END-DISPLAY.
+           ACCEPT WS-RU-CONTATO
+           END-ACCEPT.
+           DISPLAY 'O BAIRRO: '
+           END-DISPLAY.
+           ACCEPT WS-BA-CONTATO
+           END-ACCEPT.
+           DISPLAY 'A CIDADE: '
+           END-DISPLAY.
+           ACCEPT WS-CI-CONTATO
+           END-ACCEPT.
+           DISPLAY 'A UF: '
+           END-DISPLAY.
+           ACCEPT WS-UF-CONTATO
+           END-ACCEPT.
+           DISPLAY 'O CEP: '
+           END-DISPLAY.
+           ACCEPT WS-CP-CONTATO
+           END-ACCEPT.
            PERFORM P410-GRAVA-REGISTRO THRU
                    P410-GRAVA-REGISTRO-FIM
            DISPLAY 'TECLE: '
@@ -97,6 +145,8 @@
        P410-GRAVA-REGISTRO.
            MOVE WS-ID-CONTATO TO ID-CONTATO.
            MOVE WS-NM-CONTATO TO NM-CONTATO.
+           MOVE WS-EM-CONTATO TO EM-CONTATO.
+           MOVE WS-DS-CONTATO TO DS-CONTATO.
 
            WRITE REG-CONTATOS
            END-WRITE.
