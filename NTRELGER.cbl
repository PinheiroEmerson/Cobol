@@ -0,0 +1,454 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   RELATORIO GERAL DE FIM DE PERIODO, CRUZANDO ALUNOS,
+      *            MATERIAS E ALUTODOS NUMA UNICA PASSADA, PARA NAO
+      *            PRECISAR RODAR NTALULIS, NTMATLIS E NTNOTLIS
+      *            SEPARADAMENTE E CRUZAR O RESULTADO NA MAO.
+      * Update:    09/08/2022 - BUSCA DA MATERIA PASSA A CONSIDERAR O
+      *            ANO-SEMESTRE DA OFERTA CURSADA, JA QUE A CHAVE DO
+      *            ARQUIVO PASSOU A SER A COMPOSTA CH-MATERIA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTRELGER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODOS-ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD  KEY IS CH-TODOS OF REG-TODOS
+           FILE  STATUS IS WS-FS-T.
+
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD  KEY IS ID-ALUNO OF REG-ALUNO
+           FILE  STATUS IS WS-FS-A.
+
+           SELECT MATERIAS
+           ASSIGN TO WS-CFG-CAMINHO-03
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD  KEY IS CH-MATERIA OF REG-MATERIA
+           FILE  STATUS IS WS-FS-M.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODOS-ALUNOS.
+           COPY CFPK0004.
+
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       FD  MATERIAS.
+           COPY CFPK0002.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-REG-TODOS.
+           03 WS-CH-TODOS.
+               05 WS-ID-ALUNO        PIC 9(03).
+               05 WS-ID-MATERIA      PIC 9(03).
+           03 WS-NM-ALUNO            PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA        PIC 9(02).
+               05 WS-FONENUMERO      PIC 9(09).
+           03 WS-NM-MATERIA          PIC X(20).
+           03 WS-NT-APROVACAO        PIC 9(02)V99.
+           03 WS-MD-ALUNO            PIC 9(02)V99.
+           03 WS-ST-APROVACAO        PIC X(10).
+           03 WS-TURMA               PIC X(04).
+           03 WS-ANO-SEMESTRE.
+               05 WS-AS-ANO          PIC 9(04).
+               05 WS-AS-SEMESTRE     PIC 9(01).
+           03 WS-FR-ALUNO            PIC 9(03)V99.
+
+      *DADOS DO ALUNO DO GRUPO CORRENTE, LIDOS UMA SO VEZ POR ALUNO NO
+      *CABECALHO DO GRUPO (ENDERECO COMPLETO JA INCLUIDO EM CFPK0001).
+       01  WS-ALUNO.
+           03 WS-ID-ALUNO-CAB        PIC 9(03).
+           03 WS-NM-ALUNO-CAB        PIC X(20).
+           03 WS-TL-ALUNO-CAB.
+               05 WS-FONEAREA-CAB    PIC 9(02).
+               05 WS-FONENUMERO-CAB  PIC 9(09).
+           03 WS-DT-NASC-ALUNO-CAB.
+               05 WS-DT-NASC-ANO-CAB PIC 9(04).
+               05 WS-DT-NASC-MES-CAB PIC 9(02).
+               05 WS-DT-NASC-DIA-CAB PIC 9(02).
+           03 WS-CPF-ALUNO-CAB       PIC 9(11).
+           03 WS-PAIS-ALUNO-CAB      PIC X(02).
+           03 WS-DS-ALUNO-CAB.
+               05 WS-RU-ALUNO-CAB    PIC X(30).
+               05 WS-BA-ALUNO-CAB    PIC X(20).
+               05 WS-CI-ALUNO-CAB    PIC X(20).
+               05 WS-UF-ALUNO-CAB    PIC X(02).
+               05 WS-CP-ALUNO-CAB    PIC 9(08).
+
+      *DADOS DA MATERIA DA LINHA CORRENTE, LIDOS A CADA REGISTRO DE
+      *ALUTODOS PARA TRAZER A QUANTIDADE DE AVALIACOES DA MATERIA.
+       01  WS-MATERIA.
+           03 WS-ID-MATERIA-MAT      PIC 9(03).
+           03 WS-ANO-SEMESTRE-MAT.
+               05 WS-AS-ANO-MAT      PIC 9(04).
+               05 WS-AS-SEMESTRE-MAT PIC 9(01).
+           03 WS-NM-MATERIA-MAT      PIC X(20).
+           03 WS-NT-APROVACAO-MAT    PIC 9(02)V99.
+           03 WS-QT-AVALIACOES-MAT   PIC 9(02).
+           03 WS-MG-RECUPERACAO-MAT  PIC 9(02)V99.
+           03 WS-FR-MINIMA-MAT       PIC 9(03)V99.
+
+      *CONTROLE DE QUEBRA POR ALUNO (ALUTODOS VEM NA ORDEM DA CHAVE
+      *ID-ALUNO + ID-MATERIA, OU SEJA, JA AGRUPADO POR ALUNO).
+       77  WS-ID-ALUNO-ATUAL         PIC 9(03) VALUE ZEROS.
+       77  WS-TEM-GRUPO-ABERTO       PIC X     VALUE 'N'.
+           88 WS-TEM-GRUPO-ABERTO-OK VALUE 'S' FALSE 'N'.
+
+       77  WS-ACHOU-ALUNO            PIC X     VALUE 'N'.
+           88 WS-ACHOU-ALUNO-OK      VALUE 'S' FALSE 'N'.
+       77  WS-ACHOU-MATERIA          PIC X     VALUE 'N'.
+           88 WS-ACHOU-MATERIA-OK    VALUE 'S' FALSE 'N'.
+
+      *CONTROLE ARQUIVO TODOS-ALUNOS
+       77  WS-EOF-T                  PIC X.
+           88 WS-EOF-T-OK            VALUE 'S' FALSE 'N'.
+       77  WS-FS-T                   PIC 99.
+           88 WS-FS-T-OK             VALUE 0.
+
+      *CONTROLE ARQUIVO ALUNOS
+       77  WS-FS-A                   PIC 99.
+           88 WS-FS-A-OK             VALUE 0.
+
+      *CONTROLE ARQUIVO MATERIAS
+       77  WS-FS-M                   PIC 99.
+           88 WS-FS-M-OK             VALUE 0.
+
+      *CONCEITO (FAIXA DE LETRA) CORRESPONDENTE A MEDIA OBTIDA, DO
+      *MESMO JEITO QUE EM NTNOTINC.
+       77  WS-CONCEITO-NOTA          PIC X(01) VALUE SPACE.
+
+      *TOTAIS POR ALUNO E TOTAIS GERAIS DO RELATORIO.
+       77  WS-CONTA-MATERIAS         PIC 9(02) VALUE ZEROS.
+       77  WS-SOMA-MEDIAS            PIC 9(04)V99 VALUE ZEROS.
+       77  WS-MEDIA-GERAL-ALUNO      PIC 9(02)V99 VALUE ZEROS.
+       77  WS-CONTA-ALUNOS           PIC 9(04) VALUE ZEROS.
+       77  WS-CONTA-REG              PIC 9(04) VALUE ZEROS.
+
+      *CONTROLE DE PAGINACAO, DO MESMO JEITO QUE EM CADCONTL.
+       77  WS-NUM-PAGINA             PIC 9(03) VALUE ZEROS.
+       77  WS-LIN-PAGINA             PIC 9(03) VALUE ZEROS.
+       77  WS-MAX-LIN-PAGINA         PIC 9(03) VALUE 20.
+
+       01  WS-DATA-SISTEMA           PIC 9(08).
+       01  FILLER REDEFINES WS-DATA-SISTEMA.
+           03 WS-DATA-ANO            PIC 9(04).
+           03 WS-DATA-MES            PIC 9(02).
+           03 WS-DATA-DIA            PIC 9(02).
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-REG-TODOS WS-ALUNO WS-MATERIA
+                      WS-ID-ALUNO-ATUAL WS-CONTA-MATERIAS
+                      WS-SOMA-MEDIAS WS-MEDIA-GERAL-ALUNO
+                      WS-CONTA-ALUNOS WS-CONTA-REG
+                      WS-NUM-PAGINA WS-LIN-PAGINA WS-CONCEITO-NOTA
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-T-OK             TO FALSE.
+           SET WS-TEM-GRUPO-ABERTO-OK  TO FALSE.
+           SET WS-ACHOU-ALUNO-OK       TO FALSE.
+           SET WS-ACHOU-MATERIA-OK     TO FALSE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-SISTEMA.
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQUIVOS  THRU P400-ABRE-ARQUIVOS-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DOS TRES ARQUIVOS INDEXADOS ENVOLVIDOS
+      *NO RELATORIO, A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-03
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P400-ABRE-ARQUIVOS.
+           OPEN INPUT TODOS-ALUNOS.
+           IF NOT WS-FS-T-OK THEN
+               PERFORM P800-ERRO    THRU P800-ERRO-FIM
+           END-IF.
+           OPEN INPUT ALUNOS.
+           IF NOT WS-FS-A-OK THEN
+               PERFORM P800-ERRO    THRU P800-ERRO-FIM
+           END-IF.
+           OPEN INPUT MATERIAS.
+           IF NOT WS-FS-M-OK THEN
+               PERFORM P800-ERRO    THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQUIVOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL WS-EOF-T-OK.
+           IF WS-TEM-GRUPO-ABERTO-OK THEN
+               PERFORM P450-FINALIZA-ALUNO
+                       THRU P450-FINALIZA-ALUNO-FIM
+           END-IF.
+           PERFORM P460-MOSTRA-RESUMO-GERAL
+                   THRU P460-MOSTRA-RESUMO-GERAL-FIM.
+       P200-PROCESSA-FIM.
+
+       P410-LE-REGISTRO.
+           READ TODOS-ALUNOS INTO WS-REG-TODOS
+               AT END
+                   SET WS-EOF-T-OK TO TRUE
+               NOT AT END
+                   PERFORM P430-PROCESSA-REGISTRO
+                           THRU P430-PROCESSA-REGISTRO-FIM
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+       P420-FECHA-ARQUIVOS.
+           CLOSE TODOS-ALUNOS.
+           CLOSE ALUNOS.
+           CLOSE MATERIAS.
+       P420-FECHA-ARQUIVOS-FIM.
+
+      *UM NOVO ID-ALUNO NA CHAVE DE ALUTODOS ENCERRA O GRUPO ANTERIOR
+      *(SE HOUVER) E ABRE UM GRUPO NOVO, ANTES DE LISTAR A MATERIA.
+       P430-PROCESSA-REGISTRO.
+           EVALUATE TRUE
+               WHEN NOT WS-TEM-GRUPO-ABERTO-OK
+                   PERFORM P440-INICIA-ALUNO
+                           THRU P440-INICIA-ALUNO-FIM
+               WHEN WS-ID-ALUNO OF WS-REG-TODOS
+                       NOT EQUAL WS-ID-ALUNO-ATUAL
+                   PERFORM P450-FINALIZA-ALUNO
+                           THRU P450-FINALIZA-ALUNO-FIM
+                   PERFORM P440-INICIA-ALUNO
+                           THRU P440-INICIA-ALUNO-FIM
+           END-EVALUATE.
+           PERFORM P445-LISTA-MATERIA THRU P445-LISTA-MATERIA-FIM.
+       P430-PROCESSA-REGISTRO-FIM.
+
+      *ABRE UM GRUPO NOVO: BUSCA OS DADOS DO ALUNO E IMPRIME O
+      *CABECALHO DO BLOCO DELE NO RELATORIO.
+       P440-INICIA-ALUNO.
+           MOVE WS-ID-ALUNO OF WS-REG-TODOS TO WS-ID-ALUNO-ATUAL.
+           SET WS-TEM-GRUPO-ABERTO-OK TO TRUE.
+           MOVE ZEROS TO WS-CONTA-MATERIAS WS-SOMA-MEDIAS.
+           ADD 1 TO WS-CONTA-ALUNOS.
+           PERFORM P470-BUSCA-ALUNO THRU P470-BUSCA-ALUNO-FIM.
+           PERFORM P455-IMPRIME-CABECALHO-ALUNO
+                   THRU P455-IMPRIME-CABECALHO-ALUNO-FIM.
+       P440-INICIA-ALUNO-FIM.
+
+      *BUSCA OS DADOS CADASTRAIS DO ALUNO DO GRUPO CORRENTE EM ALUNOS.
+       P470-BUSCA-ALUNO.
+           MOVE WS-ID-ALUNO-ATUAL TO ID-ALUNO OF REG-ALUNO.
+           READ ALUNOS INTO WS-ALUNO
+               KEY IS ID-ALUNO OF REG-ALUNO
+               INVALID KEY
+                   SET WS-ACHOU-ALUNO-OK TO FALSE
+               NOT INVALID KEY
+                   SET WS-ACHOU-ALUNO-OK TO TRUE
+           END-READ.
+       P470-BUSCA-ALUNO-FIM.
+
+      *BUSCA OS DADOS DA MATERIA DA LINHA CORRENTE EM MATERIAS, PARA
+      *TRAZER A QUANTIDADE DE AVALIACOES USADA NA MEDIA DA MATERIA.
+       P475-BUSCA-MATERIA.
+           MOVE WS-ID-MATERIA OF WS-REG-TODOS TO ID-MATERIA
+                                                  OF REG-MATERIA.
+           MOVE WS-AS-ANO      OF WS-REG-TODOS TO AS-ANO
+                                                  OF REG-MATERIA.
+           MOVE WS-AS-SEMESTRE OF WS-REG-TODOS TO AS-SEMESTRE
+                                                  OF REG-MATERIA.
+           READ MATERIAS INTO WS-MATERIA
+               KEY IS CH-MATERIA OF REG-MATERIA
+               INVALID KEY
+                   SET WS-ACHOU-MATERIA-OK TO FALSE
+               NOT INVALID KEY
+                   SET WS-ACHOU-MATERIA-OK TO TRUE
+           END-READ.
+       P475-BUSCA-MATERIA-FIM.
+
+      *IMPRIME O CABECALHO DO BLOCO DE UM ALUNO (NOME E ENDERECO),
+      *CONTROLANDO A QUEBRA DE PAGINA DO RELATORIO.
+       P455-IMPRIME-CABECALHO-ALUNO.
+           IF WS-LIN-PAGINA EQUAL ZERO OR
+              WS-LIN-PAGINA >= WS-MAX-LIN-PAGINA
+               PERFORM P457-IMPRIME-CABECALHO-PAGINA
+                       THRU P457-IMPRIME-CABECALHO-PAGINA-FIM
+           END-IF.
+           DISPLAY ' '
+           END-DISPLAY.
+           IF WS-ACHOU-ALUNO-OK THEN
+               DISPLAY 'ALUNO ' WS-ID-ALUNO-ATUAL ' - '
+                       FUNCTION TRIM (WS-NM-ALUNO-CAB OF WS-ALUNO)
+               END-DISPLAY
+               DISPLAY '   ENDERECO: '
+                       FUNCTION TRIM (WS-RU-ALUNO-CAB OF WS-ALUNO)
+                       ' - ' FUNCTION TRIM (WS-CI-ALUNO-CAB OF WS-ALUNO)
+                       '/' WS-UF-ALUNO-CAB OF WS-ALUNO
+               END-DISPLAY
+           ELSE
+               DISPLAY 'ALUNO ' WS-ID-ALUNO-ATUAL
+                       ' - (DADOS CADASTRAIS NAO ENCONTRADOS)'
+               END-DISPLAY
+           END-IF.
+           ADD 1 TO WS-LIN-PAGINA.
+       P455-IMPRIME-CABECALHO-ALUNO-FIM.
+
+       P457-IMPRIME-CABECALHO-PAGINA.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE ZERO TO WS-LIN-PAGINA.
+           DISPLAY ' '.
+           DISPLAY '****************************************'
+                   '**********************'
+           END-DISPLAY.
+           DISPLAY '*** RELATORIO GERAL DE FIM DE PERIODO'
+                   '  -  DATA: ' WS-DATA-DIA '/' WS-DATA-MES
+                   '/' WS-DATA-ANO
+                   '  -  PAGINA: ' WS-NUM-PAGINA
+           END-DISPLAY.
+           DISPLAY '****************************************'
+                   '**********************'
+           END-DISPLAY.
+       P457-IMPRIME-CABECALHO-PAGINA-FIM.
+
+      *LISTA UMA MATERIA DO ALUNO DO GRUPO CORRENTE E ACUMULA OS
+      *TOTAIS USADOS NA MEDIA GERAL DO ALUNO.
+       P445-LISTA-MATERIA.
+           PERFORM P475-BUSCA-MATERIA THRU P475-BUSCA-MATERIA-FIM.
+           PERFORM P448-DETERMINA-CONCEITO
+                   THRU P448-DETERMINA-CONCEITO-FIM.
+
+           ADD 1 TO WS-CONTA-MATERIAS.
+           ADD 1 TO WS-CONTA-REG.
+           ADD WS-MD-ALUNO OF WS-REG-TODOS TO WS-SOMA-MEDIAS.
+
+           DISPLAY '   MATERIA: '
+                   FUNCTION TRIM (WS-NM-MATERIA OF WS-REG-TODOS)
+                   ' - TURMA: ' WS-TURMA OF WS-REG-TODOS
+                   ' - ANO/SEM: ' WS-AS-ANO OF WS-REG-TODOS
+                   '/' WS-AS-SEMESTRE OF WS-REG-TODOS
+           END-DISPLAY.
+           DISPLAY '      MEDIA: ' WS-MD-ALUNO OF WS-REG-TODOS
+                   ' (CONCEITO ' WS-CONCEITO-NOTA ')'
+                   ' - FREQUENCIA: ' WS-FR-ALUNO OF WS-REG-TODOS
+                   ' - SITUACAO: '
+                   FUNCTION TRIM (WS-ST-APROVACAO OF WS-REG-TODOS)
+           END-DISPLAY.
+           IF WS-ACHOU-MATERIA-OK THEN
+               DISPLAY '      AVALIACOES CONSIDERADAS: '
+                       WS-QT-AVALIACOES-MAT OF WS-MATERIA
+               END-DISPLAY
+           END-IF.
+           ADD 1 TO WS-LIN-PAGINA.
+       P445-LISTA-MATERIA-FIM.
+
+      *MAPEIA A MEDIA NUMERICA PARA UMA FAIXA DE CONCEITO (A A F), DO
+      *MESMO JEITO QUE EM NTNOTINC.
+       P448-DETERMINA-CONCEITO.
+           EVALUATE TRUE
+               WHEN WS-MD-ALUNO OF WS-REG-TODOS
+                   IS GREATER THAN OR EQUAL TO 9,00
+                   MOVE 'A' TO WS-CONCEITO-NOTA
+               WHEN WS-MD-ALUNO OF WS-REG-TODOS
+                   IS GREATER THAN OR EQUAL TO 7,00
+                   MOVE 'B' TO WS-CONCEITO-NOTA
+               WHEN WS-MD-ALUNO OF WS-REG-TODOS
+                   IS GREATER THAN OR EQUAL TO 5,00
+                   MOVE 'C' TO WS-CONCEITO-NOTA
+               WHEN WS-MD-ALUNO OF WS-REG-TODOS
+                   IS GREATER THAN OR EQUAL TO 3,00
+                   MOVE 'D' TO WS-CONCEITO-NOTA
+               WHEN OTHER
+                   MOVE 'F' TO WS-CONCEITO-NOTA
+           END-EVALUATE.
+       P448-DETERMINA-CONCEITO-FIM.
+
+      *ENCERRA O GRUPO DO ALUNO CORRENTE, MOSTRANDO A MEDIA GERAL DO
+      *ALUNO NAS MATERIAS LISTADAS NESTE RELATORIO.
+       P450-FINALIZA-ALUNO.
+           IF WS-CONTA-MATERIAS IS GREATER THAN ZERO THEN
+               COMPUTE WS-MEDIA-GERAL-ALUNO =
+                       WS-SOMA-MEDIAS / WS-CONTA-MATERIAS
+               DISPLAY '   *** MEDIA GERAL DO ALUNO: '
+                       WS-MEDIA-GERAL-ALUNO
+                       ' - TOTAL DE MATERIAS: ' WS-CONTA-MATERIAS
+                       ' ***'
+               END-DISPLAY
+           END-IF.
+           SET WS-TEM-GRUPO-ABERTO-OK TO FALSE.
+       P450-FINALIZA-ALUNO-FIM.
+
+      *RESUMO FINAL DO RELATORIO: TOTAL DE ALUNOS E DE LINHAS DE
+      *MATERIA EFETIVAMENTE LISTADAS.
+       P460-MOSTRA-RESUMO-GERAL.
+           DISPLAY ' '
+           END-DISPLAY.
+           DISPLAY '*** TOTAL DE ALUNOS NO RELATORIO: ' WS-CONTA-ALUNOS
+           END-DISPLAY.
+           DISPLAY '*** TOTAL DE MATERIAS LISTADAS..: ' WS-CONTA-REG
+           END-DISPLAY.
+       P460-MOSTRA-RESUMO-GERAL-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS T/A/M: ' WS-FS-T ' / ' WS-FS-A
+                   ' / ' WS-FS-M
+           END-DISPLAY.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQUIVOS THRU P420-FECHA-ARQUIVOS-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTRELGER.
