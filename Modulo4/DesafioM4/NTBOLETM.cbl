@@ -0,0 +1,251 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022
+      * Purpose:   IMPRESSAO DO BOLETIM DO ALUNO, COM AS NOTAS DE
+      *            CADA MATERIA E A MEDIA FINAL EM MASCARA EDITADA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTBOLETM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TODOS-ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD  KEY IS CH-TODOS OF REG-TODOS
+           FILE  STATUS IS WS-FS-T.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TODOS-ALUNOS.
+           COPY CFPK0004.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-REG-TODOS.
+           03 WS-CH-TODOS.
+               05 WS-ID-ALUNO        PIC 9(03).
+               05 WS-ID-MATERIA      PIC 9(03).
+           03 WS-NM-ALUNO            PIC X(20).
+           03 WS-TL-ALUNO.
+              05 WS-FONEAREA         PIC 9(02).
+              05 WS-FONENUMERO       PIC 9(09).
+           03 WS-NM-MATERIA          PIC X(20).
+           03 WS-NT-APROVACAO        PIC 9(02)V99.
+           03 WS-MD-ALUNO            PIC 9(02)V99.
+           03 WS-ST-APROVACAO        PIC X(10).
+
+      *DADOS DO ALUNO CUJO BOLETIM ESTA SENDO MONTADO
+       77  WS-ID-ALUNO-ATUAL          PIC 9(03) VALUE ZEROS.
+       77  WS-NM-ALUNO-ATUAL          PIC X(20) VALUE SPACES.
+       77  WS-TOTAL-MEDIAS            PIC 9(04)V99 VALUE ZEROS.
+       77  WS-MEDIA-GERAL             PIC 9(02)V99 VALUE ZEROS.
+
+      *LINHAS DO BOLETIM DO ALUNO ATUAL, UMA POR MATERIA
+       77  WS-QTD-MATERIAS-ALUNO      PIC 9(02) VALUE ZERO.
+
+       01  WS-BOLETIM.
+           05 WS-BOLETIM-MATERIA      OCCURS 1 TO 20 TIMES
+                                       DEPENDING ON
+                                           WS-QTD-MATERIAS-ALUNO
+                                       INDEXED BY WS-IDX-BOL.
+               10 WS-BM-NM-MATERIA    PIC X(20).
+               10 WS-BM-NT-APROVACAO  PIC 9(02)V99.
+               10 WS-BM-MD-ALUNO      PIC 9(02)V99.
+               10 WS-BM-ST-APROVACAO  PIC X(10).
+
+      *MASCARAS DE IMPRESSAO DAS NOTAS, NO MODELO DE PGNUMERIC.
+       01  WS-MASCARAS.
+           05 WS-MSK-NOTA              PIC ZZ9,99.
+           05 WS-MSK-MEDIA             PIC ZZ9,99.
+           05 WS-MSK-MEDIA-GERAL       PIC ZZ9,99.
+
+      *CONTROLE ARQUIVO TODOS-ALUNOS
+       77  WS-EOF-T                  PIC X.
+           88 WS-EOF-OK              VALUE 'S' FALSE 'N'.
+       77  WS-FS-T                   PIC 99.
+           88 WS-FS-OK               VALUE 0.
+
+       77  WS-CONTA-ALUNOS             PIC 9(04) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS-T WS-REG-TODOS WS-ID-ALUNO-ATUAL
+                      WS-NM-ALUNO-ATUAL WS-TOTAL-MEDIAS
+                      WS-MEDIA-GERAL WS-QTD-MATERIAS-ALUNO
+                      WS-CONTA-ALUNOS WS-MASCARAS
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE TODOS OS
+      *ALUNOS A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL    WS-EOF-OK
+           IF WS-QTD-MATERIAS-ALUNO IS GREATER THAN ZERO THEN
+               PERFORM P450-IMPRIME-BOLETIM
+                       THRU P450-IMPRIME-BOLETIM-FIM
+           END-IF.
+           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+      *VE SE O ARQUIVO EXISTE.
+           OPEN INPUT TODOS-ALUNOS.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-REGISTRO.
+           READ TODOS-ALUNOS INTO WS-REG-TODOS
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   PERFORM P420-PROCESSA-REGISTRO
+                           THRU P420-PROCESSA-REGISTRO-FIM
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+      *O ARQUIVO ESTA EM ORDEM DE ID-ALUNO (PRIMEIRO COMPONENTE DA
+      *CHAVE), ENTAO A MUDANCA DE ALUNO FECHA O BOLETIM ANTERIOR E
+      *ABRE UM NOVO.
+       P420-PROCESSA-REGISTRO.
+           IF WS-QTD-MATERIAS-ALUNO IS GREATER THAN ZERO
+               AND WS-ID-ALUNO-ATUAL NOT EQUAL TO WS-ID-ALUNO THEN
+               PERFORM P450-IMPRIME-BOLETIM
+                       THRU P450-IMPRIME-BOLETIM-FIM
+               PERFORM P455-INICIA-BOLETIM
+                       THRU P455-INICIA-BOLETIM-FIM
+           END-IF.
+           IF WS-QTD-MATERIAS-ALUNO EQUAL TO ZERO THEN
+               PERFORM P455-INICIA-BOLETIM
+                       THRU P455-INICIA-BOLETIM-FIM
+           END-IF.
+           PERFORM P460-ACUMULA-MATERIA
+                   THRU P460-ACUMULA-MATERIA-FIM.
+       P420-PROCESSA-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE TODOS-ALUNOS.
+       P420-FECHA-ARQ-FIM.
+
+       P450-IMPRIME-BOLETIM.
+           DISPLAY ' '
+           END-DISPLAY.
+           DISPLAY '*****************************************'
+           END-DISPLAY.
+           DISPLAY '***** BOLETIM DO ALUNO *****'
+           END-DISPLAY.
+           DISPLAY 'ALUNO: ' WS-ID-ALUNO-ATUAL ' - ' WS-NM-ALUNO-ATUAL
+           END-DISPLAY.
+           DISPLAY '-------------------------------------------'
+           END-DISPLAY.
+           PERFORM P465-IMPRIME-LINHA-MATERIA
+                   THRU P465-IMPRIME-LINHA-MATERIA-FIM
+                   VARYING WS-IDX-BOL FROM 1 BY 1
+                   UNTIL WS-IDX-BOL > WS-QTD-MATERIAS-ALUNO.
+
+           DIVIDE WS-TOTAL-MEDIAS BY WS-QTD-MATERIAS-ALUNO
+                  GIVING WS-MEDIA-GERAL
+                  ON SIZE ERROR
+                  MOVE ZERO TO WS-MEDIA-GERAL
+           END-DIVIDE.
+           MOVE WS-MEDIA-GERAL TO WS-MSK-MEDIA-GERAL.
+           DISPLAY '-------------------------------------------'
+           END-DISPLAY.
+           DISPLAY 'MEDIA GERAL DO BOLETIM: ' WS-MSK-MEDIA-GERAL
+           END-DISPLAY.
+           DISPLAY '*****************************************'
+           END-DISPLAY.
+           ADD 1 TO WS-CONTA-ALUNOS.
+       P450-IMPRIME-BOLETIM-FIM.
+
+       P455-INICIA-BOLETIM.
+           MOVE WS-ID-ALUNO  TO WS-ID-ALUNO-ATUAL.
+           MOVE WS-NM-ALUNO  TO WS-NM-ALUNO-ATUAL.
+           MOVE ZERO         TO WS-QTD-MATERIAS-ALUNO WS-TOTAL-MEDIAS.
+       P455-INICIA-BOLETIM-FIM.
+
+       P460-ACUMULA-MATERIA.
+           ADD 1 TO WS-QTD-MATERIAS-ALUNO.
+           SET WS-IDX-BOL TO WS-QTD-MATERIAS-ALUNO.
+           MOVE WS-NM-MATERIA     TO WS-BM-NM-MATERIA   (WS-IDX-BOL).
+           MOVE WS-NT-APROVACAO   TO WS-BM-NT-APROVACAO (WS-IDX-BOL).
+           MOVE WS-MD-ALUNO       TO WS-BM-MD-ALUNO     (WS-IDX-BOL).
+           MOVE WS-ST-APROVACAO   TO WS-BM-ST-APROVACAO (WS-IDX-BOL).
+           ADD WS-MD-ALUNO TO WS-TOTAL-MEDIAS.
+       P460-ACUMULA-MATERIA-FIM.
+
+       P465-IMPRIME-LINHA-MATERIA.
+           MOVE WS-BM-NT-APROVACAO (WS-IDX-BOL) TO WS-MSK-NOTA.
+           MOVE WS-BM-MD-ALUNO     (WS-IDX-BOL) TO WS-MSK-MEDIA.
+           DISPLAY 'MATERIA: '
+                   FUNCTION TRIM (WS-BM-NM-MATERIA (WS-IDX-BOL))
+           END-DISPLAY.
+           DISPLAY '   NOTA DE APROVACAO: ' WS-MSK-NOTA
+                   ' - NOTA OBTIDA: ' WS-MSK-MEDIA
+                   ' - SITUACAO: ' WS-BM-ST-APROVACAO (WS-IDX-BOL)
+           END-DISPLAY.
+       P465-IMPRIME-LINHA-MATERIA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS-T
+           END-DISPLAY.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           DISPLAY 'TOTAL DE BOLETINS IMPRESSOS:...' WS-CONTA-ALUNOS
+           END-DISPLAY.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTBOLETM.
