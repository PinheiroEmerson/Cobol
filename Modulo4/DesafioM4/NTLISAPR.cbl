@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - TIO.EL@OUTLOOK.COM.
+      * Date:      03/08/2022
+      * Purpose:   DESAFIO MODULO 2 - LISTAGEM DE ALUNOS APROVADOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTLISAPR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT APROVADOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD  KEY IS CH-INTER OF REG-INTER
+           FILE  STATUS IS WS-FS-N.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  APROVADOS.
+           COPY CFPK0003.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-REG-INTER.
+           03 WS-CH-INTER.
+               05 WS-ID-ALUNO        PIC 9(03).
+               05 WS-ID-MATERIA      PIC 9(03).
+           03 WS-NM-ALUNO            PIC X(20).
+           03 WS-TL-ALUNO.
+              05 WS-FONEAREA         PIC 9(02).
+              05 WS-FONENUMERO       PIC 9(09).
+           03 WS-NM-MATERIA          PIC X(20).
+           03 WS-NT-APROVACAO        PIC 9(02)V99.
+           03 WS-MD-ALUNO            PIC 9(02)V99.
+           03 WS-ST-APROVACAO        PIC X(10).
+
+      *CONTROLE ARQUIVO APROVADOS
+       77  WS-EOF-N                  PIC X.
+           88 WS-EOF-OK              VALUE 'S' FALSE 'N'.
+       77  WS-FS-N                   PIC 99.
+           88 WS-FS-OK               VALUE 0.
+
+      *CONTROLES AUXILIARES / LOOPING
+       77  WS-EXIT                   PIC X.
+           88 WS-EXIT-OK             VALUE 'S' FALSE 'N'.
+
+       77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS-N  WS-CONTA-REG WS-REG-INTER
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE ALUNOS
+      *APROVADOS A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUAPROV.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL    WS-EOF-OK
+           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+      *VE SE O ARQUIVO EXISTE.
+           OPEN INPUT APROVADOS.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-REGISTRO.
+           READ APROVADOS INTO WS-REG-INTER
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   PERFORM P430-LISTA-REGISTRO
+                           THRU P430-LISTA-REGISTRO-FIM
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE APROVADOS.
+       P420-FECHA-ARQ-FIM.
+
+       P430-LISTA-REGISTRO.
+           ADD 1 TO WS-CONTA-REG.
+           DISPLAY 'REGISTRO:' FUNCTION TRIM (WS-CONTA-REG)
+                   ' - ALUNO:' FUNCTION TRIM (WS-NM-ALUNO)
+                   ' - MATERIA:' FUNCTION TRIM (WS-NM-MATERIA)
+                   ' - MEDIA ALUNO:' FUNCTION TRIM (WS-MD-ALUNO)
+                   ' - SITUACAO:' FUNCTION TRIM (WS-ST-APROVACAO)
+           END-DISPLAY.
+       P430-LISTA-REGISTRO-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS-N
+           END-DISPLAY.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           DISPLAY 'TOTAL DE REGISTROS LIDOS:...' WS-CONTA-REG
+           END-DISPLAY.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTLISAPR.
