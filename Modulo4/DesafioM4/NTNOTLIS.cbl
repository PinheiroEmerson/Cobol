@@ -1,138 +1,270 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - TIO.EL@OUTLOOK.COM.
-      * Date:      30/05/2022
-      * Purpose:   DESAFIO MODULO 2 - LISTAGEM GERAL DE ALUNOS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NTNOTLIS.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT TODOS-ALUNOS
-           ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\DesafioM3\ALUTODOS.DAT'
-           ORGANIZATION IS INDEXED
-           ACCESS  MODE IS SEQUENTIAL
-           RECORD  KEY IS ID-ALUNO OF REG-TODOS
-           FILE  STATUS IS WS-FS-T.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  TODOS-ALUNOS.
-           COPY CFPK0004.
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-REG-TODOS.
-           03 WS-ID-ALUNO            PIC 9(03).
-           03 WS-NM-ALUNO            PIC X(20).
-           03 WS-TL-ALUNO.
-              05 WS-FONEAREA         PIC 9(02).
-              05 WS-FONENUMERO       PIC 9(09).
-           03 WS-ID-MATERIA          PIC 9(03).
-           03 WS-NM-MATERIA          PIC X(20).
-           03 WS-NT-APROVACAO        PIC 9(02)V99.
-           03 WS-MD-ALUNO            PIC 9(02)V99.
-           03 WS-ST-APROVACAO        PIC X(10).
-
-      *CONTROLE ARQUIVO TODOS-ALUNOS
-       77  WS-EOF-T                  PIC X.
-           88 WS-EOF-OK              VALUE 'S' FALSE 'N'.
-       77  WS-FS-T                   PIC 99.
-           88 WS-FS-OK               VALUE 0.
-
-      *CONTROLES AUXILIARES / LOOPING
-       77  WS-EXIT                   PIC X.
-           88 WS-EXIT-OK             VALUE 'S' FALSE 'N'.
-
-       77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
-
-       LINKAGE SECTION.
-       01  LK-COM-AREA.
-           03 WS-COM-MENSAGEM          PIC X(40).
-
-       PROCEDURE DIVISION
-           USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY 'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-           INITIALISE WS-FS-T  WS-CONTA-REG WS-REG-TODOS
-               REPLACING NUMERIC       BY ZEROES
-                         ALPHANUMERIC  BY SPACES.
-           SET WS-EOF-OK               TO FALSE.
-           SET WS-EXIT-OK              TO FALSE.
-           DISPLAY WS-COM-MENSAGEM
-           END-DISPLAY.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
-           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
-                   WITH TEST
-                       BEFORE UNTIL    WS-EOF-OK
-           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
-       P200-PROCESSA-FIM.
-
-       P400-ABRE-ARQ.
-      *VE SE O ARQUIVO EXISTE.
-           OPEN INPUT TODOS-ALUNOS.
-           IF NOT WS-FS-OK THEN
-               PERFORM P800-ERRO        THRU P800-ERRO-FIM
-           END-IF.
-       P400-ABRE-ARQ-FIM.
-
-       P410-LE-REGISTRO.
-           READ TODOS-ALUNOS INTO WS-REG-TODOS
-               AT END
-                   SET WS-EOF-OK TO TRUE
-               NOT AT END
-                   PERFORM P430-LISTA-REGISTRO
-                           THRU P430-LISTA-REGISTRO-FIM
-           END-READ.
-       P410-LE-REGISTRO-FIM.
-
-       P420-FECHA-ARQ.
-           CLOSE TODOS-ALUNOS.
-       P420-FECHA-ARQ-FIM.
-
-       P430-LISTA-REGISTRO.
-           ADD 1 TO WS-CONTA-REG.
-           DISPLAY 'REGISTRO:' FUNCTION TRIM (WS-CONTA-REG)
-                   ' - ALUNO:' FUNCTION TRIM (WS-NM-ALUNO)
-                   ' - MATERIA:' FUNCTION TRIM (WS-NM-MATERIA)
-                   ' - MEDIA ALUNO:' FUNCTION TRIM (WS-MD-ALUNO)
-                   ' - SITUACAO:' FUNCTION TRIM (WS-ST-APROVACAO)
-           END-DISPLAY.
-       P430-LISTA-REGISTRO-FIM.
-
-       P800-ERRO.
-           DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
-           END-DISPLAY.
-           DISPLAY 'FILE STATUS: ' WS-FS-T
-           END-DISPLAY.
-           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
-           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
-       P800-ERRO-FIM.
-
-       P900-FINALIZA.
-           DISPLAY 'TOTAL DE REGISTROS LIDOS:...' WS-CONTA-REG
-           END-DISPLAY.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM NTNOTLIS.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - TIO.EL@OUTLOOK.COM.
+      * Date:      30/05/2022
+      * Purpose:   DESAFIO MODULO 2 - LISTAGEM GERAL DE ALUNOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTNOTLIS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TODOS-ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD  KEY IS CH-TODOS OF REG-TODOS
+           FILE  STATUS IS WS-FS-T.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TODOS-ALUNOS.
+           COPY CFPK0004.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-REG-TODOS.
+           03 WS-CH-TODOS.
+               05 WS-ID-ALUNO        PIC 9(03).
+               05 WS-ID-MATERIA      PIC 9(03).
+           03 WS-NM-ALUNO            PIC X(20).
+           03 WS-TL-ALUNO.
+              05 WS-FONEAREA         PIC 9(02).
+              05 WS-FONENUMERO       PIC 9(09).
+           03 WS-NM-MATERIA          PIC X(20).
+           03 WS-NT-APROVACAO        PIC 9(02)V99.
+           03 WS-MD-ALUNO            PIC 9(02)V99.
+           03 WS-ST-APROVACAO        PIC X(10).
+
+      *CONCEITO (FAIXA DE LETRA) CORRESPONDENTE A MEDIA DO ALUNO, DO
+      *MESMO JEITO QUE EM NTNOTINC.
+       77  WS-CONCEITO-NOTA          PIC X(01) VALUE SPACE.
+
+      *CONTROLE ARQUIVO TODOS-ALUNOS
+       77  WS-EOF-T                  PIC X.
+           88 WS-EOF-OK              VALUE 'S' FALSE 'N'.
+       77  WS-FS-T                   PIC 99.
+           88 WS-FS-OK               VALUE 0.
+
+      *CONTROLES AUXILIARES / LOOPING
+       77  WS-EXIT                   PIC X.
+           88 WS-EXIT-OK             VALUE 'S' FALSE 'N'.
+
+       77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
+       77  WS-CONTA-APROVADOS           PIC 9(04) VALUE ZEROS.
+       77  WS-TAXA-APROVACAO            PIC 9(03)V99.
+       77  WS-TAXA-MATERIA              PIC 9(03)V99.
+
+      *RESUMO DE APROVACAO POR MATERIA
+       77  WS-QTD-MATERIAS              PIC 9(03) VALUE ZERO.
+
+       01  WS-RESUMO-MATERIAS.
+           05 WS-RESUMO-MATERIA          OCCURS 1 TO 100 TIMES
+                                          DEPENDING ON WS-QTD-MATERIAS
+                                          INDEXED BY WS-IDX-MAT.
+               10 WS-RM-ID-MATERIA       PIC 9(03).
+               10 WS-RM-NM-MATERIA       PIC X(20).
+               10 WS-RM-QT-ALUNOS        PIC 9(04).
+               10 WS-RM-QT-APROVADOS     PIC 9(04).
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS-T  WS-CONTA-REG WS-REG-TODOS
+                      WS-CONTA-APROVADOS WS-QTD-MATERIAS
+                      WS-CONCEITO-NOTA
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE TODOS OS
+      *ALUNOS A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL    WS-EOF-OK
+           PERFORM P440-MOSTRA-RESUMO  THRU P440-MOSTRA-RESUMO-FIM.
+           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+      *VE SE O ARQUIVO EXISTE.
+           OPEN INPUT TODOS-ALUNOS.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-REGISTRO.
+           READ TODOS-ALUNOS INTO WS-REG-TODOS
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   PERFORM P430-LISTA-REGISTRO
+                           THRU P430-LISTA-REGISTRO-FIM
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE TODOS-ALUNOS.
+       P420-FECHA-ARQ-FIM.
+
+       P430-LISTA-REGISTRO.
+           ADD 1 TO WS-CONTA-REG.
+           PERFORM P432-DETERMINA-CONCEITO
+                   THRU P432-DETERMINA-CONCEITO-FIM.
+           DISPLAY 'REGISTRO:' FUNCTION TRIM (WS-CONTA-REG)
+                   ' - ALUNO:' FUNCTION TRIM (WS-NM-ALUNO)
+                   ' - MATERIA:' FUNCTION TRIM (WS-NM-MATERIA)
+                   ' - MEDIA ALUNO:' FUNCTION TRIM (WS-MD-ALUNO)
+                   ' (CONCEITO ' WS-CONCEITO-NOTA ')'
+                   ' - SITUACAO:' FUNCTION TRIM (WS-ST-APROVACAO)
+           END-DISPLAY.
+           IF WS-ST-APROVACAO OF WS-REG-TODOS EQUALS TO 'APROVADO' THEN
+               ADD 1 TO WS-CONTA-APROVADOS
+           END-IF.
+           PERFORM P435-ACUMULA-MATERIA THRU P435-ACUMULA-MATERIA-FIM.
+       P430-LISTA-REGISTRO-FIM.
+
+      *LOCALIZA A MATERIA DO REGISTRO NO RESUMO, OU ABRE UMA ENTRADA
+      *NOVA QUANDO AINDA NAO HOUVER UMA PARA ELA, E ACUMULA OS TOTAIS.
+      *MAPEIA A MEDIA NUMERICA PARA UMA FAIXA DE CONCEITO (A A F), DO
+      *MESMO JEITO QUE EM NTNOTINC.
+       P432-DETERMINA-CONCEITO.
+           EVALUATE TRUE
+               WHEN WS-MD-ALUNO OF WS-REG-TODOS
+                   IS GREATER THAN OR EQUAL TO 9,00
+                   MOVE 'A' TO WS-CONCEITO-NOTA
+               WHEN WS-MD-ALUNO OF WS-REG-TODOS
+                   IS GREATER THAN OR EQUAL TO 7,00
+                   MOVE 'B' TO WS-CONCEITO-NOTA
+               WHEN WS-MD-ALUNO OF WS-REG-TODOS
+                   IS GREATER THAN OR EQUAL TO 5,00
+                   MOVE 'C' TO WS-CONCEITO-NOTA
+               WHEN WS-MD-ALUNO OF WS-REG-TODOS
+                   IS GREATER THAN OR EQUAL TO 3,00
+                   MOVE 'D' TO WS-CONCEITO-NOTA
+               WHEN OTHER
+                   MOVE 'F' TO WS-CONCEITO-NOTA
+           END-EVALUATE.
+       P432-DETERMINA-CONCEITO-FIM.
+
+       P435-ACUMULA-MATERIA.
+           SET WS-IDX-MAT TO 1.
+           SEARCH WS-RESUMO-MATERIA
+               AT END
+                   PERFORM P437-NOVA-MATERIA
+                           THRU P437-NOVA-MATERIA-FIM
+               WHEN WS-RM-ID-MATERIA (WS-IDX-MAT)
+                       EQUALS TO WS-ID-MATERIA OF WS-REG-TODOS
+                   CONTINUE
+           END-SEARCH.
+
+           ADD 1 TO WS-RM-QT-ALUNOS (WS-IDX-MAT).
+           IF WS-ST-APROVACAO OF WS-REG-TODOS EQUALS TO 'APROVADO' THEN
+               ADD 1 TO WS-RM-QT-APROVADOS (WS-IDX-MAT)
+           END-IF.
+       P435-ACUMULA-MATERIA-FIM.
+
+       P437-NOVA-MATERIA.
+           ADD 1 TO WS-QTD-MATERIAS.
+           SET WS-IDX-MAT TO WS-QTD-MATERIAS.
+           MOVE WS-ID-MATERIA OF WS-REG-TODOS
+                TO WS-RM-ID-MATERIA (WS-IDX-MAT).
+           MOVE WS-NM-MATERIA OF WS-REG-TODOS
+                TO WS-RM-NM-MATERIA (WS-IDX-MAT).
+           MOVE ZERO TO WS-RM-QT-ALUNOS (WS-IDX-MAT)
+                        WS-RM-QT-APROVADOS (WS-IDX-MAT).
+       P437-NOVA-MATERIA-FIM.
+
+      *RESUMO FINAL: QUANTOS ALUNOS E QUANTOS APROVADOS POR MATERIA,
+      *MAIS A TAXA GERAL DE APROVACAO.
+       P440-MOSTRA-RESUMO.
+           DISPLAY ' '
+           END-DISPLAY.
+           DISPLAY '*** RESUMO DE APROVACAO POR MATERIA ***'
+           END-DISPLAY.
+           PERFORM P445-MOSTRA-RESUMO-MATERIA
+                   THRU P445-MOSTRA-RESUMO-MATERIA-FIM
+                   VARYING WS-IDX-MAT FROM 1 BY 1
+                   UNTIL WS-IDX-MAT > WS-QTD-MATERIAS.
+
+           IF WS-CONTA-REG IS GREATER THAN ZERO THEN
+               COMPUTE WS-TAXA-APROVACAO =
+                       (WS-CONTA-APROVADOS / WS-CONTA-REG) * 100
+           ELSE
+               MOVE ZERO TO WS-TAXA-APROVACAO
+           END-IF.
+           DISPLAY '*** TAXA GERAL DE APROVACAO: '
+                   FUNCTION TRIM (WS-TAXA-APROVACAO) '% ***'
+           END-DISPLAY.
+       P440-MOSTRA-RESUMO-FIM.
+
+       P445-MOSTRA-RESUMO-MATERIA.
+           COMPUTE WS-TAXA-MATERIA =
+                   (WS-RM-QT-APROVADOS (WS-IDX-MAT)
+                    / WS-RM-QT-ALUNOS (WS-IDX-MAT)) * 100.
+           DISPLAY 'MATERIA:'
+                   FUNCTION TRIM (WS-RM-NM-MATERIA (WS-IDX-MAT))
+                   ' - ALUNOS:' WS-RM-QT-ALUNOS (WS-IDX-MAT)
+                   ' - APROVADOS:' WS-RM-QT-APROVADOS (WS-IDX-MAT)
+                   ' - TAXA:' FUNCTION TRIM (WS-TAXA-MATERIA) '%'
+           END-DISPLAY.
+       P445-MOSTRA-RESUMO-MATERIA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS-T
+           END-DISPLAY.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           DISPLAY 'TOTAL DE REGISTROS LIDOS:...' WS-CONTA-REG
+           END-DISPLAY.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTNOTLIS.
