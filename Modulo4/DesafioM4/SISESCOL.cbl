@@ -1,98 +1,220 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
-      * Date:      04/05/2022.
-      * Purpose:   SISTEMA ESCOLAR.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SISESCOL.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-
-       77  WS-OPCAO                    PIC X      VALUE SPACE.
-
-       01  WS-COM-AREA.
-           03 WS-COM-MENSAGEM          PIC X(40)  VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
-                   UNTIL WS-OPCAO  EQUAL '9'.
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY 'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-           INITIALISE WS-OPCAO
-               REPLACING NUMERIC       BY ZEROES
-                         ALPHANUMERIC  BY SPACES.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
-           ACCEPT WS-OPCAO
-           END-ACCEPT.
-           EVALUATE WS-OPCAO
-               WHEN '1'
-                   MOVE ' *** MENU DE ALUNOS *** '
-                                                   TO WS-COM-MENSAGEM
-                   CALL
-                   'D:\My Documents\Cobol\Programs\bin\NTALUMEN'
-                   USING  WS-COM-AREA
-
-               WHEN '2'
-                MOVE ' *** MENU DE MATERIAS *** '
-                                                   TO WS-COM-MENSAGEM
-                   CALL
-                   'D:\My Documents\Cobol\Programs\bin\NTMATMEN'
-                   USING  WS-COM-AREA
-               WHEN '3'
-                MOVE ' *** MENU DE NOTAS *** '
-                                                   TO WS-COM-MENSAGEM
-                   CALL
-                   'D:\My Documents\Cobol\Programs\bin\NTNOTMEN'
-                   USING  WS-COM-AREA
-
-               WHEN '9'
-                   DISPLAY 'PROGRAMA ENCERRADO'
-                   END-DISPLAY
-               WHEN OTHER
-                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
-           END-EVALUATE.
-
-       P200-PROCESSA-FIM.
-
-       P430-MONTA-TELA.
-           DISPLAY '*******************************'.
-           DISPLAY '****** SISTEMA  ESCOLAR *******'.
-           DISPLAY '*******************************'.
-           DISPLAY '|      ESCOLHA:               |'.
-           DISPLAY '|<1> - MENU ALUNOS            |'.
-           DISPLAY '|<2> - MENU MATERIAS          |'.
-           DISPLAY '|<3> - MENU NOTAS             |'.
-           DISPLAY '|<9> - SAIR DO SISTEMA        |'.
-           DISPLAY '*******************************'.
-
-       P430-MONTA-TELA-FIM.
-
-       P800-ERRO.
-           DISPLAY 'OPCAO INVALIDA.'
-           END-DISPLAY.
-       P800-ERRO-FIM.
-
-
-       P900-FINALIZA.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM SISESCOL.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      04/05/2022.
+      * Purpose:   SISTEMA ESCOLAR.
+      * Update:    09/08/2022 - P110-VALIDA-OPERADOR REESCRITA SEM
+      *            GO TO, USANDO IF/ELSE PARA PULAR O LOGIN QUANDO O
+      *            ARQUIVO DE OPERADORES NAO FOR ENCONTRADO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISESCOL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERADOR
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-OPERADOR
+           FILE  STATUS IS WS-FS-OPER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERADOR.
+           COPY CFPK0007.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       77  WS-OPCAO                    PIC X      VALUE SPACE.
+
+       77  WS-FS-OPER                  PIC 99.
+           88 WS-FS-OPER-OK            VALUE 0.
+
+       77  WS-TENTATIVAS-LOGIN         PIC 9      VALUE ZERO.
+
+       77  WS-LOGIN-OK                 PIC X      VALUE 'N'.
+           88 WS-LOGIN-OK-SIM          VALUE 'S' FALSE 'N'.
+
+       01  WS-SENHA-DIGITADA           PIC X(10)  VALUE SPACES.
+
+       01  WS-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40)  VALUE SPACES.
+           03 WS-COM-OPERADOR          PIC X(10)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P110-VALIDA-OPERADOR
+                   THRU P110-VALIDA-OPERADOR-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-OPCAO  EQUAL '9'.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-OPCAO WS-FS-OPER WS-SENHA-DIGITADA
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-LOGIN-OK-SIM         TO FALSE.
+           PERFORM P112-MONTA-CAMINHO-OPERADOR
+                   THRU P112-MONTA-CAMINHO-OPERADOR-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO DE OPERADORES A PARTIR DO
+      *DIRETORIO BASE CONFIGURADO.
+       P112-MONTA-CAMINHO-OPERADOR.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\bin\OPERADOR.DAT'        DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P112-MONTA-CAMINHO-OPERADOR-FIM.
+
+      *EXIGE IDENTIFICACAO E SENHA DE UM OPERADOR CADASTRADO ANTES DE
+      *LIBERAR O MENU, PARA QUE AS TRANSACOES FEITAS NOS SUBMENUS
+      *POSSAM SER RASTREADAS ATE A PESSOA QUE AS EXECUTOU. SE O
+      *ARQUIVO DE OPERADORES NAO EXISTIR, OU SE O OPERADOR NAO SE
+      *IDENTIFICAR CORRETAMENTE EM TRES TENTATIVAS, O PROCESSAMENTO
+      *E ENCERRADO SEM ABRIR O MENU.
+       P110-VALIDA-OPERADOR.
+           OPEN INPUT OPERADOR.
+           IF NOT WS-FS-OPER-OK THEN
+               DISPLAY 'ARQUIVO DE OPERADORES NAO ENCONTRADO. '
+                       'PROCESSAMENTO ENCERRADO.'
+               END-DISPLAY
+               MOVE '9' TO WS-OPCAO
+           ELSE
+               PERFORM P115-PEDE-CREDENCIAIS
+                       THRU P115-PEDE-CREDENCIAIS-FIM
+                       WITH TEST AFTER
+                       VARYING WS-TENTATIVAS-LOGIN FROM 1 BY 1
+                       UNTIL WS-LOGIN-OK-SIM
+                          OR WS-TENTATIVAS-LOGIN EQUAL 3
+               CLOSE OPERADOR
+               IF NOT WS-LOGIN-OK-SIM THEN
+                   DISPLAY 'FALHA NA IDENTIFICACAO. PROCESSAMENTO '
+                           'ENCERRADO.'
+                   END-DISPLAY
+                   MOVE '9' TO WS-OPCAO
+               END-IF
+           END-IF.
+       P110-VALIDA-OPERADOR-FIM.
+
+       P115-PEDE-CREDENCIAIS.
+           DISPLAY 'INFORME O CODIGO DO OPERADOR............: '
+           END-DISPLAY.
+           ACCEPT ID-OPERADOR
+           END-ACCEPT.
+           DISPLAY 'INFORME A SENHA.........................: '
+           END-DISPLAY.
+           ACCEPT WS-SENHA-DIGITADA
+           END-ACCEPT.
+           READ OPERADOR
+               INVALID KEY
+                   DISPLAY 'OPERADOR NAO CADASTRADO.'
+                   END-DISPLAY
+               NOT INVALID KEY
+                   IF WS-SENHA-DIGITADA EQUAL SENHA-OPERADOR THEN
+                       SET WS-LOGIN-OK-SIM TO TRUE
+                       MOVE ID-OPERADOR    TO WS-COM-OPERADOR
+                       DISPLAY 'BEM-VINDO, '
+                               FUNCTION TRIM (NM-OPERADOR) '.'
+                       END-DISPLAY
+                   ELSE
+                       DISPLAY 'SENHA INCORRETA.'
+                       END-DISPLAY
+                   END-IF
+           END-READ.
+       P115-PEDE-CREDENCIAIS-FIM.
+
+       COPY CFCFG003.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
+           ACCEPT WS-OPCAO
+           END-ACCEPT.
+           EVALUATE WS-OPCAO
+               WHEN '1'
+                   MOVE ' *** MENU DE ALUNOS *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTALUMEN'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING  WS-COM-AREA
+
+               WHEN '2'
+                   MOVE ' *** MENU DE MATERIAS *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTMATMEN'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING  WS-COM-AREA
+               WHEN '3'
+                   MOVE ' *** MENU DE NOTAS *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTNOTMEN'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING  WS-COM-AREA
+
+               WHEN '4'
+                   MOVE ' *** RECONCILIACAO DE REFERENCIAS *** '
+                                                   TO WS-COM-MENSAGEM
+                   MOVE 'NTRECONC'                 TO WS-CFG-NOME-PROG
+                   PERFORM P015-MONTA-CAMINHO-PROG
+                           THRU P015-MONTA-CAMINHO-PROG-FIM
+                   CALL WS-CFG-CAMINHO-PROG
+                   USING  WS-COM-AREA
+               WHEN '9'
+                   DISPLAY 'PROGRAMA ENCERRADO'
+                   END-DISPLAY
+               WHEN OTHER
+                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
+           END-EVALUATE.
+
+       P200-PROCESSA-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY '*******************************'.
+           DISPLAY '****** SISTEMA  ESCOLAR *******'.
+           DISPLAY '*******************************'.
+           DISPLAY '|      ESCOLHA:               |'.
+           DISPLAY '|<1> - MENU ALUNOS            |'.
+           DISPLAY '|<2> - MENU MATERIAS          |'.
+           DISPLAY '|<3> - MENU NOTAS             |'.
+           DISPLAY '|<4> - RECONCILIAR REFERENCIAS|'.
+           DISPLAY '|<9> - SAIR DO SISTEMA        |'.
+           DISPLAY '*******************************'.
+
+       P430-MONTA-TELA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'OPCAO INVALIDA.'
+           END-DISPLAY.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM SISESCOL.
