@@ -0,0 +1,284 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022
+      * Purpose:   RECONCILIACAO DE INTEGRIDADE REFERENCIAL ENTRE
+      *            ALUTODOS/ALUAPROV E OS ARQUIVOS MESTRES ALUNOS E
+      *            MATERIAS.
+      * Update:    09/08/2022 - CONFERENCIA DE MATERIA PASSA A
+      *            CONSIDERAR A NOVA CHAVE CH-MATERIA, ACEITANDO
+      *            QUALQUER PERIODO LETIVO JA OFERTADO.
+      * Update:    09/08/2022 - P520-EXISTE-MATERIA REESCRITA SEM
+      *            GO TO, USANDO IF/ELSE PARA SO LER O PROXIMO
+      *            REGISTRO QUANDO O START TIVER SUCESSO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTRECONC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD  KEY IS ID-ALUNO OF REG-ALUNO
+           FILE  STATUS IS WS-FS-A.
+
+           SELECT MATERIAS
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD  KEY IS CH-MATERIA OF REG-MATERIA
+           FILE  STATUS IS WS-FS-M.
+
+           SELECT APROVADOS
+           ASSIGN TO WS-CFG-CAMINHO-03
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD  KEY IS CH-INTER OF REG-INTER
+           FILE  STATUS IS WS-FS-N.
+
+           SELECT TODOS-ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-04
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD  KEY IS CH-TODOS OF REG-TODOS
+           FILE  STATUS IS WS-FS-T.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       FD  MATERIAS.
+           COPY CFPK0002.
+
+       FD  APROVADOS.
+           COPY CFPK0003.
+
+       FD  TODOS-ALUNOS.
+           COPY CFPK0004.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+      *CONTROLE ARQUIVO ALUNOS
+       77  WS-FS-A                   PIC 99.
+           88 WS-FS-OK               VALUE 0.
+
+      *CONTROLE ARQUIVO MATERIAS
+       77  WS-FS-M                   PIC 99.
+           88 WS-FS-OK               VALUE 0.
+
+      *CONTROLE ARQUIVO APROVADOS
+       77  WS-EOF-N                  PIC X.
+           88 WS-EOF-OK              VALUE 'S' FALSE 'N'.
+       77  WS-FS-N                   PIC 99.
+           88 WS-FS-OK               VALUE 0.
+
+      *CONTROLE ARQUIVO TODOS-ALUNOS
+       77  WS-EOF-T                  PIC X.
+           88 WS-EOF-OK              VALUE 'S' FALSE 'N'.
+       77  WS-FS-T                   PIC 99.
+           88 WS-FS-OK               VALUE 0.
+
+      *CONTADORES DE ORFAOS ENCONTRADOS
+       77  WS-QTD-VERIFICADOS        PIC 9(04) VALUE ZEROS.
+       77  WS-QTD-ORFAOS             PIC 9(04) VALUE ZEROS.
+
+      *USADOS PELA CONFERENCIA DE EXISTENCIA DE MATERIA, QUE PRECISA
+      *ACEITAR QUALQUER PERIODO LETIVO EM QUE A MATERIA TENHA SIDO
+      *OFERTADA, E NAO APENAS UM ANO-SEMESTRE ESPECIFICO.
+       77  WS-ID-MATERIA-VERIF        PIC 9(03).
+       77  WS-MATERIA-EXISTE          PIC X     VALUE 'N'.
+           88 WS-MATERIA-EXISTE-OK    VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM        PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS-A WS-FS-M WS-FS-N WS-FS-T
+                      WS-QTD-VERIFICADOS WS-QTD-ORFAOS
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P410-ABRE-ARQUIVOS THRU P410-ABRE-ARQUIVOS-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DOS QUATRO ARQUIVOS INDEXADOS
+      *ENVOLVIDOS NA RECONCILIACAO, A PARTIR DO DIRETORIO BASE
+      *CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUAPROV.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-03
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-04
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           DISPLAY '*** VERIFICANDO ALUTODOS.DAT ***'
+           END-DISPLAY.
+           SET WS-EOF-OK OF WS-EOF-T TO FALSE.
+           PERFORM P420-LE-TODOS-ALUNOS THRU P420-LE-TODOS-ALUNOS-FIM
+                   WITH TEST BEFORE UNTIL WS-EOF-OK OF WS-EOF-T.
+
+           DISPLAY '*** VERIFICANDO ALUAPROV.DAT ***'
+           END-DISPLAY.
+           SET WS-EOF-OK OF WS-EOF-N TO FALSE.
+           PERFORM P430-LE-APROVADOS   THRU P430-LE-APROVADOS-FIM
+                   WITH TEST BEFORE UNTIL WS-EOF-OK OF WS-EOF-N.
+
+           DISPLAY '*** RECONCILIACAO CONCLUIDA ***'
+           END-DISPLAY.
+           DISPLAY 'REGISTROS VERIFICADOS: ' WS-QTD-VERIFICADOS
+           END-DISPLAY.
+           DISPLAY 'REGISTROS ORFAOS......: ' WS-QTD-ORFAOS
+           END-DISPLAY.
+       P200-PROCESSA-FIM.
+
+       P410-ABRE-ARQUIVOS.
+           OPEN INPUT ALUNOS.
+           OPEN INPUT MATERIAS.
+           OPEN INPUT APROVADOS.
+           OPEN INPUT TODOS-ALUNOS.
+       P410-ABRE-ARQUIVOS-FIM.
+
+       P420-LE-TODOS-ALUNOS.
+           READ TODOS-ALUNOS
+               AT END
+                   SET WS-EOF-OK OF WS-EOF-T TO TRUE
+               NOT AT END
+                   PERFORM P500-VERIFICA-REFERENCIAS
+                           THRU P500-VERIFICA-REFERENCIAS-FIM
+           END-READ.
+       P420-LE-TODOS-ALUNOS-FIM.
+
+       P430-LE-APROVADOS.
+           READ APROVADOS
+               AT END
+                   SET WS-EOF-OK OF WS-EOF-N TO TRUE
+               NOT AT END
+                   PERFORM P510-VERIFICA-REFERENCIAS-INTER
+                           THRU P510-VERIFICA-REFERENCIAS-INTER-FIM
+           END-READ.
+       P430-LE-APROVADOS-FIM.
+
+      *CONFERE O ID-ALUNO E O ID-MATERIA DE UM REGISTRO DE ALUTODOS
+      *CONTRA OS ARQUIVOS MESTRES, E ACUSA QUALQUER UM QUE NAO EXISTA.
+       P500-VERIFICA-REFERENCIAS.
+           ADD 1 TO WS-QTD-VERIFICADOS.
+
+           MOVE ID-ALUNO OF REG-TODOS TO ID-ALUNO OF REG-ALUNO.
+           READ ALUNOS
+               INVALID KEY
+                   ADD 1 TO WS-QTD-ORFAOS
+                   DISPLAY 'ALUTODOS: ID-ALUNO '
+                           ID-ALUNO OF REG-TODOS
+                           ' NAO EXISTE EM ALUNOS.DAT'
+                   END-DISPLAY
+           END-READ.
+
+           MOVE ID-MATERIA OF REG-TODOS TO WS-ID-MATERIA-VERIF.
+           PERFORM P520-EXISTE-MATERIA THRU P520-EXISTE-MATERIA-FIM.
+           IF NOT WS-MATERIA-EXISTE-OK THEN
+               ADD 1 TO WS-QTD-ORFAOS
+               DISPLAY 'ALUTODOS: ID-MATERIA '
+                       ID-MATERIA OF REG-TODOS
+                       ' NAO EXISTE EM MATERIAS.DAT'
+               END-DISPLAY
+           END-IF.
+       P500-VERIFICA-REFERENCIAS-FIM.
+
+      *MESMA CONFERENCIA, PARA UM REGISTRO DE ALUAPROV.
+       P510-VERIFICA-REFERENCIAS-INTER.
+           ADD 1 TO WS-QTD-VERIFICADOS.
+
+           MOVE ID-ALUNO OF REG-INTER TO ID-ALUNO OF REG-ALUNO.
+           READ ALUNOS
+               INVALID KEY
+                   ADD 1 TO WS-QTD-ORFAOS
+                   DISPLAY 'ALUAPROV: ID-ALUNO '
+                           ID-ALUNO OF REG-INTER
+                           ' NAO EXISTE EM ALUNOS.DAT'
+                   END-DISPLAY
+           END-READ.
+
+           MOVE ID-MATERIA OF REG-INTER TO WS-ID-MATERIA-VERIF.
+           PERFORM P520-EXISTE-MATERIA THRU P520-EXISTE-MATERIA-FIM.
+           IF NOT WS-MATERIA-EXISTE-OK THEN
+               ADD 1 TO WS-QTD-ORFAOS
+               DISPLAY 'ALUAPROV: ID-MATERIA '
+                       ID-MATERIA OF REG-INTER
+                       ' NAO EXISTE EM MATERIAS.DAT'
+               END-DISPLAY
+           END-IF.
+       P510-VERIFICA-REFERENCIAS-INTER-FIM.
+
+      *CONFERE SE UM ID-MATERIA EXISTE EM MATERIAS.DAT, EM QUALQUER
+      *PERIODO LETIVO EM QUE TENHA SIDO OFERTADA, JA QUE A CHAVE DO
+      *ARQUIVO PASSOU A SER COMPOSTA POR ID-MATERIA E ANO-SEMESTRE.
+       P520-EXISTE-MATERIA.
+           SET WS-MATERIA-EXISTE-OK TO FALSE.
+           MOVE WS-ID-MATERIA-VERIF TO ID-MATERIA OF REG-MATERIA.
+           START MATERIAS KEY IS NOT LESS THAN ID-MATERIA OF REG-MATERIA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ MATERIAS NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-ID-MATERIA-VERIF
+                               EQUAL ID-MATERIA OF REG-MATERIA THEN
+                               SET WS-MATERIA-EXISTE-OK TO TRUE
+                           END-IF
+                   END-READ
+           END-START.
+       P520-EXISTE-MATERIA-FIM.
+
+       P900-FINALIZA.
+           CLOSE ALUNOS.
+           CLOSE MATERIAS.
+           CLOSE APROVADOS.
+           CLOSE TODOS-ALUNOS.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTRECONC.
