@@ -15,25 +15,61 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTATOS
-           ASSIGN TO 'D:\My Documents\Cobol\Modulo3\bin\CONTATOS.DAT'
+           ASSIGN TO WS-CFG-CAMINHO-01
            ORGANIZATION IS INDEXED
            ACCESS  MODE IS RANDOM
            RECORD KEY IS ID-CONTATO
+           LOCK MODE IS MANUAL WITH LOCK ON RECORD
            FILE  STATUS IS WS-FS.
 
+           SELECT AUDITORIA
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-AUD.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CONTATOS.
            COPY FD_CONTT.
 
+       FD  AUDITORIA.
+           COPY CFPK0006.
+
        WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
        77  WS-FS                       PIC 99.
            88 WS-FS-OK                 VALUE 0.
 
-       01  WS-REGISTRO                 PIC X(22) VALUE SPACES.
+      *CONTROLE ARQUIVO AUDITORIA
+       77  WS-FS-AUD                   PIC 99.
+           88 WS-FS-AUD-OK             VALUE 0.
+
+       01  WS-REG-ANTES                PIC X(146) VALUE SPACES.
+
+       01  WS-DATA-HORA-ATUAL           PIC X(21) VALUE SPACES.
+       01  FILLER REDEFINES WS-DATA-HORA-ATUAL.
+           03 WS-DH-ANO                 PIC 9(04).
+           03 WS-DH-MES                 PIC 9(02).
+           03 WS-DH-DIA                 PIC 9(02).
+           03 WS-DH-HORA                PIC 9(02).
+           03 WS-DH-MIN                 PIC 9(02).
+           03 WS-DH-SEG                 PIC 9(02).
+           03 FILLER                    PIC X(07).
+
+       01  WS-REGISTRO                 PIC X(146) VALUE SPACES.
        01  FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO            PIC 9(02).
+           03 WS-ID-CONTATO            PIC 9(06).
            03 WS-NM-CONTATO            PIC X(20).
+           03 WS-EM-CONTATO            PIC X(40).
+           03 WS-DS-CONTATO.
+               05 WS-RU-CONTATO        PIC X(30).
+               05 WS-BA-CONTATO        PIC X(20).
+               05 WS-CI-CONTATO        PIC X(20).
+               05 WS-UF-CONTATO        PIC X(02).
+               05 WS-CP-CONTATO        PIC 9(08).
 
        77  WS-EOF                      PIC X.
            88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
@@ -44,18 +80,29 @@
        77  WS-AUX-ALTERA               PIC X.
            88 WS-AUX-ALTERA-OK         VALUE 'S' FALSE 'N'.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
        MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
            PERFORM P100-INICIO     THRU P100-INICIO-FIM.
            PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
                    UNTIL WS-EXIT-OK.
            PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
        MAIN-PROCEDURE-FIM.
 
+       COPY CFCFG002.
+
        P100-INICIO.
            DISPLAY 'INICIO DO PROCESSAMENTO.'
            END-DISPLAY.
-           INITIALISE WS-FS WS-REGISTRO
+           INITIALISE WS-FS WS-REGISTRO WS-FS-AUD WS-REG-ANTES
+                      WS-DATA-HORA-ATUAL
                REPLACING NUMERIC       BY ZEROES
                          ALPHANUMERIC  BY SPACES.
            SET WS-EOF-OK               TO FALSE.
@@ -64,9 +111,23 @@
 
            DISPLAY '*** ALTERACAO DE CONTATOS***'
            END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
            PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
        P100-INICIO-FIM.
 
+      *MONTA OS CAMINHOS COMPLETOS DOS ARQUIVOS DE CONTATOS E DE
+      *AUDITORIA A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\bin\CONTATOS.DAT'        DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\AUDITORIA.DAT' DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
        P200-PROCESSA.
            PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
            PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM.
@@ -84,10 +145,18 @@
            IF NOT WS-FS-OK THEN
                PERFORM P800-ERRO       THRU P800-ERRO-FIM
            END-IF.
+           OPEN EXTEND AUDITORIA.
+      *SE O ARQUIVO DE AUDITORIA AINDA NAO EXISTE, CRIA.
+           IF NOT WS-FS-AUD-OK THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF.
        P400-ABRE-ARQ-FIM.
 
+      *TRAVA O REGISTRO DURANTE A CONSULTA PARA QUE NENHUMA OUTRA
+      *SESSAO POSSA ALTERA-LO ATE SER LIBERADO EM P440-MOSTRA-
+      *REGISTRO.
        P410-LE-REGISTRO.
-           READ CONTATOS INTO WS-REGISTRO
+           READ CONTATOS INTO WS-REGISTRO WITH LOCK
                KEY IS ID-CONTATO
                INVALID KEY
                    PERFORM P450-REG-NAO-LOCALIZADO
@@ -100,6 +169,7 @@
 
        P420-FECHA-ARQ.
            CLOSE CONTATOS.
+           CLOSE AUDITORIA.
        P420-FECHA-ARQ-FIM.
 
        P430-MONTA-TELA.
@@ -115,7 +185,16 @@
            DISPLAY 'ID DO CONTATO..: ' WS-ID-CONTATO
                    ' - NOME DO CONTATO: ' WS-NM-CONTATO
            END-DISPLAY.
-           DISPLAY 'DESEJA ALTERAR O NOME DO CONTATO?'
+           DISPLAY 'E-MAIL.........: ' WS-EM-CONTATO
+           END-DISPLAY.
+           DISPLAY 'ENDERECO.......: ' WS-RU-CONTATO
+           END-DISPLAY.
+           DISPLAY 'BAIRRO/CIDADE/UF: ' WS-BA-CONTATO
+                   ' - ' WS-CI-CONTATO ' - ' WS-UF-CONTATO
+           END-DISPLAY.
+           DISPLAY 'CEP............: ' WS-CP-CONTATO
+           END-DISPLAY.
+           DISPLAY 'DESEJA ALTERAR OS DADOS DO CONTATO?'
            END-DISPLAY.
            ACCEPT WS-AUX-ALTERA
            END-ACCEPT.
@@ -123,6 +202,7 @@
                PERFORM P460-ALTERA-REGISTRO
                        THRU P460-ALTERA-REGISTRO-FIM
            END-IF.
+           UNLOCK CONTATOS.
        P440-MOSTRA-REGISTRO-FIM.
 
        P450-REG-NAO-LOCALIZADO.
@@ -132,19 +212,65 @@
        P450-REG-NAO-LOCALIZADO-FIM.
 
        P460-ALTERA-REGISTRO.
+           MOVE REG-CONTATOS TO WS-REG-ANTES.
            DISPLAY 'DIGIGTE O NOVO NOME DO CONTATO: '
            END-DISPLAY.
            ACCEPT NM-CONTATO
            END-ACCEPT.
+           DISPLAY 'DIGITE O NOVO E-MAIL DO CONTATO: '
+           END-DISPLAY.
+           ACCEPT EM-CONTATO
+           END-ACCEPT.
+           DISPLAY 'DIGITE O NOVO ENDERECO (RUA): '
+           END-DISPLAY.
+           ACCEPT RU-CONTATO
+           END-ACCEPT.
+           DISPLAY 'DIGITE O NOVO BAIRRO: '
+           END-DISPLAY.
+           ACCEPT BA-CONTATO
+           END-ACCEPT.
+           DISPLAY 'DIGITE A NOVA CIDADE: '
+           END-DISPLAY.
+           ACCEPT CI-CONTATO
+           END-ACCEPT.
+           DISPLAY 'DIGITE A NOVA UF: '
+           END-DISPLAY.
+           ACCEPT UF-CONTATO
+           END-ACCEPT.
+           DISPLAY 'DIGITE O NOVO CEP: '
+           END-DISPLAY.
+           ACCEPT CP-CONTATO
+           END-ACCEPT.
            REWRITE REG-CONTATOS
                INVALID KEY
                    PERFORM P800-ERRO   THRU P800-ERRO-FIM
                NOT INVALID KEY
                    DISPLAY 'CONTATO ALTERADO COM SUCESSO.'
                    END-DISPLAY
+                   PERFORM P470-GRAVA-AUDITORIA
+                           THRU P470-GRAVA-AUDITORIA-FIM
            END-REWRITE.
        P460-ALTERA-REGISTRO-FIM.
 
+      *REGISTRA O VALOR ANTERIOR E O NOVO VALOR DO CONTATO ALTERADO.
+       P470-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DH-ANO  TO DT-AUDITORIA-ANO.
+           MOVE WS-DH-MES  TO DT-AUDITORIA-MES.
+           MOVE WS-DH-DIA  TO DT-AUDITORIA-DIA.
+           MOVE WS-DH-HORA TO HR-AUDITORIA-HORA.
+           MOVE WS-DH-MIN  TO HR-AUDITORIA-MIN.
+           MOVE WS-DH-SEG  TO HR-AUDITORIA-SEG.
+           MOVE 'CONTATOS'          TO NM-ARQUIVO-AUDITORIA.
+           MOVE 'ALTERACAO'         TO TP-OPERACAO-AUDITORIA.
+           MOVE WS-ID-CONTATO       TO CH-REGISTRO-AUDITORIA.
+           MOVE WS-REG-ANTES        TO DS-ANTES-AUDITORIA.
+           MOVE REG-CONTATOS        TO DS-DEPOIS-AUDITORIA.
+           MOVE WS-COM-OPERADOR     TO ID-OPERADOR-AUDITORIA.
+           WRITE REG-AUDITORIA
+           END-WRITE.
+       P470-GRAVA-AUDITORIA-FIM.
+
        P800-ERRO.
            DISPLAY 'FILE STATUS: ' WS-FS
            END-DISPLAY.
