@@ -3,6 +3,16 @@
       * Date:      02/04/2022 - 8:00 A.M.
       * Purpose:   VALIDAR UMA DATA QUALQUER
       * Tectonics: cobc
+      * Update:    09/08/2022 - TRANSFORMADO EM ROTINA CHAMAVEL. QUEM
+      *            CHAMA PASSA A DATA EM LK-DATA E RECEBE DE VOLTA
+      *            LK-DATA-VALIDA (1 = VALIDA, 0 = INVALIDA).
+      * Update:    09/08/2022 - CORRIGIDO P300-VALIDA-MES-DIA: AS
+      *            FAIXAS DO EVALUATE SE SOBREPUNHAM (1 THRU 28 / 1
+      *            THRU 29 / 1 THRU 30 / 1 THRU 31), FAZENDO COM QUE
+      *            O DIA 29, 30 OU 31 CASASSE SEMPRE COM A PRIMEIRA
+      *            FAIXA APLICAVEL E REJEITASSE DATAS VALIDAS (EX.:
+      *            29 DE JANEIRO). AS FAIXAS PASSAM A SER DISJUNTAS
+      *            (1 THRU 28 / 29 / 30 / 31).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGDTAVAL.
@@ -42,13 +52,17 @@
        77 WS-TECLA-AUX             PIC X(01) VALUE SPACE.
        77 WS-VALIDA-DATA           PIC 9(01) VALUE ZERO.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LK-PARM-DATA.
+           03 LK-DATA               PIC X(10).
+           03 LK-DATA-VALIDA        PIC 9(01).
+
+       PROCEDURE DIVISION USING LK-PARM-DATA.
 
        P001-MAIN.
+           DISPLAY "PGDTAVAL CHAMADO. VALIDANDO DATA: " LK-DATA.
            PERFORM P100-INICIAL       THRU P100-INICIAL-FIM.
-           PERFORM P150-VALIDA-DATA   THROUGH P150-VALIDA-DATA-FIM            /
-                   UNTIL WS-TECLA-AUX EQUALS TO "N" OR                      /
-                   WS-TECLA-AUX       EQUALS TO "n".
+           PERFORM P150-VALIDA-DATA   THRU P150-VALIDA-DATA-FIM.
            PERFORM P900-TERMINAL      THRU  P900-TERMINAL-FIM.
        P001-MAIN-FIM.
       *-----------------------------------------------------------------
@@ -60,6 +74,7 @@
                       REPLACING
                       ALPHANUMERIC BY SPACES
                       NUMERIC      BY ZEROS.
+           MOVE LK-DATA TO WS-DATA.
       *-----------------------------------------------------------------
        P100-INICIAL-FIM.
       *-----------------------------------------------------------------
@@ -67,13 +82,6 @@
       *-----------------------------------------------------------------
        P150-VALIDA-DATA.
       *-----------------------------------------------------------------
-      *MENSAGENS DE TELA E ATRIBUICAO DE VALORES
-           DISPLAY "INICIO DO PROCESSAMENTO...".
-           DISPLAY "INFORME UMA DATA: ".
-
-      *RECEBE DATA NA TELA
-           ACCEPT  WS-DATA.
-
       *MOVE CONTEUDO RECEBIDO EM WS-DATA
            MOVE    WS-DATA-MM TO WS-MESES-ANO.
            MOVE    WS-DATA-DD TO WS-DIAS-MES.
@@ -83,11 +91,7 @@
            PERFORM P200-CALCULA-BISSEXTO THRU P200-CALCULA-BISSEXTO-FIM.
            PERFORM P300-VALIDA-MES-DIA   THRU P300-VALIDA-MES-DIA-FIM.
            PERFORM P400-RESULTADO        THRU P400-RESULTADO-FIM.
-           PERFORM P100-INICIAL          THRU P100-INICIAL-FIM.
-
-      *DISPONIBILIZA NOVO TESTE DE DATA
-           DISPLAY "DESEJA VALIDAR OUTRA DATA? ".
-           ACCEPT  WS-TECLA-AUX.
+           MOVE WS-VALIDA-DATA TO LK-DATA-VALIDA.
 
       *-----------------------------------------------------------------
        P150-VALIDA-DATA-FIM.
@@ -130,17 +134,18 @@
                     MOVE 1 TO WS-VALIDA-DATA
                  END-IF
 
-              WHEN 1 THRU 29
-                 IF WS-MESES-ANO EQUAL 2 AND WS-BISSEXTO = 1
+              WHEN 29
+                 IF WS-MESES-ANO NOT EQUAL 2 OR
+                   (WS-MESES-ANO EQUAL 2 AND WS-BISSEXTO = 1)
                     MOVE 1 TO WS-VALIDA-DATA
                  END-IF
 
-              WHEN 1 THRU 30
+              WHEN 30
                  IF WS-MESES-ANO NOT EQUAL 2
                     MOVE 1 TO WS-VALIDA-DATA
                  END-IF
 
-              WHEN 1 THRU 31
+              WHEN 31
                  IF WS-MESES-ANO = 1  OR
                     WS-MESES-ANO = 3  OR
                     WS-MESES-ANO = 5  OR
