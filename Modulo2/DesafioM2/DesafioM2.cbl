@@ -1,242 +1,547 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - TIO.EL@OUTLOOK.COM.
-      * Date:      20/4/2022
-      * Purpose:   DESAFIO MODULO 2
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DESAFIOM2.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-DATA.
-           05 WS-ANO               PIC 9(04).
-           05 WS-MES               PIC 9(02).
-           05 WS-DIA               PIC 9(02).
-
-       01  WS-HORA.
-           05 WS-HORAS             PIC 9(02).
-           05 WS-MINUTOS           PIC 9(02).
-           05 WS-SEGUNDOS          PIC 9(02).
-
-       01  WS-NOTAS.
-           05 WS-NOTA-1            PIC 9(03)V9.
-           05 WS-NOTA-2            PIC 9(03)V9.
-           05 WS-NOTA-3            PIC 9(03)V9.
-           05 WS-NOTA-4            PIC 9(03)V9.
-           05 WS-NOTA-MEDIA        PIC 9(03)V9.
-
-       01  WS-DADOS-ALUNO.
-           05 WS-NOME-ALUNO        PIC X(30).
-           05 WS-NOME-DISCIPLINA   PIC X(20).
-
-       01  WS-RESULTADO            PIC X(10).
-           88 WS-APROVADO          VALUE 'APROVADO' FALSE 'REPROVADO'.
-
-       01  WS-CONTINUA-CALC        PIC X(01).
-           88 WS-CONTINUA          VALUE SPACE.
-
-       SCREEN SECTION.
-
-       01  TELA-CABECALHO.
-           05 LINE 01 COLUMN 35.
-           05 WS-TITULO-1   PIC X(27) VALUE
-                            '---ESCOLA APRENDA COBOL---'.
-
-           05 LINE 02 COLUMN 35.
-           05 WS-TITULO-2   PIC X(29)   VALUE
-                            '---SISTEMA MEDIA DO ALUNO---'.
-
-           05 LINE 03 COLUMN 35.
-           05 WS-DATA-LABEL PIC X(10)   VALUE
-                            '---DATA: '.
-           05 LINE 03 COLUMN 44 USING WS-DIA.
-           05 LINE 03 COLUMN 46 PIC X(01) VALUE '/'.
-           05 LINE 03 COLUMN 47 USING WS-MES.
-           05 LINE 03 COLUMN 49 PIC X(01) VALUE '/'.
-           05 LINE 03 COLUMN 50 USING WS-ANO.
-
-           05 LINE 03 COLUMN 55.
-           05 WS-HORA-LABEL PIC X(09)   VALUE
-                            ' - HORA: '.
-           05 LINE 03 COLUMN 63 USING WS-HORAS.
-           05 LINE 03 COLUMN 65 PIC X(01) VALUE ':'.
-           05 LINE 03 COLUMN 66 USING WS-MINUTOS.
-           05 LINE 03 COLUMN 68 PIC X(01) VALUE ':'.
-           05 LINE 03 COLUMN 69 USING WS-SEGUNDOS.
-
-       01  TELA-DADOS.
-           05 LINE 05 COLUMN 35.
-           05 WS-TITULO-3   PIC X(32)   VALUE
-                            '---DADOS DO ALUNO/DISCIPLINA---'.
-           05 LINE 07 COLUMN 35.
-           05 WS-TITULO-4   PIC X(28)   VALUE
-                            'DIGITE O NOME DO ALUNO....:'.
-           05 NOME-ALUNO    PIC X(30)   USING WS-NOME-ALUNO.
-           05 LINE 09 COLUMN 35.
-           05 WS-TITULO-5   PIC X(28)   VALUE
-                            'DIGITE A DISCIPLINA.......:'.
-           05 NOME-DISCIPLI PIC X(30)   USING WS-NOME-DISCIPLINA.
-
-           05 LINE 11 COLUMN 35.
-           05 WS-TITULO-6   PIC X(31)   VALUE
-                            '--------NOTAS DO ALUNO--------'.
-           05 LINE 12 COLUMN 35.
-           05 WS-TITULO-7   PIC X(28)   VALUE
-                            'PRIMEIRA NOTA............:'.
-           05 NOTA-N-1      PIC  99,9    USING WS-NOTA-1.
-
-           05 LINE 13 COLUMN 35.
-           05 WS-TITULO-8   PIC X(28)   VALUE
-                            'SEGUNDA NOTA.............:'.
-           05 NOTA-N-2      PIC  99,9    USING WS-NOTA-2.
-
-           05 LINE 14 COLUMN 35.
-           05 WS-TITULO-9   PIC X(28)   VALUE
-                            'TERCEIRA NOTA............:'.
-           05 NOTA-N-3      PIC  99,9    USING WS-NOTA-3.
-
-           05 LINE 15 COLUMN 35.
-           05 WS-TITULO-A   PIC X(28)   VALUE
-                            'QUARTA NOTA..............:'.
-           05 NOTA-N-4      PIC  99,9    USING WS-NOTA-4.
-
-       01  TELA-CONFIRMA.
-           05 LINE 18 COLUMN 35.
-           05 WS-TITULO-C   PIC X(28)   VALUE
-                            'NOVO CALCULO (S/N)?......:'.
-           05  CONTINUA     PIC X(01)   USING WS-CONTINUA-CALC.
-
-       01  TELA-APURACAO.
-
-           05 LINE 19 COLUMN 35.
-           05 WS-TITULO-E   PIC X(30)   VALUE
-                            '*****************************'.
-           05 LINE 20 COLUMN 35.
-           05 WS-TITULO-4   PIC X(28)   VALUE
-                            'NOME DO ALUNO............:'.
-           05 NOME-ALUN     PIC X(30)   USING WS-NOME-ALUNO.
-           05 LINE 21 COLUMN 35.
-           05 WS-TITULO-5   PIC X(28)   VALUE
-                            'NOME DA DISCIPLINA.......:'.
-           05 NOME-DISCIPL  PIC X(30)   USING WS-NOME-DISCIPLINA.
-
-           05 LINE 22 COLUMN 35.
-           05 WS-TITULO-B   PIC X(28)   VALUE
-                            'APURACAO DA MEDIA........:' .
-           05 MEDIA         PIC  99,9    USING WS-NOTA-MEDIA.
-
-           05 LINE 23 COLUMN 35.
-           05 WS-TITULO-D   PIC X(28)   VALUE
-                            'APROVADO / REPROVADO.....:'.
-           05  RESULTADO    PIC X(10)   USING WS-RESULTADO.
-
-       01  TELA-ERRO.
-           05 BLANK SCREEN.
-           05 LINE 5 COLUMN 35.
-           05 WS-TITULO-C   PIC X(60)   VALUE
-           'ERRO NO PROCESSAMENTO - SEM DADOS OU DADOS INVALIDOS'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM P100-INICIO THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA THRU P200-PROCESSA-FIM
-                   UNTIL WS-CONTINUA-CALC EQUALS TO 'N' OR 'n'.
-           PERFORM P900-FINALIZA THRU P900-FINALIZA-FIM.
-
-       P100-INICIO.
-           INITIALISE  WS-DATA WS-HORAS WS-NOTAS WS-DADOS-ALUNO
-                       WS-RESULTADO WS-CONTINUA-CALC
-                       REPLACING   ALPHABETIC BY SPACES
-                                   NUMERIC    BY ZERO.
-
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA.
-           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-HORA.
-
-           DISPLAY TELA-CABECALHO.
-
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-      *TRABALHA COM O CONCEITO DE SCREEN SECTION
-           DISPLAY TELA-DADOS.
-           ACCEPT  TELA-DADOS.
-
-           PERFORM P500-VALIDA-CAMPO  THRU P500-VALIDA-CAMPO-FIM.
-           PERFORM P400-CALC-MEDIA    THRU P400-CALC-MEDIA-FIM.
-
-           DISPLAY TELA-CONFIRMA.
-           ACCEPT  TELA-CONFIRMA.
-
-           PERFORM P100-INICIO        THRU P100-INICIO-FIM.
-
-       P200-PROCESSA-FIM.
-
-       P300-ERROR.
-           DISPLAY TELA-ERRO.
-           PERFORM P100-INICIO THRU P100-INICIO-FIM.
-       P300-ERROR-FIM.
-
-       P400-CALC-MEDIA.
-
-           ADD    WS-NOTA-1 WS-NOTA-2 WS-NOTA-3 WS-NOTA-4
-                  TO WS-NOTA-MEDIA
-                  ON SIZE ERROR
-                  PERFORM P300-ERROR THRU P300-ERROR-FIM
-           END-ADD.
-
-           DIVIDE WS-NOTA-MEDIA BY 4 GIVING WS-NOTA-MEDIA
-                  ON SIZE ERROR
-                  PERFORM P300-ERROR THRU P300-ERROR-FIM
-           END-DIVIDE.
-
-           EVALUATE WS-NOTA-MEDIA
-               WHEN GREATER THAN OR EQUALS TO 7
-                   SET WS-APROVADO TO TRUE
-               WHEN OTHER
-                   SET WS-APROVADO TO FALSE
-           END-EVALUATE.
-
-           DISPLAY TELA-APURACAO.
-
-       P400-CALC-MEDIA-FIM.
-
-       P500-VALIDA-CAMPO.
-
-           IF WS-NOME-ALUNO EQUALS TO SPACES
-               PERFORM P300-ERROR THRU P300-ERROR-FIM
-           END-IF.
-
-           IF WS-NOME-DISCIPLINA EQUALS TO SPACES
-               PERFORM P300-ERROR THRU P300-ERROR-FIM
-           END-IF.
-
-           IF WS-NOTA-1 EQUALS TO ZERO OR GREATER THAN 10
-               PERFORM P300-ERROR THRU P300-ERROR-FIM
-           END-IF.
-
-           IF WS-NOTA-2 EQUALS TO ZERO OR GREATER THAN 10
-               PERFORM P300-ERROR THRU P300-ERROR-FIM
-           END-IF.
-
-           IF WS-NOTA-3 EQUALS TO ZERO OR GREATER THAN 10
-               PERFORM P300-ERROR THRU P300-ERROR-FIM
-           END-IF.
-
-           IF WS-NOTA-4 EQUALS TO ZERO OR GREATER THAN 10
-               PERFORM P300-ERROR THRU P300-ERROR-FIM
-           END-IF.
-
-       P500-VALIDA-CAMPO-FIM.
-
-       P900-FINALIZA.
-           DISPLAY 'FIM DO PROCESSAMENTO.'.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-
-       END PROGRAM DESAFIOM2.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - TIO.EL@OUTLOOK.COM.
+      * Date:      20/4/2022
+      * Purpose:   DESAFIO MODULO 2
+      * Update:    09/08/2022 - A MEDIA CALCULADA NA TELA PASSA A SER
+      *            GRAVADA EM ALUTODOS.DAT, E TAMBEM EM ALUAPROV.DAT
+      *            QUANDO APROVADO, NOS MESMOS ARQUIVOS E NO MESMO
+      *            FORMATO JA USADOS POR NTNOTINC. O ALUNO E A
+      *            DISCIPLINA PASSAM A SER INFORMADOS POR CODIGO E
+      *            LOCALIZADOS EM ALUNOS.DAT/MATERIAS.DAT, EM VEZ DE
+      *            DIGITADOS LIVREMENTE.
+      * Update:    09/08/2022 - A TELA PASSA A PEDIR TAMBEM O ANO E O
+      *            SEMESTRE DA OFERTA DA DISCIPLINA, JA QUE A CHAVE DE
+      *            MATERIAS.DAT PASSOU A SER A COMPOSTA CH-MATERIA.
+      * Update:    09/08/2022 - AMPLIADO WS-REG-INTER COM TURMA,
+      *            ANO/SEMESTRE E FREQUENCIA, PARA ACOMPANHAR OS CAMPOS
+      *            JA GRAVADOS PELO NTNOTINC EM ALUAPROV.DAT E
+      *            ALUTODOS.DAT. SEM ISSO, A GRAVACAO PREENCHIA ESSES
+      *            CAMPOS NUMERICOS COM BRANCOS POR FALTA DE TAMANHO NA
+      *            AREA DE TRABALHO. A TURMA NAO E CAPTURADA NESTA TELA
+      *            E FICA EM BRANCO; A FREQUENCIA NAO E CAPTURADA E FICA
+      *            ZERADA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESAFIOM2.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS ID-ALUNO OF REG-ALUNO
+           FILE  STATUS IS WS-FS-A.
+
+           SELECT MATERIAS
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS CH-MATERIA OF REG-MATERIA
+           FILE  STATUS IS WS-FS-M.
+
+           SELECT APROVADOS
+           ASSIGN TO WS-CFG-CAMINHO-03
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD  KEY IS CH-INTER OF REG-INTER
+           FILE  STATUS IS WS-FS-N.
+
+           SELECT TODOS-ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-04
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD  KEY IS CH-TODOS OF REG-TODOS
+           FILE  STATUS IS WS-FS-T.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       FD  MATERIAS.
+           COPY CFPK0002.
+
+       FD  APROVADOS.
+           COPY CFPK0003.
+
+       FD  TODOS-ALUNOS.
+           COPY CFPK0004.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-DATA.
+           05 WS-ANO               PIC 9(04).
+           05 WS-MES               PIC 9(02).
+           05 WS-DIA               PIC 9(02).
+
+       01  WS-HORA.
+           05 WS-HORAS             PIC 9(02).
+           05 WS-MINUTOS           PIC 9(02).
+           05 WS-SEGUNDOS          PIC 9(02).
+
+       01  WS-NOTAS.
+           05 WS-NOTA-1            PIC 9(03)V9.
+           05 WS-NOTA-2            PIC 9(03)V9.
+           05 WS-NOTA-3            PIC 9(03)V9.
+           05 WS-NOTA-4            PIC 9(03)V9.
+           05 WS-NOTA-MEDIA        PIC 9(03)V9.
+
+       01  WS-DADOS-ALUNO.
+           05 WS-ID-ALUNO          PIC 9(03).
+           05 WS-ID-MATERIA        PIC 9(03).
+           05 WS-AS-ANO            PIC 9(04).
+           05 WS-AS-SEMESTRE       PIC 9(01).
+           05 WS-NOME-ALUNO        PIC X(30).
+           05 WS-NOME-DISCIPLINA   PIC X(20).
+
+      *DADOS DO ALUNO E DA MATERIA LOCALIZADOS EM ALUNOS.DAT E
+      *MATERIAS.DAT, USADOS PARA GRAVAR O RESULTADO EM ALUTODOS.DAT
+      *E ALUAPROV.DAT, DO MESMO JEITO QUE O NTNOTINC FAZ.
+       01  WS-ALUNO.
+           03 WS-AL-ID-ALUNO        PIC 9(03).
+           03 WS-AL-NM-ALUNO        PIC X(20).
+           03 WS-AL-TL-ALUNO.
+               05 WS-AL-FONEAREA    PIC 9(02).
+               05 WS-AL-FONENUMERO  PIC 9(09).
+
+       01  WS-MATERIA.
+           03 WS-MT-ID-MATERIA      PIC 9(03).
+           03 WS-MT-ANO-SEMESTRE.
+               05 WS-MT-AS-ANO      PIC 9(04).
+               05 WS-MT-AS-SEMESTRE PIC 9(01).
+           03 WS-MT-NM-MATERIA      PIC X(20).
+           03 WS-MT-NT-APROVACAO    PIC 9(02)V99.
+           03 WS-MT-QT-AVALIACOES   PIC 9(02).
+           03 WS-MT-MG-RECUPERACAO  PIC 9(02)V99.
+
+       01  WS-REG-INTER.
+           03 WS-CH-INTER.
+               05 WS-ID-ALUNO-I      PIC 9(03).
+               05 WS-ID-MATERIA-I    PIC 9(03).
+           03 WS-NM-ALUNO-I          PIC X(20).
+           03 WS-TL-ALUNO-I.
+               05 WS-FONEAREA-I      PIC 9(02).
+               05 WS-FONENUMERO-I    PIC 9(09).
+           03 WS-NM-MATERIA-I        PIC X(20).
+           03 WS-NT-APROVACAO-I      PIC 9(02)V99.
+           03 WS-MD-ALUNO-I          PIC 9(02)V99.
+           03 WS-ST-APROVACAO-I      PIC X(10).
+           03 WS-TURMA-I              PIC X(04).
+           03 WS-ANO-SEMESTRE-I.
+               05 WS-AS-ANO-I         PIC 9(04).
+               05 WS-AS-SEMESTRE-I    PIC 9(01).
+           03 WS-FR-ALUNO-I           PIC 9(03)V99.
+
+       01  WS-RESULTADO            PIC X(10).
+           88 WS-APROVADO          VALUE 'APROVADO' FALSE 'REPROVADO'.
+
+       01  WS-CONTINUA-CALC        PIC X(01).
+           88 WS-CONTINUA          VALUE SPACE.
+
+      *CONTROLE ARQUIVO ALUNOS
+       77  WS-FS-A                   PIC 99.
+           88 WS-FS-OK                VALUE 0.
+
+      *CONTROLE ARQUIVO MATERIAS
+       77  WS-FS-M                   PIC 99.
+           88 WS-FS-OK                VALUE 0.
+
+      *CONTROLE ARQUIVO APROVADOS
+       77  WS-FS-N                   PIC 99.
+           88 WS-FS-OK                VALUE 0.
+
+      *CONTROLE ARQUIVO TODOS-ALUNOS
+       77  WS-FS-T                   PIC 99.
+           88 WS-FS-OK                VALUE 0.
+
+      *INDICA SE O ALUNO E A MATERIA INFORMADOS FORAM LOCALIZADOS.
+       77  WS-ALUNO-LOCALIZADO        PIC X VALUE 'N'.
+           88 WS-ALUNO-LOCALIZADO-OK  VALUE 'S' FALSE 'N'.
+       77  WS-MATERIA-LOCALIZADA      PIC X VALUE 'N'.
+           88 WS-MATERIA-LOCALIZADA-OK VALUE 'S' FALSE 'N'.
+
+       SCREEN SECTION.
+
+       01  TELA-CABECALHO.
+           05 LINE 01 COLUMN 35.
+           05 WS-TITULO-1   PIC X(27) VALUE
+                            '---ESCOLA APRENDA COBOL---'.
+
+           05 LINE 02 COLUMN 35.
+           05 WS-TITULO-2   PIC X(29)   VALUE
+                            '---SISTEMA MEDIA DO ALUNO---'.
+
+           05 LINE 03 COLUMN 35.
+           05 WS-DATA-LABEL PIC X(10)   VALUE
+                            '---DATA: '.
+           05 LINE 03 COLUMN 44 USING WS-DIA.
+           05 LINE 03 COLUMN 46 PIC X(01) VALUE '/'.
+           05 LINE 03 COLUMN 47 USING WS-MES.
+           05 LINE 03 COLUMN 49 PIC X(01) VALUE '/'.
+           05 LINE 03 COLUMN 50 USING WS-ANO.
+
+           05 LINE 03 COLUMN 55.
+           05 WS-HORA-LABEL PIC X(09)   VALUE
+                            ' - HORA: '.
+           05 LINE 03 COLUMN 63 USING WS-HORAS.
+           05 LINE 03 COLUMN 65 PIC X(01) VALUE ':'.
+           05 LINE 03 COLUMN 66 USING WS-MINUTOS.
+           05 LINE 03 COLUMN 68 PIC X(01) VALUE ':'.
+           05 LINE 03 COLUMN 69 USING WS-SEGUNDOS.
+
+       01  TELA-DADOS.
+           05 LINE 05 COLUMN 35.
+           05 WS-TITULO-3   PIC X(32)   VALUE
+                            '---DADOS DO ALUNO/DISCIPLINA---'.
+           05 LINE 07 COLUMN 35.
+           05 WS-TITULO-4   PIC X(28)   VALUE
+                            'CODIGO DO ALUNO CADASTRADO:'.
+           05 ID-ALUNO-SCR  PIC 999     USING WS-ID-ALUNO
+                                         OF WS-DADOS-ALUNO.
+           05 LINE 09 COLUMN 35.
+           05 WS-TITULO-5   PIC X(28)   VALUE
+                            'CODIGO DA DISCIPLINA......:'.
+           05 ID-MATERIA-SCR PIC 999    USING WS-ID-MATERIA
+                                         OF WS-DADOS-ALUNO.
+           05 LINE 10 COLUMN 35.
+           05 WS-TITULO-5B  PIC X(28)   VALUE
+                            'ANO/SEMESTRE DA OFERTA...:'.
+           05 AS-ANO-SCR    PIC 9999     USING WS-AS-ANO
+                                          OF WS-DADOS-ALUNO.
+           05 LINE 10 COLUMN 67  PIC X(01) VALUE '/'.
+           05 AS-SEM-SCR    PIC 9        USING WS-AS-SEMESTRE
+                                          OF WS-DADOS-ALUNO.
+
+           05 LINE 11 COLUMN 35.
+           05 WS-TITULO-6   PIC X(31)   VALUE
+                            '--------NOTAS DO ALUNO--------'.
+           05 LINE 12 COLUMN 35.
+           05 WS-TITULO-7   PIC X(28)   VALUE
+                            'PRIMEIRA NOTA............:'.
+           05 NOTA-N-1      PIC  99,9    USING WS-NOTA-1.
+
+           05 LINE 13 COLUMN 35.
+           05 WS-TITULO-8   PIC X(28)   VALUE
+                            'SEGUNDA NOTA.............:'.
+           05 NOTA-N-2      PIC  99,9    USING WS-NOTA-2.
+
+           05 LINE 14 COLUMN 35.
+           05 WS-TITULO-9   PIC X(28)   VALUE
+                            'TERCEIRA NOTA............:'.
+           05 NOTA-N-3      PIC  99,9    USING WS-NOTA-3.
+
+           05 LINE 15 COLUMN 35.
+           05 WS-TITULO-A   PIC X(28)   VALUE
+                            'QUARTA NOTA..............:'.
+           05 NOTA-N-4      PIC  99,9    USING WS-NOTA-4.
+
+       01  TELA-CONFIRMA.
+           05 LINE 18 COLUMN 35.
+           05 WS-TITULO-C   PIC X(28)   VALUE
+                            'NOVO CALCULO (S/N)?......:'.
+           05  CONTINUA     PIC X(01)   USING WS-CONTINUA-CALC.
+
+       01  TELA-APURACAO.
+
+           05 LINE 19 COLUMN 35.
+           05 WS-TITULO-E   PIC X(30)   VALUE
+                            '*****************************'.
+           05 LINE 20 COLUMN 35.
+           05 WS-TITULO-4   PIC X(28)   VALUE
+                            'NOME DO ALUNO............:'.
+           05 NOME-ALUN     PIC X(30)   USING WS-NOME-ALUNO
+                                         OF WS-DADOS-ALUNO.
+           05 LINE 21 COLUMN 35.
+           05 WS-TITULO-5   PIC X(28)   VALUE
+                            'NOME DA DISCIPLINA.......:'.
+           05 NOME-DISCIPL  PIC X(30)   USING WS-NOME-DISCIPLINA
+                                         OF WS-DADOS-ALUNO.
+
+           05 LINE 22 COLUMN 35.
+           05 WS-TITULO-B   PIC X(28)   VALUE
+                            'APURACAO DA MEDIA........:' .
+           05 MEDIA         PIC  99,9    USING WS-NOTA-MEDIA.
+
+           05 LINE 23 COLUMN 35.
+           05 WS-TITULO-D   PIC X(28)   VALUE
+                            'APROVADO / REPROVADO.....:'.
+           05  RESULTADO    PIC X(10)   USING WS-RESULTADO.
+
+       01  TELA-ERRO.
+           05 BLANK SCREEN.
+           05 LINE 5 COLUMN 35.
+           05 WS-TITULO-C   PIC X(60)   VALUE
+           'ERRO NO PROCESSAMENTO - SEM DADOS OU DADOS INVALIDOS'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO THRU P100-INICIO-FIM.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P110-ABRE-ARQUIVOS THRU P110-ABRE-ARQUIVOS-FIM.
+           PERFORM P200-PROCESSA THRU P200-PROCESSA-FIM
+                   UNTIL WS-CONTINUA-CALC EQUALS TO 'N' OR 'n'.
+           PERFORM P900-FINALIZA THRU P900-FINALIZA-FIM.
+
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+      *MONTA O CAMINHO COMPLETO DOS QUATRO ARQUIVOS INDEXADOS
+      *ENVOLVIDOS NA APURACAO DA MEDIA, A PARTIR DO DIRETORIO
+      *BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUAPROV.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-03
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-04
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P100-INICIO.
+           INITIALISE  WS-DATA WS-HORAS WS-NOTAS WS-DADOS-ALUNO
+                       WS-ALUNO WS-MATERIA WS-REG-INTER
+                       WS-RESULTADO WS-CONTINUA-CALC
+                       REPLACING   ALPHABETIC BY SPACES
+                                   NUMERIC    BY ZERO.
+           SET WS-ALUNO-LOCALIZADO-OK      TO FALSE.
+           SET WS-MATERIA-LOCALIZADA-OK    TO FALSE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-HORA.
+
+           DISPLAY TELA-CABECALHO.
+
+       P100-INICIO-FIM.
+
+      *ABRE OS MESMOS ARQUIVOS USADOS PELO NTNOTINC, PARA LOCALIZAR O
+      *ALUNO E A MATERIA INFORMADOS E GRAVAR O RESULTADO DO CALCULO.
+       P110-ABRE-ARQUIVOS.
+           OPEN INPUT ALUNOS.
+           IF NOT WS-FS-OK OF WS-FS-A THEN
+               PERFORM P300-ERROR THRU P300-ERROR-FIM
+           END-IF.
+
+           OPEN INPUT MATERIAS.
+           IF NOT WS-FS-OK OF WS-FS-M THEN
+               PERFORM P300-ERROR THRU P300-ERROR-FIM
+           END-IF.
+
+           OPEN I-O APROVADOS.
+           IF NOT WS-FS-OK OF WS-FS-N THEN
+               OPEN OUTPUT APROVADOS
+           END-IF.
+
+           OPEN I-O TODOS-ALUNOS.
+           IF NOT WS-FS-OK OF WS-FS-T THEN
+               OPEN OUTPUT TODOS-ALUNOS
+           END-IF.
+       P110-ABRE-ARQUIVOS-FIM.
+
+       P200-PROCESSA.
+      *TRABALHA COM O CONCEITO DE SCREEN SECTION
+           DISPLAY TELA-DADOS.
+           ACCEPT  TELA-DADOS.
+
+           PERFORM P500-VALIDA-CAMPO  THRU P500-VALIDA-CAMPO-FIM.
+
+           IF WS-ALUNO-LOCALIZADO-OK AND WS-MATERIA-LOCALIZADA-OK THEN
+               PERFORM P400-CALC-MEDIA    THRU P400-CALC-MEDIA-FIM
+
+               DISPLAY TELA-CONFIRMA
+               ACCEPT  TELA-CONFIRMA
+           END-IF.
+
+           PERFORM P100-INICIO        THRU P100-INICIO-FIM.
+
+       P200-PROCESSA-FIM.
+
+       P300-ERROR.
+           DISPLAY TELA-ERRO.
+           PERFORM P100-INICIO THRU P100-INICIO-FIM.
+       P300-ERROR-FIM.
+
+       P400-CALC-MEDIA.
+
+           ADD    WS-NOTA-1 WS-NOTA-2 WS-NOTA-3 WS-NOTA-4
+                  TO WS-NOTA-MEDIA
+                  ON SIZE ERROR
+                  PERFORM P300-ERROR THRU P300-ERROR-FIM
+           END-ADD.
+
+           DIVIDE WS-NOTA-MEDIA BY 4 GIVING WS-NOTA-MEDIA
+                  ON SIZE ERROR
+                  PERFORM P300-ERROR THRU P300-ERROR-FIM
+           END-DIVIDE.
+
+           EVALUATE WS-NOTA-MEDIA
+               WHEN GREATER THAN OR EQUALS TO WS-MT-NT-APROVACAO
+                                              OF WS-MATERIA
+                   SET WS-APROVADO TO TRUE
+               WHEN OTHER
+                   SET WS-APROVADO TO FALSE
+           END-EVALUATE.
+
+           DISPLAY TELA-APURACAO.
+
+           PERFORM P560-MOVE-CONTEUDO         THRU
+                   P560-MOVE-CONTEUDO-FIM.
+           PERFORM P570-GRAVA-REGISTRO-TODOS  THRU
+                   P570-GRAVA-REGISTRO-TODOS-FIM.
+           IF WS-APROVADO THEN
+               PERFORM P550-GRAVA-REGISTRO    THRU
+                       P550-GRAVA-REGISTRO-FIM
+           END-IF.
+
+       P400-CALC-MEDIA-FIM.
+
+      *MONTA O REGISTRO DE RESULTADO A PARTIR DOS DADOS LOCALIZADOS EM
+      *ALUNOS.DAT E MATERIAS.DAT E DA MEDIA APURADA NA TELA, DO MESMO
+      *JEITO QUE O P560-MOVE-CONTEUDO DO NTNOTINC FAZ.
+       P560-MOVE-CONTEUDO.
+           MOVE WS-AL-ID-ALUNO        TO WS-ID-ALUNO-I.
+           MOVE WS-AL-NM-ALUNO        TO WS-NM-ALUNO-I.
+           MOVE WS-AL-TL-ALUNO        TO WS-TL-ALUNO-I.
+           MOVE WS-MT-ID-MATERIA      TO WS-ID-MATERIA-I.
+           MOVE WS-MT-NM-MATERIA      TO WS-NM-MATERIA-I.
+           MOVE WS-MT-NT-APROVACAO    TO WS-NT-APROVACAO-I.
+           MOVE WS-NOTA-MEDIA         TO WS-MD-ALUNO-I.
+           MOVE WS-RESULTADO          TO WS-ST-APROVACAO-I.
+           MOVE SPACES                TO WS-TURMA-I.
+           MOVE WS-AS-ANO OF WS-DADOS-ALUNO
+                TO WS-AS-ANO-I.
+           MOVE WS-AS-SEMESTRE OF WS-DADOS-ALUNO
+                TO WS-AS-SEMESTRE-I.
+           MOVE ZERO                  TO WS-FR-ALUNO-I.
+       P560-MOVE-CONTEUDO-FIM.
+
+       P550-GRAVA-REGISTRO.
+           MOVE WS-REG-INTER TO REG-INTER.
+           WRITE REG-INTER
+               INVALID KEY
+                   PERFORM P590-INFORMA-GRAVACAO-ERRO
+                           THRU P590-INFORMA-GRAVACAO-ERRO-FIM
+           END-WRITE.
+       P550-GRAVA-REGISTRO-FIM.
+
+       P570-GRAVA-REGISTRO-TODOS.
+           MOVE WS-REG-INTER TO REG-TODOS.
+           WRITE REG-TODOS
+               INVALID KEY
+                   PERFORM P590-INFORMA-GRAVACAO-ERRO
+                           THRU P590-INFORMA-GRAVACAO-ERRO-FIM
+           END-WRITE.
+       P570-GRAVA-REGISTRO-TODOS-FIM.
+
+       P590-INFORMA-GRAVACAO-ERRO.
+           DISPLAY 'REGISTRO JAH EXISTENTE EM APROVADOS OU TODOS.'
+           END-DISPLAY.
+       P590-INFORMA-GRAVACAO-ERRO-FIM.
+
+       P500-VALIDA-CAMPO.
+
+           IF WS-ID-ALUNO OF WS-DADOS-ALUNO EQUALS TO ZERO
+               PERFORM P300-ERROR THRU P300-ERROR-FIM
+           END-IF.
+
+           IF WS-ID-MATERIA OF WS-DADOS-ALUNO EQUALS TO ZERO
+               PERFORM P300-ERROR THRU P300-ERROR-FIM
+           END-IF.
+
+           IF WS-NOTA-1 EQUALS TO ZERO OR GREATER THAN 10
+               PERFORM P300-ERROR THRU P300-ERROR-FIM
+           END-IF.
+
+           IF WS-NOTA-2 EQUALS TO ZERO OR GREATER THAN 10
+               PERFORM P300-ERROR THRU P300-ERROR-FIM
+           END-IF.
+
+           IF WS-NOTA-3 EQUALS TO ZERO OR GREATER THAN 10
+               PERFORM P300-ERROR THRU P300-ERROR-FIM
+           END-IF.
+
+           IF WS-NOTA-4 EQUALS TO ZERO OR GREATER THAN 10
+               PERFORM P300-ERROR THRU P300-ERROR-FIM
+           END-IF.
+
+           PERFORM P610-LE-ALUNO      THRU P610-LE-ALUNO-FIM.
+           PERFORM P620-LE-MATERIA    THRU P620-LE-MATERIA-FIM.
+
+       P500-VALIDA-CAMPO-FIM.
+
+      *LOCALIZA O ALUNO INFORMADO EM ALUNOS.DAT, DO MESMO JEITO QUE O
+      *NTNOTINC FAZ EM P420-LE-ARQUIVO-ALUNO.
+       P610-LE-ALUNO.
+           SET WS-ALUNO-LOCALIZADO-OK TO FALSE.
+           MOVE WS-ID-ALUNO OF WS-DADOS-ALUNO TO ID-ALUNO OF REG-ALUNO.
+           READ ALUNOS INTO WS-ALUNO
+               KEY IS ID-ALUNO OF REG-ALUNO
+               INVALID KEY
+                   DISPLAY 'ALUNO NAO LOCALIZADO.'
+                   END-DISPLAY
+                   PERFORM P300-ERROR THRU P300-ERROR-FIM
+               NOT INVALID KEY
+                   SET WS-ALUNO-LOCALIZADO-OK TO TRUE
+                   MOVE WS-AL-NM-ALUNO
+                        TO WS-NOME-ALUNO OF WS-DADOS-ALUNO
+           END-READ.
+       P610-LE-ALUNO-FIM.
+
+      *LOCALIZA A MATERIA INFORMADA EM MATERIAS.DAT, DO MESMO JEITO
+      *QUE O NTNOTINC FAZ EM P450-LE-ARQUIVO-MATERIA.
+       P620-LE-MATERIA.
+           SET WS-MATERIA-LOCALIZADA-OK TO FALSE.
+           MOVE WS-ID-MATERIA OF WS-DADOS-ALUNO
+                TO ID-MATERIA OF REG-MATERIA.
+           MOVE WS-AS-ANO OF WS-DADOS-ALUNO
+                TO AS-ANO OF REG-MATERIA.
+           MOVE WS-AS-SEMESTRE OF WS-DADOS-ALUNO
+                TO AS-SEMESTRE OF REG-MATERIA.
+           READ MATERIAS INTO WS-MATERIA
+               KEY IS CH-MATERIA OF REG-MATERIA
+               INVALID KEY
+                   DISPLAY 'MATERIA NAO LOCALIZADA.'
+                   END-DISPLAY
+                   PERFORM P300-ERROR THRU P300-ERROR-FIM
+               NOT INVALID KEY
+                   SET WS-MATERIA-LOCALIZADA-OK TO TRUE
+                   MOVE WS-MT-NM-MATERIA
+                        TO WS-NOME-DISCIPLINA OF WS-DADOS-ALUNO
+           END-READ.
+       P620-LE-MATERIA-FIM.
+
+       P910-FECHA-ARQUIVOS.
+           CLOSE ALUNOS.
+           CLOSE MATERIAS.
+           CLOSE APROVADOS.
+           CLOSE TODOS-ALUNOS.
+       P910-FECHA-ARQUIVOS-FIM.
+
+       P900-FINALIZA.
+           PERFORM P910-FECHA-ARQUIVOS THRU P910-FECHA-ARQUIVOS-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+
+       END PROGRAM DESAFIOM2.
