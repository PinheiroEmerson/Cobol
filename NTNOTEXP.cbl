@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   EXTRACAO DE RESULTADOS (ALUTODOS) PARA ARQUIVO CSV,
+      *            PARA ENTREGA AO SISTEMA DE BOLETIM DA SECRETARIA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTNOTEXP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODOS-ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD  KEY IS CH-TODOS OF REG-TODOS
+           FILE  STATUS IS WS-FS.
+
+           SELECT SAIDA-CSV
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE  STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODOS-ALUNOS.
+           COPY CFPK0004.
+
+       FD  SAIDA-CSV.
+       01  WS-LINHA-CSV                PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-REG-TODOS.
+           03 WS-CH-TODOS.
+               05 WS-ID-ALUNO          PIC 9(03).
+               05 WS-ID-MATERIA        PIC 9(03).
+           03 WS-NM-ALUNO              PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA          PIC 9(02).
+               05 WS-FONENUMERO        PIC 9(09).
+           03 WS-NM-MATERIA            PIC X(20).
+           03 WS-NT-APROVACAO          PIC 9(02)V99.
+           03 WS-MD-ALUNO              PIC 9(02)V99.
+           03 WS-ST-APROVACAO          PIC X(10).
+           03 WS-TURMA                 PIC X(04).
+           03 WS-ANO-SEMESTRE.
+               05 WS-AS-ANO            PIC 9(04).
+               05 WS-AS-SEMESTRE       PIC 9(01).
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       77  WS-FS-CSV                   PIC 99.
+           88 WS-FS-CSV-OK             VALUE 0.
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-FS-CSV WS-REG-TODOS WS-CONTA-REG
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           DISPLAY '*** EXTRACAO DE NOTAS PARA CSV ***'
+           END-DISPLAY.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE RESULTADOS E DO
+      *ARQUIVO CSV DE SAIDA A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.CSV'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
+           PERFORM P405-GRAVA-CABECALHO
+                   THRU P405-GRAVA-CABECALHO-FIM.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL WS-EOF-OK
+           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+      *VE SE O ARQUIVO DE RESULTADOS EXISTE.
+           OPEN INPUT TODOS-ALUNOS.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+           OPEN OUTPUT SAIDA-CSV.
+           IF NOT WS-FS-CSV-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P405-GRAVA-CABECALHO.
+           MOVE 'ALUNO,NOME,MATERIA,MEDIA,SITUACAO,TURMA,ANO,'
+               TO WS-LINHA-CSV.
+           STRING FUNCTION TRIM (WS-LINHA-CSV)     DELIMITED BY SIZE
+                  'SEMESTRE'                        DELIMITED BY SIZE
+                  INTO WS-LINHA-CSV
+           END-STRING.
+           WRITE WS-LINHA-CSV.
+       P405-GRAVA-CABECALHO-FIM.
+
+       P410-LE-REGISTRO.
+           READ TODOS-ALUNOS INTO WS-REG-TODOS
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   PERFORM P430-GRAVA-LINHA-CSV
+                           THRU P430-GRAVA-LINHA-CSV-FIM
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE TODOS-ALUNOS.
+           CLOSE SAIDA-CSV.
+       P420-FECHA-ARQ-FIM.
+
+       P430-GRAVA-LINHA-CSV.
+           MOVE SPACES TO WS-LINHA-CSV.
+           STRING WS-ID-ALUNO                       DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-NM-ALUNO)        DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-NM-MATERIA)      DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  WS-MD-ALUNO                        DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ST-APROVACAO)    DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-TURMA)           DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  WS-AS-ANO                          DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  WS-AS-SEMESTRE                     DELIMITED BY SIZE
+                  INTO WS-LINHA-CSV
+           END-STRING.
+           WRITE WS-LINHA-CSV.
+           ADD 1 TO WS-CONTA-REG.
+       P430-GRAVA-LINHA-CSV-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO NO PROCESSAMENTO.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS TODOS-ALUNOS: ' WS-FS
+                   ' - FILE STATUS CSV: ' WS-FS-CSV
+           END-DISPLAY.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           DISPLAY 'TOTAL DE RESULTADOS EXTRAIDOS: ' WS-CONTA-REG
+           END-DISPLAY.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTNOTEXP.
