@@ -1,124 +1,244 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
-      * Date:      29/04/2022.
-      * Purpose:   LISTAGEM DE ALUNOS.
-      * Update:    TRANSFORMADO DE EXECUTAVEL EM MODULO.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NTALULIS.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ALUNOS
-           ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\DesafioM3\ALUNOS.DAT'
-           ORGANIZATION IS INDEXED
-           ACCESS  MODE IS SEQUENTIAL
-           RECORD KEY IS ID-ALUNO
-           FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ALUNOS.
-           COPY CFPK0001.
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-ALUNO                   PIC X(32) VALUE SPACES.
-       01  FILLER REDEFINES WS-ALUNO.
-           03 WS-ID-ALUNO             PIC 9(03).
-           03 WS-NM-ALUNO             PIC X(20).
-           03 WS-TL-ALUNO             PIC X(09).
-
-       77  WS-EOF                      PIC X.
-           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
-
-       77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
-
-       77  WS-FS                       PIC 99.
-           88 WS-FS-OK                 VALUE 0.
-
-
-       LINKAGE SECTION.
-       01  LK-COM-AREA.
-           03 WS-COM-MENSAGEM          PIC X(40).
-
-       PROCEDURE DIVISION
-           USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY 'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-           INITIALISE WS-FS WS-ALUNO WS-CONTA-REG
-               REPLACING NUMERIC       BY ZEROES
-                         ALPHANUMERIC  BY SPACES.
-           SET WS-EOF-OK               TO FALSE.
-           DISPLAY WS-COM-MENSAGEM
-           END-DISPLAY.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
-           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
-                   WITH TEST
-                       BEFORE UNTIL WS-EOF-OK
-           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
-       P200-PROCESSA-FIM.
-
-       P400-ABRE-ARQ.
-      *VE SE O ARQUIVO EXISTE.
-           OPEN INPUT ALUNOS.
-           IF NOT WS-FS-OK THEN
-               PERFORM P800-ERRO        THRU P800-ERRO-FIM
-           END-IF.
-       P400-ABRE-ARQ-FIM.
-
-       P410-LE-REGISTRO.
-           READ ALUNOS INTO WS-ALUNO
-               AT END
-                   SET WS-EOF-OK TO TRUE
-               NOT AT END
-                   PERFORM P430-LISTA-REGISTRO
-                           THRU P430-LISTA-REGISTRO-FIM
-           END-READ.
-       P410-LE-REGISTRO-FIM.
-
-       P420-FECHA-ARQ.
-           CLOSE ALUNOS.
-       P420-FECHA-ARQ-FIM.
-
-       P430-LISTA-REGISTRO.
-           ADD 1 TO WS-CONTA-REG.
-           DISPLAY 'REGISTRO: ' WS-CONTA-REG
-                   ' - ALUNO ID: ' WS-ID-ALUNO
-                   ' - ALUNO NOME: ' WS-NM-ALUNO
-           END-DISPLAY.
-       P430-LISTA-REGISTRO-FIM.
-
-       P800-ERRO.
-           DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
-           END-DISPLAY.
-           DISPLAY 'FILE STATUS: ' WS-FS
-           END-DISPLAY.
-           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
-           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
-       P800-ERRO-FIM.
-
-       P900-FINALIZA.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM NTALULIS.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      29/04/2022.
+      * Purpose:   LISTAGEM DE ALUNOS.
+      * Update:    TRANSFORMADO DE EXECUTAVEL EM MODULO.
+      * Update:    09/08/2022 - P430-LISTA-REGISTRO REESCRITA SEM
+      *            GO TO, ENVOLVENDO O RESTANTE DO PARAGRAFO NUM IF
+      *            PARA PULAR O REGISTRO FORA DO FILTRO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTALULIS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD KEY IS ID-ALUNO
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-ALUNO                   PIC X(145) VALUE SPACES.
+       01  FILLER REDEFINES WS-ALUNO.
+           03 WS-ID-ALUNO             PIC 9(03).
+           03 WS-NM-ALUNO             PIC X(20).
+           03 WS-TL-ALUNO             PIC X(09).
+           03 FILLER                  PIC X(02).
+           03 WS-DT-NASC-ALUNO.
+               05 WS-DT-NASC-ANO     PIC 9(04).
+               05 WS-DT-NASC-MES     PIC 9(02).
+               05 WS-DT-NASC-DIA     PIC 9(02).
+           03 WS-CPF-ALUNO             PIC 9(11).
+           03 FILLER                   PIC X(82).
+           03 WS-ST-MENSALIDADE        PIC X(10).
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+      *FILTRO DA LISTAGEM: TODOS, FAIXA DE ID OU PREFIXO DE NOME.
+       77  WS-TP-FILTRO                 PIC X VALUE '1'.
+           88 WS-FILTRO-TODOS           VALUE '1'.
+           88 WS-FILTRO-FAIXA-ID        VALUE '2'.
+           88 WS-FILTRO-PREFIXO         VALUE '3'.
+
+       77  WS-ID-INICIAL                PIC 9(03) VALUE ZEROS.
+       77  WS-ID-FINAL                  PIC 9(03) VALUE ZEROS.
+       77  WS-NM-PREFIXO                PIC X(20) VALUE SPACES.
+       77  WS-TAM-PREFIXO               PIC 9(02) VALUE ZEROS.
+
+       77  WS-REG-NO-FILTRO             PIC X VALUE 'N'.
+           88 WS-REG-NO-FILTRO-OK       VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-ALUNO WS-CONTA-REG
+                      WS-ID-INICIAL WS-ID-FINAL
+                      WS-NM-PREFIXO WS-TAM-PREFIXO
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-REG-NO-FILTRO-OK     TO FALSE.
+           SET WS-FILTRO-TODOS         TO TRUE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE ALUNOS A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P405-PEDE-FILTRO    THRU P405-PEDE-FILTRO-FIM.
+           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL WS-EOF-OK
+           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
+       P200-PROCESSA-FIM.
+
+       P405-PEDE-FILTRO.
+           DISPLAY 'FILTRAR A LISTAGEM POR:'
+           END-DISPLAY.
+           DISPLAY '<1> TODOS OS ALUNOS'
+           END-DISPLAY.
+           DISPLAY '<2> FAIXA DE ID'
+           END-DISPLAY.
+           DISPLAY '<3> PREFIXO DO NOME'
+           END-DISPLAY.
+           ACCEPT WS-TP-FILTRO
+           END-ACCEPT.
+           EVALUATE TRUE
+               WHEN WS-FILTRO-FAIXA-ID
+                   PERFORM P406-PEDE-FAIXA-ID
+                           THRU P406-PEDE-FAIXA-ID-FIM
+               WHEN WS-FILTRO-PREFIXO
+                   PERFORM P407-PEDE-PREFIXO
+                           THRU P407-PEDE-PREFIXO-FIM
+               WHEN OTHER
+                   SET WS-FILTRO-TODOS TO TRUE
+           END-EVALUATE.
+       P405-PEDE-FILTRO-FIM.
+
+       P406-PEDE-FAIXA-ID.
+           DISPLAY 'INFORME O ID INICIAL: '
+           END-DISPLAY.
+           ACCEPT WS-ID-INICIAL
+           END-ACCEPT.
+           DISPLAY 'INFORME O ID FINAL: '
+           END-DISPLAY.
+           ACCEPT WS-ID-FINAL
+           END-ACCEPT.
+       P406-PEDE-FAIXA-ID-FIM.
+
+       P407-PEDE-PREFIXO.
+           DISPLAY 'INFORME O PREFIXO DO NOME: '
+           END-DISPLAY.
+           ACCEPT WS-NM-PREFIXO
+           END-ACCEPT.
+           COMPUTE WS-TAM-PREFIXO =
+                   FUNCTION LENGTH (FUNCTION TRIM (WS-NM-PREFIXO)).
+       P407-PEDE-PREFIXO-FIM.
+
+       P400-ABRE-ARQ.
+      *VE SE O ARQUIVO EXISTE.
+           OPEN INPUT ALUNOS.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-REGISTRO.
+           READ ALUNOS INTO WS-ALUNO
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   PERFORM P430-LISTA-REGISTRO
+                           THRU P430-LISTA-REGISTRO-FIM
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE ALUNOS.
+       P420-FECHA-ARQ-FIM.
+
+       P430-LISTA-REGISTRO.
+           PERFORM P425-VERIFICA-FILTRO
+                   THRU P425-VERIFICA-FILTRO-FIM.
+           IF WS-REG-NO-FILTRO-OK THEN
+               ADD 1 TO WS-CONTA-REG
+               DISPLAY 'REGISTRO: ' WS-CONTA-REG
+                       ' - ALUNO ID: ' WS-ID-ALUNO
+                       ' - ALUNO NOME: ' WS-NM-ALUNO
+               END-DISPLAY
+               DISPLAY '    NASCIMENTO: ' WS-DT-NASC-ALUNO
+                       ' - CPF: ' WS-CPF-ALUNO
+               END-DISPLAY
+               DISPLAY '    SITUACAO DA MENSALIDADE: ' WS-ST-MENSALIDADE
+               END-DISPLAY
+           END-IF.
+       P430-LISTA-REGISTRO-FIM.
+
+      *DECIDE SE O REGISTRO LIDO ENTRA NA LISTAGEM, DE ACORDO COM O
+      *FILTRO ESCOLHIDO EM P405-PEDE-FILTRO.
+       P425-VERIFICA-FILTRO.
+           SET WS-REG-NO-FILTRO-OK TO FALSE.
+           EVALUATE TRUE
+               WHEN WS-FILTRO-TODOS
+                   SET WS-REG-NO-FILTRO-OK TO TRUE
+               WHEN WS-FILTRO-FAIXA-ID
+                   IF WS-ID-ALUNO NOT LESS THAN WS-ID-INICIAL
+                       AND WS-ID-ALUNO NOT GREATER THAN WS-ID-FINAL
+                       SET WS-REG-NO-FILTRO-OK TO TRUE
+                   END-IF
+               WHEN WS-FILTRO-PREFIXO
+                   IF WS-TAM-PREFIXO IS GREATER THAN ZERO
+                       AND FUNCTION UPPER-CASE
+                           (WS-NM-ALUNO (1:WS-TAM-PREFIXO))
+                           EQUAL TO FUNCTION UPPER-CASE
+                           (WS-NM-PREFIXO (1:WS-TAM-PREFIXO))
+                       SET WS-REG-NO-FILTRO-OK TO TRUE
+                   END-IF
+           END-EVALUATE.
+       P425-VERIFICA-FILTRO-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. APLICACAO FINALIZADA.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTALULIS.
