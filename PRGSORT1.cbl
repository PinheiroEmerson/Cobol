@@ -1,87 +1,143 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
-      * Date:      26/04/2022
-      * Purpose:   SORT EXEMPLO CLASSIFAR 1 ARQUIVO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGSORT1.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-           SELECT TEMPORARIO   ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\Sort\TEMP01.DAT'
-               ORGANIZATION IS SEQUENTIAL
-                 ACCESS  MODE IS SEQUENTIAL.
-
-           SELECT ENTRADA  ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\Sort\CONTATOS.DAT'
-               ORGANIZATION IS SEQUENTIAL
-                 ACCESS  MODE IS SEQUENTIAL.
-
-           SELECT SAIDA ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\Sort\CONTSORT.DAT'
-                ORGANIZATION IS SEQUENTIAL
-                 ACCESS  MODE IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       SD  TEMPORARIO.
-       01  WORK-CONTATO.
-           03 ID-CONTATO-W           PIC 9(02).
-           03 NM-CONTATO-W           PIC X(20).
-
-       FD  ENTRADA.
-       01  INPUT-CONTATO.
-           03 ID-CONTATO-I           PIC 9(02).
-           03 NM-CONTATO-I           PIC X(20).
-
-       FD  SAIDA.
-       01  OUTPUT-CONTATO.
-           03 ID-CONTATO-O           PIC 9(02).
-           03 NM-CONTATO-O           PIC X(20).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
-
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY     'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           SORT TEMPORARIO
-                ON DESCENDING KEY ID-CONTATO-W
-                USING ENTRADA
-                GIVING SAIDA.
-       P200-PROCESSA-FIM.
-
-       P800-ERRO.
-           DISPLAY 'ERRO NO PROCESSAMENTO.'
-           END-DISPLAY.
-           PERFORM P900-FINALIZA       THRU P900-FINALIZA-FIM.
-       P800-ERRO-FIM.
-
-
-       P900-FINALIZA.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM PRGSORT1.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      26/04/2022
+      * Purpose:   SORT EXEMPLO CLASSIFAR 1 ARQUIVO
+      * Update:    03/08/2022 - ARQUIVO DE ENTRADA, ARQUIVO DE SAIDA
+      *            E SENTIDO DA ORDENACAO PASSAM A SER INFORMADOS EM
+      *            TEMPO DE EXECUCAO, PARA SERVIR QUALQUER ARQUIVO
+      *            SEQUENCIAL DO SISTEMA (CONTATOS, ALUNOS, ALUTODOS
+      *            ETC) E NAO SO CONTATOS.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGSORT1.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT TEMPORARIO   ASSIGN TO WS-CFG-CAMINHO-01
+               ORGANIZATION IS SEQUENTIAL
+                 ACCESS  MODE IS SEQUENTIAL.
+
+           SELECT ENTRADA  ASSIGN TO WS-ARQ-ENTRADA
+               ORGANIZATION IS SEQUENTIAL
+                 ACCESS  MODE IS SEQUENTIAL.
+
+           SELECT SAIDA ASSIGN TO WS-ARQ-SAIDA
+                ORGANIZATION IS SEQUENTIAL
+                 ACCESS  MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       SD  TEMPORARIO.
+       01  WORK-REGISTRO                PIC X(200).
+
+       FD  ENTRADA.
+       01  INPUT-REGISTRO               PIC X(200).
+
+       FD  SAIDA.
+       01  OUTPUT-REGISTRO              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-ARQ-ENTRADA               PIC X(100) VALUE SPACES.
+       01  WS-ARQ-SAIDA                 PIC X(100) VALUE SPACES.
+
+       77  WS-TAM-CHAVE                 PIC 9(03) VALUE ZEROS.
+
+       77  WS-SENTIDO                   PIC X(01) VALUE 'D'.
+           88 WS-SENTIDO-DESCENDENTE    VALUE 'D'.
+           88 WS-SENTIDO-ASCENDENTE     VALUE 'A'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY     'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P300-MONTA-TELA THRU P300-MONTA-TELA-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO TEMPORARIO DE TRABALHO DO
+      *SORT A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\Sort\TEMP01.DAT'         DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           DISPLAY 'CLASSIFICANDO ' WS-ARQ-ENTRADA
+                   ' PELOS ' WS-TAM-CHAVE
+                   ' BYTES INICIAIS DE CADA REGISTRO.'
+           END-DISPLAY.
+           IF WS-SENTIDO-ASCENDENTE
+               SORT TEMPORARIO
+                    ON ASCENDING KEY WORK-REGISTRO
+                    USING ENTRADA
+                    GIVING SAIDA
+           ELSE
+               SORT TEMPORARIO
+                    ON DESCENDING KEY WORK-REGISTRO
+                    USING ENTRADA
+                    GIVING SAIDA
+           END-IF.
+       P200-PROCESSA-FIM.
+
+       P300-MONTA-TELA.
+           DISPLAY 'INFORME O ARQUIVO DE ENTRADA (SEQUENCIAL): '
+           END-DISPLAY.
+           ACCEPT WS-ARQ-ENTRADA
+           END-ACCEPT.
+           DISPLAY 'INFORME O ARQUIVO DE SAIDA: '
+           END-DISPLAY.
+           ACCEPT WS-ARQ-SAIDA
+           END-ACCEPT.
+           DISPLAY 'INFORME O TAMANHO, EM BYTES, DO CAMPO-CHAVE QUE '
+                   'FICA NO INICIO DE CADA REGISTRO: '
+           END-DISPLAY.
+           ACCEPT WS-TAM-CHAVE
+           END-ACCEPT.
+           DISPLAY 'ORDENACAO ASCENDENTE OU DESCENDENTE (A/D)? '
+           END-DISPLAY.
+           ACCEPT WS-SENTIDO
+           END-ACCEPT.
+       P300-MONTA-TELA-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO NO PROCESSAMENTO.'
+           END-DISPLAY.
+           PERFORM P900-FINALIZA       THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM PRGSORT1.
