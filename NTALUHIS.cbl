@@ -0,0 +1,227 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   HISTORICO ESCOLAR DO ALUNO, A PARTIR DE ALUTODOS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTALUHIS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODOS-ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD  KEY IS CH-TODOS OF REG-TODOS
+           FILE  STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODOS-ALUNOS.
+           COPY CFPK0004.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-REG-TODOS.
+           03 WS-CH-TODOS.
+               05 WS-ID-ALUNO        PIC 9(03).
+               05 WS-ID-MATERIA      PIC 9(03).
+           03 WS-NM-ALUNO            PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA        PIC 9(02).
+               05 WS-FONENUMERO      PIC 9(09).
+           03 WS-NM-MATERIA          PIC X(20).
+           03 WS-NT-APROVACAO        PIC 9(02)V99.
+           03 WS-MD-ALUNO            PIC 9(02)V99.
+           03 WS-ST-APROVACAO        PIC X(10).
+           03 WS-TURMA               PIC X(04).
+           03 WS-ANO-SEMESTRE.
+               05 WS-AS-ANO          PIC 9(04).
+               05 WS-AS-SEMESTRE     PIC 9(01).
+           03 WS-FR-ALUNO            PIC 9(03)V99.
+
+       77  WS-ID-ALUNO-BUSCA           PIC 9(03) VALUE ZEROS.
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-ACHOU-ALUNO               PIC X.
+           88 WS-ACHOU-ALUNO-OK         VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       77  WS-CONTA-MATERIAS            PIC 9(02) VALUE ZEROS.
+       77  WS-SOMA-MEDIAS                PIC 9(04)V99 VALUE ZEROS.
+       77  WS-MEDIA-GERAL                PIC 9(02)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P420-FECHA-ARQ  THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-REG-TODOS WS-ID-ALUNO-BUSCA
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+           SET WS-ACHOU-ALUNO-OK       TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE TODOS OS
+      *ALUNOS A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA          THRU P430-MONTA-TELA-FIM.
+           PERFORM P405-LOCALIZA-PRIMEIRO
+                   THRU P405-LOCALIZA-PRIMEIRO-FIM.
+           PERFORM P410-LE-PROXIMA-MATERIA
+                   THRU P410-LE-PROXIMA-MATERIA-FIM
+                   WITH TEST BEFORE UNTIL WS-EOF-OK.
+           PERFORM P440-MOSTRA-RESUMO       THRU P440-MOSTRA-RESUMO-FIM.
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> CONSULTA OUTRO ALUNO OU'
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN INPUT TODOS-ALUNOS.
+      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+      *POSICIONA NO PRIMEIRO REGISTRO DO ALUNO INFORMADO, A PARTIR DA
+      *CHAVE COMPOSTA ID-ALUNO + ID-MATERIA, COM A MATERIA EM ZERO.
+       P405-LOCALIZA-PRIMEIRO.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-ACHOU-ALUNO-OK       TO FALSE.
+           MOVE ZEROS TO WS-CONTA-MATERIAS.
+           MOVE ZEROS TO WS-SOMA-MEDIAS.
+           MOVE WS-ID-ALUNO-BUSCA TO ID-ALUNO.
+           MOVE ZEROS             TO ID-MATERIA.
+           START TODOS-ALUNOS KEY IS NOT LESS THAN CH-TODOS
+               INVALID KEY
+                   SET WS-EOF-OK TO TRUE
+           END-START.
+       P405-LOCALIZA-PRIMEIRO-FIM.
+
+      *PERCORRE OS REGISTROS NA SEQUENCIA DA CHAVE ENQUANTO FOREM DO
+      *MESMO ALUNO; O PRIMEIRO REGISTRO DE OUTRO ALUNO ENCERRA A LISTA.
+       P410-LE-PROXIMA-MATERIA.
+           READ TODOS-ALUNOS NEXT RECORD INTO WS-REG-TODOS
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   IF WS-ID-ALUNO IS NOT EQUAL TO WS-ID-ALUNO-BUSCA THEN
+                       SET WS-EOF-OK TO TRUE
+                   ELSE
+                       SET WS-ACHOU-ALUNO-OK TO TRUE
+                       PERFORM P435-LISTA-MATERIA
+                               THRU P435-LISTA-MATERIA-FIM
+                   END-IF
+           END-READ.
+       P410-LE-PROXIMA-MATERIA-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE TODOS-ALUNOS.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'INFORME O CODIGO DO ALUNO: '
+           END-DISPLAY.
+           ACCEPT WS-ID-ALUNO-BUSCA
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+       P435-LISTA-MATERIA.
+           ADD 1 TO WS-CONTA-MATERIAS.
+           ADD WS-MD-ALUNO TO WS-SOMA-MEDIAS.
+           DISPLAY 'MATERIA:' FUNCTION TRIM (WS-NM-MATERIA)
+                   ' - TURMA:' FUNCTION TRIM (WS-TURMA)
+                   ' - ANO/SEM:' WS-AS-ANO '/' WS-AS-SEMESTRE
+           END-DISPLAY.
+           DISPLAY '   MEDIA:' WS-MD-ALUNO
+                   ' - FREQUENCIA:' WS-FR-ALUNO
+                   ' - SITUACAO:' FUNCTION TRIM (WS-ST-APROVACAO)
+           END-DISPLAY.
+       P435-LISTA-MATERIA-FIM.
+
+      *MOSTRA A MEDIA GERAL DO ALUNO NAS MATERIAS ENCONTRADAS, OU UM
+      *AVISO DE QUE NADA FOI ENCONTRADO PARA O CODIGO INFORMADO.
+       P440-MOSTRA-RESUMO.
+           IF NOT WS-ACHOU-ALUNO-OK THEN
+               DISPLAY 'NENHUM REGISTRO ENCONTRADO PARA O ALUNO '
+                       'INFORMADO.'
+               END-DISPLAY
+           ELSE
+               COMPUTE WS-MEDIA-GERAL =
+                       WS-SOMA-MEDIAS / WS-CONTA-MATERIAS
+               DISPLAY '*** TOTAL DE MATERIAS: ' WS-CONTA-MATERIAS
+                       ' - MEDIA GERAL DO ALUNO: ' WS-MEDIA-GERAL
+                       ' ***'
+               END-DISPLAY
+           END-IF.
+       P440-MOSTRA-RESUMO-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO DE LEITURA. ARQUIVO NAO EXISTE.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTALUHIS.
