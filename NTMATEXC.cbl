@@ -1,180 +1,337 @@
-      ******************************************************************
-      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
-      * Date:      04/05/2022.
-      * Purpose:   EXCLUI DE MATERIAS.
-      * Update:    TRANSFORMADO DE EXECUTAVEL EM MODULO.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NTMATEXC.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MATERIAS
-           ASSIGN TO
-               'D:\My Documents\Cobol\Modulo3\DesafioM3\MATERIAS.DAT'
-           ORGANIZATION IS INDEXED
-           ACCESS  MODE IS RANDOM
-           RECORD KEY IS ID-MATERIA
-           FILE  STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MATERIAS.
-           COPY CFPK0002.
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-MATERIA                  PIC X(32) VALUE SPACES.
-       01  FILLER REDEFINES WS-MATERIA.
-           03 WS-ID-MATERIA            PIC 9(03).
-           03 WS-NM-MATERIA            PIC X(20).
-           03 WS-TL-MATERIA            PIC X(09).
-
-
-       77  WS-EOF                      PIC X.
-           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
-
-       77  WS-EXIT                     PIC X.
-           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
-
-       77  WS-FS                       PIC 99.
-           88 WS-FS-OK                 VALUE 0.
-
-       77  WS-AUX-ALTERA               PIC X.
-           88 WS-AUX-EXCLUI-OK         VALUE 'S' FALSE 'N'.
-
-       LINKAGE SECTION.
-       01  LK-COM-AREA.
-           03 WS-COM-MENSAGEM          PIC X(40).
-
-       PROCEDURE DIVISION
-           USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
-           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
-                   UNTIL WS-EXIT-OK.
-           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
-       MAIN-PROCEDURE-FIM.
-
-       P100-INICIO.
-           DISPLAY 'INICIO DO PROCESSAMENTO.'
-           END-DISPLAY.
-           INITIALISE WS-FS WS-MATERIA
-               REPLACING NUMERIC       BY ZEROES
-                         ALPHANUMERIC  BY SPACES.
-           SET WS-EOF-OK               TO FALSE.
-           SET WS-EXIT-OK              TO FALSE.
-           SET WS-AUX-EXCLUI-OK        TO FALSE.
-
-           DISPLAY WS-COM-MENSAGEM
-           END-DISPLAY.
-           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
-       P100-INICIO-FIM.
-
-       P200-PROCESSA.
-           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
-           PERFORM P410-LE-MATERIA    THRU P410-LE-MATERIA-FIM.
-           DISPLAY 'TECLE: '
-                   '<QUALQUER TECLA> CONSULTA OUTRO MATERIA OU '
-                   ' <S> PARA SAIR'
-           END-DISPLAY.
-           ACCEPT WS-EXIT
-           END-ACCEPT.
-       P200-PROCESSA-FIM.
-
-       P400-ABRE-ARQ.
-           OPEN I-O MATERIAS.
-      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
-           IF NOT WS-FS-OK THEN
-               PERFORM P800-ERRO       THRU P800-ERRO-FIM
-           END-IF.
-       P400-ABRE-ARQ-FIM.
-
-       P410-LE-MATERIA.
-           READ MATERIAS INTO WS-MATERIA
-               KEY IS ID-MATERIA
-               INVALID KEY
-                   PERFORM P450-REG-NAO-LOCALIZADO
-                           THRU    P450-REG-NAO-LOCALIZADO-FIM
-               NOT INVALID KEY
-                   PERFORM P440-MOSTRA-MATERIA
-                           THRU P440-MOSTRA-MATERIA
-           END-READ.
-       P410-LE-MATERIA-FIM.
-
-       P420-FECHA-ARQ.
-           CLOSE MATERIAS.
-       P420-FECHA-ARQ-FIM.
-
-       P430-MONTA-TELA.
-           DISPLAY 'INFORME O CODIGO DO MATERIA: '
-           END-DISPLAY.
-           ACCEPT ID-MATERIA
-           END-ACCEPT.
-       P430-MONTA-TELA-FIM.
-
-       P440-MOSTRA-MATERIA.
-           DISPLAY 'OS DADO DO MATERIA SAO: '
-           END-DISPLAY.
-           DISPLAY 'ID DO MATERIA..: ' WS-ID-MATERIA
-                   ' - NOME DO MATERIA: ' WS-NM-MATERIA
-           END-DISPLAY.
-           DISPLAY 'DESEJA EXCLUIR O NOME DO MATERIA?'
-           END-DISPLAY.
-           ACCEPT WS-AUX-ALTERA
-           END-ACCEPT.
-           IF WS-AUX-EXCLUI-OK THEN
-               PERFORM P460-EXCLUI-MATERIA
-                       THRU P460-EXCLUI-MATERIA-FIM
-           ELSE
-               DISPLAY 'OS DADOS NAO FORAM EXCLUIDOS.'
-               END-DISPLAY
-           END-IF.
-       P440-MOSTRA-MATERIA-FIM.
-
-       P450-REG-NAO-LOCALIZADO.
-           DISPLAY 'MATERIA NAO LOCALIZADO.'
-                   'TENTE UM CODIGO VALIDO.'
-           END-DISPLAY.
-       P450-REG-NAO-LOCALIZADO-FIM.
-
-       P460-EXCLUI-MATERIA.
-           MOVE WS-ID-MATERIA TO ID-MATERIA.
-           DELETE MATERIAS RECORD
-               INVALID KEY
-                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
-               NOT INVALID KEY
-                   DISPLAY 'MATERIA EXCLUIDO COM SUCESSO.'
-                   END-DISPLAY
-           END-DELETE.
-       P460-EXCLUI-MATERIA-FIM.
-
-       P800-ERRO.
-           DISPLAY 'FILE STATUS: ' WS-FS
-           END-DISPLAY.
-           IF WS-FS = 35
-               DISPLAY 'ERRO. NAO ACHOU O ARQUIVO.'
-               END-DISPLAY
-           ELSE
-               DISPLAY 'NAO FOI POSSIVEL EXCLUIR O MATERIA.'
-               END-DISPLAY
-           END-IF
-           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
-       P800-ERRO-FIM.
-
-
-       P900-FINALIZA.
-           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
-           DISPLAY 'FIM DO PROCESSAMENTO.'
-           END-DISPLAY.
-           GOBACK.
-       P900-FINALIZA-FIM.
-
-       END PROGRAM NTMATEXC.
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      04/05/2022.
+      * Purpose:   EXCLUI DE MATERIAS.
+      * Update:    TRANSFORMADO DE EXECUTAVEL EM MODULO.
+      * Update:    09/08/2022 - EXCLUSAO PASSA A PEDIR O ANO/SEMESTRE
+      *            DA OFERTA, JA QUE A CHAVE DO ARQUIVO PASSOU A SER A
+      *            COMPOSTA CH-MATERIA.
+      * Update:    09/08/2022 - CORRIGIDO WS-MATERIA, QUE ESTAVA COM UM
+      *            CAMPO WS-TL-MATERIA SEM CORRESPONDENCIA NO REGISTRO.
+      *            AMPLIADO PARA 46 POSICOES COM OS CAMPOS REAIS DE
+      *            REG-MATERIA, PARA NAO TRUNCAR A LEITURA NEM A IMAGEM
+      *            GRAVADA NA AUDITORIA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTMATEXC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATERIAS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD KEY IS CH-MATERIA
+           FILE  STATUS IS WS-FS.
+
+           SELECT TODOS-ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD KEY IS CH-TODOS
+           FILE  STATUS IS WS-FS-T.
+
+           SELECT AUDITORIA
+           ASSIGN TO WS-CFG-CAMINHO-03
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE  STATUS IS WS-FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATERIAS.
+           COPY CFPK0002.
+
+       FD  TODOS-ALUNOS.
+           COPY CFPK0004.
+
+       FD  AUDITORIA.
+           COPY CFPK0006.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-MATERIA                  PIC X(46) VALUE SPACES.
+       01  FILLER REDEFINES WS-MATERIA.
+           03 WS-ID-MATERIA            PIC 9(03).
+           03 WS-ANO-SEMESTRE.
+               05 WS-AS-ANO             PIC 9(04).
+               05 WS-AS-SEMESTRE        PIC 9(01).
+           03 WS-NM-MATERIA            PIC X(20).
+           03 WS-NT-APROVACAO          PIC 9(02)V99.
+           03 WS-QT-AVALIACOES         PIC 9(02).
+           03 WS-MG-RECUPERACAO        PIC 9(02)V99.
+           03 WS-FR-MINIMA             PIC 9(03)V99.
+           03 WS-MX-VAGAS              PIC 9(03).
+
+      *CONTROLE ARQUIVO AUDITORIA
+       77  WS-FS-AUD                   PIC 99.
+           88 WS-FS-AUD-OK             VALUE 0.
+
+       01  WS-DATA-HORA-ATUAL           PIC X(21) VALUE SPACES.
+       01  FILLER REDEFINES WS-DATA-HORA-ATUAL.
+           03 WS-DH-ANO                 PIC 9(04).
+           03 WS-DH-MES                 PIC 9(02).
+           03 WS-DH-DIA                 PIC 9(02).
+           03 WS-DH-HORA                PIC 9(02).
+           03 WS-DH-MIN                 PIC 9(02).
+           03 WS-DH-SEG                 PIC 9(02).
+           03 FILLER                    PIC X(07).
+
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-EXIT                     PIC X.
+           88 WS-EXIT-OK               VALUE 'S' FALSE 'N'.
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       77  WS-AUX-ALTERA               PIC X.
+           88 WS-AUX-EXCLUI-OK         VALUE 'S' FALSE 'N'.
+
+      *CONTROLE ARQUIVO TODOS-ALUNOS, USADO APENAS PARA VERIFICAR
+      *SE A MATERIA JA TEM NOTAS LANCADAS ANTES DE EXCLUI-LA.
+       77  WS-FS-T                     PIC 99.
+           88 WS-FS-T-OK               VALUE 0.
+
+       77  WS-EOF-T                    PIC X.
+           88 WS-EOF-T-OK              VALUE 'S' FALSE 'N'.
+
+       77  WS-TEM-NOTA                 PIC X.
+           88 WS-TEM-NOTA-OK           VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 WS-COM-MENSAGEM          PIC X(40).
+           03 WS-COM-OPERADOR          PIC X(10).
+
+       PROCEDURE DIVISION
+           USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM
+                   UNTIL WS-EXIT-OK.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-MATERIA WS-FS-AUD WS-DATA-HORA-ATUAL
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           SET WS-EXIT-OK              TO FALSE.
+           SET WS-AUX-EXCLUI-OK        TO FALSE.
+
+           DISPLAY WS-COM-MENSAGEM
+           END-DISPLAY.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           PERFORM P400-ABRE-ARQ   THRU P400-ABRE-ARQ-FIM.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DOS ARQUIVOS INDEXADOS DE MATERIAS E
+      *TODOS-ALUNOS, E DO ARQUIVO DE AUDITORIA, A PARTIR DO DIRETORIO
+      *BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\MATERIAS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUTODOS.DAT'  DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\AUDITORIA.DAT' DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-03
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P430-MONTA-TELA     THRU P430-MONTA-TELA-FIM.
+           PERFORM P410-LE-MATERIA    THRU P410-LE-MATERIA-FIM.
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> CONSULTA OUTRO MATERIA OU '
+                   ' <S> PARA SAIR'
+           END-DISPLAY.
+           ACCEPT WS-EXIT
+           END-ACCEPT.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+           OPEN I-O MATERIAS.
+      *VE SE O ARQUIVO EXISTE, ENCERRA O PROGRAMA.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO       THRU P800-ERRO-FIM
+           END-IF.
+           OPEN EXTEND AUDITORIA.
+      *SE O ARQUIVO DE AUDITORIA AINDA NAO EXISTE, CRIA.
+           IF NOT WS-FS-AUD-OK THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P410-LE-MATERIA.
+           READ MATERIAS INTO WS-MATERIA
+               KEY IS CH-MATERIA OF REG-MATERIA
+               INVALID KEY
+                   PERFORM P450-REG-NAO-LOCALIZADO
+                           THRU    P450-REG-NAO-LOCALIZADO-FIM
+               NOT INVALID KEY
+                   PERFORM P440-MOSTRA-MATERIA
+                           THRU P440-MOSTRA-MATERIA
+           END-READ.
+       P410-LE-MATERIA-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE MATERIAS.
+           CLOSE AUDITORIA.
+       P420-FECHA-ARQ-FIM.
+
+       P430-MONTA-TELA.
+           DISPLAY 'INFORME O CODIGO DO MATERIA: '
+           END-DISPLAY.
+           ACCEPT ID-MATERIA OF REG-MATERIA
+           END-ACCEPT.
+           DISPLAY 'INFORME O ANO DO PERIODO LETIVO: '
+           END-DISPLAY.
+           ACCEPT AS-ANO OF REG-MATERIA
+           END-ACCEPT.
+           DISPLAY 'INFORME O SEMESTRE (1 OU 2): '
+           END-DISPLAY.
+           ACCEPT AS-SEMESTRE OF REG-MATERIA
+           END-ACCEPT.
+       P430-MONTA-TELA-FIM.
+
+       P440-MOSTRA-MATERIA.
+           DISPLAY 'OS DADO DO MATERIA SAO: '
+           END-DISPLAY.
+           DISPLAY 'ID DO MATERIA..: ' WS-ID-MATERIA
+                   ' - NOME DO MATERIA: ' WS-NM-MATERIA
+           END-DISPLAY.
+           DISPLAY 'PERIODO LETIVO.: ' WS-AS-ANO '/' WS-AS-SEMESTRE
+           END-DISPLAY.
+           PERFORM P465-VERIFICA-NOTAS THRU P465-VERIFICA-NOTAS-FIM.
+           IF WS-TEM-NOTA-OK THEN
+               DISPLAY 'ESTA MATERIA JA TEM NOTAS LANCADAS EM '
+                       'ALUTODOS. EXCLUSAO BLOQUEADA.'
+               END-DISPLAY
+           ELSE
+               DISPLAY 'DESEJA EXCLUIR O NOME DO MATERIA?'
+               END-DISPLAY
+               ACCEPT WS-AUX-ALTERA
+               END-ACCEPT
+               IF WS-AUX-EXCLUI-OK THEN
+                   PERFORM P460-EXCLUI-MATERIA
+                           THRU P460-EXCLUI-MATERIA-FIM
+               ELSE
+                   DISPLAY 'OS DADOS NAO FORAM EXCLUIDOS.'
+                   END-DISPLAY
+               END-IF
+           END-IF.
+       P440-MOSTRA-MATERIA-FIM.
+
+       P450-REG-NAO-LOCALIZADO.
+           DISPLAY 'MATERIA NAO LOCALIZADO.'
+                   'TENTE UM CODIGO VALIDO.'
+           END-DISPLAY.
+       P450-REG-NAO-LOCALIZADO-FIM.
+
+       P460-EXCLUI-MATERIA.
+           MOVE WS-ID-MATERIA   TO ID-MATERIA  OF REG-MATERIA.
+           MOVE WS-AS-ANO       TO AS-ANO      OF REG-MATERIA.
+           MOVE WS-AS-SEMESTRE  TO AS-SEMESTRE OF REG-MATERIA.
+           DELETE MATERIAS RECORD
+               INVALID KEY
+                   PERFORM P800-ERRO   THRU P800-ERRO-FIM
+               NOT INVALID KEY
+                   DISPLAY 'MATERIA EXCLUIDO COM SUCESSO.'
+                   END-DISPLAY
+                   PERFORM P470-GRAVA-AUDITORIA
+                           THRU P470-GRAVA-AUDITORIA-FIM
+           END-DELETE.
+       P460-EXCLUI-MATERIA-FIM.
+
+      *REGISTRA O VALOR DO MATERIA EXCLUIDO. NAO HA VALOR DEPOIS.
+       P470-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DH-ANO  TO DT-AUDITORIA-ANO.
+           MOVE WS-DH-MES  TO DT-AUDITORIA-MES.
+           MOVE WS-DH-DIA  TO DT-AUDITORIA-DIA.
+           MOVE WS-DH-HORA TO HR-AUDITORIA-HORA.
+           MOVE WS-DH-MIN  TO HR-AUDITORIA-MIN.
+           MOVE WS-DH-SEG  TO HR-AUDITORIA-SEG.
+           MOVE 'MATERIAS'          TO NM-ARQUIVO-AUDITORIA.
+           MOVE 'EXCLUSAO'          TO TP-OPERACAO-AUDITORIA.
+           MOVE WS-ID-MATERIA       TO CH-REGISTRO-AUDITORIA.
+           MOVE WS-MATERIA          TO DS-ANTES-AUDITORIA.
+           MOVE SPACES              TO DS-DEPOIS-AUDITORIA.
+           MOVE WS-COM-OPERADOR     TO ID-OPERADOR-AUDITORIA.
+           WRITE REG-AUDITORIA
+           END-WRITE.
+       P470-GRAVA-AUDITORIA-FIM.
+
+      *PERCORRE ALUTODOS PROCURANDO UM REGISTRO JA LANCADO PARA ESTA
+      *MATERIA. SE O ARQUIVO AINDA NAO EXISTE (35), NAO HA NOTA
+      *LANCADA PARA NENHUMA MATERIA, E A EXCLUSAO PODE SEGUIR.
+       P465-VERIFICA-NOTAS.
+           SET WS-TEM-NOTA-OK          TO FALSE.
+           SET WS-EOF-T-OK             TO FALSE.
+           OPEN INPUT TODOS-ALUNOS.
+           IF WS-FS-T-OK THEN
+               PERFORM P467-LE-TODOS   THRU P467-LE-TODOS-FIM
+                       WITH TEST
+                           BEFORE
+                           UNTIL WS-EOF-T-OK OR WS-TEM-NOTA-OK
+               CLOSE TODOS-ALUNOS
+           END-IF.
+       P465-VERIFICA-NOTAS-FIM.
+
+       P467-LE-TODOS.
+           READ TODOS-ALUNOS
+               AT END
+                   SET WS-EOF-T-OK TO TRUE
+               NOT AT END
+                   IF ID-MATERIA OF CH-TODOS EQUAL WS-ID-MATERIA THEN
+                       SET WS-TEM-NOTA-OK TO TRUE
+                   END-IF
+           END-READ.
+       P467-LE-TODOS-FIM.
+
+       P800-ERRO.
+           DISPLAY 'FILE STATUS: ' WS-FS
+           END-DISPLAY.
+           IF WS-FS = 35
+               DISPLAY 'ERRO. NAO ACHOU O ARQUIVO.'
+               END-DISPLAY
+           ELSE
+               DISPLAY 'NAO FOI POSSIVEL EXCLUIR O MATERIA.'
+               END-DISPLAY
+           END-IF
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+
+       P900-FINALIZA.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTMATEXC.
