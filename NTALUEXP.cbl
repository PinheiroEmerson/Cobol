@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author:    EMERSON PINHEIRO - EMAIL. TIO.EL@OUTLOOK.COM.
+      * Date:      09/08/2022.
+      * Purpose:   EXPORTACAO DE ALUNOS PARA ARQUIVO CSV, PARA
+      *            ABERTURA EM PLANILHA ELETRONICA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NTALUEXP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+           ASSIGN TO WS-CFG-CAMINHO-01
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS SEQUENTIAL
+           RECORD KEY IS ID-ALUNO
+           FILE  STATUS IS WS-FS.
+
+           SELECT SAIDA-CSV
+           ASSIGN TO WS-CFG-CAMINHO-02
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE  STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY CFPK0001.
+
+       FD  SAIDA-CSV.
+       01  WS-LINHA-CSV                PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
+       01  WS-ALUNO                 PIC X(135) VALUE SPACES.
+       01  FILLER REDEFINES WS-ALUNO.
+           03 WS-ID-ALUNO            PIC 9(03).
+           03 WS-NM-ALUNO            PIC X(20).
+           03 WS-TL-ALUNO.
+               05 WS-FONEAREA        PIC 9(02).
+               05 WS-FONENUMERO      PIC 9(09).
+           03 WS-DT-NASC-ALUNO.
+               05 WS-DT-NASC-ANO     PIC 9(04).
+               05 WS-DT-NASC-MES     PIC 9(02).
+               05 WS-DT-NASC-DIA     PIC 9(02).
+           03 WS-CPF-ALUNO           PIC 9(11).
+           03 WS-PAIS-ALUNO          PIC X(02).
+           03 WS-DS-ALUNO.
+               05 WS-RU-ALUNO        PIC X(30).
+               05 WS-BA-ALUNO        PIC X(20).
+               05 WS-CI-ALUNO        PIC X(20).
+               05 WS-UF-ALUNO        PIC X(02).
+               05 WS-CP-ALUNO        PIC 9(08).
+
+       77  WS-FS                       PIC 99.
+           88 WS-FS-OK                 VALUE 0.
+
+       77  WS-FS-CSV                   PIC 99.
+           88 WS-FS-CSV-OK             VALUE 0.
+
+       77  WS-EOF                      PIC X.
+           88 WS-EOF-OK                VALUE 'S' FALSE 'N'.
+
+       77  WS-CONTA-REG                PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
+           PERFORM P100-INICIO     THRU P100-INICIO-FIM.
+           PERFORM P200-PROCESSA   THRU P200-PROCESSA-FIM.
+           PERFORM P900-FINALIZA   THRU P900-FINALIZA-FIM.
+       MAIN-PROCEDURE-FIM.
+
+       COPY CFCFG002.
+
+       P100-INICIO.
+           DISPLAY 'INICIO DO PROCESSAMENTO.'
+           END-DISPLAY.
+           INITIALISE WS-FS WS-FS-CSV WS-ALUNO WS-CONTA-REG
+               REPLACING NUMERIC       BY ZEROES
+                         ALPHANUMERIC  BY SPACES.
+           SET WS-EOF-OK               TO FALSE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
+           DISPLAY '*** EXPORTACAO DE ALUNOS PARA CSV ***'
+           END-DISPLAY.
+       P100-INICIO-FIM.
+
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO INDEXADO DE ALUNOS E DO
+      *ARQUIVO CSV DE SAIDA A PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.DAT'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\DesafioM3\ALUNOS.CSV'    DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-02
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
+       P200-PROCESSA.
+           PERFORM P400-ABRE-ARQ       THRU P400-ABRE-ARQ-FIM.
+           PERFORM P405-GRAVA-CABECALHO
+                   THRU P405-GRAVA-CABECALHO-FIM.
+           PERFORM P410-LE-REGISTRO    THRU P410-LE-REGISTRO-FIM
+                   WITH TEST
+                       BEFORE UNTIL WS-EOF-OK
+           PERFORM P420-FECHA-ARQ      THRU P420-FECHA-ARQ-FIM.
+       P200-PROCESSA-FIM.
+
+       P400-ABRE-ARQ.
+      *VE SE O ARQUIVO DE ALUNOS EXISTE.
+           OPEN INPUT ALUNOS.
+           IF NOT WS-FS-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+           OPEN OUTPUT SAIDA-CSV.
+           IF NOT WS-FS-CSV-OK THEN
+               PERFORM P800-ERRO        THRU P800-ERRO-FIM
+           END-IF.
+       P400-ABRE-ARQ-FIM.
+
+       P405-GRAVA-CABECALHO.
+           MOVE 'ID,NOME,DDD,TELEFONE,NASCIMENTO,CPF,PAIS,ENDERECO,'
+               TO WS-LINHA-CSV.
+           STRING FUNCTION TRIM (WS-LINHA-CSV)     DELIMITED BY SIZE
+                  'BAIRRO,CIDADE,UF,CEP'            DELIMITED BY SIZE
+                  INTO WS-LINHA-CSV
+           END-STRING.
+           WRITE WS-LINHA-CSV.
+       P405-GRAVA-CABECALHO-FIM.
+
+       P410-LE-REGISTRO.
+           READ ALUNOS INTO WS-ALUNO
+               AT END
+                   SET WS-EOF-OK TO TRUE
+               NOT AT END
+                   PERFORM P430-GRAVA-LINHA-CSV
+                           THRU P430-GRAVA-LINHA-CSV-FIM
+           END-READ.
+       P410-LE-REGISTRO-FIM.
+
+       P420-FECHA-ARQ.
+           CLOSE ALUNOS.
+           CLOSE SAIDA-CSV.
+       P420-FECHA-ARQ-FIM.
+
+       P430-GRAVA-LINHA-CSV.
+           MOVE SPACES TO WS-LINHA-CSV.
+           STRING WS-ID-ALUNO                       DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-NM-ALUNO)        DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  WS-FONEAREA                        DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  WS-FONENUMERO                      DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  WS-DT-NASC-DIA                      DELIMITED BY SIZE
+                  '/'                                DELIMITED BY SIZE
+                  WS-DT-NASC-MES                      DELIMITED BY SIZE
+                  '/'                                DELIMITED BY SIZE
+                  WS-DT-NASC-ANO                      DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  WS-CPF-ALUNO                        DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-PAIS-ALUNO)      DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-RU-ALUNO)        DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-BA-ALUNO)        DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CI-ALUNO)        DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-UF-ALUNO)        DELIMITED BY SIZE
+                  ','                                DELIMITED BY SIZE
+                  WS-CP-ALUNO                        DELIMITED BY SIZE
+                  INTO WS-LINHA-CSV
+           END-STRING.
+           WRITE WS-LINHA-CSV.
+           ADD 1 TO WS-CONTA-REG.
+       P430-GRAVA-LINHA-CSV-FIM.
+
+       P800-ERRO.
+           DISPLAY 'ERRO NO PROCESSAMENTO.'
+           END-DISPLAY.
+           DISPLAY 'FILE STATUS ALUNOS: ' WS-FS
+                   ' - FILE STATUS CSV: ' WS-FS-CSV
+           END-DISPLAY.
+           PERFORM P420-FECHA-ARQ THRU P420-FECHA-ARQ-FIM.
+           PERFORM P900-FINALIZA  THRU P900-FINALIZA-FIM.
+       P800-ERRO-FIM.
+
+       P900-FINALIZA.
+           DISPLAY 'TOTAL DE ALUNOS EXPORTADOS: ' WS-CONTA-REG
+           END-DISPLAY.
+           DISPLAY 'FIM DO PROCESSAMENTO.'
+           END-DISPLAY.
+           GOBACK.
+       P900-FINALIZA-FIM.
+
+       END PROGRAM NTALUEXP.
