@@ -14,7 +14,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT
-           ASSIGN TO 'D:\My Documents\Cobol\Modulo3\bin\STUDENT.TXT'
+           ASSIGN TO WS-CFG-CAMINHO-01
            ORGANISATION IS SEQUENTIAL.
 
        DATA DIVISION.
@@ -25,6 +25,9 @@
            03 NM-STUDENT           PIC X(20).
 
        WORKING-STORAGE SECTION.
+
+       COPY CFCFG001.
+
        01  WS-DADOS                PIC X(25) VALUE SPACES.
        01  FILLER REDEFINES WS-DADOS.
            03 WS-CD-STUDENT        PIC 9(05).
@@ -33,9 +36,21 @@
        01  WS-END-OF-FILE          PIC A(01).
            88 WS-EOF               VALUE 'S' FALSE 'N'.
 
+      *UM REGISTRO E CONSIDERADO INVALIDO QUANDO O CODIGO NAO E
+      *NUMERICO OU O NOME VEM EM BRANCO. NESSE CASO ELE E DESVIADO
+      *PARA O RELATORIO DE EXCECOES, EM VEZ DE SER MOSTRADO COMO SE
+      *FOSSE UM REGISTRO VALIDO.
+       01  WS-REGISTRO-VALIDO       PIC X.
+           88 WS-REGISTRO-VALIDO-OK VALUE 'S' FALSE 'N'.
+
+       77  WS-QTD-VALIDOS           PIC 9(05) VALUE ZEROS.
+       77  WS-QTD-EXCECOES          PIC 9(05) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM P010-CARREGA-CONFIGURACAO
+                   THRU P010-CARREGA-CONFIGURACAO-FIM.
            PERFORM P100-INICIO     THRU P100-INICIO-FIM.
 
            PERFORM UNTIL WS-END-OF-FILE EQUALS TO 'S'
@@ -50,21 +65,70 @@
 
        MAIN-PROCEDURE-FIM.
 
+       COPY CFCFG002.
+
        P100-INICIO.
            DISPLAY     'INICIO DO PROCESSAMENTO.'.
-           INITIALISE WS-DADOS WS-END-OF-FILE
+           INITIALISE WS-DADOS WS-END-OF-FILE WS-QTD-VALIDOS
+                      WS-QTD-EXCECOES
                REPLACING NUMERIC      BY ZEROES
                          ALPHANUMERIC BY SPACES.
            SET WS-EOF TO FALSE.
+           SET WS-REGISTRO-VALIDO-OK TO FALSE.
+           PERFORM P015-MONTA-CAMINHOS THRU P015-MONTA-CAMINHOS-FIM.
            OPEN INPUT STUDENT.
            DISPLAY 'ARQUIVO STUDENT FOI ABERTO. LENDO DADOS...'.
        P100-INICIO-FIM.
 
+      *MONTA O CAMINHO COMPLETO DO ARQUIVO DE ALUNOS (STUDENT) A
+      *PARTIR DO DIRETORIO BASE CONFIGURADO.
+       P015-MONTA-CAMINHOS.
+           STRING FUNCTION TRIM (WS-CFG-DIR-BASE)   DELIMITED BY SIZE
+                  '\Modulo3\bin\STUDENT.TXT'         DELIMITED BY SIZE
+                  INTO WS-CFG-CAMINHO-01
+           END-STRING.
+       P015-MONTA-CAMINHOS-FIM.
+
        P200-PROCESSA.
-           DISPLAY 'CODIGO: ' WS-CD-STUDENT
-                   ' - NOME: ' WS-NM-STUDENT.
+           PERFORM P205-VALIDA-REGISTRO THRU P205-VALIDA-REGISTRO-FIM.
+           IF WS-REGISTRO-VALIDO-OK THEN
+               ADD 1 TO WS-QTD-VALIDOS
+               DISPLAY 'CODIGO: ' WS-CD-STUDENT
+                       ' - NOME: ' WS-NM-STUDENT
+           ELSE
+               ADD 1 TO WS-QTD-EXCECOES
+               PERFORM P210-REGISTRA-EXCECAO
+                       THRU P210-REGISTRA-EXCECAO-FIM
+           END-IF.
        P200-PROCESSA-FIM.
 
+      *VALIDA O REGISTRO LIDO DE STUDENT.TXT: O CODIGO PRECISA SER
+      *NUMERICO E O NOME NAO PODE VIR EM BRANCO.
+       P205-VALIDA-REGISTRO.
+           SET WS-REGISTRO-VALIDO-OK TO TRUE.
+           IF WS-CD-STUDENT IS NOT NUMERIC THEN
+               SET WS-REGISTRO-VALIDO-OK TO FALSE
+           END-IF.
+           IF WS-NM-STUDENT EQUAL SPACES THEN
+               SET WS-REGISTRO-VALIDO-OK TO FALSE
+           END-IF.
+       P205-VALIDA-REGISTRO-FIM.
+
+      *MOSTRA O REGISTRO REJEITADO NO RELATORIO DE EXCECOES, COM O
+      *CONTEUDO BRUTO LIDO E O MOTIVO DA REJEICAO.
+       P210-REGISTRA-EXCECAO.
+           DISPLAY '*** RELATORIO DE EXCECOES - REGISTRO REJEITADO '
+                   '***'.
+           DISPLAY 'CONTEUDO LIDO.: ' WS-DADOS.
+           IF WS-CD-STUDENT IS NOT NUMERIC THEN
+               DISPLAY 'MOTIVO........: CODIGO DO ALUNO NAO E '
+                       'NUMERICO.'
+           END-IF.
+           IF WS-NM-STUDENT EQUAL SPACES THEN
+               DISPLAY 'MOTIVO........: NOME DO ALUNO EM BRANCO.'
+           END-IF.
+       P210-REGISTRA-EXCECAO-FIM.
+
        P800-ERRO.
            DISPLAY 'ERRO NO PROCESSAMENTO.'.
            PERFORM P900-FINALIZA       THRU P900-FINALIZA-FIM.
@@ -72,6 +136,8 @@
 
 
        P900-FINALIZA.
+           DISPLAY 'REGISTROS VALIDOS..: ' WS-QTD-VALIDOS.
+           DISPLAY 'REGISTROS EM EXCECAO: ' WS-QTD-EXCECOES.
            DISPLAY 'FIM DO PROCESSAMENTO.'.
            DISPLAY 'FECHANDO ARQUIVO STUDENT...'.
            CLOSE STUDENT.
